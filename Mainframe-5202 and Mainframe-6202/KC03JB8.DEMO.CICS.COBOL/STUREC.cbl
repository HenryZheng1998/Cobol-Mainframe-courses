@@ -0,0 +1,35 @@
+      * STUFILE RECORD LAYOUT - KEYED BY STU-NUMBER, ALTERNATE INDEX
+      * ON STU-NAME (STUNAME PATH) USED BY THE BROWSE PROGRAMS.
+       01 STUFILE-RECORD.
+           05 STU-KEY.
+               10 STU-NUMBER          PIC X(7).
+           05 STU-NAME                PIC X(20).
+      * A FULL-TIME STUDENT CAN CARRY MORE THAN FIVE COURSES IN A
+      * TERM, SO THE SCHEDULE IS A VARIABLE-LENGTH TABLE (UP TO 10
+      * COURSES) RATHER THAN A HARD FIVE-SLOT LIMIT. STU-COURSE-COUNT
+      * IS HOW MANY OF THE 10 SLOTS ARE ACTUALLY IN USE.
+           05 STU-COURSE-COUNT        PIC 9(2).
+           05 STU-COURSE-TABLE        PIC X(8) OCCURS 10 TIMES.
+           05 STU-ADDRESS-1           PIC X(20).
+           05 STU-ADDRESS-2           PIC X(20).
+           05 STU-ADDRESS-3           PIC X(20).
+           05 STU-POSTAL-1            PIC X(3).
+           05 STU-POSTAL-2            PIC X(3).
+           05 STU-PHONE-1             PIC X(3).
+           05 STU-PHONE-2             PIC X(3).
+           05 STU-PHONE-3             PIC X(4).
+           05 STU-STATUS              PIC X(1).
+               88 STU-ACTIVE          VALUE 'A'.
+               88 STU-WITHDRAWN       VALUE 'W'.
+      * STAMPED WITH EIBDATE/EIBTIME ON EVERY SUCCESSFUL REWRITE SO
+      * DCJB8PGU CAN TELL WHETHER THE RECORD IT READ FOR DISPLAY IS
+      * STILL THE SAME ONE IT IS ABOUT TO REWRITE.
+           05 STU-LASTCHG-DATE        PIC S9(7) COMP-3.
+           05 STU-LASTCHG-TIME        PIC S9(7) COMP-3.
+      * ACADEMIC TERM THESE COURSE SLOTS BELONG TO (YYYYS, S = F/S/U
+      * FOR FALL/SPRING/SUMMER). THE YEAR-END ROLLOVER JOB (DCJB8BYR)
+      * ARCHIVES A STUDENT'S COURSE TABLE TO STUHIST AND ADVANCES THIS
+      * FIELD BEFORE THE ONLINE SYSTEM REUSES THE SLOTS FOR A NEW TERM.
+           05 STU-TERM                PIC X(5).
+
+       01 STUFILE-LENGTH              PIC S9(4) COMP VALUE 199.
