@@ -8,13 +8,37 @@
        environment division.
        configuration section.
 
+       input-output section.
+       file-control.
+      * configure contacts file - reading an arbitrary number of
+      * contacts from here means adding one doesn't require changing
+      * and recompiling this program.
+           select contacts-file
+               assign to "../../../Data/contacts.dat"
+               organization is line sequential.
+
        data division.
+       file section.
+
+      * declare the contacts file's record definition
+       fd contacts-file
+           data record is contact-record
+           record contains 60 characters.
+
+       01 contact-record.
+           05 cr-full-name                 pic x(16).
+           05 cr-email                     pic x(33).
+           05 cr-areacode                  pic x(3).
+           05 cr-number                    pic x(8).
+
        working-storage section.
        01 ws-accept-message                pic x(10).
+       01 ws-eof-flag                      pic x
+           value "n".
        01 ws-title-info.
            05 filler                       pic x(20) value spaces.
-           05 ws-title                     pic x(22) 
-               value "MAFD 4202 Contact List". 
+           05 ws-title                     pic x(22)
+               value "MAFD 4202 Contact List".
        01 ws-contact-info.
            05 ws-full-name                 pic x(16).
            05 ws-email                     pic x(33).
@@ -29,27 +53,26 @@
        000-MAIN-PROCEDURE.
            display ws-title-info.
            display " ".
-           move    spaces                  to ws-full-name.
-           move    "Henry Zheng"           to ws-full-name.
-           move    "Henry.Zheng@dcmail.ca" to ws-email.
-           move    "437"                   to ws-areacode.
-           move    "123-4567"              to ws-number.
 
-           display ws-contact-info.
+           open input contacts-file.
+           read contacts-file
+               at end move "y"             to ws-eof-flag
+           end-read.
 
-           move    "Hasan Syed"            to ws-full-name.
-           move    "Hasan.Syed@dcmail.ca"  to ws-email.
-           move    "905"                   to ws-areacode.
-           move    "234-5678"              to ws-number.
+           perform until ws-eof-flag = "y"
+               move cr-full-name           to ws-full-name
+               move cr-email               to ws-email
+               move cr-areacode            to ws-areacode
+               move cr-number              to ws-number
 
-           display ws-contact-info.
+               display ws-contact-info
 
-           move    "John Doe"              to ws-full-name.
-           move    "JohnDoe@gmail.com"     to ws-email.
-           move    "456"                   to ws-areacode.
-           move    "316-2548"              to ws-number.
+               read contacts-file
+                   at end move "y"         to ws-eof-flag
+               end-read
+           end-perform.
 
-           display ws-contact-info.
+           close contacts-file.
 
            accept ws-accept-message.
            goback.
