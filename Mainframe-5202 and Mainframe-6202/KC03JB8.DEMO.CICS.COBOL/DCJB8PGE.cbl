@@ -0,0 +1,280 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DCJB8PGE.
+       AUTHOR. HENRY ZHENG.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * SHARED FIELD-VALIDATION ROUTINE - LINKED BY DCJB8PGC AND
+      * DCJB8PGU BEFORE EVERY WRITE/REWRITE TO STUFILE. RETURNS
+      * STU-ERRORCODE = 0 WHEN THE RECORD IS CLEAN, OR THE NUMBER OF
+      * THE FIRST BAD FIELD OTHERWISE - SEE THE EVALUATE IN EACH
+      * CALLER FOR WHAT EACH CODE POINTS THE CURSOR AT.
+       COPY 'STUDATA'.
+
+      * COURSE MASTER FILE - CONFIRMS A COURSE CODE ACTUALLY EXISTS
+      * BEFORE IT'S ACCEPTED ONTO A STUDENT'S SCHEDULE.
+       COPY 'CRSREC'.
+
+       01 WS-STATUS              PIC S9(4) COMP.
+       01 WS-CRS-CODE-CHECK.
+           05 WS-CRS-CODE-A      PIC X(4).
+           05 WS-CRS-CODE-B      PIC X(4).
+       01 WS-CRS-IDX             PIC 9(2).
+       01 WS-CRS-IDX2            PIC 9(2).
+
+      * THE FULL 8-CHARACTER CODE FOR EACH USED COURSE SLOT, HELD HERE
+      * SO THEY CAN ALL BE COMPARED AGAINST EACH OTHER FOR DUPLICATES
+      * ONCE EVERY SLOT HAS BEEN VALIDATED. SPACES MEANS THE SLOT IS
+      * NOT USED AND IS NEVER TREATED AS A DUPLICATE OF ANOTHER.
+       01 WS-CRS-FULL-T          PIC X(8) OCCURS 10 TIMES VALUE SPACES.
+
+      * ONE ERROR CODE PER SLOT FOR EACH OF THE THREE THINGS THAT CAN
+      * GO WRONG WITH A COURSE (BAD A-HALF LENGTH, BAD B-HALF LENGTH,
+      * CATALOG LOOKUP MISS), BUILT AS A LITERAL TABLE SINCE OCCURS
+      * VALUE CAN'T GIVE EACH OCCURRENCE ITS OWN VALUE. SLOTS 1-5 KEEP
+      * THE CODE NUMBERS THEY HAD BEFORE THE SCHEDULE WAS WIDENED;
+      * SLOTS 6-10 ARE NEW. A DUPLICATE ON SLOT N IS FLAGGED WITH
+      * THAT SLOT'S A-HALF CODE, THE SAME AS BEFORE.
+       01 WS-CRS-ACODE-LIT.
+           05 FILLER             PIC 99 VALUE 02.
+           05 FILLER             PIC 99 VALUE 03.
+           05 FILLER             PIC 99 VALUE 04.
+           05 FILLER             PIC 99 VALUE 05.
+           05 FILLER             PIC 99 VALUE 06.
+           05 FILLER             PIC 99 VALUE 25.
+           05 FILLER             PIC 99 VALUE 26.
+           05 FILLER             PIC 99 VALUE 27.
+           05 FILLER             PIC 99 VALUE 28.
+           05 FILLER             PIC 99 VALUE 29.
+       01 WS-CRS-ACODE REDEFINES WS-CRS-ACODE-LIT.
+           05 WS-CRS-ACODE-T     PIC 99 OCCURS 10 TIMES.
+
+       01 WS-CRS-BCODE-LIT.
+           05 FILLER             PIC 99 VALUE 07.
+           05 FILLER             PIC 99 VALUE 08.
+           05 FILLER             PIC 99 VALUE 09.
+           05 FILLER             PIC 99 VALUE 10.
+           05 FILLER             PIC 99 VALUE 11.
+           05 FILLER             PIC 99 VALUE 30.
+           05 FILLER             PIC 99 VALUE 31.
+           05 FILLER             PIC 99 VALUE 32.
+           05 FILLER             PIC 99 VALUE 33.
+           05 FILLER             PIC 99 VALUE 34.
+       01 WS-CRS-BCODE REDEFINES WS-CRS-BCODE-LIT.
+           05 WS-CRS-BCODE-T     PIC 99 OCCURS 10 TIMES.
+
+       01 WS-CRS-NFCODE-LIT.
+           05 FILLER             PIC 99 VALUE 20.
+           05 FILLER             PIC 99 VALUE 21.
+           05 FILLER             PIC 99 VALUE 22.
+           05 FILLER             PIC 99 VALUE 23.
+           05 FILLER             PIC 99 VALUE 24.
+           05 FILLER             PIC 99 VALUE 35.
+           05 FILLER             PIC 99 VALUE 36.
+           05 FILLER             PIC 99 VALUE 37.
+           05 FILLER             PIC 99 VALUE 38.
+           05 FILLER             PIC 99 VALUE 39.
+       01 WS-CRS-NFCODE REDEFINES WS-CRS-NFCODE-LIT.
+           05 WS-CRS-NFCODE-T    PIC 99 OCCURS 10 TIMES.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA PIC X(300).
+
+       PROCEDURE DIVISION.
+
+           MOVE DFHCOMMAREA TO STUDATA-RECORD.
+           MOVE 0 TO STU-ERRORCODE.
+           MOVE SPACES TO STU-ERRORMSG.
+
+       000-START-LOGIC.
+
+           IF (STU-NUMBERL-T = 0)
+                MOVE 1 TO STU-ERRORCODE
+                MOVE 'STUDENT NUMBER MUST BE ENTERED' TO STU-ERRORMSG
+                GO TO 999-EXIT
+           END-IF.
+
+      * COURSE 1 THROUGH 10 - LENGTH CHECK ON BOTH HALVES OF EACH USED
+      * SLOT, THEN A CATALOG LOOKUP ON THE COMBINED 8-CHARACTER CODE,
+      * THEN A CHECK THAT THE SLOT DOESN'T DUPLICATE AN EARLIER ONE.
+      * AN ENTIRELY BLANK PAIR MEANS THE COURSE SLOT ISN'T USED, WHICH
+      * IS ALLOWED. A BAD SLOT SENDS STU-ERRORCODE STRAIGHT TO 999-EXIT
+      * FROM INSIDE 100-VALIDATE-ONE-COURSE, THE SAME WAY THE FIXED
+      * FIVE-SLOT CHECKS USED TO GO TO 999-EXIT DIRECTLY.
+           PERFORM 100-VALIDATE-ONE-COURSE
+                THRU 100-VALIDATE-ONE-COURSE-EXIT
+                VARYING WS-CRS-IDX FROM 1 BY 1
+                UNTIL (WS-CRS-IDX > 10).
+
+           IF (STU-NAMEL-T = 0)
+                MOVE 12 TO STU-ERRORCODE
+                MOVE 'STUDENT NAME MUST BE ENTERED' TO STU-ERRORMSG
+                GO TO 999-EXIT
+           END-IF.
+
+           IF (STU-ADD1L-T = 0)
+                MOVE 13 TO STU-ERRORCODE
+                MOVE 'ADDRESS LINE 1 MUST BE ENTERED' TO STU-ERRORMSG
+                GO TO 999-EXIT
+           END-IF.
+
+           IF (STU-ADD2L-T = 0)
+                MOVE 14 TO STU-ERRORCODE
+                MOVE 'ADDRESS LINE 2 MUST BE ENTERED' TO STU-ERRORMSG
+                GO TO 999-EXIT
+           END-IF.
+
+           IF (STU-POST1L-T = 0)
+                MOVE 15 TO STU-ERRORCODE
+                MOVE 'POSTAL CODE MUST BE ENTERED' TO STU-ERRORMSG
+                GO TO 999-EXIT
+           END-IF.
+
+           IF (STU-POST2L-T = 0)
+                MOVE 16 TO STU-ERRORCODE
+                MOVE 'POSTAL CODE MUST BE ENTERED' TO STU-ERRORMSG
+                GO TO 999-EXIT
+           END-IF.
+
+      * CANADIAN POSTAL CODE FORMAT - FIRST HALF IS LETTER-DIGIT-
+      * LETTER, SECOND HALF IS DIGIT-LETTER-DIGIT (E.G. K1A 0B1).
+           IF (STU-POST1L-T NOT = 3)
+                MOVE 15 TO STU-ERRORCODE
+                MOVE 'POSTAL CODE FIRST HALF MUST BE 3 CHARACTERS'
+                     TO STU-ERRORMSG
+                GO TO 999-EXIT
+           END-IF.
+
+           IF (STU-POST1-C1 NOT ALPHABETIC) OR
+              (STU-POST1-C2 NOT NUMERIC) OR
+              (STU-POST1-C3 NOT ALPHABETIC)
+                MOVE 15 TO STU-ERRORCODE
+                MOVE 'POSTAL CODE MUST BE LETTER-DIGIT-LETTER'
+                     TO STU-ERRORMSG
+                GO TO 999-EXIT
+           END-IF.
+
+           IF (STU-POST2L-T NOT = 3)
+                MOVE 16 TO STU-ERRORCODE
+                MOVE 'POSTAL CODE SECOND HALF MUST BE 3 CHARACTERS'
+                     TO STU-ERRORMSG
+                GO TO 999-EXIT
+           END-IF.
+
+           IF (STU-POST2-C1 NOT NUMERIC) OR
+              (STU-POST2-C2 NOT ALPHABETIC) OR
+              (STU-POST2-C3 NOT NUMERIC)
+                MOVE 16 TO STU-ERRORCODE
+                MOVE 'POSTAL CODE MUST BE DIGIT-LETTER-DIGIT'
+                     TO STU-ERRORMSG
+                GO TO 999-EXIT
+           END-IF.
+
+           IF (STU-PHN1L-T = 0)
+                MOVE 17 TO STU-ERRORCODE
+                MOVE 'PHONE NUMBER MUST BE ENTERED' TO STU-ERRORMSG
+                GO TO 999-EXIT
+           END-IF.
+
+           IF (STU-PHN1I-T IS NOT NUMERIC)
+                MOVE 17 TO STU-ERRORCODE
+                MOVE 'PHONE NUMBER MUST BE NUMERIC' TO STU-ERRORMSG
+                GO TO 999-EXIT
+           END-IF.
+
+           IF (STU-PHN2L-T = 0)
+                MOVE 18 TO STU-ERRORCODE
+                MOVE 'PHONE NUMBER MUST BE ENTERED' TO STU-ERRORMSG
+                GO TO 999-EXIT
+           END-IF.
+
+           IF (STU-PHN2I-T IS NOT NUMERIC)
+                MOVE 18 TO STU-ERRORCODE
+                MOVE 'PHONE NUMBER MUST BE NUMERIC' TO STU-ERRORMSG
+                GO TO 999-EXIT
+           END-IF.
+
+           IF (STU-PHN3L-T = 0)
+                MOVE 19 TO STU-ERRORCODE
+                MOVE 'PHONE NUMBER MUST BE ENTERED' TO STU-ERRORMSG
+                GO TO 999-EXIT
+           END-IF.
+
+           IF (STU-PHN3I-T IS NOT NUMERIC)
+                MOVE 19 TO STU-ERRORCODE
+                MOVE 'PHONE NUMBER MUST BE NUMERIC' TO STU-ERRORMSG
+                GO TO 999-EXIT
+           END-IF.
+
+       100-VALIDATE-ONE-COURSE.
+
+           IF (STU-CRAL-T(WS-CRS-IDX) = 0) AND
+              (STU-CRBL-T(WS-CRS-IDX) = 0)
+                GO TO 100-VALIDATE-ONE-COURSE-EXIT
+           END-IF.
+
+           IF (STU-CRAL-T(WS-CRS-IDX) NOT = 4)
+                MOVE WS-CRS-ACODE-T(WS-CRS-IDX) TO STU-ERRORCODE
+                MOVE 'COURSE CODE MUST BE 4 CHARACTERS' TO STU-ERRORMSG
+                GO TO 999-EXIT
+           END-IF.
+
+           IF (STU-CRBL-T(WS-CRS-IDX) NOT = 4)
+                MOVE WS-CRS-BCODE-T(WS-CRS-IDX) TO STU-ERRORCODE
+                MOVE 'COURSE CODE MUST BE 4 CHARACTERS' TO STU-ERRORMSG
+                GO TO 999-EXIT
+           END-IF.
+
+           MOVE STU-CRAI-T(WS-CRS-IDX) TO WS-CRS-CODE-A.
+           MOVE STU-CRBI-T(WS-CRS-IDX) TO WS-CRS-CODE-B.
+
+           EXEC CICS READ
+                FILE('CRSFILE')
+                INTO(CRSFILE-RECORD)
+                LENGTH(CRSFILE-LENGTH)
+                RIDFLD(WS-CRS-CODE-CHECK)
+                RESP(WS-STATUS)
+           END-EXEC.
+
+           IF (WS-STATUS = DFHRESP(NOTFND))
+                MOVE WS-CRS-NFCODE-T(WS-CRS-IDX) TO STU-ERRORCODE
+                MOVE 'COURSE CODE NOT FOUND IN CATALOG' TO STU-ERRORMSG
+                GO TO 999-EXIT
+           END-IF.
+
+      * DUPLICATE-COURSE CHECK - A USED SLOT THAT MATCHES AN EARLIER
+      * USED SLOT WASTES A SEAT ANOTHER STUDENT COULD HAVE TAKEN, SO
+      * FLAG IT ON THE LATER (DUPLICATE) SLOT THE SAME WAY A BAD
+      * CATALOG LOOKUP WOULD BE FLAGGED ON THAT SLOT.
+           IF (WS-CRS-IDX > 1)
+                PERFORM 110-CHECK-DUP-COURSE
+                     VARYING WS-CRS-IDX2 FROM 1 BY 1
+                     UNTIL (WS-CRS-IDX2 >= WS-CRS-IDX)
+           END-IF.
+
+           MOVE WS-CRS-CODE-CHECK TO WS-CRS-FULL-T(WS-CRS-IDX).
+
+       100-VALIDATE-ONE-COURSE-EXIT.
+           EXIT.
+
+       110-CHECK-DUP-COURSE.
+
+           IF (WS-CRS-FULL-T(WS-CRS-IDX2) = WS-CRS-CODE-CHECK)
+                MOVE WS-CRS-ACODE-T(WS-CRS-IDX) TO STU-ERRORCODE
+                MOVE
+       'COURSE CODE DUPLICATES ANOTHER COURSE ON SCHEDULE'
+                     TO STU-ERRORMSG
+                GO TO 999-EXIT
+           END-IF.
+
+       999-EXIT.
+
+           MOVE STUDATA-RECORD TO DFHCOMMAREA.
+
+           EXEC CICS RETURN END-EXEC.
+
+       END PROGRAM DCJB8PGE.
