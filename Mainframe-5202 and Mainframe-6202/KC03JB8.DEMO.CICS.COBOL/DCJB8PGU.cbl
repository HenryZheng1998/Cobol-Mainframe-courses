@@ -7,9 +7,6 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-       01 WS-COMMAREA PIC X(20) VALUE SPACES.
-       01 WS-COMMAREA-LEN PIC S9(4) COMP VALUE 1.
-
       * COPY INQUIRY MAP LAYOUT
        COPY 'DCJB8MC'.
 
@@ -17,6 +14,26 @@
        COPY 'STUREC'.
        COPY 'STUDATA'.
 
+      * COPY BEFORE/AFTER AUDIT RECORD LAYOUT
+       COPY 'STUAUDIT'.
+
+      * CHANGE-EXTRACT FEED FOR THE NIGHTLY FINANCE INTERFACE JOB.
+       COPY 'STUXTRCT'.
+
+      * UNIFIED WRITE/REWRITE/DELETE JOURNAL FOR STUFILE - SEE
+      * 950-WRITE-JOURNAL.
+       COPY 'STUJRNL'.
+
+      * SET BY 945-WRITE-EXTRACT TO SAY WHICH PARTS OF THE JUST-AUDITED
+      * UPDATE ACTUALLY CHANGED, SO THE EXTRACT RECORD ONLY FLAGS WHAT
+      * FINANCE NEEDS TO KNOW ABOUT.
+       01 WS-XTR-SWITCHES.
+           05 WS-ADDR-CHANGED-SW   PIC X(1) VALUE 'N'.
+               88 WS-ADDR-CHANGED          VALUE 'Y'.
+           05 WS-COURSE-CHANGED-SW PIC X(1) VALUE 'N'.
+               88 WS-COURSE-CHANGED        VALUE 'Y'.
+       01 WS-XTR-IDX            PIC 9(2).
+
        01 WS-MSG           PIC X(40)
            VALUE SPACE.
 
@@ -36,6 +53,16 @@
            05 WS-STU-COURSE-4B PIC X(4).
            05 WS-STU-COURSE-5A PIC X(4).
            05 WS-STU-COURSE-5B PIC X(4).
+           05 WS-STU-COURSE-6A PIC X(4).
+           05 WS-STU-COURSE-6B PIC X(4).
+           05 WS-STU-COURSE-7A PIC X(4).
+           05 WS-STU-COURSE-7B PIC X(4).
+           05 WS-STU-COURSE-8A PIC X(4).
+           05 WS-STU-COURSE-8B PIC X(4).
+           05 WS-STU-COURSE-9A PIC X(4).
+           05 WS-STU-COURSE-9B PIC X(4).
+           05 WS-STU-COURSE-10A PIC X(4).
+           05 WS-STU-COURSE-10B PIC X(4).
            05 WS-STU-ADD1      PIC X(20).
            05 WS-STU-ADD2      PIC X(20).
            05 WS-STU-ADD3      PIC X(20).
@@ -44,13 +71,49 @@
            05 WS-STUPHONE1    PIC X(3).
            05 WS-STUPHONE2    PIC X(3).
            05 WS-STUPHONE3    PIC X(4).
-
-      * VARIABLES FOR PASSING DATA BETWEEN PGB AND PGU
+      * THE STU-LASTCHG-DATE/TIME READ AT INQUIRY TIME, CARRIED FORWARD
+      * SO 250-UPDATE CAN TELL WHETHER SOME OTHER TERMINAL REWROTE THE
+      * SAME RECORD WHILE THIS ONE WAS ON THE SCREEN BEING EDITED.
+           05 WS-STU-LASTCHG-DATE PIC S9(7) COMP-3.
+           05 WS-STU-LASTCHG-TIME PIC S9(7) COMP-3.
+      * CARRIES THE SIGNED-ON OPERATOR ID FORWARD ON EVERY RETURN/XCTL
+      * SO UPDATES CAN BE TRACED BACK TO WHO MADE THEM.
+           05 WS-OPERID       PIC X(8) VALUE SPACES.
+      * REMEMBERS WHICH STUDENTS WERE MARKED FOR TRANSFER IN DCJB8PGB
+      * SO THAT ONCE ONE IS DONE (UPDATED, LEFT UNCHANGED, OR NOT
+      * FOUND) THE NEXT ONE IN THE LIST LOADS AUTOMATICALLY INSTEAD OF
+      * DROPPING BACK TO A BLANK "ENTER STUDENT NUMBER" PROMPT.
+           05 WS-BATCH-COUNT  PIC 9 VALUE 0.
+           05 WS-BATCH-INDEX  PIC 9 VALUE 0.
+           05 WS-BATCH-LIST OCCURS 5 TIMES PIC X(7).
+      * SET ONCE 250-UPDATE HAS SHOWN THE OPERATOR WHICH FIELDS DIFFER
+      * FROM THE FILE - A SECOND ENTER WITH THIS ALREADY 'Y' IS WHAT
+      * ACTUALLY COMMITS THE CHANGE.
+           05 WS-CONFIRM-FLAG PIC X VALUE 'N'.
+
+       01 WS-OPERID-LEN      PIC S9(4) COMP VALUE 8.
+
+      * DCJB8PGM TELLS A GENUINE MENU CONTINUATION APART FROM AN XCTL
+      * RETURN LIKE THIS ONE BY COMMAREA LENGTH ALONE, SINCE XCTL
+      * DOES NOT START A NEW TASK AND EIBAID WOULD OTHERWISE STILL
+      * HOLD WHATEVER KEY OUR OWN LAST SCREEN SAW - SEE DCJB8PGM'S
+      * 000-START-LOGIC.
+       01 WS-MENU-XCTL-DATA.
+           05 WS-MENU-XCTL-OPERID PIC X(8).
+           05 FILLER              PIC X VALUE 'X'.
+       01 WS-MENU-XCTL-LEN         PIC S9(4) COMP VALUE 9.
+
+      * VARIABLES FOR PASSING DATA BETWEEN PGB AND PGU - UP TO 5
+      * STUDENT NUMBERS MARKED FOR TRANSFER, PLUS THE OPERATOR ID.
        01 WS-PGB-DATA.
-           05 WS-STU-NUMT        PIC X(7).
+           05 WS-PGB-COUNT       PIC 9.
+           05 WS-PGB-STU-LIST OCCURS 5 TIMES PIC X(7).
+           05 WS-PGB-OPERID      PIC X(8).
+
+       01 WS-PGB-DATA-LEN    PIC S9(4) COMP VALUE 44.
 
        01 WS-SAVE-DATA-LEN   PIC S9(4) COMP
-           VALUE 150.
+           VALUE 238.
 
        01 WS-ERRORNUM           PIC 9 VALUE 1.
       *01 WS-COMMAREA           PIC X(400).
@@ -62,25 +125,40 @@
        01 WS-CONSTANTS.
            05 WS-STU-LENGTH-CONST PIC 9 VALUE 4.
 
-       01 WS-COURSE-CODE-1.
-           05 WS-COURSE-CODE-1A  PIC X(4).
-           05 WS-COURSE-CODE-1B  PIC X(4).
-
-       01 WS-COURSE-CODE-2.
-           05 WS-COURSE-CODE-2A  PIC X(4).
-           05 WS-COURSE-CODE-2B  PIC X(4).
-
-       01 WS-COURSE-CODE-3.
-           05 WS-COURSE-CODE-3A  PIC X(4).
-           05 WS-COURSE-CODE-3B  PIC X(4).
-
-       01 WS-COURSE-CODE-4.
-           05 WS-COURSE-CODE-4A  PIC X(4).
-           05 WS-COURSE-CODE-4B  PIC X(4).
-
-       01 WS-COURSE-CODE-5.
-           05 WS-COURSE-CODE-5A  PIC X(4).
-           05 WS-COURSE-CODE-5B  PIC X(4).
+      * HOLDS ALL 10 COURSE SLOTS WHILE THEY'RE BEING REASSEMBLED FROM
+      * THE MAP FOR THE REWRITE.
+       01 WS-COURSE-CODE-GROUP.
+           05 WS-COURSE-CODE-T OCCURS 10 TIMES.
+               10 WS-COURSE-CODE-A  PIC X(4).
+               10 WS-COURSE-CODE-B  PIC X(4).
+
+       01 WS-COURSE-IDX          PIC 9(2).
+
+      * COURSE MASTER FILE - CRS-SEATS-USED IS ADJUSTED FOR EVERY
+      * COURSE SLOT THAT ACTUALLY CHANGES, AND A NEWLY-ADDED COURSE IS
+      * CHECKED FOR CAPACITY BEFORE THE UPDATE IS COMMITTED.
+       COPY 'CRSREC'.
+
+      * HOLDS THE STUDENT'S COURSE TABLE AS IT STOOD BEFORE THIS
+      * UPDATE, SO 270-CHECK-CAPACITY/920-ADJUST-SEAT CAN TELL WHICH
+      * SLOTS ACTUALLY CHANGED.
+       01 WS-OLD-COURSE-GROUP.
+           05 WS-OLD-COURSE-T OCCURS 10 TIMES PIC X(8).
+
+       01 WS-CAP-IDX             PIC 9(2).
+       01 WS-CAP-STATUS          PIC S9(4) COMP.
+       01 WS-CAP-FULL-CODE       PIC X(8).
+
+      * 930-PROMOTE-WAITLIST READS THE WAITLISTED STUDENT'S OWN
+      * STUFILE RECORD INTO THE SAME STUFILE-RECORD AREA AS THE
+      * STUDENT CURRENTLY BEING EDITED - WS-CURR-STUDENT STASHES THE
+      * LATTER SO IT CAN BE RESTORED BEFORE CONTROL RETURNS TO
+      * 920-ADJUST-SEAT FOR THE AUD-NEW-* CAPTURE.
+       01 WS-CURR-STUDENT       PIC X(199).
+       01 WS-PROMOTE-STU        PIC X(7).
+       01 WS-PROMOTE-IDX        PIC 9(2).
+       01 WS-PROMOTE-STATUS     PIC S9(4) COMP.
+       01 WS-PROMOTE-SLOT       PIC 9(2).
 
        01 WS-PHONE-LINE.
            05 FILLER        PIC XX VALUE "( ".
@@ -94,6 +172,34 @@
 
        01 WS-NOERROR-CONST PIC 99 VALUE 0.
 
+      * 255-BUILD-DIFF-LIST WORKS OUT WHICH OF THE 27 FIELDS COMPARED
+      * ABOVE IN 250-UPDATE ACTUALLY DIFFER FROM WHAT'S ON FILE, SO
+      * THE OPERATOR CAN SEE OLD VALUE VS. NEW (THE NEW VALUE IS
+      * ALREADY SITTING ON SCREEN IN THE FIELD ITSELF) BEFORE A SECOND
+      * ENTER COMMITS THE UPDATE.
+       01 WS-DIFF-TABLE.
+           05 WS-DIFF-ENTRY OCCURS 27 TIMES.
+               10 WS-DIFF-LABEL    PIC X(5).
+               10 WS-DIFF-OLDVAL   PIC X(8).
+               10 WS-DIFF-CHANGED  PIC X VALUE 'N'.
+                   88 WS-DIFF-IS-CHANGED VALUE 'Y'.
+
+       01 WS-DIFF-IDX        PIC 9(2).
+      * ONLY THE FIRST FEW CHANGES FIT ON THE 60-CHARACTER MESSAGE
+      * LINE - ANYTHING PAST THAT IS COUNTED HERE INSTEAD OF SHOWN.
+       01 WS-DIFF-MORE       PIC 9(2) VALUE 0.
+       01 WS-DIFF-MORE-ED    PIC Z9.
+       01 WS-DIFF-PTR        PIC 9(3).
+       01 WS-DIFF-MSG        PIC X(60) VALUE SPACES.
+       01 WS-DIFF-SUFFIX     PIC X(14).
+
+      * HOUR-OF-DAY BUCKET FOR THE TRANSACTION USAGE COUNTER - TAKEN
+      * FROM THE LEADING TWO DIGITS OF EIBTIME (HHMMSSH).
+       01 WS-TRN-HOUR       PIC 9(2).
+
+      * TRANCNT RECORD LAYOUT - HOURLY TRANSACTION VOLUME COUNTERS
+       COPY 'TRANCNT'.
+
       * THE BELOW FILLER VARIABLE MUST BE PRESENT BETWEEN DFHBMSCA
       * AND ALL OTHER VARIABLES
        01 FILLER             PIC X(1024)
@@ -103,7 +209,7 @@
 
        LINKAGE SECTION.
 
-       01 DFHCOMMAREA PIC X(144).
+       01 DFHCOMMAREA PIC X(238).
 
        PROCEDURE DIVISION.
 
@@ -116,11 +222,20 @@
                 NOTFND(300-NOTFND)
            END-EXEC.
 
-           IF (EIBCALEN = 7) THEN
+      * COUNT THIS TASK TOWARD JB83'S HOURLY USAGE TOTAL - SEE
+      * DCJB8BTU FOR THE END-OF-DAY REPORT THAT READS THESE COUNTS.
+           PERFORM 910-LOG-USAGE THRU 910-EXIT.
+
+      * FROM DCJB8PGB'S TRANSFER FUNCTION - UP TO 5 STUDENT NUMBERS
+      * PLUS THE OPERATOR ID.
+           IF (EIBCALEN = 44) THEN
                 GO TO 210-TRANSFER
            END-IF.
 
-           IF (EIBCALEN = 1) THEN
+      * FRESH ENTRY FROM DCJB8PGM'S MENU CARRIES ONLY THE SIGNED-ON
+      * OPERATOR ID - CAPTURE IT BEFORE SHOWING THE BLANK SCREEN.
+           IF (EIBCALEN = 8) THEN
+                MOVE DFHCOMMAREA(1:8) TO WS-OPERID
                 GO TO 100-FIRST-TIME
            END-IF.
 
@@ -146,6 +261,7 @@
 
            PERFORM 400-PREP-INQUIRY.
 
+           MOVE 'PF4=RESET  PF9=EXIT' TO FOOTERO.
            EXEC CICS SEND
                MAP('MAP1')
                MAPSET('DCJB8MC')
@@ -179,6 +295,7 @@
 
       * MOVE VALUES FROM STUREC TO O FIELDS
 
+                MOVE 'PF4=RESET  PF9=EXIT' TO FOOTERO.
                 EXEC CICS SEND
                      MAP('MAP1')
                      MAPSET('DCJB8MC')
@@ -199,6 +316,7 @@
 
       * MOVE VALUES FROM STUREC TO O FIELDS
 
+           MOVE 'PF4=RESET  PF9=EXIT' TO FOOTERO.
            EXEC CICS SEND
                 MAP('MAP1')
                 MAPSET('DCJB8MC')
@@ -213,6 +331,7 @@
        210-TRANSFER.
            MOVE LOW-VALUES TO MAP1O.
 
+           MOVE 'PF4=RESET  PF9=EXIT' TO FOOTERO.
            EXEC CICS SEND
                 MAP('MAP1')
                 MAPSET('DCJB8MC')
@@ -221,13 +340,24 @@
            END-EXEC.
            PERFORM 400-PREP-INQUIRY.
 
-      *    eibcalen = 7
-           MOVE DFHCOMMAREA(1:7) TO WS-PGB-DATA.
-           MOVE WS-STU-NUMT TO STUNUMO STUNUMI.
-           MOVE EIBCALEN TO STUNUML.
+      *    eibcalen = 44 (up to 5 selected students plus operator id)
+           MOVE DFHCOMMAREA(1:44) TO WS-PGB-DATA.
+           MOVE WS-PGB-OPERID TO WS-OPERID.
+           MOVE WS-PGB-COUNT TO WS-BATCH-COUNT.
+           MOVE WS-PGB-STU-LIST TO WS-BATCH-LIST.
+           MOVE 1 TO WS-BATCH-INDEX.
+
+           PERFORM 220-LOAD-BATCH-STUDENT.
 
            GO TO 225-INQUIRY.
 
+       220-LOAD-BATCH-STUDENT.
+      *    PULLS THE STUDENT NUMBER AT WS-BATCH-INDEX OUT OF THE LIST
+      *    DCJB8PGB HANDED OVER AND FEEDS IT INTO INQUIRY, JUST LIKE
+      *    THE OLD SINGLE-STUDENT TRANSFER DID.
+           MOVE WS-BATCH-LIST(WS-BATCH-INDEX) TO STUNUMO STUNUMI.
+           MOVE 7 TO STUNUML.
+
        225-INQUIRY.
       * CHECK IF INPUT IS EMPTY
            IF STUNUML = 0
@@ -252,6 +382,10 @@
                 RIDFLD(STU-KEY)
            END-EXEC.
 
+      *    A WITHDRAWN STUDENT IS TREATED THE SAME AS ONE NOT ON FILE.
+           IF STU-WITHDRAWN
+                GO TO 300-NOTFND
+           END-IF.
 
            PERFORM 450-PREPARE-UPDATE.
            MOVE "STUDENT FOUND!" TO MSGO.
@@ -260,16 +394,28 @@
       *    ALL THE THINGS YOU WILL NEED TO UPDATE
       *    Passes the variables to the output and checker respectively
            MOVE STU-NUMBER TO STUNUMO WS-STU-NUMBER.
-           MOVE STU-COURSE-1(1:4) TO STUCR1AO WS-STU-COURSE-1A.
-           MOVE STU-COURSE-1(5:4) TO STUCR1BO WS-STU-COURSE-1B.
-           MOVE STU-COURSE-2(1:4) TO STUCR2AO WS-STU-COURSE-2A.
-           MOVE STU-COURSE-2(5:4) TO STUCR2BO WS-STU-COURSE-2B.
-           MOVE STU-COURSE-3(1:4) TO STUCR3AO WS-STU-COURSE-3A.
-           MOVE STU-COURSE-3(5:4) TO STUCR3BO WS-STU-COURSE-3B.
-           MOVE STU-COURSE-4(1:4) TO STUCR4AO WS-STU-COURSE-4A.
-           MOVE STU-COURSE-4(5:4) TO STUCR4BO WS-STU-COURSE-4B.
-           MOVE STU-COURSE-5(1:4) TO STUCR5AO WS-STU-COURSE-5A.
-           MOVE STU-COURSE-5(5:4) TO STUCR5BO WS-STU-COURSE-5B.
+           MOVE STU-COURSE-TABLE(1)(1:4) TO STUCR1AO WS-STU-COURSE-1A.
+           MOVE STU-COURSE-TABLE(1)(5:4) TO STUCR1BO WS-STU-COURSE-1B.
+           MOVE STU-COURSE-TABLE(2)(1:4) TO STUCR2AO WS-STU-COURSE-2A.
+           MOVE STU-COURSE-TABLE(2)(5:4) TO STUCR2BO WS-STU-COURSE-2B.
+           MOVE STU-COURSE-TABLE(3)(1:4) TO STUCR3AO WS-STU-COURSE-3A.
+           MOVE STU-COURSE-TABLE(3)(5:4) TO STUCR3BO WS-STU-COURSE-3B.
+           MOVE STU-COURSE-TABLE(4)(1:4) TO STUCR4AO WS-STU-COURSE-4A.
+           MOVE STU-COURSE-TABLE(4)(5:4) TO STUCR4BO WS-STU-COURSE-4B.
+           MOVE STU-COURSE-TABLE(5)(1:4) TO STUCR5AO WS-STU-COURSE-5A.
+           MOVE STU-COURSE-TABLE(5)(5:4) TO STUCR5BO WS-STU-COURSE-5B.
+           MOVE STU-COURSE-TABLE(6)(1:4) TO STUCR6AO WS-STU-COURSE-6A.
+           MOVE STU-COURSE-TABLE(6)(5:4) TO STUCR6BO WS-STU-COURSE-6B.
+           MOVE STU-COURSE-TABLE(7)(1:4) TO STUCR7AO WS-STU-COURSE-7A.
+           MOVE STU-COURSE-TABLE(7)(5:4) TO STUCR7BO WS-STU-COURSE-7B.
+           MOVE STU-COURSE-TABLE(8)(1:4) TO STUCR8AO WS-STU-COURSE-8A.
+           MOVE STU-COURSE-TABLE(8)(5:4) TO STUCR8BO WS-STU-COURSE-8B.
+           MOVE STU-COURSE-TABLE(9)(1:4) TO STUCR9AO WS-STU-COURSE-9A.
+           MOVE STU-COURSE-TABLE(9)(5:4) TO STUCR9BO WS-STU-COURSE-9B.
+           MOVE STU-COURSE-TABLE(10)(1:4) TO STUCR10AO
+                WS-STU-COURSE-10A.
+           MOVE STU-COURSE-TABLE(10)(5:4) TO STUCR10BO
+                WS-STU-COURSE-10B.
            MOVE STU-NAME      TO STUNAMEO WS-STU-NAME.
            MOVE STU-ADDRESS-1 TO STUADD1O WS-STU-ADD1.
            MOVE STU-ADDRESS-2 TO STUADD2O WS-STU-ADD2.
@@ -279,9 +425,13 @@
            MOVE STU-PHONE-1   TO STUPHN1O WS-STUPHONE1.
            MOVE STU-PHONE-2   TO STUPHN2O WS-STUPHONE2.
            MOVE STU-PHONE-3   TO STUPHN3O WS-STUPHONE3.
+           MOVE STU-STATUS    TO STUSTATO.
+           MOVE STU-LASTCHG-DATE TO WS-STU-LASTCHG-DATE.
+           MOVE STU-LASTCHG-TIME TO WS-STU-LASTCHG-TIME.
 
            MOVE -1 TO STUCR1AL.
 
+           MOVE 'PF4=RESET  PF9=EXIT' TO FOOTERO.
            EXEC CICS SEND
                 MAP('MAP1')
                 MAPSET('DCJB8MC')
@@ -295,6 +445,33 @@
                 LENGTH(WS-SAVE-DATA-LEN)
            END-EXEC.
 
+       230-NEXT-OR-PROMPT.
+      *    AFTER FINISHING ONE STUDENT (UPDATED, LEFT UNCHANGED, OR
+      *    NOT FOUND), MOVES ON TO THE NEXT ONE MARKED IN THE BROWSE
+      *    INSTEAD OF DROPPING BACK TO A BLANK "ENTER STUDENT NUMBER"
+      *    PROMPT, WHEN THERE IS ONE LEFT IN THE BATCH.
+           IF (WS-BATCH-INDEX < WS-BATCH-COUNT)
+                ADD 1 TO WS-BATCH-INDEX
+                PERFORM 220-LOAD-BATCH-STUDENT
+                GO TO 225-INQUIRY
+           END-IF.
+
+           MOVE 0 TO WS-BATCH-COUNT.
+           MOVE 0 TO WS-BATCH-INDEX.
+
+           MOVE 'PF4=RESET  PF9=EXIT' TO FOOTERO.
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCJB8MC')
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('JB83')
+                COMMAREA(WS-SAVE-DATA)
+                LENGTH(WS-SAVE-DATA-LEN)
+           END-EXEC.
+
 
        250-UPDATE.
       * CHECK IF ANY CHANGES HAS BEEN MADE
@@ -308,6 +485,16 @@
                 STUCR4BI IS EQUAL TO WS-STU-COURSE-4B AND
                 STUCR5AI IS EQUAL TO WS-STU-COURSE-5A AND
                 STUCR5BI IS EQUAL TO WS-STU-COURSE-5B AND
+                STUCR6AI IS EQUAL TO WS-STU-COURSE-6A AND
+                STUCR6BI IS EQUAL TO WS-STU-COURSE-6B AND
+                STUCR7AI IS EQUAL TO WS-STU-COURSE-7A AND
+                STUCR7BI IS EQUAL TO WS-STU-COURSE-7B AND
+                STUCR8AI IS EQUAL TO WS-STU-COURSE-8A AND
+                STUCR8BI IS EQUAL TO WS-STU-COURSE-8B AND
+                STUCR9AI IS EQUAL TO WS-STU-COURSE-9A AND
+                STUCR9BI IS EQUAL TO WS-STU-COURSE-9B AND
+                STUCR10AI IS EQUAL TO WS-STU-COURSE-10A AND
+                STUCR10BI IS EQUAL TO WS-STU-COURSE-10B AND
                 STUNAMEI IS EQUAL TO WS-STU-NAME AND
                 STUADD1I IS EQUAL TO WS-STU-ADD1 AND
                 STUADD2I IS EQUAL TO WS-STU-ADD2 AND
@@ -321,10 +508,32 @@
                 MOVE "NOTHING HAS CHANGED, PLEASE ENTER STUDENT NUMBER"
                      TO MSGO
 
+                GO TO 230-NEXT-OR-PROMPT
+           ELSE
+      *    CHANGES ARE DETECTED - ON THE FIRST PASS THROUGH HERE, SHOW
+      *    THE OPERATOR EXACTLY WHICH FIELDS DIFFER FROM WHAT'S ON
+      *    FILE (OLD VALUE - THE NEW VALUE IS ALREADY SITTING ON
+      *    SCREEN IN THE FIELD ITSELF) AND WAIT FOR A SECOND ENTER
+      *    BEFORE COMMITTING, SO A TYPO DOESN'T SLIP THROUGH UNNOTICED
+      *    AMONG SEVERAL LEGITIMATE EDITS ON THE SAME SCREEN.
+           IF (WS-CONFIRM-FLAG NOT = 'Y')
+                PERFORM 255-BUILD-DIFF-LIST
+
+                MOVE DFHBMASF TO STUCR1AA STUCR1BA STUCR2AA STUCR2BA
+                STUCR3AA STUCR3BA STUCR4AA STUCR4BA STUCR5AA STUCR5BA
+                STUCR6AA STUCR6BA STUCR7AA STUCR7BA STUCR8AA STUCR8BA
+                STUCR9AA STUCR9BA STUCR10AA STUCR10BA
+                STUNAMEA STUADD1A STUADD2A STUADD3A STUPOS1A STUPOS2A
+                STUPHN1A STUPHN2A STUPHN3A
+
+                MOVE 'Y' TO WS-CONFIRM-FLAG
+                MOVE WS-DIFF-MSG TO MSGO
+
+                MOVE 'PF4=RESET  PF9=EXIT' TO FOOTERO
                 EXEC CICS SEND
                      MAP('MAP1')
                      MAPSET('DCJB8MC')
-                     ERASE
+                     CURSOR
                 END-EXEC
 
                 EXEC CICS RETURN
@@ -332,31 +541,52 @@
                      COMMAREA(WS-SAVE-DATA)
                      LENGTH(WS-SAVE-DATA-LEN)
                 END-EXEC
-           ELSE
+           END-IF
+
       * IF CHANGES ARE DETECTED, VALIDATE
       * Moving the variables to STUDATA
            MOVE STUNUML to STU-NUMBERL-T
            MOVE STUNUMI TO STU-NUMBERI-T
-           MOVE STUCR1AL TO STU-CR1AL-T
-           MOVE STUCR1BL TO STU-CR1BL-T
-           MOVE STUCR1AI TO STU-CR1AI-T
-           MOVE STUCR1BI TO STU-CR1BI-T
-           MOVE STUCR2AL TO STU-CR2AL-T
-           MOVE STUCR2BL TO STU-CR2BL-T
-           MOVE STUCR2AI TO STU-CR2AI-T
-           MOVE STUCR2BI TO STU-CR2BI-T
-           MOVE STUCR3AL TO STU-CR3AL-T
-           MOVE STUCR3BL TO STU-CR3BL-T
-           MOVE STUCR3AI TO STU-CR3AI-T
-           MOVE STUCR3BI TO STU-CR3BI-T
-           MOVE STUCR4AL TO STU-CR4AL-T
-           MOVE STUCR4BL TO STU-CR4BL-T
-           MOVE STUCR4AI TO STU-CR4AI-T
-           MOVE STUCR4BI TO STU-CR4BI-T
-           MOVE STUCR5AL TO STU-CR5AL-T
-           MOVE STUCR5BL TO STU-CR5BL-T
-           MOVE STUCR5AI TO STU-CR5AI-T
-           MOVE STUCR5BI TO STU-CR5BI-T
+           MOVE STUCR1AL TO STU-CRAL-T(1)
+           MOVE STUCR1BL TO STU-CRBL-T(1)
+           MOVE STUCR1AI TO STU-CRAI-T(1)
+           MOVE STUCR1BI TO STU-CRBI-T(1)
+           MOVE STUCR2AL TO STU-CRAL-T(2)
+           MOVE STUCR2BL TO STU-CRBL-T(2)
+           MOVE STUCR2AI TO STU-CRAI-T(2)
+           MOVE STUCR2BI TO STU-CRBI-T(2)
+           MOVE STUCR3AL TO STU-CRAL-T(3)
+           MOVE STUCR3BL TO STU-CRBL-T(3)
+           MOVE STUCR3AI TO STU-CRAI-T(3)
+           MOVE STUCR3BI TO STU-CRBI-T(3)
+           MOVE STUCR4AL TO STU-CRAL-T(4)
+           MOVE STUCR4BL TO STU-CRBL-T(4)
+           MOVE STUCR4AI TO STU-CRAI-T(4)
+           MOVE STUCR4BI TO STU-CRBI-T(4)
+           MOVE STUCR5AL TO STU-CRAL-T(5)
+           MOVE STUCR5BL TO STU-CRBL-T(5)
+           MOVE STUCR5AI TO STU-CRAI-T(5)
+           MOVE STUCR5BI TO STU-CRBI-T(5)
+           MOVE STUCR6AL TO STU-CRAL-T(6)
+           MOVE STUCR6BL TO STU-CRBL-T(6)
+           MOVE STUCR6AI TO STU-CRAI-T(6)
+           MOVE STUCR6BI TO STU-CRBI-T(6)
+           MOVE STUCR7AL TO STU-CRAL-T(7)
+           MOVE STUCR7BL TO STU-CRBL-T(7)
+           MOVE STUCR7AI TO STU-CRAI-T(7)
+           MOVE STUCR7BI TO STU-CRBI-T(7)
+           MOVE STUCR8AL TO STU-CRAL-T(8)
+           MOVE STUCR8BL TO STU-CRBL-T(8)
+           MOVE STUCR8AI TO STU-CRAI-T(8)
+           MOVE STUCR8BI TO STU-CRBI-T(8)
+           MOVE STUCR9AL TO STU-CRAL-T(9)
+           MOVE STUCR9BL TO STU-CRBL-T(9)
+           MOVE STUCR9AI TO STU-CRAI-T(9)
+           MOVE STUCR9BI TO STU-CRBI-T(9)
+           MOVE STUCR10AL TO STU-CRAL-T(10)
+           MOVE STUCR10BL TO STU-CRBL-T(10)
+           MOVE STUCR10AI TO STU-CRAI-T(10)
+           MOVE STUCR10BI TO STU-CRBI-T(10)
            MOVE STUNAMEL TO STU-NAMEL-T
            MOVE STUNAMEI TO STU-NAMEI-T
            MOVE STUADD1L TO STU-ADD1L-T
@@ -397,25 +627,104 @@
                       UPDATE
                  END-EXEC
 
+      *          IF THE RECORD CHANGED SINCE WE READ IT FOR DISPLAY IN
+      *          225-INQUIRY, SOME OTHER TERMINAL GOT THERE FIRST - DO
+      *          NOT CLOBBER THEIR UPDATE. RELEASE THE LOCK AND BOUNCE
+      *          BACK TO THE OPERATOR INSTEAD OF REWRITING BLIND.
+                 IF (STU-LASTCHG-DATE NOT = WS-STU-LASTCHG-DATE) OR
+                    (STU-LASTCHG-TIME NOT = WS-STU-LASTCHG-TIME)
+                      EXEC CICS UNLOCK
+                           FILE('STUFILE')
+                      END-EXEC
+                      MOVE
+       'RECORD CHANGED BY ANOTHER USER - RE-INQUIRE AND TRY AGAIN'
+                           TO WS-MSG
+                      GO TO 600-ERROR-RETURN
+                 END-IF
+
+      *          CAPTURE THE "BEFORE" IMAGE FOR THE AUDIT TRAIL BEFORE
+      *          ANY OF STU-NAME/STU-COURSE-n/STU-ADDRESS-n/STU-PHONE-n
+      *          ARE OVERWRITTEN BELOW.
+                 MOVE STU-NUMBER    TO AUD-STU-NUMBER
+                 MOVE STU-NAME      TO AUD-OLD-NAME
+                 MOVE STU-COURSE-TABLE(1)  TO AUD-OLD-COURSE-1
+                 MOVE STU-COURSE-TABLE(2)  TO AUD-OLD-COURSE-2
+                 MOVE STU-COURSE-TABLE(3)  TO AUD-OLD-COURSE-3
+                 MOVE STU-COURSE-TABLE(4)  TO AUD-OLD-COURSE-4
+                 MOVE STU-COURSE-TABLE(5)  TO AUD-OLD-COURSE-5
+                 MOVE STU-COURSE-TABLE(6)  TO AUD-OLD-COURSE-6
+                 MOVE STU-COURSE-TABLE(7)  TO AUD-OLD-COURSE-7
+                 MOVE STU-COURSE-TABLE(8)  TO AUD-OLD-COURSE-8
+                 MOVE STU-COURSE-TABLE(9)  TO AUD-OLD-COURSE-9
+                 MOVE STU-COURSE-TABLE(10) TO AUD-OLD-COURSE-10
+
+                 MOVE AUD-OLD-COURSE-1  TO WS-OLD-COURSE-T(1)
+                 MOVE AUD-OLD-COURSE-2  TO WS-OLD-COURSE-T(2)
+                 MOVE AUD-OLD-COURSE-3  TO WS-OLD-COURSE-T(3)
+                 MOVE AUD-OLD-COURSE-4  TO WS-OLD-COURSE-T(4)
+                 MOVE AUD-OLD-COURSE-5  TO WS-OLD-COURSE-T(5)
+                 MOVE AUD-OLD-COURSE-6  TO WS-OLD-COURSE-T(6)
+                 MOVE AUD-OLD-COURSE-7  TO WS-OLD-COURSE-T(7)
+                 MOVE AUD-OLD-COURSE-8  TO WS-OLD-COURSE-T(8)
+                 MOVE AUD-OLD-COURSE-9  TO WS-OLD-COURSE-T(9)
+                 MOVE AUD-OLD-COURSE-10 TO WS-OLD-COURSE-T(10)
+
+                 MOVE STU-ADDRESS-1 TO AUD-OLD-ADDRESS-1
+                 MOVE STU-ADDRESS-2 TO AUD-OLD-ADDRESS-2
+                 MOVE STU-ADDRESS-3 TO AUD-OLD-ADDRESS-3
+                 MOVE STU-PHONE-1   TO AUD-OLD-PHONE-1
+                 MOVE STU-PHONE-2   TO AUD-OLD-PHONE-2
+                 MOVE STU-PHONE-3   TO AUD-OLD-PHONE-3
+
       *          MOVE THE REST OF THE INPUTS TO STUREC
                  MOVE STUNAMEI TO STU-NAME
 
-                 MOVE STUCR1AI TO WS-COURSE-CODE-1A
-                 MOVE STUCR1BI TO WS-COURSE-CODE-1B
-                 MOVE STUCR2AI TO WS-COURSE-CODE-2A
-                 MOVE STUCR2BI TO WS-COURSE-CODE-2B
-                 MOVE STUCR3AI TO WS-COURSE-CODE-3A
-                 MOVE STUCR3BI TO WS-COURSE-CODE-3B
-                 MOVE STUCR4AI TO WS-COURSE-CODE-4A
-                 MOVE STUCR4BI TO WS-COURSE-CODE-4B
-                 MOVE STUCR5AI TO WS-COURSE-CODE-5A
-                 MOVE STUCR5BI TO WS-COURSE-CODE-5B
-
-                 MOVE WS-COURSE-CODE-1 TO STU-COURSE-1
-                 MOVE WS-COURSE-CODE-2 TO STU-COURSE-2
-                 MOVE WS-COURSE-CODE-3 TO STU-COURSE-3
-                 MOVE WS-COURSE-CODE-4 TO STU-COURSE-4
-                 MOVE WS-COURSE-CODE-5 TO STU-COURSE-5
+                 MOVE STUCR1AI TO WS-COURSE-CODE-A(1)
+                 MOVE STUCR1BI TO WS-COURSE-CODE-B(1)
+                 MOVE STUCR2AI TO WS-COURSE-CODE-A(2)
+                 MOVE STUCR2BI TO WS-COURSE-CODE-B(2)
+                 MOVE STUCR3AI TO WS-COURSE-CODE-A(3)
+                 MOVE STUCR3BI TO WS-COURSE-CODE-B(3)
+                 MOVE STUCR4AI TO WS-COURSE-CODE-A(4)
+                 MOVE STUCR4BI TO WS-COURSE-CODE-B(4)
+                 MOVE STUCR5AI TO WS-COURSE-CODE-A(5)
+                 MOVE STUCR5BI TO WS-COURSE-CODE-B(5)
+                 MOVE STUCR6AI TO WS-COURSE-CODE-A(6)
+                 MOVE STUCR6BI TO WS-COURSE-CODE-B(6)
+                 MOVE STUCR7AI TO WS-COURSE-CODE-A(7)
+                 MOVE STUCR7BI TO WS-COURSE-CODE-B(7)
+                 MOVE STUCR8AI TO WS-COURSE-CODE-A(8)
+                 MOVE STUCR8BI TO WS-COURSE-CODE-B(8)
+                 MOVE STUCR9AI TO WS-COURSE-CODE-A(9)
+                 MOVE STUCR9BI TO WS-COURSE-CODE-B(9)
+                 MOVE STUCR10AI TO WS-COURSE-CODE-A(10)
+                 MOVE STUCR10BI TO WS-COURSE-CODE-B(10)
+
+      *          ASSEMBLE THE COURSE TABLE AND COUNT HOW MANY SLOTS
+      *          ARE ACTUALLY USED SO STU-COURSE-COUNT REFLECTS IT.
+                 MOVE 0 TO STU-COURSE-COUNT
+                 PERFORM 260-ASSEMBLE-COURSE
+                      VARYING WS-COURSE-IDX FROM 1 BY 1
+                      UNTIL WS-COURSE-IDX > 10
+
+      *          REJECT THE UPDATE IF ANY NEWLY-ADDED COURSE IS
+      *          ALREADY AT CAPACITY - A SLOT THAT ISN'T ACTUALLY
+      *          CHANGING ISN'T RECHECKED, SINCE THE STUDENT ALREADY
+      *          HOLDS THAT SEAT.
+                 MOVE SPACES TO WS-CAP-FULL-CODE
+                 PERFORM 270-CHECK-CAPACITY THRU 270-CHECK-CAPACITY-EXIT
+                      VARYING WS-CAP-IDX FROM 1 BY 1
+                      UNTIL (WS-CAP-IDX > 10)
+                         OR (WS-CAP-FULL-CODE NOT = SPACES)
+
+                 IF (WS-CAP-FULL-CODE NOT = SPACES)
+                      EXEC CICS UNLOCK
+                           FILE('STUFILE')
+                      END-EXEC
+                      MOVE WS-CAP-FULL-CODE TO WS-MSG(1:8)
+                      MOVE ' SECTION IS FULL' TO WS-MSG(9:17)
+                      GO TO 600-ERROR-RETURN
+                 END-IF
 
                  MOVE STUADD1I TO STU-ADDRESS-1
                  MOVE STUADD2I TO STU-ADDRESS-2
@@ -427,32 +736,71 @@
                  MOVE STUPHN1I TO WS-STU-PHONE1
                  MOVE STUPHN2I TO WS-STU-PHONE2
                  MOVE STUPHN3I TO WS-STU-PHONE3
+
+                 MOVE EIBDATE TO STU-LASTCHG-DATE
+                 MOVE EIBTIME TO STU-LASTCHG-TIME
+
                  EXEC CICS REWRITE
                       FILE('STUFILE')
                       FROM(STUFILE-RECORD)
                       LENGTH(STUFILE-LENGTH)
                  END-EXEC
 
+      *          ADJUST CRS-SEATS-USED FOR EVERY COURSE SLOT THAT
+      *          ACTUALLY CHANGED - FREE THE OLD COURSE'S SEAT AND
+      *          TAKE ONE IN THE NEW COURSE.
+                 PERFORM 920-ADJUST-SEAT THRU 920-ADJUST-SEAT-EXIT
+                      VARYING WS-CAP-IDX FROM 1 BY 1
+                      UNTIL WS-CAP-IDX > 10
+
+      *          APPEND A BEFORE/AFTER IMAGE TO THE AUDIT FILE NOW THAT
+      *          THE UPDATE HAS BEEN COMMITTED, SO "WHO CHANGED THIS
+      *          STUDENT'S ADDRESS AND WHEN" CAN BE ANSWERED LATER.
+                 MOVE STU-NAME      TO AUD-NEW-NAME
+                 MOVE STU-COURSE-TABLE(1)  TO AUD-NEW-COURSE-1
+                 MOVE STU-COURSE-TABLE(2)  TO AUD-NEW-COURSE-2
+                 MOVE STU-COURSE-TABLE(3)  TO AUD-NEW-COURSE-3
+                 MOVE STU-COURSE-TABLE(4)  TO AUD-NEW-COURSE-4
+                 MOVE STU-COURSE-TABLE(5)  TO AUD-NEW-COURSE-5
+                 MOVE STU-COURSE-TABLE(6)  TO AUD-NEW-COURSE-6
+                 MOVE STU-COURSE-TABLE(7)  TO AUD-NEW-COURSE-7
+                 MOVE STU-COURSE-TABLE(8)  TO AUD-NEW-COURSE-8
+                 MOVE STU-COURSE-TABLE(9)  TO AUD-NEW-COURSE-9
+                 MOVE STU-COURSE-TABLE(10) TO AUD-NEW-COURSE-10
+                 MOVE STU-ADDRESS-1 TO AUD-NEW-ADDRESS-1
+                 MOVE STU-ADDRESS-2 TO AUD-NEW-ADDRESS-2
+                 MOVE STU-ADDRESS-3 TO AUD-NEW-ADDRESS-3
+                 MOVE STU-PHONE-1   TO AUD-NEW-PHONE-1
+                 MOVE STU-PHONE-2   TO AUD-NEW-PHONE-2
+                 MOVE STU-PHONE-3   TO AUD-NEW-PHONE-3
+                 MOVE WS-OPERID     TO AUD-OPERID
+                 MOVE EIBDATE       TO AUD-DATE
+                 MOVE EIBTIME       TO AUD-TIME
+
+                 EXEC CICS WRITE
+                      FILE('STUAUDIT')
+                      FROM(STUAUDIT-RECORD)
+                      LENGTH(STUAUDIT-LENGTH)
+                 END-EXEC
+
+      *          DROP A CHANGE-EXTRACT ENTRY FOR FINANCE'S NIGHTLY
+      *          INTERFACE JOB, FLAGGING ONLY WHAT ACTUALLY CHANGED.
+                 PERFORM 945-WRITE-EXTRACT
+
+      *          APPEND THIS UPDATE TO THE UNIFIED STUFILE JOURNAL.
+                 PERFORM 950-WRITE-JOURNAL
+
                 PERFORM 400-PREP-INQUIRY
                 MOVE "RECORD UPDATED. PLEASE ENTER STUDENT NUMBER"
                      TO MSGO
 
-                EXEC CICS SEND
-                     MAP('MAP1')
-                     MAPSET('DCJB8MC')
-                     ERASE
-                END-EXEC
-
-                EXEC CICS RETURN
-                     TRANSID('JB83')
-                     COMMAREA(WS-SAVE-DATA)
-                     LENGTH(WS-SAVE-DATA-LEN)
-                END-EXEC
+                GO TO 230-NEXT-OR-PROMPT
            END-IF.
 
            PERFORM 400-PREP-INQUIRY.
                 MOVE "RECORD UPDATED" TO MSGO.
 
+                MOVE 'PF4=RESET  PF9=EXIT' TO FOOTERO.
                 EXEC CICS SEND
                      MAP('MAP1')
                      MAPSET('DCJB8MC')
@@ -464,7 +812,577 @@
                      LENGTH(WS-SAVE-DATA-LEN)
                 END-EXEC.
 
+      *--------------------------------------------------------------
+      * WORKS OUT WHICH OF THE 27 FIELDS CHECKED ABOVE BY 250-UPDATE
+      * ACTUALLY CHANGED AND BUILDS A ONE-LINE "LABEL=OLDVALUE" DIFF
+      * MESSAGE OUT OF THEM - ONLY AS MANY ENTRIES AS FIT ON THE
+      * 60-CHARACTER MESSAGE LINE ARE SHOWN, THE REST ARE COUNTED IN
+      * WS-DIFF-MORE.
+      *--------------------------------------------------------------
+       255-BUILD-DIFF-LIST.
+
+           MOVE SPACES TO WS-DIFF-MSG.
+           MOVE 'CHANGED:' TO WS-DIFF-MSG(1:8).
+           MOVE 10 TO WS-DIFF-PTR.
+           MOVE 0 TO WS-DIFF-MORE.
+
+      * MANY OF THE 27 SLOTS BELOW ARE FILLED BY REFERENCE-MODIFYING
+      * ONLY PART OF WS-DIFF-OLDVAL (A 3- OR 4-BYTE COURSE/PHONE
+      * SEGMENT) - CLEAR THE WHOLE TABLE FIRST SO THE UNTOUCHED
+      * TRAILING BYTES ARE SPACES INSTEAD OF WHATEVER WAS LEFT THERE.
+           MOVE SPACES TO WS-DIFF-TABLE.
+
+           MOVE 'C1A' TO WS-DIFF-LABEL(1).
+           MOVE WS-STU-COURSE-1A TO WS-DIFF-OLDVAL(1)(1:4).
+           MOVE 'N' TO WS-DIFF-CHANGED(1).
+           IF (STUCR1AI NOT = WS-STU-COURSE-1A)
+                MOVE 'Y' TO WS-DIFF-CHANGED(1)
+           END-IF.
+
+           MOVE 'C1B' TO WS-DIFF-LABEL(2).
+           MOVE WS-STU-COURSE-1B TO WS-DIFF-OLDVAL(2)(1:4).
+           MOVE 'N' TO WS-DIFF-CHANGED(2).
+           IF (STUCR1BI NOT = WS-STU-COURSE-1B)
+                MOVE 'Y' TO WS-DIFF-CHANGED(2)
+           END-IF.
+
+           MOVE 'C2A' TO WS-DIFF-LABEL(3).
+           MOVE WS-STU-COURSE-2A TO WS-DIFF-OLDVAL(3)(1:4).
+           MOVE 'N' TO WS-DIFF-CHANGED(3).
+           IF (STUCR2AI NOT = WS-STU-COURSE-2A)
+                MOVE 'Y' TO WS-DIFF-CHANGED(3)
+           END-IF.
+
+           MOVE 'C2B' TO WS-DIFF-LABEL(4).
+           MOVE WS-STU-COURSE-2B TO WS-DIFF-OLDVAL(4)(1:4).
+           MOVE 'N' TO WS-DIFF-CHANGED(4).
+           IF (STUCR2BI NOT = WS-STU-COURSE-2B)
+                MOVE 'Y' TO WS-DIFF-CHANGED(4)
+           END-IF.
+
+           MOVE 'C3A' TO WS-DIFF-LABEL(5).
+           MOVE WS-STU-COURSE-3A TO WS-DIFF-OLDVAL(5)(1:4).
+           MOVE 'N' TO WS-DIFF-CHANGED(5).
+           IF (STUCR3AI NOT = WS-STU-COURSE-3A)
+                MOVE 'Y' TO WS-DIFF-CHANGED(5)
+           END-IF.
 
+           MOVE 'C3B' TO WS-DIFF-LABEL(6).
+           MOVE WS-STU-COURSE-3B TO WS-DIFF-OLDVAL(6)(1:4).
+           MOVE 'N' TO WS-DIFF-CHANGED(6).
+           IF (STUCR3BI NOT = WS-STU-COURSE-3B)
+                MOVE 'Y' TO WS-DIFF-CHANGED(6)
+           END-IF.
+
+           MOVE 'C4A' TO WS-DIFF-LABEL(7).
+           MOVE WS-STU-COURSE-4A TO WS-DIFF-OLDVAL(7)(1:4).
+           MOVE 'N' TO WS-DIFF-CHANGED(7).
+           IF (STUCR4AI NOT = WS-STU-COURSE-4A)
+                MOVE 'Y' TO WS-DIFF-CHANGED(7)
+           END-IF.
+
+           MOVE 'C4B' TO WS-DIFF-LABEL(8).
+           MOVE WS-STU-COURSE-4B TO WS-DIFF-OLDVAL(8)(1:4).
+           MOVE 'N' TO WS-DIFF-CHANGED(8).
+           IF (STUCR4BI NOT = WS-STU-COURSE-4B)
+                MOVE 'Y' TO WS-DIFF-CHANGED(8)
+           END-IF.
+
+           MOVE 'C5A' TO WS-DIFF-LABEL(9).
+           MOVE WS-STU-COURSE-5A TO WS-DIFF-OLDVAL(9)(1:4).
+           MOVE 'N' TO WS-DIFF-CHANGED(9).
+           IF (STUCR5AI NOT = WS-STU-COURSE-5A)
+                MOVE 'Y' TO WS-DIFF-CHANGED(9)
+           END-IF.
+
+           MOVE 'C5B' TO WS-DIFF-LABEL(10).
+           MOVE WS-STU-COURSE-5B TO WS-DIFF-OLDVAL(10)(1:4).
+           MOVE 'N' TO WS-DIFF-CHANGED(10).
+           IF (STUCR5BI NOT = WS-STU-COURSE-5B)
+                MOVE 'Y' TO WS-DIFF-CHANGED(10)
+           END-IF.
+
+           MOVE 'C6A' TO WS-DIFF-LABEL(11).
+           MOVE WS-STU-COURSE-6A TO WS-DIFF-OLDVAL(11)(1:4).
+           MOVE 'N' TO WS-DIFF-CHANGED(11).
+           IF (STUCR6AI NOT = WS-STU-COURSE-6A)
+                MOVE 'Y' TO WS-DIFF-CHANGED(11)
+           END-IF.
+
+           MOVE 'C6B' TO WS-DIFF-LABEL(12).
+           MOVE WS-STU-COURSE-6B TO WS-DIFF-OLDVAL(12)(1:4).
+           MOVE 'N' TO WS-DIFF-CHANGED(12).
+           IF (STUCR6BI NOT = WS-STU-COURSE-6B)
+                MOVE 'Y' TO WS-DIFF-CHANGED(12)
+           END-IF.
+
+           MOVE 'C7A' TO WS-DIFF-LABEL(13).
+           MOVE WS-STU-COURSE-7A TO WS-DIFF-OLDVAL(13)(1:4).
+           MOVE 'N' TO WS-DIFF-CHANGED(13).
+           IF (STUCR7AI NOT = WS-STU-COURSE-7A)
+                MOVE 'Y' TO WS-DIFF-CHANGED(13)
+           END-IF.
+
+           MOVE 'C7B' TO WS-DIFF-LABEL(14).
+           MOVE WS-STU-COURSE-7B TO WS-DIFF-OLDVAL(14)(1:4).
+           MOVE 'N' TO WS-DIFF-CHANGED(14).
+           IF (STUCR7BI NOT = WS-STU-COURSE-7B)
+                MOVE 'Y' TO WS-DIFF-CHANGED(14)
+           END-IF.
+
+           MOVE 'C8A' TO WS-DIFF-LABEL(15).
+           MOVE WS-STU-COURSE-8A TO WS-DIFF-OLDVAL(15)(1:4).
+           MOVE 'N' TO WS-DIFF-CHANGED(15).
+           IF (STUCR8AI NOT = WS-STU-COURSE-8A)
+                MOVE 'Y' TO WS-DIFF-CHANGED(15)
+           END-IF.
+
+           MOVE 'C8B' TO WS-DIFF-LABEL(16).
+           MOVE WS-STU-COURSE-8B TO WS-DIFF-OLDVAL(16)(1:4).
+           MOVE 'N' TO WS-DIFF-CHANGED(16).
+           IF (STUCR8BI NOT = WS-STU-COURSE-8B)
+                MOVE 'Y' TO WS-DIFF-CHANGED(16)
+           END-IF.
+
+           MOVE 'C9A' TO WS-DIFF-LABEL(17).
+           MOVE WS-STU-COURSE-9A TO WS-DIFF-OLDVAL(17)(1:4).
+           MOVE 'N' TO WS-DIFF-CHANGED(17).
+           IF (STUCR9AI NOT = WS-STU-COURSE-9A)
+                MOVE 'Y' TO WS-DIFF-CHANGED(17)
+           END-IF.
+
+           MOVE 'C9B' TO WS-DIFF-LABEL(18).
+           MOVE WS-STU-COURSE-9B TO WS-DIFF-OLDVAL(18)(1:4).
+           MOVE 'N' TO WS-DIFF-CHANGED(18).
+           IF (STUCR9BI NOT = WS-STU-COURSE-9B)
+                MOVE 'Y' TO WS-DIFF-CHANGED(18)
+           END-IF.
+
+           MOVE 'C10A' TO WS-DIFF-LABEL(19).
+           MOVE WS-STU-COURSE-10A TO WS-DIFF-OLDVAL(19)(1:4).
+           MOVE 'N' TO WS-DIFF-CHANGED(19).
+           IF (STUCR10AI NOT = WS-STU-COURSE-10A)
+                MOVE 'Y' TO WS-DIFF-CHANGED(19)
+           END-IF.
+
+           MOVE 'C10B' TO WS-DIFF-LABEL(20).
+           MOVE WS-STU-COURSE-10B TO WS-DIFF-OLDVAL(20)(1:4).
+           MOVE 'N' TO WS-DIFF-CHANGED(20).
+           IF (STUCR10BI NOT = WS-STU-COURSE-10B)
+                MOVE 'Y' TO WS-DIFF-CHANGED(20)
+           END-IF.
+
+           MOVE 'NAME' TO WS-DIFF-LABEL(21).
+           MOVE WS-STU-NAME(1:8) TO WS-DIFF-OLDVAL(21).
+           MOVE 'N' TO WS-DIFF-CHANGED(21).
+           IF (STUNAMEI NOT = WS-STU-NAME)
+                MOVE 'Y' TO WS-DIFF-CHANGED(21)
+           END-IF.
+
+           MOVE 'ADD1' TO WS-DIFF-LABEL(22).
+           MOVE WS-STU-ADD1(1:8) TO WS-DIFF-OLDVAL(22).
+           MOVE 'N' TO WS-DIFF-CHANGED(22).
+           IF (STUADD1I NOT = WS-STU-ADD1)
+                MOVE 'Y' TO WS-DIFF-CHANGED(22)
+           END-IF.
+
+           MOVE 'ADD2' TO WS-DIFF-LABEL(23).
+           MOVE WS-STU-ADD2(1:8) TO WS-DIFF-OLDVAL(23).
+           MOVE 'N' TO WS-DIFF-CHANGED(23).
+           IF (STUADD2I NOT = WS-STU-ADD2)
+                MOVE 'Y' TO WS-DIFF-CHANGED(23)
+           END-IF.
+
+           MOVE 'ADD3' TO WS-DIFF-LABEL(24).
+           MOVE WS-STU-ADD3(1:8) TO WS-DIFF-OLDVAL(24).
+           MOVE 'N' TO WS-DIFF-CHANGED(24).
+           IF (STUADD3I NOT = WS-STU-ADD3)
+                MOVE 'Y' TO WS-DIFF-CHANGED(24)
+           END-IF.
+
+           MOVE 'PHN1' TO WS-DIFF-LABEL(25).
+           MOVE WS-STUPHONE1 TO WS-DIFF-OLDVAL(25)(1:3).
+           MOVE 'N' TO WS-DIFF-CHANGED(25).
+           IF (STUPHN1I NOT = WS-STUPHONE1)
+                MOVE 'Y' TO WS-DIFF-CHANGED(25)
+           END-IF.
+
+           MOVE 'PHN2' TO WS-DIFF-LABEL(26).
+           MOVE WS-STUPHONE2 TO WS-DIFF-OLDVAL(26)(1:3).
+           MOVE 'N' TO WS-DIFF-CHANGED(26).
+           IF (STUPHN2I NOT = WS-STUPHONE2)
+                MOVE 'Y' TO WS-DIFF-CHANGED(26)
+           END-IF.
+
+           MOVE 'PHN3' TO WS-DIFF-LABEL(27).
+           MOVE WS-STUPHONE3 TO WS-DIFF-OLDVAL(27)(1:4).
+           MOVE 'N' TO WS-DIFF-CHANGED(27).
+           IF (STUPHN3I NOT = WS-STUPHONE3)
+                MOVE 'Y' TO WS-DIFF-CHANGED(27)
+           END-IF.
+
+           PERFORM 256-APPEND-DIFF-ENTRY
+                VARYING WS-DIFF-IDX FROM 1 BY 1
+                UNTIL WS-DIFF-IDX > 27.
+
+           IF (WS-DIFF-MORE NOT = 0)
+                MOVE WS-DIFF-MORE TO WS-DIFF-MORE-ED
+                MOVE SPACES TO WS-DIFF-SUFFIX
+                STRING '+' DELIMITED BY SIZE
+                       WS-DIFF-MORE-ED DELIMITED BY SIZE
+                       ' MORE CHANGED' DELIMITED BY SIZE
+                       INTO WS-DIFF-SUFFIX
+                END-STRING
+                MOVE WS-DIFF-SUFFIX TO WS-DIFF-MSG(47:14)
+           END-IF.
+
+      *    ONLY REACHED IF NOTHING IN THE 27-FIELD COMPARISON ACTUALLY
+      *    DIFFERED, WHICH THE BIG IF IN 250-UPDATE ALREADY RULES OUT
+      *    BEFORE THIS PARAGRAPH IS EVER PERFORMED.
+           IF (WS-DIFF-PTR = 10)
+                MOVE 'CHANGED: (SEE FIELDS ABOVE)' TO WS-DIFF-MSG
+           END-IF.
+
+      *--------------------------------------------------------------
+      * APPENDS ONE "LABEL=OLDVALUE" ENTRY TO WS-DIFF-MSG FOR EVERY
+      * FIELD FLAGGED AS CHANGED, AS LONG AS THERE'S ROOM BEFORE THE
+      * TRAILING "+N MORE CHANGED" AREA RESERVED AT POSITION 47.
+      *--------------------------------------------------------------
+       256-APPEND-DIFF-ENTRY.
+           IF (WS-DIFF-IS-CHANGED(WS-DIFF-IDX))
+                IF (WS-DIFF-PTR < 33)
+                     STRING WS-DIFF-LABEL(WS-DIFF-IDX)
+                                DELIMITED BY SPACE
+                            '=' DELIMITED BY SIZE
+                            WS-DIFF-OLDVAL(WS-DIFF-IDX)
+                                DELIMITED BY SIZE
+                            ' ' DELIMITED BY SIZE
+                            INTO WS-DIFF-MSG
+                            WITH POINTER WS-DIFF-PTR
+                     END-STRING
+                ELSE
+                     ADD 1 TO WS-DIFF-MORE
+                END-IF
+           END-IF.
+
+       260-ASSEMBLE-COURSE.
+
+           MOVE WS-COURSE-CODE-T(WS-COURSE-IDX)
+                TO STU-COURSE-TABLE(WS-COURSE-IDX).
+
+           IF (WS-COURSE-CODE-T(WS-COURSE-IDX) NOT = SPACES)
+                ADD 1 TO STU-COURSE-COUNT
+           END-IF.
+
+       270-CHECK-CAPACITY.
+
+           IF STU-COURSE-TABLE(WS-CAP-IDX) =
+              WS-OLD-COURSE-T(WS-CAP-IDX)
+                GO TO 270-CHECK-CAPACITY-EXIT
+           END-IF.
+
+           IF (STU-COURSE-TABLE(WS-CAP-IDX) = SPACES)
+                GO TO 270-CHECK-CAPACITY-EXIT
+           END-IF.
+
+           EXEC CICS READ
+                FILE('CRSFILE')
+                INTO(CRSFILE-RECORD)
+                LENGTH(CRSFILE-LENGTH)
+                RIDFLD(STU-COURSE-TABLE(WS-CAP-IDX))
+                RESP(WS-CAP-STATUS)
+           END-EXEC.
+
+           IF (WS-CAP-STATUS = DFHRESP(NORMAL)) AND
+              (CRS-SEATS-USED >= CRS-CAPACITY)
+                MOVE STU-COURSE-TABLE(WS-CAP-IDX) TO WS-CAP-FULL-CODE
+           END-IF.
+
+       270-CHECK-CAPACITY-EXIT.
+           EXIT.
+
+       920-ADJUST-SEAT.
+
+           IF STU-COURSE-TABLE(WS-CAP-IDX) =
+              WS-OLD-COURSE-T(WS-CAP-IDX)
+                GO TO 920-ADJUST-SEAT-EXIT
+           END-IF.
+
+           IF (WS-OLD-COURSE-T(WS-CAP-IDX) NOT = SPACES)
+                EXEC CICS READ
+                     FILE('CRSFILE')
+                     INTO(CRSFILE-RECORD)
+                     LENGTH(CRSFILE-LENGTH)
+                     RIDFLD(WS-OLD-COURSE-T(WS-CAP-IDX))
+                     UPDATE
+                END-EXEC
+                IF (CRS-SEATS-USED > 0)
+                     SUBTRACT 1 FROM CRS-SEATS-USED
+                END-IF
+      * A SEAT WAS JUST FREED - PROMOTE THE FRONT OF THIS COURSE'S
+      * WAITLIST (IF ANY) INTO IT INSTEAD OF LEAVING IT OPEN.
+                PERFORM 930-PROMOTE-WAITLIST
+                EXEC CICS REWRITE
+                     FILE('CRSFILE')
+                     FROM(CRSFILE-RECORD)
+                     LENGTH(CRSFILE-LENGTH)
+                END-EXEC
+           END-IF.
+
+           IF (STU-COURSE-TABLE(WS-CAP-IDX) NOT = SPACES)
+                EXEC CICS READ
+                     FILE('CRSFILE')
+                     INTO(CRSFILE-RECORD)
+                     LENGTH(CRSFILE-LENGTH)
+                     RIDFLD(STU-COURSE-TABLE(WS-CAP-IDX))
+                     UPDATE
+                END-EXEC
+                ADD 1 TO CRS-SEATS-USED
+                EXEC CICS REWRITE
+                     FILE('CRSFILE')
+                     FROM(CRSFILE-RECORD)
+                     LENGTH(CRSFILE-LENGTH)
+                END-EXEC
+           END-IF.
+
+       920-ADJUST-SEAT-EXIT.
+           EXIT.
+
+       930-PROMOTE-WAITLIST.
+
+           IF (CRS-WAIT-COUNT = 0)
+                GO TO 930-PROMOTE-WAITLIST-EXIT
+           END-IF.
+
+           MOVE CRS-WAIT-TABLE(1) TO WS-PROMOTE-STU.
+
+      * SHIFT THE REMAINING WAITLIST ENTRIES UP ONE SLOT NOW THAT THE
+      * FRONT ONE IS BEING PROMOTED.
+           PERFORM 940-SHIFT-WAITLIST THRU 940-SHIFT-WAITLIST-EXIT
+                VARYING WS-PROMOTE-IDX FROM 1 BY 1
+                UNTIL WS-PROMOTE-IDX > 9.
+           MOVE SPACES TO CRS-WAIT-TABLE(CRS-WAIT-COUNT).
+           SUBTRACT 1 FROM CRS-WAIT-COUNT.
+
+      * STASH THE STUDENT CURRENTLY BEING EDITED - READING THE
+      * PROMOTED STUDENT'S OWN RECORD INTO STUFILE-RECORD WOULD
+      * OTHERWISE CLOBBER IT BEFORE THE CALLER'S AUD-NEW-* CAPTURE.
+           MOVE STUFILE-RECORD TO WS-CURR-STUDENT.
+
+           EXEC CICS READ
+                FILE('STUFILE')
+                INTO(STUFILE-RECORD)
+                LENGTH(STUFILE-LENGTH)
+                RIDFLD(WS-PROMOTE-STU)
+                UPDATE
+                RESP(WS-PROMOTE-STATUS)
+           END-EXEC.
+
+           IF (WS-PROMOTE-STATUS = DFHRESP(NORMAL))
+                MOVE 0 TO WS-PROMOTE-SLOT
+                PERFORM 950-FIND-OPEN-SLOT
+                     VARYING WS-PROMOTE-IDX FROM 1 BY 1
+                     UNTIL (WS-PROMOTE-IDX > 10)
+                        OR (WS-PROMOTE-SLOT NOT = 0)
+
+                IF (WS-PROMOTE-SLOT NOT = 0)
+                     PERFORM 960-AUDIT-OLD-IMAGE
+                     MOVE CRS-CODE TO
+                          STU-COURSE-TABLE(WS-PROMOTE-SLOT)
+                     ADD 1 TO STU-COURSE-COUNT
+                     ADD 1 TO CRS-SEATS-USED
+                     MOVE EIBDATE TO STU-LASTCHG-DATE
+                     MOVE EIBTIME TO STU-LASTCHG-TIME
+                     PERFORM 961-AUDIT-NEW-IMAGE
+                     EXEC CICS REWRITE
+                          FILE('STUFILE')
+                          FROM(STUFILE-RECORD)
+                          LENGTH(STUFILE-LENGTH)
+                     END-EXEC
+                ELSE
+                     EXEC CICS UNLOCK
+                          FILE('STUFILE')
+                     END-EXEC
+                END-IF
+           END-IF.
+
+           MOVE WS-CURR-STUDENT TO STUFILE-RECORD.
+
+       930-PROMOTE-WAITLIST-EXIT.
+           EXIT.
+
+       940-SHIFT-WAITLIST.
+
+           IF (WS-PROMOTE-IDX >= CRS-WAIT-COUNT)
+                GO TO 940-SHIFT-WAITLIST-EXIT
+           END-IF.
+
+           MOVE CRS-WAIT-TABLE(WS-PROMOTE-IDX + 1)
+                TO CRS-WAIT-TABLE(WS-PROMOTE-IDX).
+
+       940-SHIFT-WAITLIST-EXIT.
+           EXIT.
+
+       950-FIND-OPEN-SLOT.
+
+           IF (STU-COURSE-TABLE(WS-PROMOTE-IDX) = SPACES)
+                MOVE WS-PROMOTE-IDX TO WS-PROMOTE-SLOT
+           END-IF.
+
+      * THE PROMOTED STUDENT'S BEFORE/AFTER IMAGE - RECORDED THE SAME
+      * WAY A MANUAL UPDATE IS, BUT WITH A WAITLIST-PROMOTION OPERATOR
+      * ID SINCE NO OPERATOR ACTUALLY KEYED THIS CHANGE IN. THE BEFORE
+      * IMAGE IS CAPTURED BY 960 BEFORE THE NEW COURSE SLOT IS FILLED
+      * IN, THE AFTER IMAGE BY 961 ONCE IT HAS BEEN.
+       960-AUDIT-OLD-IMAGE.
+
+           MOVE STU-NUMBER    TO AUD-STU-NUMBER.
+           MOVE STU-NAME      TO AUD-OLD-NAME.
+           MOVE STU-COURSE-TABLE(1)  TO AUD-OLD-COURSE-1.
+           MOVE STU-COURSE-TABLE(2)  TO AUD-OLD-COURSE-2.
+           MOVE STU-COURSE-TABLE(3)  TO AUD-OLD-COURSE-3.
+           MOVE STU-COURSE-TABLE(4)  TO AUD-OLD-COURSE-4.
+           MOVE STU-COURSE-TABLE(5)  TO AUD-OLD-COURSE-5.
+           MOVE STU-COURSE-TABLE(6)  TO AUD-OLD-COURSE-6.
+           MOVE STU-COURSE-TABLE(7)  TO AUD-OLD-COURSE-7.
+           MOVE STU-COURSE-TABLE(8)  TO AUD-OLD-COURSE-8.
+           MOVE STU-COURSE-TABLE(9)  TO AUD-OLD-COURSE-9.
+           MOVE STU-COURSE-TABLE(10) TO AUD-OLD-COURSE-10.
+           MOVE STU-ADDRESS-1 TO AUD-OLD-ADDRESS-1.
+           MOVE STU-ADDRESS-2 TO AUD-OLD-ADDRESS-2.
+           MOVE STU-ADDRESS-3 TO AUD-OLD-ADDRESS-3.
+           MOVE STU-PHONE-1   TO AUD-OLD-PHONE-1.
+           MOVE STU-PHONE-2   TO AUD-OLD-PHONE-2.
+           MOVE STU-PHONE-3   TO AUD-OLD-PHONE-3.
+
+       961-AUDIT-NEW-IMAGE.
+
+           MOVE STU-NAME      TO AUD-NEW-NAME.
+           MOVE STU-COURSE-TABLE(1)  TO AUD-NEW-COURSE-1.
+           MOVE STU-COURSE-TABLE(2)  TO AUD-NEW-COURSE-2.
+           MOVE STU-COURSE-TABLE(3)  TO AUD-NEW-COURSE-3.
+           MOVE STU-COURSE-TABLE(4)  TO AUD-NEW-COURSE-4.
+           MOVE STU-COURSE-TABLE(5)  TO AUD-NEW-COURSE-5.
+           MOVE STU-COURSE-TABLE(6)  TO AUD-NEW-COURSE-6.
+           MOVE STU-COURSE-TABLE(7)  TO AUD-NEW-COURSE-7.
+           MOVE STU-COURSE-TABLE(8)  TO AUD-NEW-COURSE-8.
+           MOVE STU-COURSE-TABLE(9)  TO AUD-NEW-COURSE-9.
+           MOVE STU-COURSE-TABLE(10) TO AUD-NEW-COURSE-10.
+           MOVE STU-ADDRESS-1 TO AUD-NEW-ADDRESS-1.
+           MOVE STU-ADDRESS-2 TO AUD-NEW-ADDRESS-2.
+           MOVE STU-ADDRESS-3 TO AUD-NEW-ADDRESS-3.
+           MOVE STU-PHONE-1   TO AUD-NEW-PHONE-1.
+           MOVE STU-PHONE-2   TO AUD-NEW-PHONE-2.
+           MOVE STU-PHONE-3   TO AUD-NEW-PHONE-3.
+           MOVE 'WAITLIST' TO AUD-OPERID.
+           MOVE EIBDATE       TO AUD-DATE.
+           MOVE EIBTIME       TO AUD-TIME.
+
+           EXEC CICS WRITE
+                FILE('STUAUDIT')
+                FROM(STUAUDIT-RECORD)
+                LENGTH(STUAUDIT-LENGTH)
+           END-EXEC.
+
+      * A WAITLIST PROMOTION IS A COURSE CHANGE FOR THE PROMOTED
+      * STUDENT - FLAG IT FOR FINANCE THE SAME AS A MANUAL UPDATE.
+           MOVE AUD-STU-NUMBER TO XTR-STU-NUMBER.
+           SET XTR-CHANGE TO TRUE.
+           MOVE SPACE TO XTR-ADDR-CHANGED.
+           SET XTR-COURSE-WAS-CHANGED TO TRUE.
+           MOVE AUD-OPERID TO XTR-OPERID.
+           MOVE AUD-DATE   TO XTR-DATE.
+           MOVE AUD-TIME   TO XTR-TIME.
+
+           EXEC CICS WRITE
+                FILE('STUXTRCT')
+                FROM(STUXTRCT-RECORD)
+                LENGTH(STUXTRCT-LENGTH)
+           END-EXEC.
+
+      *    APPEND THIS PROMOTION TO THE UNIFIED STUFILE JOURNAL TOO.
+           PERFORM 950-WRITE-JOURNAL.
+
+      *--------------------------------------------------------------
+      * APPENDS A CHANGE-EXTRACT ENTRY FOR THIS UPDATE, FLAGGING ONLY
+      * THE ADDRESS AND/OR COURSE CHANGES THE JUST-COMPLETED AUDIT
+      * BEFORE/AFTER IMAGE ACTUALLY SHOWS, SO FINANCE'S NIGHTLY
+      * INTERFACE JOB DOESN'T HAVE TO RE-KEY WHAT THIS SCREEN ALREADY
+      * CAPTURED.
+      *--------------------------------------------------------------
+       945-WRITE-EXTRACT.
+
+           MOVE 'N' TO WS-ADDR-CHANGED-SW
+           MOVE 'N' TO WS-COURSE-CHANGED-SW
+
+           IF (AUD-OLD-ADDRESS-1 NOT = AUD-NEW-ADDRESS-1)
+              OR (AUD-OLD-ADDRESS-2 NOT = AUD-NEW-ADDRESS-2)
+              OR (AUD-OLD-ADDRESS-3 NOT = AUD-NEW-ADDRESS-3)
+               SET WS-ADDR-CHANGED TO TRUE
+           END-IF
+
+           PERFORM 946-CHECK-COURSE-CHANGE
+                VARYING WS-XTR-IDX FROM 1 BY 1
+                UNTIL (WS-XTR-IDX > 10) OR WS-COURSE-CHANGED
+
+           MOVE AUD-STU-NUMBER TO XTR-STU-NUMBER
+           SET XTR-CHANGE TO TRUE
+           MOVE SPACE TO XTR-ADDR-CHANGED
+           MOVE SPACE TO XTR-COURSE-CHANGED
+           IF WS-ADDR-CHANGED
+               SET XTR-ADDR-WAS-CHANGED TO TRUE
+           END-IF
+           IF WS-COURSE-CHANGED
+               SET XTR-COURSE-WAS-CHANGED TO TRUE
+           END-IF
+           MOVE AUD-OPERID TO XTR-OPERID
+           MOVE AUD-DATE   TO XTR-DATE
+           MOVE AUD-TIME   TO XTR-TIME
+
+           EXEC CICS WRITE
+                FILE('STUXTRCT')
+                FROM(STUXTRCT-RECORD)
+                LENGTH(STUXTRCT-LENGTH)
+           END-EXEC.
+
+       945-EXIT.
+           EXIT.
+
+      * COMPARES ONE COURSE SLOT'S BEFORE/AFTER IMAGE - STOPS THE
+      * VARYING LOOP IN 945-WRITE-EXTRACT AS SOON AS ANY SLOT DIFFERS.
+       946-CHECK-COURSE-CHANGE.
+
+           IF WS-OLD-COURSE-T(WS-XTR-IDX) NOT =
+              STU-COURSE-TABLE(WS-XTR-IDX)
+               SET WS-COURSE-CHANGED TO TRUE
+           END-IF.
+
+      *--------------------------------------------------------------
+      * APPENDS AN ENTRY TO THE UNIFIED STUFILE WRITE/REWRITE/DELETE
+      * JOURNAL SO A COMPLIANCE REQUEST FOR THIS STUDENT DOESN'T MEAN
+      * CORRELATING STUAUDIT, STUXTRCT, AND A SEPARATE WRITE LOG.
+      * CALLED RIGHT AFTER THE REWRITE IS COMMITTED, SO AUD-STU-NUMBER/
+      * AUD-OPERID/AUD-DATE/AUD-TIME (ALREADY SET FOR STUAUDIT) AND
+      * STUFILE-RECORD (THE JUST-REWRITTEN IMAGE) ARE BOTH GOOD TO USE.
+      *--------------------------------------------------------------
+       950-WRITE-JOURNAL.
+
+           MOVE AUD-STU-NUMBER TO JRN-STU-NUMBER.
+           SET JRN-REWRITE TO TRUE.
+           MOVE EIBTRNID   TO JRN-TRANSID.
+           MOVE AUD-OPERID TO JRN-OPERID.
+           MOVE AUD-DATE   TO JRN-DATE.
+           MOVE AUD-TIME   TO JRN-TIME.
+           MOVE STUFILE-RECORD TO JRN-RECORD-IMAGE.
+
+           EXEC CICS WRITE
+                FILE('STUJRNL')
+                FROM(STUJRNL-RECORD)
+                LENGTH(STUJRNL-LENGTH)
+           END-EXEC.
+
+       950-EXIT.
+           EXIT.
 
        300-NOTFND.
 
@@ -472,16 +1390,7 @@
            MOVE 'STUDENT NOT FOUND. PLEASE ENTER STUDENT NUMBER'
            TO MSGO.
 
-           EXEC CICS SEND
-                MAP('MAP1')
-                MAPSET('DCJB8MC')
-           END-EXEC.
-
-           EXEC CICS RETURN
-                TRANSID('JB83')
-                COMMAREA(WS-SAVE-DATA)
-                LENGTH(WS-SAVE-DATA-LEN)
-           END-EXEC.
+           GO TO 230-NEXT-OR-PROMPT.
 
        400-PREP-INQUIRY.
 
@@ -492,10 +1401,13 @@
       * Disables these fields
            MOVE DFHBMASF TO STUCR1AA STUCR1BA STUCR2AA STUCR2BA
            STUCR3AA STUCR3BA STUCR4AA STUCR4BA STUCR5AA STUCR5BA
+           STUCR6AA STUCR6BA STUCR7AA STUCR7BA STUCR8AA STUCR8BA
+           STUCR9AA STUCR9BA STUCR10AA STUCR10BA
            STUNAMEA STUADD1A STUADD2A STUADD3A STUPOS1A STUPOS2A
            STUPHN1A STUPHN2A STUPHN3A.
 
            MOVE "I" TO WS-MODE.
+           MOVE 'N' TO WS-CONFIRM-FLAG.
 
        500-INQUIRY-ERROR.
 
@@ -560,6 +1472,46 @@
                    MOVE -1 TO STUPHN2L
                WHEN 19
                    MOVE -1 TO STUPHN3L
+               WHEN 20
+                   MOVE -1 TO STUCR1AL
+               WHEN 21
+                   MOVE -1 TO STUCR2AL
+               WHEN 22
+                   MOVE -1 TO STUCR3AL
+               WHEN 23
+                   MOVE -1 TO STUCR4AL
+               WHEN 24
+                   MOVE -1 TO STUCR5AL
+               WHEN 25
+                   MOVE -1 TO STUCR6AL
+               WHEN 26
+                   MOVE -1 TO STUCR7AL
+               WHEN 27
+                   MOVE -1 TO STUCR8AL
+               WHEN 28
+                   MOVE -1 TO STUCR9AL
+               WHEN 29
+                   MOVE -1 TO STUCR10AL
+               WHEN 30
+                   MOVE -1 TO STUCR6BL
+               WHEN 31
+                   MOVE -1 TO STUCR7BL
+               WHEN 32
+                   MOVE -1 TO STUCR8BL
+               WHEN 33
+                   MOVE -1 TO STUCR9BL
+               WHEN 34
+                   MOVE -1 TO STUCR10BL
+               WHEN 35
+                   MOVE -1 TO STUCR6AL
+               WHEN 36
+                   MOVE -1 TO STUCR7AL
+               WHEN 37
+                   MOVE -1 TO STUCR8AL
+               WHEN 38
+                   MOVE -1 TO STUCR9AL
+               WHEN 39
+                   MOVE -1 TO STUCR10AL
            END-EVALUATE.
 
            MOVE WS-MSG TO MSGO.
@@ -585,13 +1537,16 @@
            MOVE DFHBMASF TO STUNUMA.
 
            MOVE "U" TO WS-MODE.
+           MOVE 'N' TO WS-CONFIRM-FLAG.
 
        999-EXIT.
       *Lab 13: Instead of exiting program we have to go to menu now
+           MOVE WS-OPERID TO WS-MENU-XCTL-OPERID.
+
            EXEC CICS XCTL
                 PROGRAM('DCJB8PGM')
-                COMMAREA(WS-COMMAREA)
-                LENGTH(WS-COMMAREA-LEN)
+                COMMAREA(WS-MENU-XCTL-DATA)
+                LENGTH(WS-MENU-XCTL-LEN)
            END-EXEC.
 
       *    MOVE LOW-VALUES TO MAP1O.
@@ -600,4 +1555,45 @@
       *    EXEC CICS SEND MAP('MAP1') MAPSET('DCJB8MC') END-EXEC.
       *    EXEC CICS RETURN END-EXEC.
 
+      *--------------------------------------------------------------
+      * BUMPS THE HOURLY TRANSACTION COUNT FOR THIS TRANSACTION ID -
+      * FIRST TASK IN A GIVEN HOUR CREATES THE ROW, EVERY TASK AFTER
+      * THAT JUST ADDS ONE TO IT.
+      *--------------------------------------------------------------
+       910-LOG-USAGE.
+
+           COMPUTE WS-TRN-HOUR = EIBTIME / 100000.
+           MOVE 'JB83' TO TRN-TRANSID.
+           MOVE WS-TRN-HOUR TO TRN-HOUR.
+
+           EXEC CICS READ
+                FILE('TRANCNT')
+                INTO(TRANCNT-RECORD)
+                RIDFLD(TRN-KEY)
+                UPDATE
+                NOTFND(911-FIRST-USAGE)
+           END-EXEC.
+
+           ADD 1 TO TRN-COUNT.
+
+           EXEC CICS REWRITE
+                FILE('TRANCNT')
+                FROM(TRANCNT-RECORD)
+           END-EXEC.
+
+           GO TO 910-EXIT.
+
+       911-FIRST-USAGE.
+
+           MOVE 1 TO TRN-COUNT.
+
+           EXEC CICS WRITE
+                FILE('TRANCNT')
+                FROM(TRANCNT-RECORD)
+                RIDFLD(TRN-KEY)
+           END-EXEC.
+
+       910-EXIT.
+           EXIT.
+
        END PROGRAM DCJB8PGU.
\ No newline at end of file
