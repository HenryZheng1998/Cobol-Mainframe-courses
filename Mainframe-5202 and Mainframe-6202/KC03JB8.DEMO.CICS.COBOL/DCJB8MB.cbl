@@ -0,0 +1,69 @@
+       01  MAP1I.
+           02  FILLER PIC X(12).
+           02  TITLEL    COMP  PIC  S9(4).
+           02  TITLEF    PICTURE X.
+           02  FILLER REDEFINES TITLEF.
+             03 TITLEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  TITLEI  PIC X(28).
+           02  STUNAMEL    COMP  PIC  S9(4).
+           02  STUNAMEF    PICTURE X.
+           02  FILLER REDEFINES STUNAMEF.
+             03 STUNAMEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUNAMEI  PIC X(20).
+           02  LINESL    COMP  PIC  S9(4)  OCCURS 10.
+           02  LINESF    PICTURE X            OCCURS 10.
+           02  FILLER REDEFINES LINESF.
+             03 LINESA    PICTURE X          OCCURS 10.
+           02  FILLER   PICTURE X(2)          OCCURS 10.
+           02  LINESI  PIC X(53)               OCCURS 10.
+           02  XFERL    COMP  PIC  S9(4).
+           02  XFERF    PICTURE X.
+           02  FILLER REDEFINES XFERF.
+             03 XFERA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+      * WIDE ENOUGH TO HOLD A COMMA-SEPARATED LIST OF UP TO 5 TWO-DIGIT
+      * LINE NUMBERS (E.G. "1,3,5,7,9") SO SEVERAL BROWSE ROWS CAN BE
+      * MARKED FOR TRANSFER AT ONCE, NOT JUST ONE.
+           02  XFERI  PIC X(14).
+           02  MSGL    COMP  PIC  S9(4).
+           02  MSGF    PICTURE X.
+           02  FILLER REDEFINES MSGF.
+             03 MSGA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MSGI  PIC X(60).
+      * PF-KEY LEGEND SHOWN ACROSS THE BOTTOM OF EVERY SCREEN SO NEW
+      * OPERATORS DON'T HAVE TO MEMORIZE WHICH KEYS EACH SCREEN USES.
+           02  FOOTERL    COMP  PIC  S9(4).
+           02  FOOTERF    PICTURE X.
+           02  FILLER REDEFINES FOOTERF.
+             03 FOOTERA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  FOOTERI  PIC X(79).
+       01  MAP1O REDEFINES MAP1I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TITLEC    PICTURE X.
+           02  TITLEH    PICTURE X.
+           02  TITLEO  PIC X(28).
+           02  FILLER PICTURE X(3).
+           02  STUNAMEC    PICTURE X.
+           02  STUNAMEH    PICTURE X.
+           02  STUNAMEO  PIC X(20).
+           02  FILLER PICTURE X(3)             OCCURS 10.
+           02  LINESC    PICTURE X             OCCURS 10.
+           02  LINESH    PICTURE X             OCCURS 10.
+           02  LINESO  PIC X(53)                OCCURS 10.
+           02  FILLER PICTURE X(3).
+           02  XFERC    PICTURE X.
+           02  XFERH    PICTURE X.
+           02  XFERO  PIC X(14).
+           02  FILLER PICTURE X(3).
+           02  MSGC    PICTURE X.
+           02  MSGH    PICTURE X.
+           02  MSGO  PIC X(60).
+           02  FILLER PICTURE X(3).
+           02  FOOTERC    PICTURE X.
+           02  FOOTERH    PICTURE X.
+           02  FOOTERO  PIC X(79).
