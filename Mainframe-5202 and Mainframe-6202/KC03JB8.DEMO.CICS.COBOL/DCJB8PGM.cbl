@@ -9,14 +9,62 @@
 
            COPY 'DCJB8MM'.
 
-       01 WS-COMMAREA PIC X(20) VALUE SPACES.
-       01 WS-COMMAREA-LEN PIC S9(4) COMP VALUE 1.
+      * SIGN-ON MAP - CHALLENGES THE OPERATOR BEFORE MAP1 IS SHOWN
+       COPY 'DCJB8MS'.
+
+      * OPERFILE RECORD LAYOUT - OPERATOR ID/PASSWORD TABLE
+       COPY 'OPERREC'.
+
+      * WS-COMMAREA CARRIES THE SIGNED-ON OPERATOR ID TO EVERY CHILD
+      * PROGRAM (PGB/PGC/PGR/PGU) SO EACH ONE KNOWS WHO IS RUNNING IT.
+       01 WS-COMMAREA.
+           05 WS-OPERID          PIC X(8).
+           05 FILLER             PIC X(12) VALUE SPACES.
+       01 WS-COMMAREA-LEN PIC S9(4) COMP VALUE 8.
+
+      * PGB/PGC/PGD/PGL/PGN/PGO/PGQ/PGR/PGU ALL XCTL BACK TO US ON
+      * PF9 OR "DONE" WITH THIS MARKED 9-BYTE COMMAREA RATHER THAN THE
+      * PLAIN 8-BYTE OPERATOR-ID COMMAREA WE HAND OUT ON OUR OWN
+      * MENU'S RETURN, SO THE TWO CAN BE TOLD APART ON EIBCALEN ALONE
+      * - SEE 000-START-LOGIC.
+       01 WS-XCTL-BACK-DATA.
+           05 WS-XCTL-BACK-OPERID PIC X(8).
+           05 FILLER              PIC X.
+       01 WS-XCTL-BACK-LEN        PIC S9(4) COMP VALUE 9.
+
+      * INVALID-MENU-ENTRY LOCKOUT THRESHOLD - ONCE OPER-BADCOUNT
+      * REACHES THIS MANY CONSECUTIVE BAD CHOICES THE OPERATOR ID IS
+      * LOCKED UNTIL A SUPERVISOR CLEARS OPERFILE.
+       01 WS-BADCOUNT-LIMIT  PIC 9(02) VALUE 3.
+
+      * HOUR-OF-DAY BUCKET FOR THE TRANSACTION USAGE COUNTER - TAKEN
+      * FROM THE LEADING TWO DIGITS OF EIBTIME (HHMMSSH).
+       01 WS-TRN-HOUR        PIC 9(2).
+
+      * TRANCNT RECORD LAYOUT - HOURLY TRANSACTION VOLUME COUNTERS
+       COPY 'TRANCNT'.
+
        LINKAGE SECTION.
 
-       01 DFHCOMMAREA PIC X.
+       01 DFHCOMMAREA PIC X(9).
 
        PROCEDURE DIVISION.
 
+       000-START-LOGIC.
+
+      * A CHILD PROGRAM XCTL'D BACK TO US - NOT A FRESH ATTENTION KEY
+      * ON OUR OWN MENU, SO EIBAID STILL HOLDS WHATEVER KEY THE
+      * CHILD'S OWN SCREEN LAST SAW (E.G. PF9 ON ITS OWN EXIT). ARMING
+      * HANDLE AID BELOW WOULD FIRE ON THAT STALE KEY IMMEDIATELY -
+      * CICS TESTS A HANDLE AID CONDITION AS SOON AS IT IS ARMED, NOT
+      * ONLY AFTER A NEW RECEIVE - SO WE REDISPLAY THE MENU DIRECTLY
+      * INSTEAD, WITHOUT EVER ARMING HANDLE AID ON THIS TURN.
+           IF (EIBCALEN = WS-XCTL-BACK-LEN) THEN
+                MOVE DFHCOMMAREA TO WS-XCTL-BACK-DATA
+                MOVE WS-XCTL-BACK-OPERID TO WS-OPERID
+                GO TO 100-FIRST-TIME
+           END-IF.
+
            EXEC CICS HANDLE CONDITION
                 MAPFAIL(100-FIRST-TIME)
            END-EXEC.
@@ -26,14 +74,34 @@
                 PF2 (400-CHOICE-TWO)
                 PF3 (500-CHOICE-THREE)
                 PF4 (600-CHOICE-FOUR)
+                PF5 (700-CHOICE-FIVE)
+                PF6 (750-CHOICE-SIX)
+                PF7 (780-CHOICE-SEVEN)
+                PF8 (790-CHOICE-EIGHT)
                 PF12 (100-FIRST-TIME)
                 PF9 (999-EXIT)
            END-EXEC.
 
-           IF (EIBCALEN = 1) THEN
-                GO TO 100-FIRST-TIME
+      * COUNT THIS TASK TOWARD JB80'S HOURLY USAGE TOTAL - SEE
+      * DCJB8BTU FOR THE END-OF-DAY REPORT THAT READS THESE COUNTS.
+           PERFORM 910-LOG-USAGE THRU 910-EXIT.
+
+      * NOTE: TYPING "9" AND PRESSING ENTER NOW PICKS THE CONSOLIDATED
+      * SEARCH BELOW RATHER THAN EXITING, SINCE CHOICEI IS ONLY ONE
+      * DIGIT WIDE AND OPTIONS 1-8 WERE ALREADY TAKEN - THE PF9 KEY
+      * ABOVE STILL EXITS THE APPLICATION EITHER WAY.
+
+      * ONLY AN 8-BYTE COMMAREA MEANS THE OPERATOR IS ALREADY SIGNED ON
+      * FROM OUR OWN PRIOR TURN (A CHILD HANDING BACK CONTROL IS
+      * CAUGHT ABOVE BY ITS OWN DISTINCT 9-BYTE LENGTH). ANYTHING ELSE
+      * (INCLUDING A FRESH ATTACH, WHERE EIBCALEN = 0) SENDS THE
+      * SIGN-ON SCREEN FIRST.
+           IF (EIBCALEN NOT = 8) THEN
+                GO TO 050-SIGNON-FIRST
            END-IF.
 
+           MOVE DFHCOMMAREA TO WS-COMMAREA.
+
            EXEC CICS RECEIVE
                 MAP('MAP1')
                 MAPSET('DCJB8MM')
@@ -41,9 +109,108 @@
 
            GO TO 200-MAIN-LOGIC.
 
+       050-SIGNON-FIRST.
+
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(060-SIGNON-DISPLAY)
+                NOTFND(070-SIGNON-INVALID)
+           END-EXEC.
+
+           EXEC CICS RECEIVE
+                MAP('SIGNON')
+                MAPSET('DCJB8MS')
+           END-EXEC.
+
+           GO TO 080-SIGNON-VALIDATE.
+
+       060-SIGNON-DISPLAY.
+
+           MOVE LOW-VALUES TO SOMAP1O.
+           MOVE "STUDENT REGISTRATION SYSTEM SIGN-ON" TO SOTITLEO.
+           MOVE "PLEASE ENTER YOUR OPERATOR ID AND PASSWORD" TO SOMSGO.
+
+           EXEC CICS SEND
+                MAP('SIGNON')
+                MAPSET('DCJB8MS')
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('JB80')
+           END-EXEC.
+
+       070-SIGNON-INVALID.
+
+           MOVE 'INVALID OPERATOR ID OR PASSWORD' TO SOMSGO.
+           GO TO 090-SIGNON-ERROR.
+
+       080-SIGNON-VALIDATE.
+
+           IF (OPERIDL = 0) OR (OPERPWL = 0) THEN
+                MOVE 'OPERATOR ID AND PASSWORD ARE BOTH REQUIRED'
+                     TO SOMSGO
+                GO TO 090-SIGNON-ERROR
+           END-IF.
+
+           MOVE OPERIDI TO OPER-ID.
+
+           EXEC CICS READ
+                FILE('OPERFILE')
+                INTO(OPERFILE-RECORD)
+                RIDFLD(OPER-KEY)
+                UPDATE
+           END-EXEC.
+
+           IF (OPERPWI NOT = OPER-PASSWORD) THEN
+                EXEC CICS UNLOCK
+                     FILE('OPERFILE')
+                END-EXEC
+                MOVE 'INVALID OPERATOR ID OR PASSWORD' TO SOMSGO
+                GO TO 090-SIGNON-ERROR
+           END-IF.
+
+           IF OPER-IS-LOCKED THEN
+                EXEC CICS UNLOCK
+                     FILE('OPERFILE')
+                END-EXEC
+                MOVE 'ACCOUNT LOCKED - SEE YOUR SUPERVISOR' TO SOMSGO
+                GO TO 090-SIGNON-ERROR
+           END-IF.
+
+      * SIGN-ON PASSED - CLEAR ANY LEFTOVER BAD-CHOICE COUNT FROM A
+      * PRIOR SESSION SO A FRESH LOGIN STARTS WITH A CLEAN SLATE.
+           MOVE 0 TO OPER-BADCOUNT.
+           EXEC CICS REWRITE
+                FILE('OPERFILE')
+                FROM(OPERFILE-RECORD)
+                LENGTH(OPERFILE-LENGTH)
+           END-EXEC.
+
+      * CARRY THE OPERATOR ID FORWARD ON EVERY COMMAREA FROM HERE ON,
+      * INCLUDING TO PGB/PGC/PGR/PGU.
+           MOVE OPER-ID TO WS-OPERID.
+           GO TO 100-FIRST-TIME.
+
+       090-SIGNON-ERROR.
+
+           MOVE LOW-VALUES TO SOMAP1O.
+           MOVE "STUDENT REGISTRATION SYSTEM SIGN-ON" TO SOTITLEO.
+           MOVE -1 TO OPERIDL.
+
+           EXEC CICS SEND
+                MAP('SIGNON')
+                MAPSET('DCJB8MS')
+                CURSOR
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('JB80')
+           END-EXEC.
+
        100-FIRST-TIME.
       * SEND MAP AND RETURN CONTROL TO USER
            MOVE LOW-VALUES TO MAP1O.
+           MOVE 'PF1-8=MENU OPTIONS  PF9=EXIT  PF12=REFRESH' TO FOOTERO.
            EXEC CICS SEND
                MAP('MAP1')
                MAPSET('DCJB8MM')
@@ -53,6 +220,8 @@
            EXEC CICS
                 RETURN
                 TRANSID('JB80')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMMAREA-LEN)
            END-EXEC.
 
        200-MAIN-LOGIC.
@@ -72,35 +241,34 @@
            ELSE IF CHOICEI = '4'
       * EXECUTE PARAGRAPH FOR OPTION 4
                 GO TO 600-CHOICE-FOUR
-      * EXECUTE PARAGRAPH FOR OPTION 9
+           ELSE IF CHOICEI = '5'
+      * EXECUTE PARAGRAPH FOR OPTION 5
+                GO TO 700-CHOICE-FIVE
+           ELSE IF CHOICEI = '6'
+      * EXECUTE PARAGRAPH FOR OPTION 6
+                GO TO 750-CHOICE-SIX
+           ELSE IF CHOICEI = '7'
+      * EXECUTE PARAGRAPH FOR OPTION 7
+                GO TO 780-CHOICE-SEVEN
+           ELSE IF CHOICEI = '8'
+      * EXECUTE PARAGRAPH FOR OPTION 8
+                GO TO 790-CHOICE-EIGHT
+      * EXECUTE PARAGRAPH FOR OPTION 9 - CONSOLIDATED SEARCH
            ELSE IF CHOICEI = '9'
-      * EXIT APPLICATION
-                GO TO 999-EXIT
+                GO TO 850-CHOICE-NINE
            ELSE IF CHOICEI IS ALPHABETIC
                 GO TO 950-CHOICE-NONNUMERIC
            ELSE
       * INVALID CHOICE
                 GO TO 900-CHOICE-INVALID
 
+           END-IF
+           END-IF
            END-IF
            END-IF.
 
        300-CHOICE-ONE.
 
-      *    MOVE LOW-VALUES TO MAP1O.
-      *
-      *    MOVE 'CHOICE 1 - ENTER NEW STUDENT IS NOT AVAILABLE'
-      *        TO MSGO.
-      *
-      *    EXEC CICS SEND
-      *         MAP('MAP1')
-      *         MAPSET('DCJB8MM')
-      *    END-EXEC.
-      *
-      *    EXEC CICS RETURN
-      *         TRANSID('JB80')
-      *    END-EXEC.
-
            EXEC CICS XCTL
                 PROGRAM('DCJB8PGC')
                 COMMAREA(WS-COMMAREA)
@@ -109,20 +277,6 @@
 
        400-CHOICE-TWO.
 
-      *    MOVE LOW-VALUES TO MAP1O.
-      *
-      *    MOVE 'CHOICE 2 - INQUIRE BY STUDENT NUMBER IS NOT AVAILABLE'
-      *        TO MSGO.
-      *
-      *    EXEC CICS SEND
-      *         MAP('MAP1')
-      *         MAPSET('DCJB8MM')
-      *    END-EXEC.
-      *
-      *    EXEC CICS RETURN
-      *         TRANSID('JB80')
-      *    END-EXEC.
-
            EXEC CICS XCTL
                 PROGRAM('DCJB8PGR')
                 COMMAREA(WS-COMMAREA)
@@ -138,29 +292,6 @@
            END-EXEC.
 
        600-CHOICE-FOUR.
-      *    MOVE "A" TO WS-COMMAREA.
-      *    EXEC CICS LINK
-      *         PROGRAM('DCJB8PGE')
-      *         COMMAREA(WS-COMMAREA)
-      *         LENGTH(WS-COMMAREA-LEN)
-      *    END-EXEC.
-      *
-      *    MOVE LOW-VALUES TO MAP1O
-      *    MOVE WS-COMMAREA TO MSGO.
-
-      *    MOVE LOW-VALUES TO MAP1O.
-      *
-      *    MOVE 'CHOICE 4 - SEARCH BY STUDENT NAME IS NOT AVAILABLE'
-      *        TO MSGO.
-      *
-      *    EXEC CICS SEND
-      *         MAP('MAP1')
-      *         MAPSET('DCJB8MM')
-      *    END-EXEC.
-      *
-      *    EXEC CICS RETURN
-      *         TRANSID('JB80')
-      *    END-EXEC.
 
            EXEC CICS XCTL
                 PROGRAM('DCJB8PGB')
@@ -168,10 +299,57 @@
                 LENGTH(WS-COMMAREA-LEN)
            END-EXEC.
 
+       700-CHOICE-FIVE.
+      * SUBMITS THE REGISTRAR'S NIGHTLY BATCH REPORTS ON DEMAND
+      * INSTEAD OF WAITING FOR THE OVERNIGHT SCHEDULE.
+           EXEC CICS XCTL
+                PROGRAM('DCJB8PGO')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMMAREA-LEN)
+           END-EXEC.
+
+       750-CHOICE-SIX.
+      * REMOVES A STUFILE RECORD, WITH ITS OWN CONFIRMATION SCREEN -
+      * PREVIOUSLY THE ONLY WAY TO DO THIS WAS A MANUAL FILE UTILITY
+      * JOB OUTSIDE CICS.
+           EXEC CICS XCTL
+                PROGRAM('DCJB8PGD')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMMAREA-LEN)
+           END-EXEC.
+
+       780-CHOICE-SEVEN.
+      * BROWSES A COURSE'S ROSTER BY COURSE CODE, THE SAME WAY OPTION 4
+      * BROWSES STUDENTS BY NAME.
+           EXEC CICS XCTL
+                PROGRAM('DCJB8PGL')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMMAREA-LEN)
+           END-EXEC.
+
+       790-CHOICE-EIGHT.
+      * ADDS OR EDITS A COURSE IN THE COURSE MASTER FILE (CODE, TITLE,
+      * TERM, CAPACITY) FOR THE REGISTRAR TO MAINTAIN.
+           EXEC CICS XCTL
+                PROGRAM('DCJB8PGN')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMMAREA-LEN)
+           END-EXEC.
+
+       850-CHOICE-NINE.
+      * SEARCHES STUFILE BY NAME, STUDENT NUMBER, OR PHONE NUMBER ALL
+      * IN ONE SCREEN, SO FRONT-DESK STAFF DON'T HAVE TO KNOW IN
+      * ADVANCE WHETHER TO USE OPTION 2 OR OPTION 4.
+           EXEC CICS XCTL
+                PROGRAM('DCJB8PGQ')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMMAREA-LEN)
+           END-EXEC.
 
        800-NO-INPUT.
            MOVE LOW-VALUES TO MAP1O.
            MOVE 'PLEASE INPUT A NUMBER' TO MSGO.
+           MOVE 'PF1-8=MENU OPTIONS  PF9=EXIT  PF12=REFRESH' TO FOOTERO.
            EXEC CICS SEND
                 MAP('MAP1')
                 MAPSET('DCJB8MM')
@@ -179,14 +357,22 @@
 
            EXEC CICS RETURN
                 TRANSID('JB80')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMMAREA-LEN)
            END-EXEC.
 
        900-CHOICE-INVALID.
+           PERFORM 910-TRACK-INVALID.
+           IF OPER-IS-LOCKED THEN
+                GO TO 960-LOCKOUT
+           END-IF.
+
            MOVE LOW-VALUES TO MAP1O.
 
            MOVE 'INVALID CHOICE, PLEASE SELECT A NUMBER FROM THE MENU'
                TO MSGO.
 
+           MOVE 'PF1-8=MENU OPTIONS  PF9=EXIT  PF12=REFRESH' TO FOOTERO.
            EXEC CICS SEND
                 MAP('MAP1')
                 MAPSET('DCJB8MM')
@@ -194,13 +380,21 @@
 
            EXEC CICS RETURN
                 TRANSID('JB80')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMMAREA-LEN)
            END-EXEC.
 
        950-CHOICE-NONNUMERIC.
+           PERFORM 910-TRACK-INVALID.
+           IF OPER-IS-LOCKED THEN
+                GO TO 960-LOCKOUT
+           END-IF.
+
            MOVE LOW-VALUES TO MAP1O.
 
            MOVE 'INPUT IS NOT NUMERIC, PLEASE ENTER A NUMBER' TO MSGO.
 
+           MOVE 'PF1-8=MENU OPTIONS  PF9=EXIT  PF12=REFRESH' TO FOOTERO.
            EXEC CICS SEND
                 MAP('MAP1')
                 MAPSET('DCJB8MM')
@@ -208,6 +402,50 @@
 
            EXEC CICS RETURN
                 TRANSID('JB80')
+                COMMAREA(WS-COMMAREA)
+                LENGTH(WS-COMMAREA-LEN)
+           END-EXEC.
+
+      * COUNTS THIS BAD MENU ENTRY AGAINST THE SIGNED-ON OPERATOR ID AND
+      * LOCKS THE ACCOUNT ONCE WS-BADCOUNT-LIMIT IS REACHED, AS A BASIC
+      * SAFEGUARD AGAINST A STUCK KEYBOARD OR A BRUTE-FORCE ATTEMPT.
+       910-TRACK-INVALID.
+           MOVE WS-OPERID TO OPER-ID.
+
+           EXEC CICS READ
+                FILE('OPERFILE')
+                INTO(OPERFILE-RECORD)
+                RIDFLD(OPER-KEY)
+                UPDATE
+           END-EXEC.
+
+           ADD 1 TO OPER-BADCOUNT.
+           IF OPER-BADCOUNT >= WS-BADCOUNT-LIMIT THEN
+                SET OPER-IS-LOCKED TO TRUE
+           END-IF.
+
+           EXEC CICS REWRITE
+                FILE('OPERFILE')
+                FROM(OPERFILE-RECORD)
+                LENGTH(OPERFILE-LENGTH)
+           END-EXEC.
+
+       960-LOCKOUT.
+           MOVE LOW-VALUES TO MAP1O.
+
+           MOVE 'ACCOUNT LOCKED - SEE YOUR SUPERVISOR' TO MSGO.
+
+           MOVE 'PF1-8=MENU OPTIONS  PF9=EXIT  PF12=REFRESH' TO FOOTERO.
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCJB8MM')
+           END-EXEC.
+
+      * NO TRANSID ON THIS RETURN - THE PSEUDO-CONVERSATION ENDS HERE,
+      * SO THE TERMINAL MUST RE-ATTACH AND SIGN ON AGAIN, AND OPER-
+      * LOCKED AT 080-SIGNON-VALIDATE WILL KEEP REJECTING THIS
+      * OPERATOR ID UNTIL A SUPERVISOR CLEARS IT IN OPERFILE.
+           EXEC CICS RETURN
            END-EXEC.
 
        999-EXIT.
@@ -215,6 +453,7 @@
 
            MOVE 'APPLICATION ENDING' TO MSGO.
 
+           MOVE 'PF1-8=MENU OPTIONS  PF9=EXIT  PF12=REFRESH' TO FOOTERO.
            EXEC CICS SEND
                 MAP('MAP1')
                 MAPSET('DCJB8MM')
@@ -222,4 +461,45 @@
 
            EXEC CICS RETURN
            END-EXEC.
+
+      *--------------------------------------------------------------
+      * BUMPS THE HOURLY TRANSACTION COUNT FOR THIS TRANSACTION ID -
+      * FIRST TASK IN A GIVEN HOUR CREATES THE ROW, EVERY TASK AFTER
+      * THAT JUST ADDS ONE TO IT.
+      *--------------------------------------------------------------
+       910-LOG-USAGE.
+
+           COMPUTE WS-TRN-HOUR = EIBTIME / 100000.
+           MOVE 'JB80' TO TRN-TRANSID.
+           MOVE WS-TRN-HOUR TO TRN-HOUR.
+
+           EXEC CICS READ
+                FILE('TRANCNT')
+                INTO(TRANCNT-RECORD)
+                RIDFLD(TRN-KEY)
+                UPDATE
+                NOTFND(911-FIRST-USAGE)
+           END-EXEC.
+
+           ADD 1 TO TRN-COUNT.
+
+           EXEC CICS REWRITE
+                FILE('TRANCNT')
+                FROM(TRANCNT-RECORD)
+           END-EXEC.
+
+           GO TO 910-EXIT.
+
+       911-FIRST-USAGE.
+
+           MOVE 1 TO TRN-COUNT.
+
+           EXEC CICS WRITE
+                FILE('TRANCNT')
+                FROM(TRANCNT-RECORD)
+                RIDFLD(TRN-KEY)
+           END-EXEC.
+
+       910-EXIT.
+           EXIT.
        END PROGRAM DCJB8PGM.
