@@ -0,0 +1,634 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DCJB8PGL.
+       AUTHOR. HENRY ZHENG.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * COPY COURSE ROSTER MAP LAYOUT
+       COPY 'DCJB8ML'.
+
+      * COPY ACCTFILE RECORD LAYOUT
+       COPY 'STUREC'.
+
+      * COPY COURSE CATALOG RECORD LAYOUT
+       COPY 'CRSREC'.
+
+       01 WS-STATUS              PIC S9(4) COMP.
+       01 WS-LINE-COUNT          PIC 99 VALUE 0.
+
+      * THE COURSE CODE BEING BROWSED, BUILT FROM CRSAI/CRSBI THE SAME
+      * WAY DCJB8PGE ASSEMBLES A COURSE CODE BEFORE A CATALOG LOOKUP.
+      * THIS IS ALSO THE RIDFLD FOR EVERY STUCRS BROWSE BELOW, SO CICS
+      * OVERWRITES IT WITH EACH RECORD'S ACTUAL KEY AS THE BROWSE
+      * PROGRESSES - WS-SAVE-CRS-KEY BELOW IS THE UNCHANGING COPY OF
+      * WHAT WAS ACTUALLY ASKED FOR.
+       01 WS-CRS-KEY             PIC X(8).
+
+      *Line output should be a certain length
+       01 WS-STU-DETAIL.
+           05 WS-NUMBER          PIC XX VALUE "00".
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 WS-STUNUM-OUT      PIC X(7).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 WS-STUNAME-OUT     PIC X(20).
+           05 FILLER             PIC X(2) VALUE SPACES.
+           05 WS-STUSTAT-OUT     PIC X(1).
+           05 FILLER             PIC X(4) VALUE SPACES.
+
+      * VARIABLES FOR PASSING DATA BETWEEN RUNS OF THIS PROGRAM
+       01 WS-SAVE-DATA.
+           05 WS-INPUT-FLAG      PIC X    VALUE "X".
+           05 WS-FORWARD-FLAG    PIC X    VALUE "F".
+           05 WS-BACKWARD-FLAG   PIC X    VALUE "B".
+      * CARRIES THE SIGNED-ON OPERATOR ID FORWARD ACROSS OUR OWN
+      * PSEUDO-CONVERSATIONAL TURNS.
+           05 WS-OPERID          PIC X(8) VALUE SPACES.
+      * THE COURSE CODE CURRENTLY BEING BROWSED, SO PF7/PF8 CAN
+      * RE-STARTBR THE ROSTER WITHOUT THE OPERATOR RE-KEYING IT.
+           05 WS-SAVE-CRS-KEY    PIC X(8) VALUE SPACES.
+      * TOTAL STUDENTS ENROLLED IN THE COURSE AND THE POSITION OF THE
+      * FIRST LINE OF THE CURRENT 10-LINE WINDOW WITHIN THAT TOTAL -
+      * CARRIED FORWARD SO 999-BROWSE-RETURN CAN SHOW "SHOWING n-n OF
+      * n" ON EVERY PAGE, NOT JUST THE FIRST.
+           05 WS-MATCH-COUNT     PIC 9(4) VALUE 0.
+           05 WS-WINDOW-START    PIC 9(4) VALUE 1.
+      * STUCRS IS A NON-UNIQUE ALTERNATE INDEX - EVERY STUDENT TAKING
+      * A GIVEN COURSE SHARES THE SAME KEY, SO RE-POSITIONING THE
+      * BROWSE ON PF7/PF8 TAKES MORE THAN JUST THE COURSE CODE. THE
+      * STUDENT NUMBER OF THE FIRST AND LAST ROW CURRENTLY ON SCREEN
+      * ARE CARRIED FORWARD SO 206-SKIP-FORWARD/306-SKIP-BACKWARD CAN
+      * FAST-FORWARD PAST EVERY ROW ALREADY SHOWN.
+           05 WS-FIRST-STUNUM    PIC X(7) VALUE SPACES.
+           05 WS-LAST-STUNUM     PIC X(7) VALUE SPACES.
+
+       01 WS-SAVE-DATA-LEN       PIC S9(4) COMP VALUE 41.
+       01 WS-OPERID-LEN          PIC S9(4) COMP VALUE 8.
+
+      * DCJB8PGM TELLS A GENUINE MENU CONTINUATION APART FROM AN XCTL
+      * RETURN LIKE THIS ONE BY COMMAREA LENGTH ALONE, SINCE XCTL
+      * DOES NOT START A NEW TASK AND EIBAID WOULD OTHERWISE STILL
+      * HOLD WHATEVER KEY OUR OWN LAST SCREEN SAW - SEE DCJB8PGM'S
+      * 000-START-LOGIC.
+       01 WS-MENU-XCTL-DATA.
+           05 WS-MENU-XCTL-OPERID PIC X(8).
+           05 FILLER              PIC X VALUE 'X'.
+       01 WS-MENU-XCTL-LEN         PIC S9(4) COMP VALUE 9.
+
+      * SCRATCH FIELDS USED ONLY WHILE COUNTING HOW MANY STUCRS
+      * RECORDS MATCH THE COURSE BEING BROWSED, OR WHILE SKIPPING PAST
+      * ROWS ALREADY SHOWN ON A REPEAT PAGE - NOT CARRIED ACROSS
+      * TURNS.
+       01 WS-COUNT-KEY           PIC X(8).
+       01 WS-COUNT-TARGET        PIC X(8).
+       01 WS-COUNT-DONE          PIC X VALUE 'N'.
+       01 WS-SKIP-DONE           PIC X VALUE 'N'.
+       01 WS-SHOW-START          PIC 9(4).
+       01 WS-SHOW-END            PIC 9(4).
+       01 WS-SHOW-TOTAL          PIC 9(4).
+
+      * DRIVES THE "KEEP READING UNTIL AN ACTIVE STUDENT (OR EOF) TURNS
+      * UP" LOOPS IN 210-FORWARD/310-BACKWARD SO A WITHDRAWN STUDENT
+      * DOESN'T CONSUME ONE OF THE 10 DISPLAY LINES.
+       01 WS-ACTIVE-FOUND        PIC X VALUE 'N'.
+
+       COPY DFHBMSCA.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA PIC X(41).
+
+       PROCEDURE DIVISION.
+
+       000-START-LOGIC.
+
+      * FRESH ENTRY FROM DCJB8PGM'S MENU CARRIES ONLY THE SIGNED-ON
+      * OPERATOR ID - CAPTURE IT BEFORE SHOWING THE BLANK SCREEN.
+           IF (EIBCALEN = 8) THEN
+                MOVE DFHCOMMAREA(1:8) TO WS-OPERID
+                GO TO 999-SEARCH-RETURN
+           END-IF.
+
+           EXEC CICS HANDLE CONDITION
+      * UPON UNSUCCESSFUL MAP RECEIVE, ASSUME THIS IS THE INITIAL RUN
+                MAPFAIL(999-SEARCH-RETURN)
+                NOTFND(400-NOTFND)
+           END-EXEC.
+
+           EXEC CICS HANDLE AID
+                PF4(999-SEARCH-RETURN)
+                PF7(300-BROWSE-BACK)
+                PF8(205-BROWSE-FORWARD)
+                PF9(999-EXIT-RETURN)
+           END-EXEC.
+
+      * ATTEMPT TO RECEIVE MAP FROM TERMINAL
+           EXEC CICS RECEIVE
+                MAP('MAP1')
+                MAPSET('DCJB8ML')
+           END-EXEC.
+
+      * RECEIVE WAS SUCCESSFUL, PROCEED WITH MAIN PROCESSING
+           GO TO 200-MAIN-LOGIC.
+
+       200-MAIN-LOGIC.
+           MOVE DFHCOMMAREA TO WS-SAVE-DATA.
+
+           IF (CRSAL NOT = 4) OR (CRSBL NOT = 4)
+                MOVE LOW-VALUES TO MAP1O
+                PERFORM 500-CLEAR-MAP
+                     VARYING WS-LINE-COUNT
+                     FROM 1 BY 1
+                     UNTIL WS-LINE-COUNT > 10
+                MOVE "X" TO WS-INPUT-FLAG
+                MOVE "PLEASE ENTER AN 8-CHARACTER COURSE CODE" TO MSGO
+                GO TO 400-ERROR-RETURN
+           END-IF.
+
+           MOVE CRSAI TO WS-CRS-KEY(1:4).
+           MOVE CRSBI TO WS-CRS-KEY(5:4).
+
+           EXEC CICS READ
+                FILE('CRSFILE')
+                INTO(CRSFILE-RECORD)
+                LENGTH(CRSFILE-LENGTH)
+                RIDFLD(WS-CRS-KEY)
+                RESP(WS-STATUS)
+           END-EXEC.
+
+           IF (WS-STATUS = DFHRESP(NOTFND))
+                MOVE LOW-VALUES TO MAP1O
+                PERFORM 500-CLEAR-MAP
+                     VARYING WS-LINE-COUNT
+                     FROM 1 BY 1
+                     UNTIL WS-LINE-COUNT > 10
+                MOVE "X" TO WS-INPUT-FLAG
+                MOVE "COURSE CODE NOT FOUND IN CATALOG" TO MSGO
+                GO TO 400-ERROR-RETURN
+           END-IF.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE "P" TO WS-INPUT-FLAG.
+           MOVE WS-CRS-KEY TO WS-SAVE-CRS-KEY.
+
+      * COUNT HOW MANY STUCRS RECORDS MATCH THIS COURSE SO
+      * 999-BROWSE-RETURN CAN SHOW "SHOWING n-n OF n" ON EVERY PAGE.
+           PERFORM 220-COUNT-MATCHES.
+           MOVE 1 TO WS-WINDOW-START.
+
+      *    Clears map in case of previous input
+           MOVE 00 TO WS-LINE-COUNT.
+           MOVE LOW-VALUES TO MAP1O.
+           PERFORM 500-CLEAR-MAP
+                VARYING WS-LINE-COUNT
+                FROM 1 BY 1
+                UNTIL WS-LINE-COUNT > 10.
+
+           MOVE WS-SAVE-CRS-KEY TO WS-CRS-KEY.
+           EXEC CICS STARTBR
+                FILE('STUCRS')
+                RIDFLD(WS-CRS-KEY)
+           END-EXEC.
+
+           PERFORM 210-FORWARD
+                VARYING WS-LINE-COUNT
+                FROM 1 BY 1
+                UNTIL WS-LINE-COUNT > 10.
+
+           EXEC CICS ENDBR
+                FILE('STUCRS')
+           END-EXEC.
+
+           MOVE LINESO(1)(5:7) TO WS-FIRST-STUNUM.
+           MOVE LINESO(10)(5:7) TO WS-LAST-STUNUM.
+
+           GO TO 999-BROWSE-RETURN.
+
+       205-BROWSE-FORWARD.
+           MOVE DFHCOMMAREA TO WS-SAVE-DATA.
+
+           IF (WS-INPUT-FLAG = "X")
+                MOVE LOW-VALUES TO MAP1O
+                MOVE 'INPUT A COURSE CODE TO USE BROWSE FUNCTION KEYS'
+                    TO MSGO
+                GO TO 400-ERROR-RETURN
+           END-IF.
+
+           IF (WS-FORWARD-FLAG = "X")
+                MOVE LOW-VALUES TO MAP1O
+                MOVE
+       'END OF ROSTER - ENTER A NEW COURSE CODE OR BROWSE BACK'
+                    TO MSGO
+                GO TO 400-ERROR-RETURN
+           END-IF.
+
+      *    RESET BACKWARD FLAG IN CASE THEY HIT BACK OF EOF
+           MOVE "B" TO WS-BACKWARD-FLAG.
+
+           MOVE LOW-VALUES TO MAP1O.
+
+           PERFORM 500-CLEAR-MAP
+                VARYING WS-LINE-COUNT
+                FROM 1 BY 1
+                UNTIL WS-LINE-COUNT > 10.
+
+           MOVE WS-SAVE-CRS-KEY TO WS-CRS-KEY.
+           EXEC CICS STARTBR
+                FILE('STUCRS')
+                RIDFLD(WS-CRS-KEY)
+           END-EXEC.
+
+      * FAST-FORWARD PAST EVERY ROW ALREADY ON SCREEN - THE FIRST
+      * ACTIVE, NOT-YET-SHOWN RECORD THIS FINDS BECOMES ROW 1 OF THE
+      * NEW PAGE, SO THE PAGE-FILL LOOP BELOW PICKS UP AT ROW 2.
+           PERFORM 206-SKIP-FORWARD-TO-RESUME.
+
+           IF (WS-STATUS = DFHRESP(ENDFILE))
+                MOVE LOW-VALUES TO MAP1O
+                MOVE
+       'END OF ROSTER - ENTER A NEW COURSE CODE OR BROWSE BACK'
+                    TO MSGO
+                MOVE "X" TO WS-FORWARD-FLAG
+                EXEC CICS ENDBR
+                     FILE('STUCRS')
+                END-EXEC
+                GO TO 400-ERROR-RETURN
+           END-IF.
+
+           MOVE 1 TO WS-NUMBER.
+           MOVE STU-NUMBER TO WS-STUNUM-OUT.
+           MOVE STU-NAME TO WS-STUNAME-OUT.
+           MOVE STU-STATUS TO WS-STUSTAT-OUT.
+           MOVE WS-STU-DETAIL TO LINESO(1).
+
+           PERFORM 210-FORWARD
+                VARYING WS-LINE-COUNT
+                FROM 2 BY 1
+                UNTIL WS-LINE-COUNT > 10.
+
+           EXEC CICS ENDBR
+                FILE('STUCRS')
+           END-EXEC.
+
+           MOVE LINESO(1)(5:7) TO WS-FIRST-STUNUM.
+           MOVE LINESO(10)(5:7) TO WS-LAST-STUNUM.
+
+           ADD 10 TO WS-WINDOW-START.
+
+           GO TO 999-BROWSE-RETURN.
+
+       206-SKIP-FORWARD-TO-RESUME.
+           MOVE 'N' TO WS-SKIP-DONE.
+           PERFORM 207-SKIP-FORWARD-NEXT UNTIL WS-SKIP-DONE = 'Y'.
+
+       207-SKIP-FORWARD-NEXT.
+
+           EXEC CICS READNEXT
+                FILE('STUCRS')
+                INTO(STUFILE-RECORD)
+                LENGTH(STUFILE-LENGTH)
+                RIDFLD(WS-CRS-KEY)
+                RESP(WS-STATUS)
+           END-EXEC.
+
+           IF (WS-STATUS NOT = DFHRESP(NORMAL)) OR
+              (WS-CRS-KEY NOT = WS-SAVE-CRS-KEY)
+                MOVE DFHRESP(ENDFILE) TO WS-STATUS
+                MOVE 'Y' TO WS-SKIP-DONE
+           ELSE
+                IF (STU-NUMBER > WS-LAST-STUNUM) AND (STU-ACTIVE)
+                     MOVE 'Y' TO WS-SKIP-DONE
+                END-IF
+           END-IF.
+
+       210-FORWARD.
+      *    SKIPS PAST ANY WITHDRAWN STUDENTS SO THEY DON'T TAKE UP ONE
+      *    OF THE 10 DISPLAY LINES.
+           MOVE 'N' TO WS-ACTIVE-FOUND.
+           PERFORM 211-FORWARD-READ-ACTIVE UNTIL WS-ACTIVE-FOUND = 'Y'.
+
+           IF (WS-STATUS = DFHRESP(ENDFILE))
+                MOVE "*** END OF ROSTER ***" TO LINESO(WS-LINE-COUNT)
+                MOVE
+       'END OF ROSTER - ENTER A NEW COURSE CODE OR BROWSE BACK'
+                TO MSGO
+                MOVE "X" TO WS-FORWARD-FLAG
+                GO TO 400-ERROR-RETURN
+           ELSE
+                MOVE WS-LINE-COUNT TO WS-NUMBER
+                MOVE STU-NUMBER TO WS-STUNUM-OUT
+                MOVE STU-NAME TO WS-STUNAME-OUT
+                MOVE STU-STATUS TO WS-STUSTAT-OUT
+                MOVE WS-STU-DETAIL TO LINESO(WS-LINE-COUNT)
+           END-IF.
+
+       211-FORWARD-READ-ACTIVE.
+
+           EXEC CICS READNEXT
+                FILE('STUCRS')
+                INTO(STUFILE-RECORD)
+                LENGTH(STUFILE-LENGTH)
+                RIDFLD(WS-CRS-KEY)
+                RESP(WS-STATUS)
+           END-EXEC.
+
+      *    RIDFLD NO LONGER MATCHING THE COURSE SEARCHED FOR MEANS THE
+      *    BROWSE HAS RUN PAST THE LAST STUDENT ENROLLED IN IT AND
+      *    INTO THE NEXT COURSE'S ENTRIES - TREAT THAT THE SAME AS A
+      *    REAL END OF FILE.
+           IF (WS-STATUS NOT = DFHRESP(NORMAL)) OR
+              (WS-CRS-KEY NOT = WS-SAVE-CRS-KEY)
+                MOVE DFHRESP(ENDFILE) TO WS-STATUS
+           END-IF.
+
+           IF (WS-STATUS = DFHRESP(ENDFILE)) OR (STU-ACTIVE)
+                MOVE 'Y' TO WS-ACTIVE-FOUND
+           END-IF.
+
+       220-COUNT-MATCHES.
+      *    WALKS STUCRS FROM THE START OF THIS COURSE'S ENTRIES,
+      *    COUNTING ACTIVE STUDENTS, USING ITS OWN BROWSE CURSOR SO
+      *    THE REAL DISPLAY BROWSE ABOVE IS LEFT UNDISTURBED.
+           MOVE 0 TO WS-MATCH-COUNT.
+           MOVE 'N' TO WS-COUNT-DONE.
+           MOVE WS-SAVE-CRS-KEY TO WS-COUNT-TARGET.
+           MOVE WS-SAVE-CRS-KEY TO WS-COUNT-KEY.
+
+           EXEC CICS STARTBR
+                FILE('STUCRS')
+                RIDFLD(WS-COUNT-KEY)
+           END-EXEC.
+
+           PERFORM 225-COUNT-NEXT
+                UNTIL WS-COUNT-DONE = 'Y'.
+
+           EXEC CICS ENDBR
+                FILE('STUCRS')
+           END-EXEC.
+
+       225-COUNT-NEXT.
+
+           EXEC CICS READNEXT
+                FILE('STUCRS')
+                INTO(STUFILE-RECORD)
+                LENGTH(STUFILE-LENGTH)
+                RIDFLD(WS-COUNT-KEY)
+                RESP(WS-STATUS)
+           END-EXEC.
+
+           IF (WS-STATUS = DFHRESP(ENDFILE)) OR
+              (WS-COUNT-KEY NOT = WS-COUNT-TARGET)
+                MOVE 'Y' TO WS-COUNT-DONE
+           ELSE
+                IF (STU-ACTIVE)
+                     ADD 1 TO WS-MATCH-COUNT
+                END-IF
+           END-IF.
+
+       300-BROWSE-BACK.
+           MOVE DFHCOMMAREA TO WS-SAVE-DATA.
+           IF (WS-INPUT-FLAG = "X")
+                MOVE LOW-VALUES TO MAP1O
+                MOVE 'INPUT A COURSE CODE TO USE BROWSE FUNCTION KEYS'
+                    TO MSGO
+                GO TO 400-ERROR-RETURN
+           END-IF.
+
+           IF (WS-BACKWARD-FLAG = "X")
+                MOVE LOW-VALUES TO MAP1O
+                MOVE
+       'TOP OF ROSTER - ENTER A NEW COURSE CODE OR BROWSE FORWARD'
+                    TO MSGO
+                GO TO 400-ERROR-RETURN
+           END-IF.
+
+      *    RESET FORWARD FLAG IN CASE THEY HIT EOF
+           MOVE "F" TO WS-FORWARD-FLAG.
+
+           MOVE LOW-VALUES TO MAP1O.
+
+           PERFORM 500-CLEAR-MAP
+                VARYING WS-LINE-COUNT
+                FROM 1 BY 1
+                UNTIL WS-LINE-COUNT > 10.
+
+           MOVE WS-SAVE-CRS-KEY TO WS-CRS-KEY.
+           EXEC CICS STARTBR
+                FILE('STUCRS')
+                RIDFLD(WS-CRS-KEY)
+           END-EXEC.
+
+      * FAST-BACKWARD PAST EVERY ROW ALREADY ON SCREEN - THE FIRST
+      * ACTIVE, NOT-YET-SHOWN RECORD THIS FINDS BECOMES ROW 10 OF THE
+      * PREVIOUS PAGE, SO THE PAGE-FILL LOOP BELOW PICKS UP AT ROW 9.
+           PERFORM 306-SKIP-BACKWARD-TO-RESUME.
+
+           IF (WS-STATUS = DFHRESP(ENDFILE))
+                MOVE LOW-VALUES TO MAP1O
+                MOVE
+       'TOP OF ROSTER - ENTER A NEW COURSE CODE OR BROWSE FORWARD'
+                    TO MSGO
+                MOVE "X" TO WS-BACKWARD-FLAG
+                EXEC CICS ENDBR
+                     FILE('STUCRS')
+                END-EXEC
+                GO TO 400-ERROR-RETURN
+           END-IF.
+
+           MOVE 10 TO WS-NUMBER.
+           MOVE STU-NUMBER TO WS-STUNUM-OUT.
+           MOVE STU-NAME TO WS-STUNAME-OUT.
+           MOVE STU-STATUS TO WS-STUSTAT-OUT.
+           MOVE WS-STU-DETAIL TO LINESO(10).
+
+           PERFORM 310-BACKWARD
+                VARYING WS-LINE-COUNT
+                FROM 9 BY -1
+                UNTIL WS-LINE-COUNT < 1.
+
+           EXEC CICS ENDBR
+                FILE('STUCRS')
+           END-EXEC.
+
+           MOVE LINESO(1)(5:7) TO WS-FIRST-STUNUM.
+           MOVE LINESO(10)(5:7) TO WS-LAST-STUNUM.
+
+           IF (WS-WINDOW-START > 10)
+                SUBTRACT 10 FROM WS-WINDOW-START
+           ELSE
+                MOVE 1 TO WS-WINDOW-START
+           END-IF.
+
+           GO TO 999-BROWSE-RETURN.
+
+       306-SKIP-BACKWARD-TO-RESUME.
+           MOVE 'N' TO WS-SKIP-DONE.
+           PERFORM 307-SKIP-BACKWARD-NEXT UNTIL WS-SKIP-DONE = 'Y'.
+
+       307-SKIP-BACKWARD-NEXT.
+
+           EXEC CICS READPREV
+                FILE('STUCRS')
+                INTO(STUFILE-RECORD)
+                LENGTH(STUFILE-LENGTH)
+                RIDFLD(WS-CRS-KEY)
+                RESP(WS-STATUS)
+           END-EXEC.
+
+           IF (WS-STATUS NOT = DFHRESP(NORMAL)) OR
+              (WS-CRS-KEY NOT = WS-SAVE-CRS-KEY)
+                MOVE DFHRESP(ENDFILE) TO WS-STATUS
+                MOVE 'Y' TO WS-SKIP-DONE
+           ELSE
+                IF (STU-NUMBER < WS-FIRST-STUNUM) AND (STU-ACTIVE)
+                     MOVE 'Y' TO WS-SKIP-DONE
+                END-IF
+           END-IF.
+
+       310-BACKWARD.
+      *    SKIPS PAST ANY WITHDRAWN STUDENTS SO THEY DON'T TAKE UP ONE
+      *    OF THE 10 DISPLAY LINES.
+           MOVE 'N' TO WS-ACTIVE-FOUND.
+           PERFORM 311-BACKWARD-READ-ACTIVE UNTIL WS-ACTIVE-FOUND = 'Y'.
+
+           IF (WS-STATUS = DFHRESP(ENDFILE))
+                MOVE "*** TOP OF ROSTER ***" TO LINESO(WS-LINE-COUNT)
+                MOVE
+       'TOP OF ROSTER - ENTER A NEW COURSE CODE OR BROWSE FORWARD'
+                TO MSGO
+                MOVE "X" TO WS-BACKWARD-FLAG
+                GO TO 400-ERROR-RETURN
+           ELSE
+                MOVE WS-LINE-COUNT TO WS-NUMBER
+                MOVE STU-NUMBER TO WS-STUNUM-OUT
+                MOVE STU-NAME TO WS-STUNAME-OUT
+                MOVE STU-STATUS TO WS-STUSTAT-OUT
+                MOVE WS-STU-DETAIL TO LINESO(WS-LINE-COUNT)
+           END-IF.
+
+       311-BACKWARD-READ-ACTIVE.
+
+           EXEC CICS READPREV
+                FILE('STUCRS')
+                INTO(STUFILE-RECORD)
+                LENGTH(STUFILE-LENGTH)
+                RIDFLD(WS-CRS-KEY)
+                RESP(WS-STATUS)
+           END-EXEC.
+
+           IF (WS-STATUS NOT = DFHRESP(NORMAL)) OR
+              (WS-CRS-KEY NOT = WS-SAVE-CRS-KEY)
+                MOVE DFHRESP(ENDFILE) TO WS-STATUS
+           END-IF.
+
+           IF (WS-STATUS = DFHRESP(ENDFILE)) OR (STU-ACTIVE)
+                MOVE 'Y' TO WS-ACTIVE-FOUND
+           END-IF.
+
+       400-NOTFND.
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE -1 TO CRSAL.
+           PERFORM 500-CLEAR-MAP
+               VARYING WS-LINE-COUNT
+               FROM 1 BY 1
+               UNTIL WS-LINE-COUNT > 10.
+
+           MOVE 'COURSE CODE NOT FOUND, PLEASE RE-ENTER' TO MSGO.
+           MOVE 'X' TO WS-INPUT-FLAG.
+
+           MOVE 'PF4=RESET  PF7=BACK  PF8=FORWARD  PF9=EXIT' TO FOOTERO.
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCJB8ML')
+                CURSOR
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('JB87')
+                COMMAREA(WS-SAVE-DATA)
+                LENGTH(WS-SAVE-DATA-LEN)
+           END-EXEC.
+
+       999-SEARCH-RETURN.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE "PLEASE ENTER A COURSE CODE" TO MSGO.
+           MOVE 'PF4=RESET  PF7=BACK  PF8=FORWARD  PF9=EXIT' TO FOOTERO.
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCJB8ML')
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+               TRANSID('JB87')
+               COMMAREA(WS-SAVE-DATA)
+               LENGTH(WS-SAVE-DATA-LEN)
+           END-EXEC.
+
+       999-BROWSE-RETURN.
+      *    SHOWS WHERE THE CURRENT 10-LINE WINDOW SITS WITHIN THE
+      *    TOTAL NUMBER OF STUDENTS ENROLLED IN THIS COURSE.
+           MOVE WS-WINDOW-START TO WS-SHOW-START.
+           COMPUTE WS-SHOW-END = WS-WINDOW-START + 9.
+           MOVE WS-MATCH-COUNT TO WS-SHOW-TOTAL.
+
+           MOVE SPACES TO MSGO.
+           STRING "SHOWING " DELIMITED BY SIZE
+                  WS-SHOW-START DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-SHOW-END DELIMITED BY SIZE
+                  " OF " DELIMITED BY SIZE
+                  WS-SHOW-TOTAL DELIMITED BY SIZE
+                  " - PF KEYS BELOW" DELIMITED BY SIZE
+                INTO MSGO
+           END-STRING.
+
+           MOVE 'PF4=RESET  PF7=BACK  PF8=FORWARD  PF9=EXIT' TO FOOTERO.
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCJB8ML')
+                CURSOR
+           END-EXEC.
+
+           EXEC CICS RETURN
+               TRANSID('JB87')
+               COMMAREA(WS-SAVE-DATA)
+               LENGTH(WS-SAVE-DATA-LEN)
+           END-EXEC.
+
+       400-ERROR-RETURN.
+           MOVE -1 TO CRSAL.
+           MOVE 'PF4=RESET  PF7=BACK  PF8=FORWARD  PF9=EXIT' TO FOOTERO.
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCJB8ML')
+                CURSOR
+           END-EXEC.
+
+           EXEC CICS RETURN
+               TRANSID('JB87')
+               COMMAREA(WS-SAVE-DATA)
+               LENGTH(WS-SAVE-DATA-LEN)
+           END-EXEC.
+
+       500-CLEAR-MAP.
+
+           MOVE SPACES TO WS-STU-DETAIL.
+           MOVE WS-STU-DETAIL TO LINESO(WS-LINE-COUNT).
+
+       999-EXIT-RETURN.
+      *    RETURNS TO THE MAIN MENU THE SAME WAY EVERY OTHER CHILD
+      *    TRANSACTION DOES.
+           MOVE WS-OPERID TO WS-MENU-XCTL-OPERID.
+
+           EXEC CICS XCTL
+                PROGRAM('DCJB8PGM')
+                COMMAREA(WS-MENU-XCTL-DATA)
+                LENGTH(WS-MENU-XCTL-LEN)
+           END-EXEC.
+
+       END PROGRAM DCJB8PGL.
