@@ -0,0 +1,398 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DCJB8BRC.
+000300 AUTHOR. HENRY ZHENG.
+000400 INSTALLATION. REGISTRAR SYSTEMS - BATCH REPORTS.
+000500 DATE-WRITTEN. 08/09/26.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/26  HZ   INITIAL VERSION - NIGHTLY RECONCILIATION JOB.
+001100*                COMPARES TODAY'S STUFILE RECORD COUNT AND A
+001200*                CHECKSUM OF KEY FIELDS AGAINST THE CONTROL
+001300*                TOTALS SAVED BY YESTERDAY'S RUN, AND WRITES A
+001400*                FRESH SET OF TOTALS FORWARD FOR TOMORROW.
+001410* 08/09/26  HZ   ADDED CHECKPOINT/RESTART - A CHECKPOINT RECORD IS
+001420*                WRITTEN EVERY WS-CHECKPOINT-INTERVAL STUDENTS,
+001430*                WITH THE RUNNING COUNT/CHECKSUM SO FAR; A RESTART
+001440*                RUN (SYSIN = 'R') REPOSITIONS STUFILE AND RESUMES
+001450*                THE RUNNING TOTALS INSTEAD OF RESCANNING THE
+001460*                WHOLE FILE.
+001500*----------------------------------------------------------------
+001600
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. IBM-370.
+002000 OBJECT-COMPUTER. IBM-370.
+002100
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400
+002500     SELECT STUFILE ASSIGN TO STUFILE
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS SEQUENTIAL
+002800         RECORD KEY IS STU-NUMBER
+002900         FILE STATUS IS WS-STUFILE-STATUS.
+003000
+003100*    YESTERDAY'S SAVED CONTROL TOTALS - ONE RECORD, WRITTEN BY
+003200*    THE PRIOR NIGHT'S RUN OF THIS SAME JOB.
+003300     SELECT CTLFILE-IN ASSIGN TO CTLTOTIN
+003400         ORGANIZATION IS SEQUENTIAL
+003500         FILE STATUS IS WS-CTLIN-STATUS.
+003600
+003700*    TODAY'S CONTROL TOTALS, WRITTEN FORWARD TO BECOME
+003800*    TOMORROW'S CTLTOTIN.
+003900     SELECT CTLFILE-OUT ASSIGN TO CTLTOTOUT
+004000         ORGANIZATION IS SEQUENTIAL
+004100         FILE STATUS IS WS-CTLOUT-STATUS.
+004200
+004300     SELECT RECON-RPT ASSIGN TO RECRPT
+004400         ORGANIZATION IS SEQUENTIAL
+004500         FILE STATUS IS WS-RECRPT-STATUS.
+004520
+004530*    RESTART CONTROL FILE - ONE RECORD APPENDED EVERY
+004540*    WS-CHECKPOINT-INTERVAL STUDENTS, READ BACK ON A RESTART RUN
+004550*    TO FIND WHERE THE LAST RUN LEFT OFF.
+004560     SELECT CHKPT-FILE ASSIGN TO CHKPT01
+004570         ORGANIZATION IS SEQUENTIAL
+004580         FILE STATUS IS WS-CHKPT-STATUS.
+004600
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900
+005000 FD  STUFILE
+005100     LABEL RECORDS ARE STANDARD
+005200     RECORD CONTAINS 199 CHARACTERS
+005300     DATA RECORD IS STUFILE-RECORD.
+005400
+005500*    STUFILE RECORD LAYOUT - SHARED WITH THE CICS PROGRAMS.
+005600     COPY 'STUREC'.
+005700
+005800 FD  CTLFILE-IN
+005900     LABEL RECORDS ARE STANDARD
+006000     RECORD CONTAINS 30 CHARACTERS
+006100     DATA RECORD IS CTLFILE-RECORD.
+006200 01  CTLFILE-RECORD.
+006300     05 CTL-RUN-DATE                 PIC X(8).
+006400     05 CTL-RECORD-COUNT             PIC 9(7).
+006500     05 CTL-CHECKSUM                 PIC 9(15).
+006600
+006700 FD  CTLFILE-OUT
+006800     LABEL RECORDS ARE STANDARD
+006900     RECORD CONTAINS 30 CHARACTERS
+007000     DATA RECORD IS CTLFILE-OUT-RECORD.
+007100 01  CTLFILE-OUT-RECORD.
+007200     05 CTLO-RUN-DATE                PIC X(8).
+007300     05 CTLO-RECORD-COUNT            PIC 9(7).
+007400     05 CTLO-CHECKSUM                PIC 9(15).
+007500
+007600 FD  RECON-RPT
+007700     LABEL RECORDS ARE STANDARD
+007800     RECORD CONTAINS 133 CHARACTERS
+007900     DATA RECORD IS RPT-LINE.
+008000 01  RPT-LINE                        PIC X(133).
+008010
+008020 FD  CHKPT-FILE
+008030     LABEL RECORDS ARE STANDARD
+008040     RECORD CONTAINS 29 CHARACTERS
+008050     DATA RECORD IS CHKPT-RECORD.
+008060 01  CHKPT-RECORD.
+008070     05 CHKPT-NUMBER                 PIC X(7).
+008080     05 CHKPT-COUNT                  PIC 9(7).
+008090     05 CHKPT-CHECKSUM               PIC 9(15).
+008100
+008200 WORKING-STORAGE SECTION.
+008300
+008400 01  WS-STUFILE-STATUS               PIC X(2) VALUE SPACES.
+008500     88 WS-STUFILE-OK                    VALUE '00'.
+008600
+008700 01  WS-CTLIN-STATUS                 PIC X(2) VALUE SPACES.
+008800     88 WS-CTLIN-OK                      VALUE '00'.
+008900
+009000 01  WS-CTLOUT-STATUS                PIC X(2) VALUE SPACES.
+009100     88 WS-CTLOUT-OK                     VALUE '00'.
+009200
+009300 01  WS-RECRPT-STATUS                PIC X(2) VALUE SPACES.
+009400     88 WS-RECRPT-OK                     VALUE '00'.
+009450
+009460 01  WS-CHKPT-STATUS                 PIC X(2) VALUE SPACES.
+009470     88 WS-CHKPT-OK                      VALUE '00'.
+009500
+009600 01  WS-SWITCHES.
+009700     05 WS-STU-EOF-SW                PIC X(1) VALUE 'N'.
+009800         88 WS-STU-EOF                    VALUE 'Y'.
+009900     05 WS-PRIOR-FOUND-SW            PIC X(1) VALUE 'N'.
+010000         88 WS-PRIOR-FOUND                VALUE 'Y'.
+010010     05 WS-RESTART-IND               PIC X(1) VALUE SPACE.
+010020         88 WS-RESTART-RUN               VALUE 'R'.
+010030     05 WS-PRIOR-CKPT-SW             PIC X(1) VALUE 'N'.
+010040         88 WS-PRIOR-CKPT-FOUND          VALUE 'Y'.
+010050     05 WS-CHKPT-EOF-SW              PIC X(1) VALUE 'N'.
+010060         88 WS-CHKPT-EOF                  VALUE 'Y'.
+010100
+010200 01  WS-CURR-DATE                    PIC X(8) VALUE SPACES.
+010300 01  WS-CURR-COUNT                   PIC 9(7) VALUE 0.
+010400 01  WS-CURR-CHECKSUM                PIC 9(15) VALUE 0.
+010500 01  WS-NUM-WORK                     PIC 9(7) VALUE 0.
+010510 01  WS-CKPT-NUMBER                  PIC X(7) VALUE SPACES.
+010520 77  WS-CHECKPOINT-INTERVAL          PIC S9(5) COMP VALUE 100.
+010530 77  WS-SINCE-CHECKPOINT             PIC S9(5) COMP VALUE 0.
+010600
+010700 01  RPT-HEADING-1.
+010800     05 RPT-HDG1-CC                  PIC X(1) VALUE '1'.
+010900     05 FILLER                       PIC X(4) VALUE SPACES.
+011000     05 RPT-HDG1-TITLE               PIC X(38) VALUE
+011100            'NIGHTLY STUFILE RECONCILIATION REPORT'.
+011200     05 FILLER                       PIC X(10) VALUE SPACES.
+011300     05 RPT-HDG1-LIT                 PIC X(11) VALUE
+011400            'RUN DATE . '.
+011500     05 RPT-HDG1-DATE                PIC X(8).
+011600     05 FILLER                       PIC X(61) VALUE SPACES.
+011700
+011800 01  RPT-LABEL-LINE.
+011900     05 RPT-LBL-CC                   PIC X(1) VALUE ' '.
+012000     05 FILLER                       PIC X(4) VALUE SPACES.
+012100     05 RPT-LBL-TEXT                 PIC X(30).
+012200     05 RPT-LBL-VALUE                PIC X(20).
+012300     05 FILLER                       PIC X(78) VALUE SPACES.
+012400
+012500 01  RPT-RESULT-LINE.
+012600     05 RPT-RES-CC                   PIC X(1) VALUE ' '.
+012700     05 FILLER                       PIC X(4) VALUE SPACES.
+012800     05 RPT-RES-TEXT                 PIC X(60).
+012900     05 FILLER                       PIC X(68) VALUE SPACES.
+013000
+013100 PROCEDURE DIVISION.
+013200
+013300 0000-MAINLINE.
+013400
+013500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013600
+013700     PERFORM 2000-PROCESS-STUDENT THRU 2000-EXIT
+013800         UNTIL WS-STU-EOF.
+013900
+014000     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+014100
+014200     GOBACK.
+014300
+014400 1000-INITIALIZE.
+014500
+014600     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+014610     ACCEPT WS-RESTART-IND FROM SYSIN.
+014700
+014800     OPEN INPUT STUFILE.
+014900     IF NOT WS-STUFILE-OK
+015000         DISPLAY 'DCJB8BRC - STUFILE OPEN FAILED, STATUS = '
+015100             WS-STUFILE-STATUS
+015200         GO TO 9999-ABEND
+015300     END-IF.
+015400
+015500     OPEN OUTPUT RECON-RPT.
+015600     IF NOT WS-RECRPT-OK
+015700         DISPLAY 'DCJB8BRC - RECRPT OPEN FAILED, STATUS = '
+015800             WS-RECRPT-STATUS
+015900         GO TO 9999-ABEND
+016000     END-IF.
+016100
+016200*    A MISSING OR EMPTY CTLTOTIN MEANS THIS IS THE FIRST TIME THE
+016300*    JOB HAS RUN - TREAT TODAY AS THE BASELINE RATHER THAN ABEND.
+016400     OPEN INPUT CTLFILE-IN.
+016500     IF WS-CTLIN-OK
+016600         READ CTLFILE-IN
+016700             AT END
+016800                 MOVE 'N' TO WS-PRIOR-FOUND-SW
+016900             NOT AT END
+017000                 MOVE 'Y' TO WS-PRIOR-FOUND-SW
+017100         END-READ
+017200         CLOSE CTLFILE-IN
+017300     ELSE
+017400         MOVE 'N' TO WS-PRIOR-FOUND-SW
+017500     END-IF.
+017510
+017520     IF WS-RESTART-RUN
+017530         PERFORM 1050-LOAD-CHECKPOINT THRU 1050-EXIT
+017540     END-IF.
+017550
+017560     IF WS-RESTART-RUN AND WS-PRIOR-CKPT-FOUND
+017570         OPEN EXTEND CHKPT-FILE
+017580     ELSE
+017590         OPEN OUTPUT CHKPT-FILE
+017595     END-IF.
+017596     IF NOT WS-CHKPT-OK
+017597         DISPLAY 'DCJB8BRC - CHKPT01 OPEN FAILED, STATUS = '
+017598             WS-CHKPT-STATUS
+017599         GO TO 9999-ABEND
+017600     END-IF.
+017610
+017620     IF WS-RESTART-RUN AND WS-PRIOR-CKPT-FOUND
+017630         MOVE WS-CKPT-NUMBER TO STU-NUMBER
+017640         START STUFILE KEY IS GREATER THAN STU-NUMBER
+017650             INVALID KEY
+017660                 MOVE 'Y' TO WS-STU-EOF-SW
+017670         END-START
+017680     END-IF.
+017690
+017700     PERFORM 2100-READ-NEXT-STUDENT THRU 2100-EXIT.
+017800
+017900 1000-EXIT.
+018000     EXIT.
+018010
+018020 1050-LOAD-CHECKPOINT.
+018030
+018040     MOVE 'N' TO WS-PRIOR-CKPT-SW.
+018050     OPEN INPUT CHKPT-FILE.
+018060     IF WS-CHKPT-OK
+018070         READ CHKPT-FILE
+018080             AT END
+018090                 MOVE 'Y' TO WS-CHKPT-EOF-SW
+018091         END-READ
+018092         PERFORM 1055-READ-CHKPT THRU 1055-EXIT
+018093             UNTIL WS-CHKPT-EOF
+018094         CLOSE CHKPT-FILE
+018095     END-IF.
+018096
+018097 1050-EXIT.
+018098     EXIT.
+018099
+018100 1055-READ-CHKPT.
+018110
+018120     MOVE CHKPT-NUMBER TO WS-CKPT-NUMBER.
+018130     MOVE CHKPT-COUNT TO WS-CURR-COUNT.
+018140     MOVE CHKPT-CHECKSUM TO WS-CURR-CHECKSUM.
+018150     MOVE 'Y' TO WS-PRIOR-CKPT-SW.
+018160
+018170     READ CHKPT-FILE
+018180         AT END
+018190             MOVE 'Y' TO WS-CHKPT-EOF-SW
+018200     END-READ.
+018210
+018220 1055-EXIT.
+018230     EXIT.
+018240
+018250 2000-PROCESS-STUDENT.
+018300
+018400     ADD 1 TO WS-CURR-COUNT.
+018500
+018600     MOVE STU-NUMBER TO WS-NUM-WORK.
+018700     ADD WS-NUM-WORK TO WS-CURR-CHECKSUM.
+018800     ADD STU-COURSE-COUNT TO WS-CURR-CHECKSUM.
+018900
+018910     ADD 1 TO WS-SINCE-CHECKPOINT.
+018920     IF WS-SINCE-CHECKPOINT NOT LESS THAN WS-CHECKPOINT-INTERVAL
+018930         PERFORM 2200-TAKE-CHECKPOINT THRU 2200-EXIT
+018940     END-IF.
+018950
+019000     PERFORM 2100-READ-NEXT-STUDENT THRU 2100-EXIT.
+019100
+019200 2000-EXIT.
+019300     EXIT.
+019310
+019320 2200-TAKE-CHECKPOINT.
+019330
+019340     MOVE STU-NUMBER TO CHKPT-NUMBER.
+019350     MOVE WS-CURR-COUNT TO CHKPT-COUNT.
+019360     MOVE WS-CURR-CHECKSUM TO CHKPT-CHECKSUM.
+019370     WRITE CHKPT-RECORD.
+019380     MOVE 0 TO WS-SINCE-CHECKPOINT.
+019390
+019400 2200-EXIT.
+019410     EXIT.
+019420
+019500 2100-READ-NEXT-STUDENT.
+019600
+019700     READ STUFILE NEXT RECORD
+019800         AT END
+019900             MOVE 'Y' TO WS-STU-EOF-SW
+020000     END-READ.
+020100
+020200 2100-EXIT.
+020300     EXIT.
+020400
+020500 3000-TERMINATE.
+020600
+020700     MOVE 0 TO RPT-HDG1-CC.
+020800     MOVE WS-CURR-DATE TO RPT-HDG1-DATE.
+020900     WRITE RPT-LINE FROM RPT-HEADING-1.
+021000
+021100     PERFORM 4000-COMPARE-TOTALS THRU 4000-EXIT.
+021200     PERFORM 5000-SAVE-TOTALS THRU 5000-EXIT.
+021300
+021400     CLOSE STUFILE.
+021500     CLOSE RECON-RPT.
+021600     CLOSE CTLFILE-OUT.
+021650     CLOSE CHKPT-FILE.
+021700
+021800 3000-EXIT.
+021900     EXIT.
+022000
+022100 4000-COMPARE-TOTALS.
+022200
+022300     MOVE 'PRIOR RUN DATE . . . . . . . .' TO RPT-LBL-TEXT.
+022400     IF WS-PRIOR-FOUND
+022450         MOVE CTL-RUN-DATE TO RPT-LBL-VALUE
+022460     ELSE
+022600         MOVE 'NONE ON FILE' TO RPT-LBL-VALUE
+022700     END-IF.
+022800     WRITE RPT-LINE FROM RPT-LABEL-LINE.
+022900
+023000     IF WS-PRIOR-FOUND
+023100         MOVE 'PRIOR RECORD COUNT . . . . . .' TO RPT-LBL-TEXT
+023200         MOVE CTL-RECORD-COUNT TO RPT-LBL-VALUE
+023300         WRITE RPT-LINE FROM RPT-LABEL-LINE
+023400
+023500         MOVE 'PRIOR CHECKSUM . . . . . . . .' TO RPT-LBL-TEXT
+023600         MOVE CTL-CHECKSUM TO RPT-LBL-VALUE
+023700         WRITE RPT-LINE FROM RPT-LABEL-LINE
+023800     END-IF.
+023900
+024000     MOVE 'TODAYS RECORD COUNT . . . . .' TO RPT-LBL-TEXT.
+024100     MOVE WS-CURR-COUNT TO RPT-LBL-VALUE.
+024200     WRITE RPT-LINE FROM RPT-LABEL-LINE.
+024300
+024400     MOVE 'TODAYS CHECKSUM . . . . . . .' TO RPT-LBL-TEXT.
+024500     MOVE WS-CURR-CHECKSUM TO RPT-LBL-VALUE.
+024600     WRITE RPT-LINE FROM RPT-LABEL-LINE.
+024700
+024800     IF NOT WS-PRIOR-FOUND
+024900         MOVE 'NO PRIOR CONTROL TOTALS - TODAY IS THE BASELINE'
+025000             TO RPT-RES-TEXT
+025100     ELSE
+025200         IF (CTL-RECORD-COUNT = WS-CURR-COUNT)
+025300            AND (CTL-CHECKSUM = WS-CURR-CHECKSUM)
+025400             MOVE
+025450             'RESULT: CONTROL TOTALS TIE OUT - NO DISCREPANCY'
+025500                 TO RPT-RES-TEXT
+025600         ELSE
+025700             MOVE
+025800             '** DISCREPANCY - COUNTS OR CHECKSUMS DO NOT TIE **'
+025900                 TO RPT-RES-TEXT
+026000         END-IF
+026100     END-IF.
+026200     WRITE RPT-LINE FROM RPT-RESULT-LINE.
+026300
+026400 4000-EXIT.
+026500     EXIT.
+026600
+026700 5000-SAVE-TOTALS.
+026800
+026900     OPEN OUTPUT CTLFILE-OUT.
+027000     IF NOT WS-CTLOUT-OK
+027100         DISPLAY 'DCJB8BRC - CTLTOTOUT OPEN FAILED, STATUS = '
+027200             WS-CTLOUT-STATUS
+027300         GO TO 9999-ABEND
+027400     END-IF.
+027500
+027600     MOVE WS-CURR-DATE TO CTLO-RUN-DATE.
+027700     MOVE WS-CURR-COUNT TO CTLO-RECORD-COUNT.
+027800     MOVE WS-CURR-CHECKSUM TO CTLO-CHECKSUM.
+027900     WRITE CTLFILE-OUT-RECORD.
+028000
+028100 5000-EXIT.
+028200     EXIT.
+028300
+028400 9999-ABEND.
+028500
+028600     MOVE 16 TO RETURN-CODE.
+028700     GOBACK.
+028800
+028900 END PROGRAM DCJB8BRC.
