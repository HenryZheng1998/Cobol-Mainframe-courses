@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DCJB8WSN.
+       AUTHOR. HENRY ZHENG.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-FULLPHONES.
+           05 WS-PHONE1             PIC X(3).
+           05 WS-PHONE2             PIC X(3).
+           05 WS-PHONE3             PIC X(4).
+
+       01 WS-STATUS              PIC S9(4) COMP.
+       01 WS-COUNT-SPACES        PIC 9999.
+       01 WS-CRS-SUB             PIC 99 VALUE 0.
+
+       COPY 'WSNREQ'.
+       COPY 'WSBRESP'.
+       COPY 'STUREC'.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA PIC X(1300).
+
+       PROCEDURE DIVISION.
+           MOVE DFHCOMMAREA TO WSNSTU-REQ.
+           MOVE LOW-VALUES TO DFHCOMMAREA.
+
+       000-START-LOGIC.
+
+      * HANDLES CAN'T FIND STUDENT NUMBER
+           EXEC CICS HANDLE CONDITION
+                NOTFND(300-NOTFND)
+           END-EXEC.
+
+           GO TO 200-MAIN-LOGIC.
+
+       200-MAIN-LOGIC.
+      * VALIDATION LOGIC - THE SAME BLANK/SHAPE CHECKS DCJB8WSB RUNS
+      * ON STUNAME-REQ, APPLIED HERE TO STUNUMBER-REQ.
+
+           MOVE 0 TO WS-COUNT-SPACES.
+
+           INSPECT FUNCTION REVERSE (STUNUMBER-REQ OF WSNSTU-REQ)
+                TALLYING WS-COUNT-SPACES
+                FOR LEADING SPACE.
+
+           COMPUTE WS-COUNT-SPACES =
+                LENGTH OF STUNUMBER-REQ OF WSNSTU-REQ - WS-COUNT-SPACES.
+
+           IF (WS-COUNT-SPACES = 0)
+                MOVE LOW-VALUES TO STU-RESP
+                MOVE 'PLEASE ENTER A STUDENT NUMBER' TO MSG
+                    OF student-resp
+                MOVE "1" TO STATUS-CODE OF student-resp
+                MOVE STU-RESP TO DFHCOMMAREA
+                EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           IF (STUNUMBER-REQ OF WSNSTU-REQ IS NOT NUMERIC)
+                MOVE LOW-VALUES TO STU-RESP
+                MOVE 'STUDENT NUMBER MUST BE NUMERIC' TO MSG
+                    OF student-resp
+                MOVE "1" TO STATUS-CODE OF student-resp
+                MOVE STU-RESP TO DFHCOMMAREA
+                EXEC CICS RETURN END-EXEC
+           END-IF.
+
+      * PASSES VALIDATION - DIRECT READ BY THE PRIMARY KEY, NO BROWSE
+      * NEEDED SINCE A STUDENT NUMBER IS UNIQUE.
+
+           MOVE STUNUMBER-REQ OF WSNSTU-REQ TO STU-NUMBER
+                OF STUFILE-RECORD.
+
+           EXEC CICS READ
+                FILE('STUFILE')
+                INTO(STUFILE-RECORD)
+                LENGTH(STUFILE-LENGTH)
+                RIDFLD(STU-NUMBER OF STUFILE-RECORD)
+           END-EXEC.
+
+           MOVE "0" TO STATUS-CODE OF student-resp.
+           MOVE "Success" TO MSG OF student-resp.
+           MOVE 1 TO stuArray2-num.
+
+           MOVE STU-NAME OF STUFILE-RECORD TO STUNAME(1).
+           MOVE STU-NUMBER OF STUFILE-RECORD TO STUNUM(1).
+           MOVE STU-PHONE-1 TO WS-PHONE1.
+           MOVE STU-PHONE-2 TO WS-PHONE2.
+           MOVE STU-PHONE-3 TO WS-PHONE3.
+           MOVE WS-FULLPHONES TO PHONENUM(1).
+           PERFORM 210-MOVE-COURSES.
+
+           MOVE STU-RESP TO DFHCOMMAREA.
+           EXEC CICS RETURN END-EXEC.
+
+       210-MOVE-COURSES.
+           PERFORM 211-MOVE-ONE-COURSE
+                VARYING WS-CRS-SUB FROM 1 BY 1
+                UNTIL WS-CRS-SUB > 10.
+
+       211-MOVE-ONE-COURSE.
+           MOVE STU-COURSE-TABLE(WS-CRS-SUB)
+                TO STUCOURSES(1, WS-CRS-SUB).
+
+       300-NOTFND.
+           MOVE LOW-VALUES TO STU-RESP.
+           MOVE 'STUDENT NOT FOUND' TO MSG OF student-resp.
+           MOVE "2" TO STATUS-CODE OF student-resp.
+           MOVE STU-RESP TO DFHCOMMAREA.
+           EXEC CICS RETURN END-EXEC.
+       END PROGRAM DCJB8WSN.
