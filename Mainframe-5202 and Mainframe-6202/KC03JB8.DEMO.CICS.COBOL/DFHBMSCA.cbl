@@ -0,0 +1,12 @@
+      * STANDARD CICS BMS FIELD ATTRIBUTE CONSTANTS
+       01  DFHBMASF   PIC X VALUE 'A'.
+       01  DFHBMUNP   PIC X VALUE ' '.
+       01  DFHBMUNN   PIC X VALUE '&'.
+       01  DFHBMPRO   PIC X VALUE '-'.
+       01  DFHBMPRN   PIC X VALUE '/'.
+       01  DFHBMASB   PIC X VALUE '0'.
+       01  DFHBMASN   PIC X VALUE '1'.
+       01  DFHBMBRY   PIC X VALUE 'H'.
+       01  DFHBMDAR   PIC X VALUE 'Y'.
+       01  DFHBMFSE   PIC X VALUE '8'.
+       01  DFHBMPRF   PIC X VALUE ')'.
