@@ -24,6 +24,14 @@
              03 CTRLA    PICTURE X.
            02  FILLER   PICTURE X(2).
            02  CTRLI  PIC X(27).
+      * PF-KEY LEGEND SHOWN ACROSS THE BOTTOM OF EVERY SCREEN SO NEW
+      * OPERATORS DON'T HAVE TO MEMORIZE WHICH KEYS EACH SCREEN USES.
+           02  FOOTERL    COMP  PIC  S9(4).
+           02  FOOTERF    PICTURE X.
+           02  FILLER REDEFINES FOOTERF.
+             03 FOOTERA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  FOOTERI  PIC X(79).
        01  MAP1O REDEFINES MAP1I.
            02  FILLER PIC X(12).
            02  FILLER PICTURE X(3).
@@ -41,4 +49,8 @@
            02  FILLER PICTURE X(3).
            02  CTRLC    PICTURE X.
            02  CTRLH    PICTURE X.
-           02  CTRLO  PIC X(27).
\ No newline at end of file
+           02  CTRLO  PIC X(27).
+           02  FILLER PICTURE X(3).
+           02  FOOTERC    PICTURE X.
+           02  FOOTERH    PICTURE X.
+           02  FOOTERO  PIC X(79).
\ No newline at end of file
