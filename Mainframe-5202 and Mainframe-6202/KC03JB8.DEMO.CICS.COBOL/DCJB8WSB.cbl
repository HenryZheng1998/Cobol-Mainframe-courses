@@ -14,6 +14,7 @@
 
        01 WS-LINE-COUNT          PIC 99 VALUE 0.
        01 WS-STATUS              PIC S9(4) COMP.
+       01 WS-PEEK-STATUS         PIC S9(4) COMP.
        01 STUDENTS2-NUM          PIC S9(9) COMP-5 SYNC.
       * 09 and 12 DOESN'T MEAN ANYTHING SAME AS 05
       * comp-5 sync: It's weird because it doesn't the picture doesn't
@@ -22,6 +23,7 @@
 
        01 WS-STU-COUNT              PIC 99 VALUE 0.
        01 WS-COUNT-SPACES           PIC 9999.
+       01 WS-CRS-SUB                PIC 99 VALUE 0.
 
        Copy 'WSBREQ'.
        COPY 'WSBRESP'.
@@ -29,7 +31,7 @@
 
        LINKAGE SECTION.
 
-       01 DFHCOMMAREA PIC X(441).
+       01 DFHCOMMAREA PIC X(1300).
 
        PROCEDURE DIVISION.
            MOVE DFHCOMMAREA TO WSBSTU-REQ.
@@ -93,20 +95,73 @@
 
            MOVE "0" TO STATUS-CODE OF student-resp.
            MOVE "Success" TO MSG OF student-resp.
+           MOVE SPACES TO STU-NEXT-KEY.
+           MOVE "N" TO STU-MORE-FLAG.
       *    Expected 10 students in list
            MOVE 10 TO STUDENTS2-NUM.
-           MOVE STUNAME-REQ OF WSBSTU-REQ TO STU-NAME OF STUFILE-RECORD
+
+      *    A BLANK STUSTART-REQ MEANS A FRESH SEARCH - POSITION ON THE
+      *    SEARCH NAME ITSELF. A NON-BLANK STUSTART-REQ IS THE
+      *    CONTINUATION KEY ECHOED BACK FROM A PRIOR PAGE'S
+      *    STU-NEXT-KEY, SO POSITION THERE INSTEAD AND DISCARD THE
+      *    FIRST RECORD READ BACK (STARTBR POSITIONS BEFORE THAT EXACT
+      *    KEY, SO THE FIRST READNEXT WOULD JUST RE-DELIVER THE LAST
+      *    STUDENT ALREADY SHOWN ON THE PRIOR PAGE).
+           IF (STUSTART-REQ OF WSBSTU-REQ = SPACES)
+                MOVE STUNAME-REQ OF WSBSTU-REQ
+                     TO STU-NAME OF STUFILE-RECORD
+           ELSE
+                MOVE STUSTART-REQ OF WSBSTU-REQ
+                     TO STU-NAME OF STUFILE-RECORD
+           END-IF.
 
            EXEC CICS STARTBR
                 FILE('STUNAME')
                 RIDFLD(STU-NAME OF STUFILE-RECORD)
            END-EXEC.
 
+           IF (STUSTART-REQ OF WSBSTU-REQ NOT = SPACES)
+                EXEC CICS READNEXT
+                     FILE('STUNAME')
+                     INTO(STUFILE-RECORD)
+                     LENGTH(STUFILE-LENGTH)
+                     RIDFLD(STU-NAME OF STUFILE-RECORD)
+                     RESP(WS-STATUS)
+                END-EXEC
+                IF (WS-STATUS = DFHRESP(ENDFILE))
+                     EXEC CICS ENDBR
+                          FILE('STUNAME')
+                     END-EXEC
+                     MOVE 0 TO STUDENTS2-NUM
+                     MOVE STUDENTS2-NUM TO stuArray2-num
+                     MOVE '*** SUCCESS: END OF FILE ***'
+                          TO MSG OF student-resp
+                     MOVE STU-RESP TO DFHCOMMAREA
+                     EXEC CICS RETURN END-EXEC
+                END-IF
+           END-IF.
+
            PERFORM 210-FORWARD
                 VARYING WS-LINE-COUNT
                 FROM 1 BY 1
                 UNTIL WS-LINE-COUNT > 10.
 
+      *    PEEK ONE RECORD PAST THE 10 JUST COLLECTED, SOLELY TO TELL
+      *    THE CALLER WHETHER A NEXT PAGE EXISTS - ITS CONTENT ISN'T
+      *    USED, SINCE STU-NEXT-KEY IS THE LAST *SHOWN* STUDENT'S NAME
+      *    (SEE 210-FORWARD), NOT THIS ONE.
+           EXEC CICS READNEXT
+                FILE('STUNAME')
+                INTO(STUFILE-RECORD)
+                LENGTH(STUFILE-LENGTH)
+                RIDFLD(STU-NAME OF STUFILE-RECORD)
+                RESP(WS-PEEK-STATUS)
+           END-EXEC.
+
+           IF (WS-PEEK-STATUS NOT = DFHRESP(ENDFILE))
+                MOVE "Y" TO STU-MORE-FLAG
+           END-IF.
+
            EXEC CICS ENDBR
                 FILE('STUNAME')
            END-EXEC.
@@ -135,6 +190,8 @@
            ELSE
                 MOVE STU-NAME OF STUFILE-RECORD
                     TO STUNAME(WS-LINE-COUNT)
+                MOVE STU-NAME OF STUFILE-RECORD
+                    TO STU-NEXT-KEY
                 MOVE STU-NUMBER OF STUFILE-RECORD
                     TO STUNUM(WS-LINE-COUNT)
                 MOVE STU-PHONE-1 TO WS-PHONE1
@@ -142,8 +199,18 @@
                 MOVE STU-PHONE-3 TO WS-PHONE3
                 MOVE WS-FULLPHONES
                     TO PHONENUM(WS-LINE-COUNT)
+                PERFORM 215-MOVE-COURSES
            END-IF.
 
+       215-MOVE-COURSES.
+           PERFORM 216-MOVE-ONE-COURSE
+                VARYING WS-CRS-SUB FROM 1 BY 1
+                UNTIL WS-CRS-SUB > 10.
+
+       216-MOVE-ONE-COURSE.
+           MOVE STU-COURSE-TABLE(WS-CRS-SUB)
+                TO STUCOURSES(WS-LINE-COUNT, WS-CRS-SUB).
+
        300-NOTFND.
            MOVE LOW-VALUES TO STU-RESP.
            MOVE 'STUDENT NOT FOUND' TO MSG OF student-resp.
