@@ -0,0 +1,13 @@
+      * STUHIST RECORD LAYOUT - ONE ENTRY PER STUDENT PER TERM ROLLED
+      * OVER BY DCJB8BYR. HOLDS THE COURSE TABLE A TERM WENT OUT WITH
+      * SO IT ISN'T LOST WHEN THE ONLINE SYSTEM REUSES THOSE SLOTS FOR
+      * THE NEW TERM'S REGISTRATIONS.
+       01 STUHIST-RECORD.
+           05 HIST-STU-NUMBER         PIC X(7).
+           05 HIST-TERM               PIC X(5).
+           05 HIST-STU-NAME           PIC X(20).
+           05 HIST-COURSE-COUNT       PIC 9(2).
+           05 HIST-COURSE-TABLE       PIC X(8) OCCURS 10 TIMES.
+           05 HIST-ARCHIVE-DATE       PIC X(8).
+
+       01 STUHIST-LENGTH              PIC S9(4) COMP VALUE 122.
