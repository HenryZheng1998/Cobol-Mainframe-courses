@@ -0,0 +1,19 @@
+      * STUXTRCT RECORD LAYOUT - ONE ENTRY PER NEW REGISTRATION OR
+      * ADDRESS/COURSE CHANGE, APPENDED (WRITE, NO RIDFLD) TO THE ESDS
+      * STUXTRCT FILE SO A NIGHTLY INTERFACE JOB CAN SHIP WHAT CHANGED
+      * TODAY TO FINANCIAL AID/BILLING WITHOUT THEM HAVING TO RE-KEY
+      * WHAT REGISTRATION ALREADY CAPTURED.
+       01 STUXTRCT-RECORD.
+           05 XTR-STU-NUMBER          PIC X(7).
+           05 XTR-CHANGE-TYPE         PIC X(1).
+               88 XTR-NEW-REG                 VALUE 'N'.
+               88 XTR-CHANGE                  VALUE 'C'.
+           05 XTR-ADDR-CHANGED        PIC X(1).
+               88 XTR-ADDR-WAS-CHANGED        VALUE 'Y'.
+           05 XTR-COURSE-CHANGED      PIC X(1).
+               88 XTR-COURSE-WAS-CHANGED      VALUE 'Y'.
+           05 XTR-OPERID              PIC X(8).
+           05 XTR-DATE                PIC S9(7) COMP-3.
+           05 XTR-TIME                PIC S9(7) COMP-3.
+
+       01 STUXTRCT-LENGTH             PIC S9(4) COMP VALUE 26.
