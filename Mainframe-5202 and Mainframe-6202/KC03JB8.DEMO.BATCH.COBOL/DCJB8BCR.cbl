@@ -0,0 +1,443 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DCJB8BCR.
+000300 AUTHOR. HENRY ZHENG.
+000400 INSTALLATION. REGISTRAR SYSTEMS - BATCH REPORTS.
+000500 DATE-WRITTEN. 08/09/26.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/26  HZ   INITIAL VERSION - PER-COURSE CLASS ROSTER REPORT.
+001100*                ONE ROSTER PER CRSFILE COURSE CODE (NAME, NUMBER,
+001200*                PHONE), HEADER AND PAGE BREAK PER COURSE, SO
+001300*                INSTRUCTORS GET A CLASS LIST WITHOUT ANYONE
+001400*                BUILDING ONE BY HAND FROM THE BROWSE SCREENS.
+001410* 08/09/26  HZ   ADDED CHECKPOINT/RESTART - A CHECKPOINT RECORD IS
+001420*                WRITTEN AFTER EACH COURSE'S ROSTER IS COMPLETE; A
+001430*                RESTART RUN (SYSIN = 'R') SKIPS PAST COURSES
+001440*                ALREADY ROSTERED AND CONTINUES WITH THE NEXT ONE.
+001500*----------------------------------------------------------------
+001600
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. IBM-370.
+002000 OBJECT-COMPUTER. IBM-370.
+002100
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400
+002500*    CRSFILE DRIVES THE OUTER LOOP - ONE ROSTER PER COURSE, IN
+002600*    CRS-CODE ORDER.
+002700     SELECT CRSFILE ASSIGN TO CRSFILE
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS SEQUENTIAL
+003000         RECORD KEY IS CRS-CODE
+003100         FILE STATUS IS WS-CRSFILE-STATUS.
+003200
+003300*    STUFILE IS RE-SCANNED ONCE PER COURSE, IN STUNAME (ALTERNATE
+003400*    KEY) ORDER, SO EACH ROSTER COMES OUT ALPHABETICAL THE SAME
+003500*    WAY THE DIRECTORY REPORT DOES.
+003600     SELECT STUFILE ASSIGN TO STUFILE
+003700         ORGANIZATION IS INDEXED
+003800         ACCESS MODE IS SEQUENTIAL
+003900         RECORD KEY IS STU-NUMBER
+004000         ALTERNATE RECORD KEY IS STU-NAME WITH DUPLICATES
+004100         FILE STATUS IS WS-STUFILE-STATUS.
+004200
+004300     SELECT ROSTER-RPT ASSIGN TO ROSRPT
+004400         ORGANIZATION IS SEQUENTIAL
+004500         FILE STATUS IS WS-ROSRPT-STATUS.
+004520
+004530*    RESTART CONTROL FILE - ONE RECORD APPENDED EVERY COMPLETED
+004540*    COURSE ROSTER, READ BACK ON A RESTART RUN TO FIND THE LAST
+004550*    COURSE ROSTERED.
+004560     SELECT CHKPT-FILE ASSIGN TO CHKPT01
+004570         ORGANIZATION IS SEQUENTIAL
+004580         FILE STATUS IS WS-CHKPT-STATUS.
+004600
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900
+005000 FD  CRSFILE
+005100     LABEL RECORDS ARE STANDARD
+005200     RECORD CONTAINS 112 CHARACTERS
+005300     DATA RECORD IS CRSFILE-RECORD.
+005400
+005500*    CRSFILE RECORD LAYOUT - SHARED WITH THE CICS PROGRAMS.
+005600     COPY 'CRSREC'.
+005700
+005800 FD  STUFILE
+005900     LABEL RECORDS ARE STANDARD
+006000     RECORD CONTAINS 199 CHARACTERS
+006100     DATA RECORD IS STUFILE-RECORD.
+006200
+006300*    STUFILE RECORD LAYOUT - SHARED WITH THE CICS PROGRAMS.
+006400     COPY 'STUREC'.
+006500
+006600 FD  ROSTER-RPT
+006700     LABEL RECORDS ARE STANDARD
+006800     RECORD CONTAINS 133 CHARACTERS
+006900     DATA RECORD IS RPT-LINE.
+007000 01  RPT-LINE                        PIC X(133).
+007010
+007020 FD  CHKPT-FILE
+007030     LABEL RECORDS ARE STANDARD
+007040     RECORD CONTAINS 8 CHARACTERS
+007050     DATA RECORD IS CHKPT-RECORD.
+007060 01  CHKPT-RECORD.
+007070     05 CHKPT-CRS-CODE               PIC X(8).
+007100
+007200 WORKING-STORAGE SECTION.
+007300
+007400 01  WS-CRSFILE-STATUS                PIC X(2) VALUE SPACES.
+007500     88 WS-CRSFILE-OK                     VALUE '00'.
+007600
+007700 01  WS-STUFILE-STATUS                PIC X(2) VALUE SPACES.
+007800     88 WS-STUFILE-OK                     VALUE '00'.
+007900
+008000 01  WS-ROSRPT-STATUS                 PIC X(2) VALUE SPACES.
+008100     88 WS-ROSRPT-OK                      VALUE '00'.
+008150
+008160 01  WS-CHKPT-STATUS                  PIC X(2) VALUE SPACES.
+008170     88 WS-CHKPT-OK                       VALUE '00'.
+008200
+008300 01  WS-SWITCHES.
+008400     05 WS-CRS-EOF-SW                PIC X(1) VALUE 'N'.
+008500         88 WS-CRS-EOF                    VALUE 'Y'.
+008510         88 WS-NOT-CRS-EOF                VALUE 'N'.
+008600     05 WS-STU-EOF-SW                PIC X(1) VALUE 'N'.
+008700         88 WS-STU-EOF                    VALUE 'Y'.
+008750         88 WS-NOT-STU-EOF                VALUE 'N'.
+008800     05 WS-COURSE-FOUND-SW           PIC X(1) VALUE 'N'.
+008900         88 WS-COURSE-FOUND               VALUE 'Y'.
+008910     05 WS-RESTART-IND               PIC X(1) VALUE SPACE.
+008920         88 WS-RESTART-RUN               VALUE 'R'.
+008930     05 WS-PRIOR-CKPT-SW             PIC X(1) VALUE 'N'.
+008940         88 WS-PRIOR-CKPT-FOUND          VALUE 'Y'.
+008950     05 WS-CHKPT-EOF-SW              PIC X(1) VALUE 'N'.
+008960         88 WS-CHKPT-EOF                  VALUE 'Y'.
+009000
+009010 01  WS-CKPT-CRS-CODE                PIC X(8) VALUE SPACES.
+009100 77  WS-LINE-COUNT                   PIC S9(3) COMP VALUE 0.
+009200 77  WS-MAX-LINES                    PIC S9(3) COMP VALUE 55.
+009300 77  WS-PAGE-COUNT                   PIC S9(3) COMP VALUE 0.
+009400 77  WS-ROSTER-COUNT                 PIC S9(3) COMP VALUE 0.
+009500 77  WS-SLOT-IDX                     PIC S9(2) COMP VALUE 0.
+009600
+009700 01  WS-PHONE-AREA.
+009800     05 WS-PHONE-1                   PIC X(3).
+009900     05 WS-PHONE-DASH1               PIC X(1) VALUE '-'.
+010000     05 WS-PHONE-2                   PIC X(3).
+010100     05 WS-PHONE-DASH2               PIC X(1) VALUE '-'.
+010200     05 WS-PHONE-3                   PIC X(4).
+010300
+010400 01  RPT-HEADING-1.
+010500     05 RPT-HDG1-CC                  PIC X(1) VALUE '1'.
+010600     05 FILLER                       PIC X(4) VALUE SPACES.
+010700     05 RPT-HDG1-LIT                 PIC X(8) VALUE 'COURSE: '.
+010800     05 RPT-HDG1-CODE                PIC X(8).
+010900     05 FILLER                       PIC X(2) VALUE SPACES.
+011000     05 RPT-HDG1-TITLE               PIC X(20).
+011100     05 FILLER                       PIC X(11) VALUE SPACES.
+011200     05 RPT-HDG1-LIT2                PIC X(5) VALUE 'PAGE '.
+011300     05 RPT-HDG1-PAGE                PIC ZZ9.
+011400     05 FILLER                       PIC X(69) VALUE SPACES.
+011500
+011600 01  RPT-HEADING-2.
+011700     05 RPT-HDG2-CC                  PIC X(1) VALUE ' '.
+011800     05 FILLER                       PIC X(4) VALUE SPACES.
+011900     05 RPT-HDG2-NAME                PIC X(20) VALUE
+012000            'STUDENT NAME'.
+012100     05 FILLER                       PIC X(5) VALUE SPACES.
+012200     05 RPT-HDG2-NUMBER              PIC X(7) VALUE
+012300            'STU NO.'.
+012400     05 FILLER                       PIC X(5) VALUE SPACES.
+012500     05 RPT-HDG2-PHONE               PIC X(12) VALUE
+012600            'PHONE'.
+012700     05 FILLER                       PIC X(79) VALUE SPACES.
+012800
+012900 01  RPT-DETAIL-LINE.
+013000     05 RPT-DTL-CC                   PIC X(1) VALUE ' '.
+013100     05 FILLER                       PIC X(4) VALUE SPACES.
+013200     05 RPT-DTL-NAME                 PIC X(20).
+013300     05 FILLER                       PIC X(5) VALUE SPACES.
+013400     05 RPT-DTL-NUMBER               PIC X(7).
+013500     05 FILLER                       PIC X(5) VALUE SPACES.
+013600     05 RPT-DTL-PHONE                PIC X(12).
+013700     05 FILLER                       PIC X(79) VALUE SPACES.
+013800
+013900 01  RPT-EMPTY-LINE.
+014000     05 RPT-EMP-CC                   PIC X(1) VALUE ' '.
+014100     05 FILLER                       PIC X(4) VALUE SPACES.
+014200     05 RPT-EMP-TEXT                 PIC X(30) VALUE
+014300            'NO STUDENTS ENROLLED'.
+014400     05 FILLER                       PIC X(98) VALUE SPACES.
+014500
+014600 01  RPT-TOTAL-LINE.
+014700     05 RPT-TOT-CC                   PIC X(1) VALUE ' '.
+014800     05 FILLER                       PIC X(4) VALUE SPACES.
+014900     05 RPT-TOT-TEXT                 PIC X(30) VALUE
+015000            'TOTAL ENROLLED . . . . . . . .'.
+015100     05 RPT-TOT-COUNT                PIC ZZ9.
+015200     05 FILLER                       PIC X(96) VALUE SPACES.
+015300
+015400 PROCEDURE DIVISION.
+015500
+015600 0000-MAINLINE.
+015700
+015800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+015900
+016000     PERFORM 2000-PROCESS-COURSE THRU 2000-EXIT
+016100         UNTIL WS-CRS-EOF.
+016200
+016300     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+016400
+016500     GOBACK.
+016600
+016700 1000-INITIALIZE.
+016800
+016810     ACCEPT WS-RESTART-IND FROM SYSIN.
+016900
+016910     OPEN INPUT CRSFILE.
+017000     IF NOT WS-CRSFILE-OK
+017100         DISPLAY 'DCJB8BCR - CRSFILE OPEN FAILED, STATUS = '
+017200             WS-CRSFILE-STATUS
+017300         GO TO 9999-ABEND
+017400     END-IF.
+017500
+017510     IF WS-RESTART-RUN
+017520         OPEN EXTEND ROSTER-RPT
+017530     ELSE
+017600         OPEN OUTPUT ROSTER-RPT
+017540     END-IF.
+017700     IF NOT WS-ROSRPT-OK
+017800         DISPLAY 'DCJB8BCR - ROSRPT OPEN FAILED, STATUS = '
+017900             WS-ROSRPT-STATUS
+018000         GO TO 9999-ABEND
+018100     END-IF.
+018110
+018120     IF WS-RESTART-RUN
+018130         PERFORM 1050-LOAD-CHECKPOINT THRU 1050-EXIT
+018140     END-IF.
+018150
+018160     IF WS-RESTART-RUN AND WS-PRIOR-CKPT-FOUND
+018170         OPEN EXTEND CHKPT-FILE
+018180     ELSE
+018190         OPEN OUTPUT CHKPT-FILE
+018195     END-IF.
+018196     IF NOT WS-CHKPT-OK
+018197         DISPLAY 'DCJB8BCR - CHKPT01 OPEN FAILED, STATUS = '
+018198             WS-CHKPT-STATUS
+018199         GO TO 9999-ABEND
+018200     END-IF.
+018210
+018220     IF WS-RESTART-RUN AND WS-PRIOR-CKPT-FOUND
+018225         MOVE WS-CKPT-CRS-CODE TO CRS-CODE
+018230         START CRSFILE KEY IS GREATER THAN CRS-CODE
+018240             INVALID KEY
+018250                 MOVE 'Y' TO WS-CRS-EOF-SW
+018260         END-START
+018270     END-IF.
+018280
+018290     IF WS-NOT-CRS-EOF
+018300         PERFORM 2100-READ-NEXT-COURSE THRU 2100-EXIT
+018310     END-IF.
+018400
+018500 1000-EXIT.
+018600     EXIT.
+018610
+018620 1050-LOAD-CHECKPOINT.
+018630
+018640     MOVE 'N' TO WS-PRIOR-CKPT-SW.
+018650     OPEN INPUT CHKPT-FILE.
+018660     IF WS-CHKPT-OK
+018670         READ CHKPT-FILE
+018680             AT END
+018690                 MOVE 'Y' TO WS-CHKPT-EOF-SW
+018691         END-READ
+018692         PERFORM 1055-READ-CHKPT THRU 1055-EXIT
+018693             UNTIL WS-CHKPT-EOF
+018694         CLOSE CHKPT-FILE
+018695     END-IF.
+018696
+018697 1050-EXIT.
+018698     EXIT.
+018699
+018700 1055-READ-CHKPT.
+018710
+018720     MOVE CHKPT-CRS-CODE TO WS-CKPT-CRS-CODE.
+018730     MOVE 'Y' TO WS-PRIOR-CKPT-SW.
+018740
+018750     READ CHKPT-FILE
+018760         AT END
+018770             MOVE 'Y' TO WS-CHKPT-EOF-SW
+018780     END-READ.
+018790
+018800 1055-EXIT.
+018810     EXIT.
+018820
+018830 2000-PROCESS-COURSE.
+018900
+019000     PERFORM 4000-PRINT-ROSTER THRU 4000-EXIT.
+019010     PERFORM 2200-TAKE-CHECKPOINT THRU 2200-EXIT.
+019100     PERFORM 2100-READ-NEXT-COURSE THRU 2100-EXIT.
+019200
+019300 2000-EXIT.
+019400     EXIT.
+019410
+019420 2200-TAKE-CHECKPOINT.
+019430
+019440     MOVE CRS-CODE TO CHKPT-CRS-CODE.
+019450     WRITE CHKPT-RECORD.
+019460
+019470 2200-EXIT.
+019480     EXIT.
+019500
+019600 2100-READ-NEXT-COURSE.
+019700
+019800     READ CRSFILE NEXT RECORD
+019900         AT END
+020000             MOVE 'Y' TO WS-CRS-EOF-SW
+020100     END-READ.
+020200
+020300 2100-EXIT.
+020400     EXIT.
+020500
+020600 3000-TERMINATE.
+020700
+020800     CLOSE CRSFILE.
+020900     CLOSE ROSTER-RPT.
+020950     CLOSE CHKPT-FILE.
+021000
+021100 3000-EXIT.
+021200     EXIT.
+021300
+021400 4000-PRINT-ROSTER.
+021500
+021600     MOVE 0 TO WS-ROSTER-COUNT.
+021700     MOVE 0 TO WS-PAGE-COUNT.
+021800     PERFORM 4100-PRINT-ROSTER-HEADING THRU 4100-EXIT.
+021900
+022000     OPEN INPUT STUFILE.
+022100     IF NOT WS-STUFILE-OK
+022200         DISPLAY 'DCJB8BCR - STUFILE OPEN FAILED, STATUS = '
+022300             WS-STUFILE-STATUS
+022400         GO TO 9999-ABEND
+022500     END-IF.
+022600
+022700     MOVE 'N' TO WS-STU-EOF-SW.
+022800     MOVE LOW-VALUES TO STU-NAME.
+022900     START STUFILE KEY IS NOT LESS THAN STU-NAME
+023000         INVALID KEY
+023100             MOVE 'Y' TO WS-STU-EOF-SW
+023200     END-START.
+023300
+023400     IF WS-NOT-STU-EOF
+023500         PERFORM 4210-READ-NEXT-STUDENT THRU 4210-EXIT
+023600     END-IF.
+023700
+023800     PERFORM 4200-SCAN-STUDENT THRU 4200-EXIT
+023900         UNTIL WS-STU-EOF.
+024000
+024100     CLOSE STUFILE.
+024200
+024300     IF WS-ROSTER-COUNT = 0
+024400         PERFORM 4300-PRINT-EMPTY THRU 4300-EXIT
+024500     END-IF.
+024600
+024700     PERFORM 4400-PRINT-TOTAL THRU 4400-EXIT.
+024800
+024900 4000-EXIT.
+025000     EXIT.
+025100
+025200 4100-PRINT-ROSTER-HEADING.
+025300
+025400     ADD 1 TO WS-PAGE-COUNT.
+025500     MOVE CRS-CODE TO RPT-HDG1-CODE.
+025600     MOVE CRS-TITLE TO RPT-HDG1-TITLE.
+025700     MOVE WS-PAGE-COUNT TO RPT-HDG1-PAGE.
+025800     WRITE RPT-LINE FROM RPT-HEADING-1.
+025900     WRITE RPT-LINE FROM RPT-HEADING-2.
+026000     MOVE 1 TO WS-LINE-COUNT.
+026100
+026200 4100-EXIT.
+026300     EXIT.
+026400
+026500 4200-SCAN-STUDENT.
+026600
+026700     MOVE 'N' TO WS-COURSE-FOUND-SW.
+026800     PERFORM 4220-CHECK-SLOT
+026900         VARYING WS-SLOT-IDX FROM 1 BY 1
+027000         UNTIL (WS-SLOT-IDX > STU-COURSE-COUNT)
+027100            OR (WS-COURSE-FOUND).
+027200
+027300     IF WS-COURSE-FOUND
+027400         IF WS-LINE-COUNT > WS-MAX-LINES
+027500             PERFORM 4100-PRINT-ROSTER-HEADING THRU 4100-EXIT
+027600         END-IF
+027700         PERFORM 4230-PRINT-DETAIL THRU 4230-EXIT
+027900         ADD 1 TO WS-ROSTER-COUNT
+028000     END-IF.
+028100
+028200     PERFORM 4210-READ-NEXT-STUDENT THRU 4210-EXIT.
+028300
+028400 4200-EXIT.
+028500     EXIT.
+028600
+028700 4210-READ-NEXT-STUDENT.
+028800
+028900     READ STUFILE NEXT RECORD
+029000         AT END
+029100             MOVE 'Y' TO WS-STU-EOF-SW
+029200     END-READ.
+029300
+029400 4210-EXIT.
+029500     EXIT.
+029600
+029700 4220-CHECK-SLOT.
+029800
+029900     IF STU-COURSE-TABLE(WS-SLOT-IDX) = CRS-CODE
+030000         MOVE 'Y' TO WS-COURSE-FOUND-SW
+030100     END-IF.
+030200
+030300 4220-EXIT.
+030400     EXIT.
+030500
+030600 4230-PRINT-DETAIL.
+030700
+030800     MOVE STU-NAME TO RPT-DTL-NAME.
+030900     MOVE STU-NUMBER TO RPT-DTL-NUMBER.
+031000
+031100     MOVE STU-PHONE-1 TO WS-PHONE-1.
+031200     MOVE STU-PHONE-2 TO WS-PHONE-2.
+031300     MOVE STU-PHONE-3 TO WS-PHONE-3.
+031400     MOVE WS-PHONE-AREA TO RPT-DTL-PHONE.
+031500
+031600     WRITE RPT-LINE FROM RPT-DETAIL-LINE.
+031700     ADD 1 TO WS-LINE-COUNT.
+031800
+031900 4230-EXIT.
+032000     EXIT.
+032100
+032200 4300-PRINT-EMPTY.
+032300
+032400     WRITE RPT-LINE FROM RPT-EMPTY-LINE.
+032500     ADD 1 TO WS-LINE-COUNT.
+032600
+032700 4300-EXIT.
+032800     EXIT.
+032900
+033000 4400-PRINT-TOTAL.
+033100
+033200     MOVE WS-ROSTER-COUNT TO RPT-TOT-COUNT.
+033300     WRITE RPT-LINE FROM RPT-TOTAL-LINE.
+033400
+033500 4400-EXIT.
+033600     EXIT.
+033700
+033800 9999-ABEND.
+033900
+034000     MOVE 16 TO RETURN-CODE.
+034100     GOBACK.
+034200
+034300 END PROGRAM DCJB8BCR.
