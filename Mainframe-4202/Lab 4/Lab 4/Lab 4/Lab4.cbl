@@ -17,11 +17,17 @@
            select output-file
                assign to "../../../Data/lab4.out"
                organization is line sequential.
+      * configure commission-plan control file - lets finance change
+      * the bonus threshold and rate for a new sales period without
+      * anyone recompiling this program
+           select optional control-file
+               assign to "../../../Data/lab4ctl.dat"
+               organization is line sequential.
 
        data division.
        file section.
 
-      * declare an input record definition 
+      * declare an input record definition
        fd input-file
            data record is input-line
            record contains 23 characters.
@@ -34,6 +40,16 @@
            05 il-min                   pic 999.
            05 il-max                   pic 9(4).
 
+      * commission-plan control record - one line, bonus threshold
+      * followed by the bonus rate
+       fd control-file
+           data record is control-line
+           record contains 8 characters.
+
+       01 control-line.
+           05 ctl-bonus-threshold      pic 9(4).
+           05 ctl-bonus-perc           pic 9v999.
+
 
        fd output-file
            data record is output-line
@@ -67,7 +83,10 @@
        working-storage section.
 
        01 ws-eof-flag                  pic x
-           value "n".  
+           value "n".
+
+       01 ws-ctl-eof-flag              pic x
+           value "n".
 
        01 new-line                     pic x
            value space.
@@ -179,11 +198,36 @@
                value spaces.
            05  minl-num-less-min       pic x(4).
 
-      * Constants
+       01  num-exception-line.
+           05  filler                  pic x(33)
+               value "NUMBER WITH SALE OR RATE MISSING".
+           05  filler                  pic x(6)
+               value spaces.
+           05  nel-num-exceptions      pic x(4).
+
+      * Printed in place of a computed commission whenever il-sale or
+      * il-rate comes in zero - flags the row instead of letting a
+      * bogus-but-valid-looking 0.00 commission slip into the report.
+       01  exception-line.
+           05  filler                  pic x(3)
+               value "***".
+           05  filler                  pic xx
+               value spaces.
+           05  el-id                   pic xx.
+           05  filler                  pic xx
+               value spaces.
+           05  filler                  pic x(50)
+               value "EXCEPTION - SALE OR RATE IS ZERO, NOT CALCULATED".
+
+      * Commission plan - loaded from control-file by 050-read-control
+      * so finance can change it without recompiling. Defaulted here
+      * to the prior hardcoded values in case the control file is
+      * empty or missing.
        01  ws-bonus-const              pic 9(4)
            value 5000.
        01  ws-bonus-perc-const         pic 9V999
            value 0.125.
+      * Constants
        01  ws-perc-convert-const       pic 999
            value 100.
        01  ws-count-const              pic 9
@@ -210,10 +254,19 @@
 
        01 ws-line-count                pic 9
            value 0.
+
+      * Set by 200-calculation - "n" means il-sale or il-rate was zero
+      * and no commission was computed for the row.
+       01 ws-valid-flag                pic x
+           value "y".
+       01 ws-exception-count           pic 9(4)
+           value 0.
+
        procedure division.
            open input input-file,
                 output output-file.
-           
+
+           perform 050-read-control.
 
       * Write the report heading and name
            accept nl-date              from date.
@@ -241,6 +294,14 @@
                move ws-paid-calc       to ol-paid
                write output-line
 
+      * Flag the row instead of letting a bogus 0.00 commission slip
+      * through silently.
+               if (ws-valid-flag = "n")
+                   move il-id              to el-id
+                   add 1                   to ws-exception-count
+                   write output-line       from exception-line
+               end-if
+
       * Every 5th saleperson, it will print the sale headings
                if (ws-line-count >= ws-sale-per-page)
                    move 0              to ws-line-count
@@ -258,49 +319,75 @@
            close input-file output-file.
            goback. 
 
+      * Load this period's commission plan from the control file. If
+      * finance hasn't dropped one in yet, the VALUE defaults set up
+      * above in working-storage stand.
+       050-read-control.
+           open input control-file
+           read control-file
+               at end move "y"         to ws-ctl-eof-flag
+           end-read
+           if (ws-ctl-eof-flag not equal "y")
+               move ctl-bonus-threshold    to ws-bonus-const
+               move ctl-bonus-perc         to ws-bonus-perc-const
+           end-if
+           close control-file.
+
        100-sale-heading.
            write output-line           from new-line.
            write output-line           from heading-line1.
            write output-line           from underlines.
 
        200-calculation.
-           if (il-sale > ws-bonus-const)
+      * A zero il-sale or il-rate flows straight through into a
+      * valid-looking 0.00 commission if left unchecked - flag it and
+      * skip the calculation instead.
+           if (il-sale = 0) or (il-rate = 0)
+               move "n"                to ws-valid-flag
+               move 0                  to ws-earned-calc
+               move 0                  to ws-earned-final
+               move 0                  to ws-paid-calc
+           else
+               move "y"                to ws-valid-flag
+               if (il-sale > ws-bonus-const)
       * Earned heading procedure
-               compute ws-earned-calc rounded = 
-               (il-sale * (il-rate/ws-perc-convert-const)) +
+                   compute ws-earned-calc rounded =
+                   (il-sale * (il-rate/ws-perc-convert-const)) +
                       (ws-bonus-perc-const * (il-sale - ws-bonus-const))
-               move ws-earned-calc     to ws-earned-final
-               add ws-earned-calc      to ws-earned-total-calc
+                   move ws-earned-calc     to ws-earned-final
+                   add ws-earned-calc      to ws-earned-total-calc
       * Paid heading procedure
-                   if (ws-earned-calc > il-max)
-                       move il-max         to ws-paid-calc
-                       add il-max          to ws-paid-total
-                       add ws-count-const  to ws-bonus-max
-                   else
-                       move ws-earned-calc to ws-paid-calc
-                       add ws-earned-calc  to ws-paid-total
-                   end-if
-           else
+                       if (ws-earned-calc > il-max)
+                           move il-max         to ws-paid-calc
+                           add il-max          to ws-paid-total
+                           add ws-count-const  to ws-bonus-max
+                       else
+                           move ws-earned-calc to ws-paid-calc
+                           add ws-earned-calc  to ws-paid-total
+                       end-if
+               else
       * Earned heading procedure
-               compute ws-earned-calc rounded = 
-               (il-sale * (il-rate/ws-perc-convert-const))
-               move ws-earned-calc     to ws-earned-final
-               add ws-earned-calc      to ws-earned-total-calc
+                   compute ws-earned-calc rounded =
+                   (il-sale * (il-rate/ws-perc-convert-const))
+                   move ws-earned-calc     to ws-earned-final
+                   add ws-earned-calc      to ws-earned-total-calc
       * Paid heading procedure
-                   if (ws-earned-calc < il-min)
-                       move il-min         to ws-paid-calc
-                       add  il-min         to ws-paid-total
-                       add  ws-count-const to ws-nobonus-min
-                   else
-                       move ws-earned-calc to ws-paid-calc
-                       add  ws-earned-calc to ws-paid-total
-                   end-if
+                       if (ws-earned-calc < il-min)
+                           move il-min         to ws-paid-calc
+                           add  il-min         to ws-paid-total
+                           add  ws-count-const to ws-nobonus-min
+                       else
+                           move ws-earned-calc to ws-paid-calc
+                           add  ws-earned-calc to ws-paid-total
+                       end-if
+               end-if
            end-if.
        300-bonus-and-totals.
            move ws-earned-total-calc   to ws-earned-total-final
            move ws-paid-total          to ws-paid-total-edited
            move ws-bonus-max           to maxl-num-mor-max
            move ws-nobonus-min         to minl-num-less-min
+           move ws-exception-count     to nel-num-exceptions
            write output-line           from new-line
            write output-line           from new-line
            write output-line           from total-line
@@ -309,5 +396,7 @@
            write output-line           from num-max-line
            write output-line           from new-line
            write output-line           from num-min-line
+           write output-line           from new-line
+           write output-line           from num-exception-line
 
        end program Lab4.
\ No newline at end of file
