@@ -0,0 +1,7 @@
+      * REQUEST LAYOUT PASSED INTO DCJB8WSB BY THE STUDENT PORTAL
+       01 WSBSTU-REQ.
+           05 STUNAME-REQ             PIC X(20).
+      * CONTINUATION KEY FOR PAGING PAST THE FIRST 10 MATCHES - SPACES
+      * ON THE FIRST CALL, THEN ECHOED BACK FROM THE PRIOR RESPONSE'S
+      * STU-NEXT-KEY ON EACH FOLLOW-UP CALL TO FETCH THE NEXT PAGE.
+           05 STUSTART-REQ            PIC X(20).
