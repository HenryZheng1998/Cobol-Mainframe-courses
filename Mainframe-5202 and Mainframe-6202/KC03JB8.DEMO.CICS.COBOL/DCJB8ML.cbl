@@ -0,0 +1,66 @@
+       01  MAP1I.
+           02  FILLER PIC X(12).
+           02  TITLEL    COMP  PIC  S9(4).
+           02  TITLEF    PICTURE X.
+           02  FILLER REDEFINES TITLEF.
+             03 TITLEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  TITLEI  PIC X(28).
+           02  CRSAL    COMP  PIC  S9(4).
+           02  CRSAF    PICTURE X.
+           02  FILLER REDEFINES CRSAF.
+             03 CRSAA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CRSAI  PIC X(4).
+           02  CRSBL    COMP  PIC  S9(4).
+           02  CRSBF    PICTURE X.
+           02  FILLER REDEFINES CRSBF.
+             03 CRSBA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CRSBI  PIC X(4).
+           02  LINESL    COMP  PIC  S9(4)  OCCURS 10.
+           02  LINESF    PICTURE X            OCCURS 10.
+           02  FILLER REDEFINES LINESF.
+             03 LINESA    PICTURE X          OCCURS 10.
+           02  FILLER   PICTURE X(2)          OCCURS 10.
+           02  LINESI  PIC X(40)               OCCURS 10.
+           02  MSGL    COMP  PIC  S9(4).
+           02  MSGF    PICTURE X.
+           02  FILLER REDEFINES MSGF.
+             03 MSGA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MSGI  PIC X(60).
+      * PF-KEY LEGEND SHOWN ACROSS THE BOTTOM OF EVERY SCREEN SO NEW
+      * OPERATORS DON'T HAVE TO MEMORIZE WHICH KEYS EACH SCREEN USES.
+           02  FOOTERL    COMP  PIC  S9(4).
+           02  FOOTERF    PICTURE X.
+           02  FILLER REDEFINES FOOTERF.
+             03 FOOTERA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  FOOTERI  PIC X(79).
+       01  MAP1O REDEFINES MAP1I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TITLEC    PICTURE X.
+           02  TITLEH    PICTURE X.
+           02  TITLEO  PIC X(28).
+           02  FILLER PICTURE X(3).
+           02  CRSAC    PICTURE X.
+           02  CRSAH    PICTURE X.
+           02  CRSAO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  CRSBC    PICTURE X.
+           02  CRSBH    PICTURE X.
+           02  CRSBO  PIC X(4).
+           02  FILLER PICTURE X(3)             OCCURS 10.
+           02  LINESC    PICTURE X             OCCURS 10.
+           02  LINESH    PICTURE X             OCCURS 10.
+           02  LINESO  PIC X(40)                OCCURS 10.
+           02  FILLER PICTURE X(3).
+           02  MSGC    PICTURE X.
+           02  MSGH    PICTURE X.
+           02  MSGO  PIC X(60).
+           02  FILLER PICTURE X(3).
+           02  FOOTERC    PICTURE X.
+           02  FOOTERH    PICTURE X.
+           02  FOOTERO  PIC X(79).
