@@ -0,0 +1,48 @@
+      * SIGN-ON MAP LAYOUT - OPERATOR ID / PASSWORD CHALLENGE SHOWN
+      * BEFORE MAP1 OF DCJB8MM. FIELDS ARE PREFIXED "SO" (SIGN-ON)
+      * SINCE DCJB8PGM COPIES BOTH THIS MAPSET AND DCJB8MM TOGETHER,
+      * AND THEIR RECORD/FIELD NAMES WOULD OTHERWISE COLLIDE.
+       01  SOMAP1I.
+           02  FILLER PIC X(12).
+           02  SOTITLEL    COMP  PIC  S9(4).
+           02  SOTITLEF    PICTURE X.
+           02  FILLER REDEFINES SOTITLEF.
+             03 SOTITLEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  SOTITLEI  PIC X(28).
+           02  OPERIDL    COMP  PIC  S9(4).
+           02  OPERIDF    PICTURE X.
+           02  FILLER REDEFINES OPERIDF.
+             03 OPERIDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  OPERIDI  PIC X(8).
+           02  OPERPWL    COMP  PIC  S9(4).
+           02  OPERPWF    PICTURE X.
+           02  FILLER REDEFINES OPERPWF.
+             03 OPERPWA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  OPERPWI  PIC X(8).
+           02  SOMSGL    COMP  PIC  S9(4).
+           02  SOMSGF    PICTURE X.
+           02  FILLER REDEFINES SOMSGF.
+             03 SOMSGA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  SOMSGI  PIC X(60).
+       01  SOMAP1O REDEFINES SOMAP1I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  SOTITLEC    PICTURE X.
+           02  SOTITLEH    PICTURE X.
+           02  SOTITLEO  PIC X(28).
+           02  FILLER PICTURE X(3).
+           02  OPERIDC    PICTURE X.
+           02  OPERIDH    PICTURE X.
+           02  OPERIDO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  OPERPWC    PICTURE X.
+           02  OPERPWH    PICTURE X.
+           02  OPERPWO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  SOMSGC    PICTURE X.
+           02  SOMSGH    PICTURE X.
+           02  SOMSGO  PIC X(60).
