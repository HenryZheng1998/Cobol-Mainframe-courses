@@ -0,0 +1,346 @@
+       01  MAP1I.
+           02  FILLER PIC X(12).
+           02  TITLEL    COMP  PIC  S9(4).
+           02  TITLEF    PICTURE X.
+           02  FILLER REDEFINES TITLEF.
+             03 TITLEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  TITLEI  PIC X(28).
+           02  STUNUML    COMP  PIC  S9(4).
+           02  STUNUMF    PICTURE X.
+           02  FILLER REDEFINES STUNUMF.
+             03 STUNUMA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUNUMI  PIC X(7).
+           02  STUNAMEL    COMP  PIC  S9(4).
+           02  STUNAMEF    PICTURE X.
+           02  FILLER REDEFINES STUNAMEF.
+             03 STUNAMEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUNAMEI  PIC X(20).
+           02  STUCR1AL    COMP  PIC  S9(4).
+           02  STUCR1AF    PICTURE X.
+           02  FILLER REDEFINES STUCR1AF.
+             03 STUCR1AA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUCR1AI  PIC X(4).
+           02  STUCR1BL    COMP  PIC  S9(4).
+           02  STUCR1BF    PICTURE X.
+           02  FILLER REDEFINES STUCR1BF.
+             03 STUCR1BA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUCR1BI  PIC X(4).
+           02  STUCR2AL    COMP  PIC  S9(4).
+           02  STUCR2AF    PICTURE X.
+           02  FILLER REDEFINES STUCR2AF.
+             03 STUCR2AA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUCR2AI  PIC X(4).
+           02  STUCR2BL    COMP  PIC  S9(4).
+           02  STUCR2BF    PICTURE X.
+           02  FILLER REDEFINES STUCR2BF.
+             03 STUCR2BA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUCR2BI  PIC X(4).
+           02  STUCR3AL    COMP  PIC  S9(4).
+           02  STUCR3AF    PICTURE X.
+           02  FILLER REDEFINES STUCR3AF.
+             03 STUCR3AA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUCR3AI  PIC X(4).
+           02  STUCR3BL    COMP  PIC  S9(4).
+           02  STUCR3BF    PICTURE X.
+           02  FILLER REDEFINES STUCR3BF.
+             03 STUCR3BA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUCR3BI  PIC X(4).
+           02  STUCR4AL    COMP  PIC  S9(4).
+           02  STUCR4AF    PICTURE X.
+           02  FILLER REDEFINES STUCR4AF.
+             03 STUCR4AA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUCR4AI  PIC X(4).
+           02  STUCR4BL    COMP  PIC  S9(4).
+           02  STUCR4BF    PICTURE X.
+           02  FILLER REDEFINES STUCR4BF.
+             03 STUCR4BA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUCR4BI  PIC X(4).
+           02  STUCR5AL    COMP  PIC  S9(4).
+           02  STUCR5AF    PICTURE X.
+           02  FILLER REDEFINES STUCR5AF.
+             03 STUCR5AA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUCR5AI  PIC X(4).
+           02  STUCR5BL    COMP  PIC  S9(4).
+           02  STUCR5BF    PICTURE X.
+           02  FILLER REDEFINES STUCR5BF.
+             03 STUCR5BA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUCR5BI  PIC X(4).
+           02  STUCR6AL    COMP  PIC  S9(4).
+           02  STUCR6AF    PICTURE X.
+           02  FILLER REDEFINES STUCR6AF.
+             03 STUCR6AA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUCR6AI  PIC X(4).
+           02  STUCR6BL    COMP  PIC  S9(4).
+           02  STUCR6BF    PICTURE X.
+           02  FILLER REDEFINES STUCR6BF.
+             03 STUCR6BA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUCR6BI  PIC X(4).
+           02  STUCR7AL    COMP  PIC  S9(4).
+           02  STUCR7AF    PICTURE X.
+           02  FILLER REDEFINES STUCR7AF.
+             03 STUCR7AA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUCR7AI  PIC X(4).
+           02  STUCR7BL    COMP  PIC  S9(4).
+           02  STUCR7BF    PICTURE X.
+           02  FILLER REDEFINES STUCR7BF.
+             03 STUCR7BA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUCR7BI  PIC X(4).
+           02  STUCR8AL    COMP  PIC  S9(4).
+           02  STUCR8AF    PICTURE X.
+           02  FILLER REDEFINES STUCR8AF.
+             03 STUCR8AA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUCR8AI  PIC X(4).
+           02  STUCR8BL    COMP  PIC  S9(4).
+           02  STUCR8BF    PICTURE X.
+           02  FILLER REDEFINES STUCR8BF.
+             03 STUCR8BA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUCR8BI  PIC X(4).
+           02  STUCR9AL    COMP  PIC  S9(4).
+           02  STUCR9AF    PICTURE X.
+           02  FILLER REDEFINES STUCR9AF.
+             03 STUCR9AA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUCR9AI  PIC X(4).
+           02  STUCR9BL    COMP  PIC  S9(4).
+           02  STUCR9BF    PICTURE X.
+           02  FILLER REDEFINES STUCR9BF.
+             03 STUCR9BA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUCR9BI  PIC X(4).
+           02  STUCR10AL    COMP  PIC  S9(4).
+           02  STUCR10AF    PICTURE X.
+           02  FILLER REDEFINES STUCR10AF.
+             03 STUCR10AA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUCR10AI  PIC X(4).
+           02  STUCR10BL    COMP  PIC  S9(4).
+           02  STUCR10BF    PICTURE X.
+           02  FILLER REDEFINES STUCR10BF.
+             03 STUCR10BA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUCR10BI  PIC X(4).
+           02  STUADD1L    COMP  PIC  S9(4).
+           02  STUADD1F    PICTURE X.
+           02  FILLER REDEFINES STUADD1F.
+             03 STUADD1A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUADD1I  PIC X(20).
+           02  STUADD2L    COMP  PIC  S9(4).
+           02  STUADD2F    PICTURE X.
+           02  FILLER REDEFINES STUADD2F.
+             03 STUADD2A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUADD2I  PIC X(20).
+           02  STUADD3L    COMP  PIC  S9(4).
+           02  STUADD3F    PICTURE X.
+           02  FILLER REDEFINES STUADD3F.
+             03 STUADD3A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUADD3I  PIC X(20).
+           02  STUPOS1L    COMP  PIC  S9(4).
+           02  STUPOS1F    PICTURE X.
+           02  FILLER REDEFINES STUPOS1F.
+             03 STUPOS1A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUPOS1I  PIC X(3).
+           02  STUPOS2L    COMP  PIC  S9(4).
+           02  STUPOS2F    PICTURE X.
+           02  FILLER REDEFINES STUPOS2F.
+             03 STUPOS2A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUPOS2I  PIC X(3).
+           02  STUPHN1L    COMP  PIC  S9(4).
+           02  STUPHN1F    PICTURE X.
+           02  FILLER REDEFINES STUPHN1F.
+             03 STUPHN1A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUPHN1I  PIC X(3).
+           02  STUPHN2L    COMP  PIC  S9(4).
+           02  STUPHN2F    PICTURE X.
+           02  FILLER REDEFINES STUPHN2F.
+             03 STUPHN2A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUPHN2I  PIC X(3).
+           02  STUPHN3L    COMP  PIC  S9(4).
+           02  STUPHN3F    PICTURE X.
+           02  FILLER REDEFINES STUPHN3F.
+             03 STUPHN3A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUPHN3I  PIC X(4).
+           02  STUSTATL    COMP  PIC  S9(4).
+           02  STUSTATF    PICTURE X.
+           02  FILLER REDEFINES STUSTATF.
+             03 STUSTATA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUSTATI  PIC X(1).
+           02  MSGL    COMP  PIC  S9(4).
+           02  MSGF    PICTURE X.
+           02  FILLER REDEFINES MSGF.
+             03 MSGA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MSGI  PIC X(60).
+      * PF-KEY LEGEND SHOWN ACROSS THE BOTTOM OF EVERY SCREEN SO NEW
+      * OPERATORS DON'T HAVE TO MEMORIZE WHICH KEYS EACH SCREEN USES.
+           02  FOOTERL    COMP  PIC  S9(4).
+           02  FOOTERF    PICTURE X.
+           02  FILLER REDEFINES FOOTERF.
+             03 FOOTERA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  FOOTERI  PIC X(79).
+       01  MAP1O REDEFINES MAP1I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TITLEC    PICTURE X.
+           02  TITLEH    PICTURE X.
+           02  TITLEO  PIC X(28).
+           02  FILLER PICTURE X(3).
+           02  STUNUMC    PICTURE X.
+           02  STUNUMH    PICTURE X.
+           02  STUNUMO  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  STUNAMEC    PICTURE X.
+           02  STUNAMEH    PICTURE X.
+           02  STUNAMEO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  STUCR1AC    PICTURE X.
+           02  STUCR1AH    PICTURE X.
+           02  STUCR1AO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  STUCR1BC    PICTURE X.
+           02  STUCR1BH    PICTURE X.
+           02  STUCR1BO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  STUCR2AC    PICTURE X.
+           02  STUCR2AH    PICTURE X.
+           02  STUCR2AO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  STUCR2BC    PICTURE X.
+           02  STUCR2BH    PICTURE X.
+           02  STUCR2BO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  STUCR3AC    PICTURE X.
+           02  STUCR3AH    PICTURE X.
+           02  STUCR3AO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  STUCR3BC    PICTURE X.
+           02  STUCR3BH    PICTURE X.
+           02  STUCR3BO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  STUCR4AC    PICTURE X.
+           02  STUCR4AH    PICTURE X.
+           02  STUCR4AO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  STUCR4BC    PICTURE X.
+           02  STUCR4BH    PICTURE X.
+           02  STUCR4BO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  STUCR5AC    PICTURE X.
+           02  STUCR5AH    PICTURE X.
+           02  STUCR5AO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  STUCR5BC    PICTURE X.
+           02  STUCR5BH    PICTURE X.
+           02  STUCR5BO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  STUCR6AC    PICTURE X.
+           02  STUCR6AH    PICTURE X.
+           02  STUCR6AO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  STUCR6BC    PICTURE X.
+           02  STUCR6BH    PICTURE X.
+           02  STUCR6BO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  STUCR7AC    PICTURE X.
+           02  STUCR7AH    PICTURE X.
+           02  STUCR7AO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  STUCR7BC    PICTURE X.
+           02  STUCR7BH    PICTURE X.
+           02  STUCR7BO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  STUCR8AC    PICTURE X.
+           02  STUCR8AH    PICTURE X.
+           02  STUCR8AO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  STUCR8BC    PICTURE X.
+           02  STUCR8BH    PICTURE X.
+           02  STUCR8BO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  STUCR9AC    PICTURE X.
+           02  STUCR9AH    PICTURE X.
+           02  STUCR9AO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  STUCR9BC    PICTURE X.
+           02  STUCR9BH    PICTURE X.
+           02  STUCR9BO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  STUCR10AC    PICTURE X.
+           02  STUCR10AH    PICTURE X.
+           02  STUCR10AO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  STUCR10BC    PICTURE X.
+           02  STUCR10BH    PICTURE X.
+           02  STUCR10BO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  STUADD1C    PICTURE X.
+           02  STUADD1H    PICTURE X.
+           02  STUADD1O  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  STUADD2C    PICTURE X.
+           02  STUADD2H    PICTURE X.
+           02  STUADD2O  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  STUADD3C    PICTURE X.
+           02  STUADD3H    PICTURE X.
+           02  STUADD3O  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  STUPOS1C    PICTURE X.
+           02  STUPOS1H    PICTURE X.
+           02  STUPOS1O  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  STUPOS2C    PICTURE X.
+           02  STUPOS2H    PICTURE X.
+           02  STUPOS2O  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  STUPHN1C    PICTURE X.
+           02  STUPHN1H    PICTURE X.
+           02  STUPHN1O  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  STUPHN2C    PICTURE X.
+           02  STUPHN2H    PICTURE X.
+           02  STUPHN2O  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  STUPHN3C    PICTURE X.
+           02  STUPHN3H    PICTURE X.
+           02  STUPHN3O  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  STUSTATC    PICTURE X.
+           02  STUSTATH    PICTURE X.
+           02  STUSTATO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MSGC    PICTURE X.
+           02  MSGH    PICTURE X.
+           02  MSGO  PIC X(60).
+           02  FILLER PICTURE X(3).
+           02  FOOTERC    PICTURE X.
+           02  FOOTERH    PICTURE X.
+           02  FOOTERO  PIC X(79).
