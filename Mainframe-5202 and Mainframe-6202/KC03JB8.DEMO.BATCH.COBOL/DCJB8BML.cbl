@@ -0,0 +1,182 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DCJB8BML.
+000300 AUTHOR. HENRY ZHENG.
+000400 INSTALLATION. REGISTRAR SYSTEMS - BATCH REPORTS.
+000500 DATE-WRITTEN. 08/09/26.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/26  HZ   INITIAL VERSION - MAILING LABEL PROGRAM. READS
+001100*                STUFILE AND PRINTS ONE FIXED-HEIGHT LABEL BLOCK
+001200*                PER STUDENT (NAME, ADDRESS LINES 1-3, POSTAL
+001300*                CODE) FOR TUITION INVOICE OR TERM-START MAILINGS
+001400*                ONTO CONTINUOUS LABEL STOCK.
+001500*----------------------------------------------------------------
+001600
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. IBM-370.
+002000 OBJECT-COMPUTER. IBM-370.
+002100
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400
+002500     SELECT STUFILE ASSIGN TO STUFILE
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS SEQUENTIAL
+002800         RECORD KEY IS STU-NUMBER
+002900         ALTERNATE RECORD KEY IS STU-NAME WITH DUPLICATES
+003000         FILE STATUS IS WS-STUFILE-STATUS.
+003100
+003200*    NARROW, NO PRINT-CONTROL BYTE - THIS IS CONTINUOUS LABEL
+003300*    STOCK, NOT A PAGINATED REPORT.
+003400     SELECT LABEL-FILE ASSIGN TO MAILLBL
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS WS-LABEL-STATUS.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000
+004100 FD  STUFILE
+004200     LABEL RECORDS ARE STANDARD
+004300     RECORD CONTAINS 199 CHARACTERS
+004400     DATA RECORD IS STUFILE-RECORD.
+004500
+004600*    STUFILE RECORD LAYOUT - SHARED WITH THE CICS PROGRAMS.
+004700     COPY 'STUREC'.
+004800
+004900 FD  LABEL-FILE
+005000     LABEL RECORDS ARE STANDARD
+005100     RECORD CONTAINS 33 CHARACTERS
+005200     DATA RECORD IS LABEL-LINE.
+005300 01  LABEL-LINE                      PIC X(33).
+005400
+005500 WORKING-STORAGE SECTION.
+005600
+005700 01  WS-STUFILE-STATUS               PIC X(2) VALUE SPACES.
+005800     88 WS-STUFILE-OK                    VALUE '00'.
+005900
+006000 01  WS-LABEL-STATUS                 PIC X(2) VALUE SPACES.
+006100     88 WS-LABEL-OK                      VALUE '00'.
+006200
+006300 01  WS-SWITCHES.
+006400     05 WS-STU-EOF-SW                PIC X(1) VALUE 'N'.
+006450         88 WS-STU-EOF                    VALUE 'Y'.
+006460         88 WS-NOT-STU-EOF                VALUE 'N'.
+006600
+006700 77  WS-LABEL-COUNT                  PIC S9(7) COMP VALUE 0.
+006800
+006900 01  LABEL-TEXT-LINE.
+007000     05 FILLER                       PIC X(1) VALUE SPACE.
+007100     05 LBL-TEXT                     PIC X(20).
+007200     05 FILLER                       PIC X(12) VALUE SPACES.
+007300
+007400 01  LABEL-POSTAL-LINE.
+007500     05 FILLER                       PIC X(1) VALUE SPACE.
+007600     05 LBL-POSTAL-1                 PIC X(3).
+007700     05 FILLER                       PIC X(1) VALUE SPACE.
+007800     05 LBL-POSTAL-2                 PIC X(3).
+007900     05 FILLER                       PIC X(25) VALUE SPACES.
+008000
+008100 01  LABEL-BLANK-LINE                PIC X(33) VALUE SPACES.
+008200
+008300 PROCEDURE DIVISION.
+008400
+008500 0000-MAINLINE.
+008600
+008700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008800
+008900     PERFORM 2000-PRINT-LABEL THRU 2000-EXIT
+009000         UNTIL WS-STU-EOF.
+009100
+009200     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+009300
+009400     GOBACK.
+009500
+009600 1000-INITIALIZE.
+009700
+009800     OPEN INPUT STUFILE.
+009900     IF NOT WS-STUFILE-OK
+010000         DISPLAY 'DCJB8BML - STUFILE OPEN FAILED, STATUS = '
+010100             WS-STUFILE-STATUS
+010200         GO TO 9999-ABEND
+010300     END-IF.
+010400
+010500     OPEN OUTPUT LABEL-FILE.
+010600     IF NOT WS-LABEL-OK
+010700         DISPLAY 'DCJB8BML - MAILLBL OPEN FAILED, STATUS = '
+010800             WS-LABEL-STATUS
+010900         GO TO 9999-ABEND
+011000     END-IF.
+011100
+011200*    ALPHABETICAL BY NAME - THE SAME ALTERNATE INDEX THE
+011300*    DIRECTORY REPORT USES - SO A MAILING BATCH COMES OFF THE
+011400*    PRINTER IN A SENSIBLE ORDER TO SORT AND STUFF ENVELOPES BY.
+011500     MOVE LOW-VALUES TO STU-NAME.
+011600     START STUFILE KEY IS NOT LESS THAN STU-NAME
+011700         INVALID KEY
+011800             MOVE 'Y' TO WS-STU-EOF-SW
+011900     END-START.
+012000
+012100     IF WS-NOT-STU-EOF
+012200         PERFORM 2100-READ-NEXT-STUDENT THRU 2100-EXIT
+012300     END-IF.
+012400
+012500 1000-EXIT.
+012600     EXIT.
+012700
+012800 2000-PRINT-LABEL.
+012900
+013000     MOVE STU-NAME TO LBL-TEXT.
+013100     WRITE LABEL-LINE FROM LABEL-TEXT-LINE.
+013200
+013300     MOVE STU-ADDRESS-1 TO LBL-TEXT.
+013400     WRITE LABEL-LINE FROM LABEL-TEXT-LINE.
+013500
+013600     MOVE STU-ADDRESS-2 TO LBL-TEXT.
+013700     WRITE LABEL-LINE FROM LABEL-TEXT-LINE.
+013800
+013900     MOVE STU-ADDRESS-3 TO LBL-TEXT.
+014000     WRITE LABEL-LINE FROM LABEL-TEXT-LINE.
+014100
+014200     MOVE STU-POSTAL-1 TO LBL-POSTAL-1.
+014300     MOVE STU-POSTAL-2 TO LBL-POSTAL-2.
+014400     WRITE LABEL-LINE FROM LABEL-POSTAL-LINE.
+014500
+014600     WRITE LABEL-LINE FROM LABEL-BLANK-LINE.
+014700
+014800     ADD 1 TO WS-LABEL-COUNT.
+014900
+015000     PERFORM 2100-READ-NEXT-STUDENT THRU 2100-EXIT.
+015100
+015200 2000-EXIT.
+015300     EXIT.
+015400
+015500 2100-READ-NEXT-STUDENT.
+015600
+015700     READ STUFILE NEXT RECORD
+015800         AT END
+015900             MOVE 'Y' TO WS-STU-EOF-SW
+016000     END-READ.
+016100
+016200 2100-EXIT.
+016300     EXIT.
+016400
+016500 3000-TERMINATE.
+016600
+016700     CLOSE STUFILE.
+016800     CLOSE LABEL-FILE.
+016900
+017000     DISPLAY 'DCJB8BML - MAILING LABELS PRINTED = '
+017100         WS-LABEL-COUNT.
+017200
+017300 3000-EXIT.
+017400     EXIT.
+017500
+017600 9999-ABEND.
+017700
+017800     MOVE 16 TO RETURN-CODE.
+017900     GOBACK.
+018000
+018100 END PROGRAM DCJB8BML.
