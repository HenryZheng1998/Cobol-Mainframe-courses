@@ -0,0 +1,16 @@
+      * OPERFILE RECORD LAYOUT - ONE ROW PER OPERATOR ALLOWED TO SIGN
+      * ON TO THE JB80-JB84 TRANSACTION SUITE.
+       01 OPERFILE-RECORD.
+           05 OPER-KEY.
+               10 OPER-ID             PIC X(8).
+           05 OPER-PASSWORD           PIC X(8).
+           05 OPER-NAME               PIC X(20).
+      * INVALID-MENU-ENTRY LOCKOUT - COUNTS CONSECUTIVE BAD CHOICES ON
+      * DCJB8PGM'S MENU FOR THIS OPERATOR AND TRIPS OPER-LOCKED ONCE THE
+      * THRESHOLD IS HIT, SO A STUCK KEYBOARD OR A BRUTE-FORCE ATTEMPT
+      * LOCKS THE OPERATOR ID RATHER THAN RETRYING FOREVER.
+           05 OPER-BADCOUNT           PIC 9(02).
+           05 OPER-LOCKED             PIC X(01).
+               88 OPER-IS-LOCKED                VALUE 'Y'.
+
+       01 OPERFILE-LENGTH             PIC S9(4) COMP VALUE 39.
