@@ -0,0 +1,22 @@
+      * STUJRNL RECORD LAYOUT - ONE ENTRY PER WRITE, REWRITE, OR DELETE
+      * AGAINST STUFILE, APPENDED (WRITE, NO RIDFLD) TO THE ESDS
+      * STUJRNL FILE SO A COMPLIANCE REQUEST OF "SHOW ME EVERYTHING
+      * THAT HAPPENED TO THIS STUDENT'S RECORD" CAN BE ANSWERED FROM
+      * ONE JOURNAL INSTEAD OF CORRELATING STUAUDIT, STUXTRCT, AND
+      * WHATEVER ELSE TOUCHES STUFILE. SEE STUAUDIT FOR THE DETAILED
+      * FIELD-LEVEL BEFORE/AFTER IMAGE ON UPDATES SPECIFICALLY - THIS
+      * JOURNAL JUST NEEDS TO SAY WHAT HAPPENED, WHO DID IT, AND UNDER
+      * WHICH TRANSACTION, WITH THE RESULTING RECORD IMAGE ATTACHED.
+       01 STUJRNL-RECORD.
+           05 JRN-STU-NUMBER          PIC X(7).
+           05 JRN-OPERATION           PIC X(1).
+               88 JRN-WRITE                   VALUE 'W'.
+               88 JRN-REWRITE                 VALUE 'R'.
+               88 JRN-DELETE                  VALUE 'D'.
+           05 JRN-TRANSID             PIC X(4).
+           05 JRN-OPERID              PIC X(8).
+           05 JRN-DATE                PIC S9(7) COMP-3.
+           05 JRN-TIME                PIC S9(7) COMP-3.
+           05 JRN-RECORD-IMAGE        PIC X(199).
+
+       01 STUJRNL-LENGTH              PIC S9(4) COMP VALUE 227.
