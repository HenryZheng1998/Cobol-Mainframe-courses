@@ -0,0 +1,363 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DCJB8BDQ.
+000300 AUTHOR. HENRY ZHENG.
+000400 INSTALLATION. REGISTRAR SYSTEMS - BATCH REPORTS.
+000500 DATE-WRITTEN. 08/09/26.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/26  HZ   INITIAL VERSION - DATA-QUALITY EXCEPTION REPORT.
+001100*                WALKS EVERY STUFILE RECORD AND FLAGS BLANK OR
+001200*                CLEARLY BAD PHONE/ADDRESS/POSTAL FIELDS - THE
+001300*                SAME CATEGORIES DCJB8PGE CHECKS ON ENTRY - TO
+001400*                FIND LEGACY RECORDS WRITTEN BEFORE THOSE EDITS
+001500*                EXISTED OR LOADED OUTSIDE DCJB8PGC/DCJB8PGU.
+001600*----------------------------------------------------------------
+001700
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER. IBM-370.
+002100 OBJECT-COMPUTER. IBM-370.
+002200
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500
+002600     SELECT STUFILE ASSIGN TO STUFILE
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE IS SEQUENTIAL
+002900         RECORD KEY IS STU-NUMBER
+003000         FILE STATUS IS WS-STUFILE-STATUS.
+003100
+003200     SELECT EXCEPT-RPT ASSIGN TO DQRPT
+003300         ORGANIZATION IS SEQUENTIAL
+003400         FILE STATUS IS WS-EXCRPT-STATUS.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800
+003900 FD  STUFILE
+004000     LABEL RECORDS ARE STANDARD
+004100     RECORD CONTAINS 199 CHARACTERS
+004200     DATA RECORD IS STUFILE-RECORD.
+004300
+004400*    STUFILE RECORD LAYOUT - SHARED WITH THE CICS PROGRAMS.
+004500     COPY 'STUREC'.
+004600
+004700 FD  EXCEPT-RPT
+004800     LABEL RECORDS ARE STANDARD
+004900     RECORD CONTAINS 133 CHARACTERS
+005000     DATA RECORD IS RPT-LINE.
+005100 01  RPT-LINE                        PIC X(133).
+005200
+005300 WORKING-STORAGE SECTION.
+005400
+005500 01  WS-STUFILE-STATUS               PIC X(2) VALUE SPACES.
+005600     88 WS-STUFILE-OK                    VALUE '00'.
+005700
+005800 01  WS-EXCRPT-STATUS                PIC X(2) VALUE SPACES.
+005900     88 WS-EXCRPT-OK                     VALUE '00'.
+006000
+006100 01  WS-SWITCHES.
+006200     05 WS-STU-EOF-SW                PIC X(1) VALUE 'N'.
+006300         88 WS-STU-EOF                    VALUE 'Y'.
+006400
+006500 77  WS-LINE-COUNT                   PIC S9(3) COMP VALUE 0.
+006600 77  WS-MAX-LINES                    PIC S9(3) COMP VALUE 55.
+006700 77  WS-PAGE-COUNT                   PIC S9(3) COMP VALUE 0.
+006800 77  WS-TOTAL-COUNT                  PIC S9(7) COMP VALUE 0.
+006900 77  WS-EXCEPTION-STU-COUNT          PIC S9(7) COMP VALUE 0.
+007000 77  WS-MSG-IDX                      PIC S9(2) COMP VALUE 0.
+007100
+007200 01  WS-EXCEPTION-AREA.
+007300     05 WS-EXCEPTION-COUNT           PIC S9(2) COMP VALUE 0.
+007400     05 WS-EXCEPTION-MSG-TABLE OCCURS 7 TIMES
+007500                                     PIC X(44).
+007600
+007700 01  WS-POSTAL1-WORK.
+007800     05 WS-POSTAL1-DATA              PIC X(3).
+007900     05 WS-POSTAL1-CHK REDEFINES WS-POSTAL1-DATA.
+008000         10 WS-POSTAL1-C1            PIC X(1).
+008100         10 WS-POSTAL1-C2            PIC X(1).
+008200         10 WS-POSTAL1-C3            PIC X(1).
+008300
+008400 01  WS-POSTAL2-WORK.
+008500     05 WS-POSTAL2-DATA              PIC X(3).
+008600     05 WS-POSTAL2-CHK REDEFINES WS-POSTAL2-DATA.
+008700         10 WS-POSTAL2-C1            PIC X(1).
+008800         10 WS-POSTAL2-C2            PIC X(1).
+008900         10 WS-POSTAL2-C3            PIC X(1).
+009000
+009100 01  RPT-HEADING-1.
+009200     05 RPT-HDG1-CC                  PIC X(1) VALUE '1'.
+009300     05 FILLER                       PIC X(4) VALUE SPACES.
+009400     05 RPT-HDG1-TITLE               PIC X(38) VALUE
+009500            'STUFILE DATA-QUALITY EXCEPTION REPORT'.
+009600     05 FILLER                       PIC X(10) VALUE SPACES.
+009700     05 RPT-HDG1-LIT                 PIC X(5) VALUE 'PAGE '.
+009800     05 RPT-HDG1-PAGE                PIC ZZ9.
+009900     05 FILLER                       PIC X(72) VALUE SPACES.
+010000
+010100 01  RPT-EXC-HEADER-LINE.
+010200     05 RPT-EXH-CC                   PIC X(1) VALUE ' '.
+010300     05 FILLER                       PIC X(4) VALUE SPACES.
+010400     05 RPT-EXH-LIT                  PIC X(9) VALUE 'STUDENT '.
+010500     05 RPT-EXH-NUMBER               PIC X(7).
+010600     05 FILLER                       PIC X(2) VALUE SPACES.
+010700     05 RPT-EXH-NAME                 PIC X(20).
+010800     05 FILLER                       PIC X(90) VALUE SPACES.
+010900
+011000 01  RPT-EXC-DETAIL-LINE.
+011100     05 RPT-EXD-CC                   PIC X(1) VALUE ' '.
+011200     05 FILLER                       PIC X(10) VALUE SPACES.
+011300     05 RPT-EXD-DASH                 PIC X(2) VALUE '- '.
+011400     05 RPT-EXD-MSG                  PIC X(44).
+011500     05 FILLER                       PIC X(76) VALUE SPACES.
+011600
+011700 01  RPT-SUMMARY-LINE.
+011800     05 RPT-SUM-CC                   PIC X(1) VALUE ' '.
+011900     05 FILLER                       PIC X(4) VALUE SPACES.
+012000     05 RPT-SUM-TEXT                 PIC X(30).
+012100     05 RPT-SUM-COUNT                PIC ZZZ,ZZ9.
+012200     05 FILLER                       PIC X(92) VALUE SPACES.
+012300
+012400 PROCEDURE DIVISION.
+012500
+012600 0000-MAINLINE.
+012700
+012800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012900
+013000     PERFORM 2000-PROCESS-STUDENT THRU 2000-EXIT
+013100         UNTIL WS-STU-EOF.
+013200
+013300     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+013400
+013500     GOBACK.
+013600
+013700 1000-INITIALIZE.
+013800
+013900     OPEN INPUT STUFILE.
+014000     IF NOT WS-STUFILE-OK
+014100         DISPLAY 'DCJB8BDQ - STUFILE OPEN FAILED, STATUS = '
+014200             WS-STUFILE-STATUS
+014300         GO TO 9999-ABEND
+014400     END-IF.
+014500
+014600     OPEN OUTPUT EXCEPT-RPT.
+014700     IF NOT WS-EXCRPT-OK
+014800         DISPLAY 'DCJB8BDQ - DQRPT OPEN FAILED, STATUS = '
+014900             WS-EXCRPT-STATUS
+015000         GO TO 9999-ABEND
+015100     END-IF.
+015200
+015300     PERFORM 5000-PRINT-HEADING THRU 5000-EXIT.
+015400     PERFORM 2100-READ-NEXT-STUDENT THRU 2100-EXIT.
+015500
+015600 1000-EXIT.
+015700     EXIT.
+015800
+015900 2000-PROCESS-STUDENT.
+016000
+016100     ADD 1 TO WS-TOTAL-COUNT.
+016200     MOVE 0 TO WS-EXCEPTION-COUNT.
+016300
+016400     PERFORM 2110-CHECK-ADDRESS-1 THRU 2110-EXIT.
+016500     PERFORM 2120-CHECK-ADDRESS-2 THRU 2120-EXIT.
+016600     PERFORM 2130-CHECK-POSTAL-1 THRU 2130-EXIT.
+016700     PERFORM 2140-CHECK-POSTAL-2 THRU 2140-EXIT.
+016800     PERFORM 2150-CHECK-PHONE-1 THRU 2150-EXIT.
+016900     PERFORM 2160-CHECK-PHONE-2 THRU 2160-EXIT.
+017000     PERFORM 2170-CHECK-PHONE-3 THRU 2170-EXIT.
+017100
+017200     IF WS-EXCEPTION-COUNT > 0
+017300         PERFORM 5100-PRINT-EXCEPTION THRU 5100-EXIT
+017400         ADD 1 TO WS-EXCEPTION-STU-COUNT
+017500     END-IF.
+017600
+017700     PERFORM 2100-READ-NEXT-STUDENT THRU 2100-EXIT.
+017800
+017900 2000-EXIT.
+018000     EXIT.
+018100
+018200 2100-READ-NEXT-STUDENT.
+018300
+018400     READ STUFILE NEXT RECORD
+018500         AT END
+018600             MOVE 'Y' TO WS-STU-EOF-SW
+018700     END-READ.
+018800
+018900 2100-EXIT.
+019000     EXIT.
+019100
+019200 2110-CHECK-ADDRESS-1.
+019300
+019400     IF STU-ADDRESS-1 = SPACES
+019500         ADD 1 TO WS-EXCEPTION-COUNT
+019600         MOVE 'ADDRESS LINE 1 IS BLANK'
+019700             TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+019800     END-IF.
+019900
+020000 2110-EXIT.
+020100     EXIT.
+020200
+020300 2120-CHECK-ADDRESS-2.
+020400
+020500     IF STU-ADDRESS-2 = SPACES
+020600         ADD 1 TO WS-EXCEPTION-COUNT
+020700         MOVE 'ADDRESS LINE 2 IS BLANK'
+020800             TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+020900     END-IF.
+021000
+021100 2120-EXIT.
+021200     EXIT.
+021300
+021400 2130-CHECK-POSTAL-1.
+021500
+021600     IF STU-POSTAL-1 = SPACES
+021700         ADD 1 TO WS-EXCEPTION-COUNT
+021800         MOVE 'POSTAL CODE FIRST HALF IS BLANK'
+021900             TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+022000     ELSE
+022100         MOVE STU-POSTAL-1 TO WS-POSTAL1-DATA
+022200         IF (WS-POSTAL1-C1 NOT ALPHABETIC)
+022300            OR (WS-POSTAL1-C2 NOT NUMERIC)
+022400            OR (WS-POSTAL1-C3 NOT ALPHABETIC)
+022500             ADD 1 TO WS-EXCEPTION-COUNT
+022600             MOVE 'POSTAL CODE FIRST HALF NOT LETTER-DIGIT-LETTER'
+022700                 TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+022800         END-IF
+022900     END-IF.
+023000
+023100 2130-EXIT.
+023200     EXIT.
+023300
+023400 2140-CHECK-POSTAL-2.
+023500
+023600     IF STU-POSTAL-2 = SPACES
+023700         ADD 1 TO WS-EXCEPTION-COUNT
+023800         MOVE 'POSTAL CODE SECOND HALF IS BLANK'
+023900             TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+024000     ELSE
+024100         MOVE STU-POSTAL-2 TO WS-POSTAL2-DATA
+024200         IF (WS-POSTAL2-C1 NOT NUMERIC)
+024300            OR (WS-POSTAL2-C2 NOT ALPHABETIC)
+024400            OR (WS-POSTAL2-C3 NOT NUMERIC)
+024500             ADD 1 TO WS-EXCEPTION-COUNT
+024600             MOVE 'POSTAL CODE SECOND HALF NOT DIGIT-LETTER-DIGIT'
+024700                 TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+024800         END-IF
+024900     END-IF.
+025000
+025100 2140-EXIT.
+025200     EXIT.
+025300
+025400 2150-CHECK-PHONE-1.
+025500
+025600     IF STU-PHONE-1 = SPACES
+025700         ADD 1 TO WS-EXCEPTION-COUNT
+025800         MOVE 'PHONE AREA CODE IS BLANK'
+025900             TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+026000     ELSE
+026100         IF STU-PHONE-1 IS NOT NUMERIC
+026200             ADD 1 TO WS-EXCEPTION-COUNT
+026300             MOVE 'PHONE AREA CODE IS NOT NUMERIC'
+026400                 TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+026500         END-IF
+026600     END-IF.
+026700
+026800 2150-EXIT.
+026900     EXIT.
+027000
+027100 2160-CHECK-PHONE-2.
+027200
+027300     IF STU-PHONE-2 = SPACES
+027400         ADD 1 TO WS-EXCEPTION-COUNT
+027500         MOVE 'PHONE EXCHANGE IS BLANK'
+027600             TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+027700     ELSE
+027800         IF STU-PHONE-2 IS NOT NUMERIC
+027900             ADD 1 TO WS-EXCEPTION-COUNT
+028000             MOVE 'PHONE EXCHANGE IS NOT NUMERIC'
+028100                 TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+028200         END-IF
+028300     END-IF.
+028400
+028500 2160-EXIT.
+028600     EXIT.
+028700
+028800 2170-CHECK-PHONE-3.
+028900
+029000     IF STU-PHONE-3 = SPACES
+029100         ADD 1 TO WS-EXCEPTION-COUNT
+029200         MOVE 'PHONE LINE NUMBER IS BLANK'
+029300             TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+029400     ELSE
+029500         IF STU-PHONE-3 IS NOT NUMERIC
+029600             ADD 1 TO WS-EXCEPTION-COUNT
+029700             MOVE 'PHONE LINE NUMBER IS NOT NUMERIC'
+029800                 TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+029900         END-IF
+030000     END-IF.
+030100
+030200 2170-EXIT.
+030300     EXIT.
+030400
+030500 3000-TERMINATE.
+030600
+030700     MOVE 'TOTAL STUDENTS SCANNED . . . .' TO RPT-SUM-TEXT.
+030800     MOVE WS-TOTAL-COUNT TO RPT-SUM-COUNT.
+030900     WRITE RPT-LINE FROM RPT-SUMMARY-LINE.
+031000
+031100     MOVE 'TOTAL STUDENTS WITH EXCEPTIONS' TO RPT-SUM-TEXT.
+031200     MOVE WS-EXCEPTION-STU-COUNT TO RPT-SUM-COUNT.
+031300     WRITE RPT-LINE FROM RPT-SUMMARY-LINE.
+031400
+031500     CLOSE STUFILE.
+031600     CLOSE EXCEPT-RPT.
+031700
+031800 3000-EXIT.
+031900     EXIT.
+032000
+032100 5000-PRINT-HEADING.
+032200
+032300     ADD 1 TO WS-PAGE-COUNT.
+032400     MOVE WS-PAGE-COUNT TO RPT-HDG1-PAGE.
+032500     WRITE RPT-LINE FROM RPT-HEADING-1.
+032600     MOVE 1 TO WS-LINE-COUNT.
+032700
+032800 5000-EXIT.
+032900     EXIT.
+033000
+033100 5100-PRINT-EXCEPTION.
+033200
+033300     IF WS-LINE-COUNT + WS-EXCEPTION-COUNT + 1 > WS-MAX-LINES
+033400         PERFORM 5000-PRINT-HEADING THRU 5000-EXIT
+033500     END-IF.
+033600
+033700     MOVE STU-NUMBER TO RPT-EXH-NUMBER.
+033800     MOVE STU-NAME TO RPT-EXH-NAME.
+033900     WRITE RPT-LINE FROM RPT-EXC-HEADER-LINE.
+034000     ADD 1 TO WS-LINE-COUNT.
+034100
+034200     PERFORM 5110-PRINT-ONE-MESSAGE
+034300         VARYING WS-MSG-IDX FROM 1 BY 1
+034400         UNTIL WS-MSG-IDX > WS-EXCEPTION-COUNT.
+034500
+034600 5100-EXIT.
+034700     EXIT.
+034800
+034900 5110-PRINT-ONE-MESSAGE.
+035000
+035100     MOVE WS-EXCEPTION-MSG-TABLE(WS-MSG-IDX) TO RPT-EXD-MSG.
+035200     WRITE RPT-LINE FROM RPT-EXC-DETAIL-LINE.
+035300     ADD 1 TO WS-LINE-COUNT.
+035400
+035500 5110-EXIT.
+035600     EXIT.
+035700
+035800 9999-ABEND.
+035900
+036000     MOVE 16 TO RETURN-CODE.
+036100     GOBACK.
+036200
+036300 END PROGRAM DCJB8BDQ.
