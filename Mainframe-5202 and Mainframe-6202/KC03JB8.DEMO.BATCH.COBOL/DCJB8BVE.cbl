@@ -0,0 +1,483 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DCJB8BVE.
+000300 AUTHOR. HENRY ZHENG.
+000400 INSTALLATION. REGISTRAR SYSTEMS - BATCH REPORTS.
+000500 DATE-WRITTEN. 08/09/26.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/26  HZ   INITIAL VERSION - FULL-FILE VALIDATION AGAINST
+001100*                THE SAME EDIT RULES DCJB8PGE ENFORCES ON ENTRY
+001200*                (NAME/ADDRESS/POSTAL/PHONE REQUIRED AND FORMAT
+001300*                CHECKS, COURSE CODE CATALOG LOOKUP, DUPLICATE
+001400*                COURSE-ON-SCHEDULE CHECK), SO A FULL SCAN CAN
+001500*                FIND ANY STUFILE RECORD THAT NO LONGER PASSES
+001600*                THOSE RULES - WHETHER IT WAS WRITTEN BEFORE THE
+001700*                RULE EXISTED, LOADED OUTSIDE DCJB8PGC/DCJB8PGU,
+001800*                OR LEFT DANGLING BY A LATER CRSFILE CHANGE (A
+001900*                COURSE DROPPED FROM THE CATALOG AFTER STUDENTS
+002000*                WERE ALREADY SCHEDULED INTO IT, FOR EXAMPLE).
+002100*                DCJB8PGE ITSELF CANNOT BE CALLED FROM A BATCH
+002200*                JOB - IT IS A CICS PROGRAM, LINKED WITH A BMS-
+002300*                MAP-SHAPED COMMAREA AND READING CRSFILE VIA
+002400*                EXEC CICS - SO THE SAME EDIT CATEGORIES ARE
+002500*                REPRODUCED HERE DIRECTLY AGAINST THE STUREC
+002600*                FIELDS THE WAY DCJB8BDQ ALREADY DOES FOR ITS
+002700*                SMALLER SET OF CHECKS, WITH THE CATALOG LOOKUP
+002800*                REWORKED TO AN ORDINARY KEYED CRSFILE READ.
+002900*----------------------------------------------------------------
+003000
+003100 ENVIRONMENT DIVISION.
+003200 CONFIGURATION SECTION.
+003300 SOURCE-COMPUTER. IBM-370.
+003400 OBJECT-COMPUTER. IBM-370.
+003500
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800
+003900     SELECT STUFILE ASSIGN TO STUFILE
+004000         ORGANIZATION IS INDEXED
+004100         ACCESS MODE IS SEQUENTIAL
+004200         RECORD KEY IS STU-NUMBER
+004300         FILE STATUS IS WS-STUFILE-STATUS.
+004400
+004500*    CRSFILE IS LOOKED UP ONE COURSE CODE AT A TIME, RANDOM BY
+004600*    CRS-CODE - THE SAME CATALOG LOOKUP DCJB8PGE DOES ONLINE.
+004700     SELECT CRSFILE ASSIGN TO CRSFILE
+004800         ORGANIZATION IS INDEXED
+004900         ACCESS MODE IS RANDOM
+005000         RECORD KEY IS CRS-CODE
+005100         FILE STATUS IS WS-CRSFILE-STATUS.
+005200
+005300     SELECT EXCEPT-RPT ASSIGN TO VALRPT
+005400         ORGANIZATION IS SEQUENTIAL
+005500         FILE STATUS IS WS-EXCRPT-STATUS.
+005600
+005700 DATA DIVISION.
+005800 FILE SECTION.
+005900
+006000 FD  STUFILE
+006100     LABEL RECORDS ARE STANDARD
+006200     RECORD CONTAINS 199 CHARACTERS
+006300     DATA RECORD IS STUFILE-RECORD.
+006400
+006500*    STUFILE RECORD LAYOUT - SHARED WITH THE CICS PROGRAMS.
+006600     COPY 'STUREC'.
+006700
+006800 FD  CRSFILE
+006900     LABEL RECORDS ARE STANDARD
+007000     RECORD CONTAINS 112 CHARACTERS
+007100     DATA RECORD IS CRSFILE-RECORD.
+007200
+007300*    CRSFILE RECORD LAYOUT - SHARED WITH THE CICS PROGRAMS.
+007400     COPY 'CRSREC'.
+007500
+007600 FD  EXCEPT-RPT
+007700     LABEL RECORDS ARE STANDARD
+007800     RECORD CONTAINS 133 CHARACTERS
+007900     DATA RECORD IS RPT-LINE.
+008000 01  RPT-LINE                        PIC X(133).
+008100
+008200 WORKING-STORAGE SECTION.
+008300
+008400 01  WS-STUFILE-STATUS               PIC X(2) VALUE SPACES.
+008500     88 WS-STUFILE-OK                    VALUE '00'.
+008600
+008700 01  WS-CRSFILE-STATUS               PIC X(2) VALUE SPACES.
+008800     88 WS-CRSFILE-OK                    VALUE '00'.
+008900
+009000 01  WS-EXCRPT-STATUS                PIC X(2) VALUE SPACES.
+009100     88 WS-EXCRPT-OK                     VALUE '00'.
+009200
+009300 01  WS-SWITCHES.
+009400     05 WS-STU-EOF-SW                PIC X(1) VALUE 'N'.
+009500         88 WS-STU-EOF                    VALUE 'Y'.
+009600
+009700 77  WS-LINE-COUNT                   PIC S9(3) COMP VALUE 0.
+009800 77  WS-MAX-LINES                    PIC S9(3) COMP VALUE 55.
+009900 77  WS-PAGE-COUNT                   PIC S9(3) COMP VALUE 0.
+010000 77  WS-TOTAL-COUNT                  PIC S9(7) COMP VALUE 0.
+010100 77  WS-EXCEPTION-STU-COUNT          PIC S9(7) COMP VALUE 0.
+010200 77  WS-MSG-IDX                      PIC S9(2) COMP VALUE 0.
+010300 77  WS-CRS-IDX                      PIC S9(2) COMP VALUE 0.
+010400 77  WS-CRS-IDX2                     PIC S9(2) COMP VALUE 0.
+010500
+010600*    UP TO 10 COURSE-SLOT MESSAGES PLUS THE EIGHT FIELD-LEVEL
+010700*    CATEGORIES BELOW - SIZED WITH ROOM TO SPARE.
+010800 01  WS-EXCEPTION-AREA.
+010900     05 WS-EXCEPTION-COUNT           PIC S9(2) COMP VALUE 0.
+011000     05 WS-EXCEPTION-MSG-TABLE OCCURS 20 TIMES
+011100                                     PIC X(44).
+011200
+011300*    THE FULL 8-CHARACTER CODE FOR EACH USED COURSE SLOT, HELD SO
+011400*    EVERY SLOT CAN BE COMPARED AGAINST THE EARLIER ONES FOR A
+011500*    DUPLICATE ONCE IT HAS BEEN LOOKED UP - THE SAME TECHNIQUE
+011600*    DCJB8PGE USES ONLINE. SPACES MEANS THE SLOT IS NOT USED.
+011700 01  WS-CRS-SEEN-TABLE PIC X(8) OCCURS 10 TIMES VALUE SPACES.
+011800
+011900 01  WS-POSTAL1-WORK.
+012000     05 WS-POSTAL1-DATA              PIC X(3).
+012100     05 WS-POSTAL1-CHK REDEFINES WS-POSTAL1-DATA.
+012200         10 WS-POSTAL1-C1            PIC X(1).
+012300         10 WS-POSTAL1-C2            PIC X(1).
+012400         10 WS-POSTAL1-C3            PIC X(1).
+012500
+012600 01  WS-POSTAL2-WORK.
+012700     05 WS-POSTAL2-DATA              PIC X(3).
+012800     05 WS-POSTAL2-CHK REDEFINES WS-POSTAL2-DATA.
+012900         10 WS-POSTAL2-C1            PIC X(1).
+013000         10 WS-POSTAL2-C2            PIC X(1).
+013100         10 WS-POSTAL2-C3            PIC X(1).
+013200
+013300 01  WS-MSG-COURSE-SLOT.
+013400     05 FILLER                       PIC X(14) VALUE
+013500            'COURSE SLOT   '.
+013600     05 WS-MSG-SLOT-NO               PIC Z9.
+013700     05 FILLER                       PIC X(28).
+013800
+013900 01  RPT-HEADING-1.
+014000     05 RPT-HDG1-CC                  PIC X(1) VALUE '1'.
+014100     05 FILLER                       PIC X(4) VALUE SPACES.
+014200     05 RPT-HDG1-TITLE               PIC X(38) VALUE
+014300            'STUFILE FULL-FILE VALIDATION REPORT'.
+014400     05 FILLER                       PIC X(10) VALUE SPACES.
+014500     05 RPT-HDG1-LIT                 PIC X(5) VALUE 'PAGE '.
+014600     05 RPT-HDG1-PAGE                PIC ZZ9.
+014700     05 FILLER                       PIC X(72) VALUE SPACES.
+014800
+014900 01  RPT-EXC-HEADER-LINE.
+015000     05 RPT-EXH-CC                   PIC X(1) VALUE ' '.
+015100     05 FILLER                       PIC X(4) VALUE SPACES.
+015200     05 RPT-EXH-LIT                  PIC X(9) VALUE 'STUDENT '.
+015300     05 RPT-EXH-NUMBER               PIC X(7).
+015400     05 FILLER                       PIC X(2) VALUE SPACES.
+015500     05 RPT-EXH-NAME                 PIC X(20).
+015600     05 FILLER                       PIC X(90) VALUE SPACES.
+015700
+015800 01  RPT-EXC-DETAIL-LINE.
+015900     05 RPT-EXD-CC                   PIC X(1) VALUE ' '.
+016000     05 FILLER                       PIC X(10) VALUE SPACES.
+016100     05 RPT-EXD-DASH                 PIC X(2) VALUE '- '.
+016200     05 RPT-EXD-MSG                  PIC X(44).
+016300     05 FILLER                       PIC X(76) VALUE SPACES.
+016400
+016500 01  RPT-SUMMARY-LINE.
+016600     05 RPT-SUM-CC                   PIC X(1) VALUE ' '.
+016700     05 FILLER                       PIC X(4) VALUE SPACES.
+016800     05 RPT-SUM-TEXT                 PIC X(30).
+016900     05 RPT-SUM-COUNT                PIC ZZZ,ZZ9.
+017000     05 FILLER                       PIC X(92) VALUE SPACES.
+017100
+017200 PROCEDURE DIVISION.
+017300
+017400 0000-MAINLINE.
+017500
+017600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+017700
+017800     PERFORM 2000-PROCESS-STUDENT THRU 2000-EXIT
+017900         UNTIL WS-STU-EOF.
+018000
+018100     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+018200
+018300     GOBACK.
+018400
+018500 1000-INITIALIZE.
+018600
+018700     OPEN INPUT STUFILE.
+018800     IF NOT WS-STUFILE-OK
+018900         DISPLAY 'DCJB8BVE - STUFILE OPEN FAILED, STATUS = '
+019000             WS-STUFILE-STATUS
+019100         GO TO 9999-ABEND
+019200     END-IF.
+019300
+019400     OPEN INPUT CRSFILE.
+019500     IF NOT WS-CRSFILE-OK
+019600         DISPLAY 'DCJB8BVE - CRSFILE OPEN FAILED, STATUS = '
+019700             WS-CRSFILE-STATUS
+019800         GO TO 9999-ABEND
+019900     END-IF.
+020000
+020100     OPEN OUTPUT EXCEPT-RPT.
+020200     IF NOT WS-EXCRPT-OK
+020300         DISPLAY 'DCJB8BVE - VALRPT OPEN FAILED, STATUS = '
+020400             WS-EXCRPT-STATUS
+020500         GO TO 9999-ABEND
+020600     END-IF.
+020700
+020800     PERFORM 5000-PRINT-HEADING THRU 5000-EXIT.
+020900     PERFORM 2100-READ-NEXT-STUDENT THRU 2100-EXIT.
+021000
+021100 1000-EXIT.
+021200     EXIT.
+021300
+021400 2000-PROCESS-STUDENT.
+021500
+021600     ADD 1 TO WS-TOTAL-COUNT.
+021700     MOVE 0 TO WS-EXCEPTION-COUNT.
+021800     MOVE SPACES TO WS-CRS-SEEN-TABLE(1) WS-CRS-SEEN-TABLE(2)
+021900         WS-CRS-SEEN-TABLE(3) WS-CRS-SEEN-TABLE(4)
+022000         WS-CRS-SEEN-TABLE(5) WS-CRS-SEEN-TABLE(6)
+022100         WS-CRS-SEEN-TABLE(7) WS-CRS-SEEN-TABLE(8)
+022200         WS-CRS-SEEN-TABLE(9) WS-CRS-SEEN-TABLE(10).
+022300
+022400     PERFORM 2105-CHECK-NAME THRU 2105-EXIT.
+022500     PERFORM 2110-CHECK-ADDRESS-1 THRU 2110-EXIT.
+022600     PERFORM 2120-CHECK-ADDRESS-2 THRU 2120-EXIT.
+022700     PERFORM 2130-CHECK-POSTAL-1 THRU 2130-EXIT.
+022800     PERFORM 2140-CHECK-POSTAL-2 THRU 2140-EXIT.
+022900     PERFORM 2150-CHECK-PHONE-1 THRU 2150-EXIT.
+023000     PERFORM 2160-CHECK-PHONE-2 THRU 2160-EXIT.
+023100     PERFORM 2170-CHECK-PHONE-3 THRU 2170-EXIT.
+023200
+023300     PERFORM 2200-CHECK-ONE-COURSE
+023400         VARYING WS-CRS-IDX FROM 1 BY 1
+023500         UNTIL WS-CRS-IDX > STU-COURSE-COUNT.
+023600
+023700     IF WS-EXCEPTION-COUNT > 0
+023800         PERFORM 5100-PRINT-EXCEPTION THRU 5100-EXIT
+023900         ADD 1 TO WS-EXCEPTION-STU-COUNT
+024000     END-IF.
+024100
+024200     PERFORM 2100-READ-NEXT-STUDENT THRU 2100-EXIT.
+024300
+024400 2000-EXIT.
+024500     EXIT.
+024600
+024700 2100-READ-NEXT-STUDENT.
+024800
+024900     READ STUFILE NEXT RECORD
+025000         AT END
+025100             MOVE 'Y' TO WS-STU-EOF-SW
+025200     END-READ.
+025300
+025400 2100-EXIT.
+025500     EXIT.
+025600
+025700 2105-CHECK-NAME.
+025800
+025900     IF STU-NAME = SPACES
+026000         ADD 1 TO WS-EXCEPTION-COUNT
+026100         MOVE 'STUDENT NAME IS BLANK'
+026200             TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+026300     END-IF.
+026400
+026500 2105-EXIT.
+026600     EXIT.
+026700
+026800 2110-CHECK-ADDRESS-1.
+026900
+027000     IF STU-ADDRESS-1 = SPACES
+027100         ADD 1 TO WS-EXCEPTION-COUNT
+027200         MOVE 'ADDRESS LINE 1 IS BLANK'
+027300             TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+027400     END-IF.
+027500
+027600 2110-EXIT.
+027700     EXIT.
+027800
+027900 2120-CHECK-ADDRESS-2.
+028000
+028100     IF STU-ADDRESS-2 = SPACES
+028200         ADD 1 TO WS-EXCEPTION-COUNT
+028300         MOVE 'ADDRESS LINE 2 IS BLANK'
+028400             TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+028500     END-IF.
+028600
+028700 2120-EXIT.
+028800     EXIT.
+028900
+029000 2130-CHECK-POSTAL-1.
+029100
+029200     IF STU-POSTAL-1 = SPACES
+029300         ADD 1 TO WS-EXCEPTION-COUNT
+029400         MOVE 'POSTAL CODE FIRST HALF IS BLANK'
+029500             TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+029600     ELSE
+029700         MOVE STU-POSTAL-1 TO WS-POSTAL1-DATA
+029800         IF (WS-POSTAL1-C1 NOT ALPHABETIC)
+029900            OR (WS-POSTAL1-C2 NOT NUMERIC)
+030000            OR (WS-POSTAL1-C3 NOT ALPHABETIC)
+030100             ADD 1 TO WS-EXCEPTION-COUNT
+030200             MOVE 'POSTAL CODE FIRST HALF NOT LETTER-DIGIT-LETTER'
+030300                 TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+030400         END-IF
+030500     END-IF.
+030600
+030700 2130-EXIT.
+030800     EXIT.
+030900
+031000 2140-CHECK-POSTAL-2.
+031100
+031200     IF STU-POSTAL-2 = SPACES
+031300         ADD 1 TO WS-EXCEPTION-COUNT
+031400         MOVE 'POSTAL CODE SECOND HALF IS BLANK'
+031500             TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+031600     ELSE
+031700         MOVE STU-POSTAL-2 TO WS-POSTAL2-DATA
+031800         IF (WS-POSTAL2-C1 NOT NUMERIC)
+031900            OR (WS-POSTAL2-C2 NOT ALPHABETIC)
+032000            OR (WS-POSTAL2-C3 NOT NUMERIC)
+032100             ADD 1 TO WS-EXCEPTION-COUNT
+032200             MOVE 'POSTAL CODE SECOND HALF NOT DIGIT-LETTER-DIGIT'
+032300                 TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+032400         END-IF
+032500     END-IF.
+032600
+032700 2140-EXIT.
+032800     EXIT.
+032900
+033000 2150-CHECK-PHONE-1.
+033100
+033200     IF STU-PHONE-1 = SPACES
+033300         ADD 1 TO WS-EXCEPTION-COUNT
+033400         MOVE 'PHONE AREA CODE IS BLANK'
+033500             TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+033600     ELSE
+033700         IF STU-PHONE-1 IS NOT NUMERIC
+033800             ADD 1 TO WS-EXCEPTION-COUNT
+033900             MOVE 'PHONE AREA CODE IS NOT NUMERIC'
+034000                 TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+034100         END-IF
+034200     END-IF.
+034300
+034400 2150-EXIT.
+034500     EXIT.
+034600
+034700 2160-CHECK-PHONE-2.
+034800
+034900     IF STU-PHONE-2 = SPACES
+035000         ADD 1 TO WS-EXCEPTION-COUNT
+035100         MOVE 'PHONE EXCHANGE IS BLANK'
+035200             TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+035300     ELSE
+035400         IF STU-PHONE-2 IS NOT NUMERIC
+035500             ADD 1 TO WS-EXCEPTION-COUNT
+035600             MOVE 'PHONE EXCHANGE IS NOT NUMERIC'
+035700                 TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+035800         END-IF
+035900     END-IF.
+036000
+036100 2160-EXIT.
+036200     EXIT.
+036300
+036400 2170-CHECK-PHONE-3.
+036500
+036600     IF STU-PHONE-3 = SPACES
+036700         ADD 1 TO WS-EXCEPTION-COUNT
+036800         MOVE 'PHONE LINE NUMBER IS BLANK'
+036900             TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+037000     ELSE
+037100         IF STU-PHONE-3 IS NOT NUMERIC
+037200             ADD 1 TO WS-EXCEPTION-COUNT
+037300             MOVE 'PHONE LINE NUMBER IS NOT NUMERIC'
+037400                 TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+037500         END-IF
+037600     END-IF.
+037700
+037800 2170-EXIT.
+037900     EXIT.
+038000
+038100*    ONE COURSE SLOT - CATALOG LOOKUP AGAINST CRSFILE, THEN A
+038200*    DUPLICATE CHECK AGAINST EVERY EARLIER SLOT ON THIS SCHEDULE,
+038300*    THE SAME TWO CHECKS DCJB8PGE MAKES ON ENTRY.
+038400 2200-CHECK-ONE-COURSE.
+038500
+038600     READ CRSFILE
+038700         KEY IS STU-COURSE-TABLE(WS-CRS-IDX)
+038800         INVALID KEY
+038900             ADD 1 TO WS-EXCEPTION-COUNT
+039000             MOVE WS-CRS-IDX TO WS-MSG-SLOT-NO
+039100             MOVE WS-MSG-COURSE-SLOT TO
+039200                 WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+039300             MOVE
+039400      'COURSE CODE NOT FOUND IN CATALOG'
+039500                 TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+039600     END-READ.
+039700
+039800     IF WS-CRS-IDX > 1
+039900         PERFORM 2210-CHECK-DUP-COURSE
+040000             VARYING WS-CRS-IDX2 FROM 1 BY 1
+040100             UNTIL WS-CRS-IDX2 >= WS-CRS-IDX
+040200     END-IF.
+040300
+040400     MOVE STU-COURSE-TABLE(WS-CRS-IDX)
+040500         TO WS-CRS-SEEN-TABLE(WS-CRS-IDX).
+040600
+040700 2200-EXIT.
+040800     EXIT.
+040900
+041000 2210-CHECK-DUP-COURSE.
+041100
+041200     IF WS-CRS-SEEN-TABLE(WS-CRS-IDX2) =
+041210         STU-COURSE-TABLE(WS-CRS-IDX)
+041300         ADD 1 TO WS-EXCEPTION-COUNT
+041400         MOVE WS-CRS-IDX TO WS-MSG-SLOT-NO
+041500         MOVE
+041600      'COURSE CODE DUPLICATES ANOTHER COURSE ON SCHEDULE'
+041700             TO WS-EXCEPTION-MSG-TABLE(WS-EXCEPTION-COUNT)
+041800     END-IF.
+041900
+042000 2210-EXIT.
+042100     EXIT.
+042200
+042300 3000-TERMINATE.
+042400
+042500     MOVE 'TOTAL STUDENTS SCANNED . . . .' TO RPT-SUM-TEXT.
+042600     MOVE WS-TOTAL-COUNT TO RPT-SUM-COUNT.
+042700     WRITE RPT-LINE FROM RPT-SUMMARY-LINE.
+042800
+042900     MOVE 'TOTAL STUDENTS WITH EXCEPTIONS' TO RPT-SUM-TEXT.
+043000     MOVE WS-EXCEPTION-STU-COUNT TO RPT-SUM-COUNT.
+043100     WRITE RPT-LINE FROM RPT-SUMMARY-LINE.
+043200
+043300     CLOSE STUFILE.
+043400     CLOSE CRSFILE.
+043500     CLOSE EXCEPT-RPT.
+043600
+043700 3000-EXIT.
+043800     EXIT.
+043900
+044000 5000-PRINT-HEADING.
+044100
+044200     ADD 1 TO WS-PAGE-COUNT.
+044300     MOVE WS-PAGE-COUNT TO RPT-HDG1-PAGE.
+044400     WRITE RPT-LINE FROM RPT-HEADING-1.
+044500     MOVE 1 TO WS-LINE-COUNT.
+044600
+044700 5000-EXIT.
+044800     EXIT.
+044900
+045000 5100-PRINT-EXCEPTION.
+045100
+045200     IF WS-LINE-COUNT + WS-EXCEPTION-COUNT + 1 > WS-MAX-LINES
+045300         PERFORM 5000-PRINT-HEADING THRU 5000-EXIT
+045400     END-IF.
+045500
+045600     MOVE STU-NUMBER TO RPT-EXH-NUMBER.
+045700     MOVE STU-NAME TO RPT-EXH-NAME.
+045800     WRITE RPT-LINE FROM RPT-EXC-HEADER-LINE.
+045900     ADD 1 TO WS-LINE-COUNT.
+046000
+046100     PERFORM 5110-PRINT-ONE-MESSAGE
+046200         VARYING WS-MSG-IDX FROM 1 BY 1
+046300         UNTIL WS-MSG-IDX > WS-EXCEPTION-COUNT.
+046400
+046500 5100-EXIT.
+046600     EXIT.
+046700
+046800 5110-PRINT-ONE-MESSAGE.
+046900
+047000     MOVE WS-EXCEPTION-MSG-TABLE(WS-MSG-IDX) TO RPT-EXD-MSG.
+047100     WRITE RPT-LINE FROM RPT-EXC-DETAIL-LINE.
+047200     ADD 1 TO WS-LINE-COUNT.
+047300
+047400 5110-EXIT.
+047500     EXIT.
+047600
+047700 9999-ABEND.
+047800
+047900     MOVE 16 TO RETURN-CODE.
+048000     GOBACK.
+048100
+048200 END PROGRAM DCJB8BVE.
