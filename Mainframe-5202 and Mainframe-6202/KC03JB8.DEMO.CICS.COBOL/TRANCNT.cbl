@@ -0,0 +1,13 @@
+      * TRANCNT RECORD LAYOUT - ONE ROW PER TRANSACTION ID PER HOUR OF
+      * THE DAY, INCREMENTED BY EACH OF JB80-JB84 ON EVERY TASK ENTRY.
+      * DCJB8BTU READS THIS FILE AT END OF DAY TO PRODUCE THE
+      * TRANSACTION USAGE REPORT, THEN THE NEXT DAY'S TRANSACTIONS
+      * START BUILDING A FRESH SET OF HOURLY COUNTS (SEE DCJB8BTU'S
+      * MODIFICATION HISTORY FOR HOW THE FILE IS CLEARED BETWEEN DAYS).
+       01 TRANCNT-RECORD.
+           05 TRN-KEY.
+               10 TRN-TRANSID         PIC X(4).
+               10 TRN-HOUR            PIC 9(2).
+           05 TRN-COUNT               PIC 9(7) COMP-3.
+
+       01 TRANCNT-LENGTH              PIC S9(4) COMP VALUE 10.
