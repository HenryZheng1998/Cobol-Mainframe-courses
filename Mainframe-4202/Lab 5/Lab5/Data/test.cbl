@@ -18,11 +18,17 @@
            select output-file
                assign to "../../../Data/lab5.out"
                organization is line sequential.
+      * configure commission-plan control file - lets finance change
+      * the bonus threshold and rate for a new sales period without
+      * anyone recompiling this program
+           select optional control-file
+               assign to "../../../Data/lab5ctl.dat"
+               organization is line sequential.
 
        data division.
        file section.
 
-      * declare an input record definition 
+      * declare an input record definition
        fd input-file
            data record is input-line
            record contains 23 characters.
@@ -35,6 +41,16 @@
            05 il-min                   pic 999.
            05 il-max                   pic 9(4).
 
+      * commission-plan control record - one line, bonus threshold
+      * followed by the bonus rate
+       fd control-file
+           data record is control-line
+           record contains 8 characters.
+
+       01 control-line.
+           05 ctl-bonus-threshold      pic 9(4).
+           05 ctl-bonus-perc           pic 9v999.
+
 
        fd output-file
            data record is output-line
@@ -46,7 +62,10 @@
        working-storage section.
 
        01 ws-eof-flag                  pic x
-           value "n".  
+           value "n".
+
+       01 ws-ctl-eof-flag              pic x
+           value "n".
 
        01 new-line                     pic x
            value space.
@@ -153,6 +172,27 @@
            05  ws-paid-total-edited    pic $$$,zzz.
            05  ws-comments             pic x(16).
 
+      * Region/department subtotal line - printed on every break in
+      * il-id's leading character (treated as a region code, since the
+      * input record has no dedicated region field of its own) and
+      * once more for the final region when the file runs out.
+       01  region-subtotal-line.
+           05  filler                  pic x(7)
+               value "REGION ".
+           05  rsl-region               pic x.
+           05  filler                  pic x(10)
+               value " SUBTOTAL:".
+           05  filler                  pic x(3)
+               value spaces.
+           05  filler                  pic x(7)
+               value "EARNED ".
+           05  rsl-earned              pic zz,zz9.
+           05  filler                  pic x(3)
+               value spaces.
+           05  filler                  pic x(5)
+               value "PAID ".
+           05  rsl-paid                pic zz,zz9.
+
        01  num-max-line.
            05  filler                  pic x(41)
                value "NUMBER WITH BONUS & PAID THE MAXIMUM    :".
@@ -167,6 +207,22 @@
                value spaces.
            05  minl-num-less-min       pic x(4).
 
+       01  num-exception-line.
+           05  filler                  pic x(41)
+               value "NUMBER WITH SALE OR RATE MISSING        :".
+           05  filler                  pic x(3)
+               value spaces.
+           05  nel-num-exceptions      pic x(4).
+
+       01  perc-paid-eql-earn-line.
+           05  filler                  pic x(41)
+               value "PERCENTAGE PAID EQUAL TO EARNED         :".
+           05  filler                  pic x(3)
+               value spaces.
+           05  ppe-perc                pic zz9.
+           05  filler                  pic x
+               value "%".
+
        01  ws-output.
            05 ol-id                    pic xx.
            05 filler                   pic x(3)
@@ -198,13 +254,17 @@
       * Percentage of people paid what they earned
        01  ws-total-emp                pic 99.
        01  ws-paid-eql-earn            pic 99.
-       01  ws-earn-perc-calc           pic 99.
+       01  ws-earn-perc-calc           pic 999.
        01  ws-earn-perc-final          pic x(4).
-      * Constants
+      * Commission plan - loaded from control-file by 050-read-control
+      * so finance can change it without recompiling. Defaulted here
+      * to the prior hardcoded values in case the control file is
+      * empty or missing.
        77  ws-bonus-const              pic 9(4)
            value 5000.
        77  ws-bonus-perc-const         pic 9V999
            value 0.125.
+      * Constants
        77  ws-perc-convert-const       pic 999
            value 100.
        77  ws-count-const              pic 9
@@ -217,7 +277,9 @@
            value "EARNED OVER MAX".
        77 ws-min-earned-const          pic x(16)
            value "EARNED UNDER MIN".
-       
+       77  ws-exception-const          pic x(16)
+           value "SALE/RATE = ZERO".
+
       * Work storage for calculation earned
        01  ws-earned-calc              pic 9(5).
        01  ws-earned-final             pic zz,zz9.
@@ -236,14 +298,50 @@
        01 ws-line-count                pic 99
            value 0.
 
+      * Region/department subtotal tracking - il-id's leading
+      * character stands in for a region code. ws-region-start-earned
+      * and ws-region-start-paid remember where the running totals
+      * stood when the current region began, so the subtotal for a
+      * region is just the running total minus that starting point.
+       01 ws-region-code               pic x
+           value spaces.
+       01 ws-region-start-earned       pic 9(6)
+           value 0.
+       01 ws-region-start-paid         pic 9(5)
+           value 0.
+       01 ws-region-subtotal-earned    pic 9(6)
+           value 0.
+       01 ws-region-subtotal-paid      pic 9(5)
+           value 0.
+
+      * Set by 200-calculation-totals - "n" means il-sale or il-rate
+      * was zero and no commission was computed for the row.
+       01 ws-valid-flag                pic x
+           value "y".
+       01 ws-skip-totals-flag          pic x
+           value "n".
+       01 ws-exception-count           pic 9(4)
+           value 0.
+
        procedure division.
            open input input-file,
                 output output-file.
-           
+
+           perform 050-read-control.
+
            perform 100-sale-heading
            read input-file
                    at end move "y"     to ws-eof-flag.
+           if (ws-eof-flag not equal "y")
+               move il-id(1:1)         to ws-region-code
+           end-if
            perform until ws-eof-flag equals "y"
+      * A change in region code means the prior region is done -
+      * print its subtotal before starting work on this record.
+               if (il-id(1:1) not equal ws-region-code)
+                   perform 350-region-subtotal
+                   move il-id(1:1)     to ws-region-code
+               end-if
       * Clear the output buffer
                move spaces             to output-line
                perform 200-calculation-totals
@@ -280,11 +378,31 @@
                read input-file
                    at end move "y"     to ws-eof-flag  
            end-perform.
+      *    The last region read never hit the break check above -
+      *    print its subtotal before the grand totals, unless the
+      *    file had no records at all.
+           if (ws-region-code not equal space)
+               perform 350-region-subtotal
+           end-if.
       *    Displays bonuses and totals
            perform 300-bonus-and-totals.
            close input-file output-file.
            goback. 
 
+      * Load this period's commission plan from the control file. If
+      * finance hasn't dropped one in yet, the VALUE defaults set up
+      * above in working-storage stand.
+       050-read-control.
+           open input control-file
+           read control-file
+               at end move "y"         to ws-ctl-eof-flag
+           end-read
+           if (ws-ctl-eof-flag not equal "y")
+               move ctl-bonus-threshold    to ws-bonus-const
+               move ctl-bonus-perc         to ws-bonus-perc-const
+           end-if
+           close control-file.
+
        100-sale-heading.
            accept nl-date              from date.
            accept nl-time              from time.
@@ -298,26 +416,43 @@
 
        200-calculation-totals.
            move spaces                 to ws-comments
-           if (il-sale > ws-bonus-const)
+      * A zero il-sale or il-rate flows straight through into a
+      * valid-looking 0.00 commission if left unchecked - flag it on
+      * the comments column and skip the calculation instead.
+           if (il-sale = 0) or (il-rate = 0)
+               move "n"                to ws-valid-flag
+               move 0                  to ws-earned-calc
+               move 0                  to ws-earned-final
+               move 0                  to ws-paid-calc
+               add ws-count-const      to ws-exception-count
+               move ws-exception-const to ws-comments
+               move "y"                to ws-skip-totals-flag
+           else
+               move "n"                to ws-skip-totals-flag
+               move "y"                to ws-valid-flag
+               if (il-sale > ws-bonus-const)
       * Earned heading procedure
-               perform 210-greater-than-5000
+                   perform 210-greater-than-5000
       * Paid heading procedure
-                   if (ws-earned-calc > il-max)
-                       perform 220-over-maximum
-                   else
-                       perform 225-not-maximum-or-minimum
-                   end-if
-           else
+                       if (ws-earned-calc > il-max)
+                           perform 220-over-maximum
+                       else
+                           perform 225-not-maximum-or-minimum
+                       end-if
+               else
       * Earned heading procedure
-               perform 230-less-than-5000
+                   perform 230-less-than-5000
       * Paid heading procedure
-                   if (ws-earned-calc < il-min)
-                       perform 235-under-minimum
-                   else
-                       perform 225-not-maximum-or-minimum
-                   end-if
+                       if (ws-earned-calc < il-min)
+                           perform 235-under-minimum
+                       else
+                           perform 225-not-maximum-or-minimum
+                       end-if
+               end-if
            end-if
-           perform 400-paid-equal-earn.
+           if (ws-skip-totals-flag not equal "y")
+               perform 400-paid-equal-earn
+           end-if.
 
        210-greater-than-5000.
            compute ws-earned-calc rounded = 
@@ -353,6 +488,7 @@
            move ws-paid-total          to ws-paid-total-edited
            move ws-bonus-max           to maxl-num-mor-max
            move ws-nobonus-min         to minl-num-less-min
+           move ws-exception-count     to nel-num-exceptions
            write output-line           from new-line
            write output-line           from new-line
            write output-line           from total-line
@@ -361,13 +497,45 @@
            write output-line           from num-max-line
            write output-line           from new-line
            write output-line           from num-min-line
+           write output-line           from new-line
+           write output-line           from num-exception-line
 
-           compute ws-earn-perc-calc =
-             (ws-paid-eql-earn / ws-total-emp)
-           move ws-earn-perc-calc    to ws-earn-perc-final           
+      * A run where every detail record is an exception never adds
+      * anyone to ws-total-emp, so guard the divide rather than abend.
+           if (ws-total-emp > 0) then
+               compute ws-earn-perc-calc =
+                 (ws-paid-eql-earn / ws-total-emp) * 100
+           else
+               move 0                to ws-earn-perc-calc
+           end-if
+           move ws-earn-perc-calc    to ws-earn-perc-final
            display ws-earn-perc-final
            display ws-total-emp
-           display ws-earn-perc-calc.
+           display ws-earn-perc-calc
+
+      * Fold the percentage into the printed report too, not just the
+      * job log, so whoever reads the printout can see it.
+           move ws-earn-perc-calc    to ppe-perc
+           write output-line         from new-line
+           write output-line         from perc-paid-eql-earn-line.
+
+      * Print the subtotal for the region that just ended (the running
+      * totals minus where they stood when the region began), then
+      * move the starting point up to the running totals' current
+      * value so the next region's subtotal only covers its own
+      * records.
+       350-region-subtotal.
+           compute ws-region-subtotal-earned =
+               ws-earned-total-calc - ws-region-start-earned
+           compute ws-region-subtotal-paid =
+               ws-paid-total - ws-region-start-paid
+           move ws-region-code         to rsl-region
+           move ws-region-subtotal-earned to rsl-earned
+           move ws-region-subtotal-paid   to rsl-paid
+           write output-line           from new-line
+           write output-line           from region-subtotal-line
+           move ws-earned-total-calc   to ws-region-start-earned
+           move ws-paid-total          to ws-region-start-paid.
 
        400-paid-equal-earn.
            if (ws-earned-calc = ws-paid-calc) then
