@@ -0,0 +1,66 @@
+       01  MAP1I.
+           02  FILLER PIC X(12).
+           02  TITLEL    COMP  PIC  S9(4).
+           02  TITLEF    PICTURE X.
+           02  FILLER REDEFINES TITLEF.
+             03 TITLEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  TITLEI  PIC X(28).
+           02  STUNUML    COMP  PIC  S9(4).
+           02  STUNUMF    PICTURE X.
+           02  FILLER REDEFINES STUNUMF.
+             03 STUNUMA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUNUMI  PIC X(7).
+           02  STUNAMEL    COMP  PIC  S9(4).
+           02  STUNAMEF    PICTURE X.
+           02  FILLER REDEFINES STUNAMEF.
+             03 STUNAMEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUNAMEI  PIC X(20).
+           02  STUSTATL    COMP  PIC  S9(4).
+           02  STUSTATF    PICTURE X.
+           02  FILLER REDEFINES STUSTATF.
+             03 STUSTATA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STUSTATI  PIC X(1).
+           02  MSGL    COMP  PIC  S9(4).
+           02  MSGF    PICTURE X.
+           02  FILLER REDEFINES MSGF.
+             03 MSGA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MSGI  PIC X(60).
+      * PF-KEY LEGEND SHOWN ACROSS THE BOTTOM OF EVERY SCREEN SO NEW
+      * OPERATORS DON'T HAVE TO MEMORIZE WHICH KEYS EACH SCREEN USES.
+           02  FOOTERL    COMP  PIC  S9(4).
+           02  FOOTERF    PICTURE X.
+           02  FILLER REDEFINES FOOTERF.
+             03 FOOTERA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  FOOTERI  PIC X(79).
+       01  MAP1O REDEFINES MAP1I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TITLEC    PICTURE X.
+           02  TITLEH    PICTURE X.
+           02  TITLEO  PIC X(28).
+           02  FILLER PICTURE X(3).
+           02  STUNUMC    PICTURE X.
+           02  STUNUMH    PICTURE X.
+           02  STUNUMO  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  STUNAMEC    PICTURE X.
+           02  STUNAMEH    PICTURE X.
+           02  STUNAMEO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  STUSTATC    PICTURE X.
+           02  STUSTATH    PICTURE X.
+           02  STUSTATO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MSGC    PICTURE X.
+           02  MSGH    PICTURE X.
+           02  MSGO  PIC X(60).
+           02  FILLER PICTURE X(3).
+           02  FOOTERC    PICTURE X.
+           02  FOOTERH    PICTURE X.
+           02  FOOTERO  PIC X(79).
