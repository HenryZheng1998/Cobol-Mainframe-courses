@@ -0,0 +1,233 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DCJB8BTU.
+000300 AUTHOR. HENRY ZHENG.
+000400 INSTALLATION. REGISTRAR SYSTEMS - BATCH REPORTS.
+000500 DATE-WRITTEN. 08/09/26.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/26  HZ   INITIAL VERSION - END-OF-DAY TRANSACTION USAGE
+001100*                REPORT. READS TRANCNT (THE HOURLY COUNTERS
+001200*                JB80-JB84 EACH BUMP ON TASK ENTRY) IN KEY ORDER,
+001300*                PRINTS ONE DETAIL LINE PER TRANSACTION/HOUR
+001400*                COMBINATION WITH A SUBTOTAL PER TRANSACTION AND
+001500*                A GRAND TOTAL, THEN DELETES EACH COUNTER ROW AS
+001600*                IT IS READ SO TOMORROW'S RUN STARTS FROM A CLEAN
+001700*                FILE INSTEAD OF ACCUMULATING COUNTS FOREVER.
+001800*----------------------------------------------------------------
+001900
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER. IBM-370.
+002300 OBJECT-COMPUTER. IBM-370.
+002400
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700
+002800     SELECT TRANCNT-FILE ASSIGN TO TRANCNT
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS SEQUENTIAL
+003100         RECORD KEY IS TRN-KEY
+003200         FILE STATUS IS WS-TRANCNT-STATUS.
+003300
+003400     SELECT USAGE-RPT ASSIGN TO USGRPT
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS WS-USGRPT-STATUS.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000
+004100 FD  TRANCNT-FILE
+004200     LABEL RECORDS ARE STANDARD
+004300     RECORD CONTAINS 10 CHARACTERS
+004400     DATA RECORD IS TRANCNT-RECORD.
+004500
+004600*    TRANCNT RECORD LAYOUT - SHARED WITH THE CICS PROGRAMS.
+004700     COPY 'TRANCNT'.
+004800
+004900 FD  USAGE-RPT
+005000     LABEL RECORDS ARE STANDARD
+005100     RECORD CONTAINS 133 CHARACTERS
+005200     DATA RECORD IS RPT-LINE.
+005300 01  RPT-LINE                        PIC X(133).
+005400
+005500 WORKING-STORAGE SECTION.
+005600
+005700 01  WS-TRANCNT-STATUS                PIC X(2) VALUE SPACES.
+005800     88 WS-TRANCNT-OK                     VALUE '00'.
+005900
+006000 01  WS-USGRPT-STATUS                 PIC X(2) VALUE SPACES.
+006100     88 WS-USGRPT-OK                      VALUE '00'.
+006200
+006300 01  WS-CURR-DATE                     PIC X(8) VALUE SPACES.
+006400
+006500 01  WS-SWITCHES.
+006600     05 WS-TRANCNT-EOF-SW             PIC X(1) VALUE 'N'.
+006700         88 WS-TRANCNT-EOF                 VALUE 'Y'.
+006800     05 WS-ANY-DATA-SW                PIC X(1) VALUE 'N'.
+006900         88 WS-ANY-DATA                    VALUE 'Y'.
+007000
+007100 01  WS-PRIOR-TRANSID                 PIC X(4) VALUE SPACES.
+007200 01  WS-TRANSID-TOTAL                 PIC 9(9) VALUE 0.
+007300 01  WS-GRAND-TOTAL                   PIC 9(9) VALUE 0.
+007400
+007500 01  RPT-HEADING-1.
+007600     05 RPT-HDG1-CC                   PIC X(1) VALUE '1'.
+007700     05 FILLER                        PIC X(4) VALUE SPACES.
+007800     05 RPT-HDG1-TITLE                PIC X(30) VALUE
+007900            'TRANSACTION USAGE REPORT'.
+008000     05 FILLER                        PIC X(10) VALUE SPACES.
+008100     05 RPT-HDG1-LIT                  PIC X(11) VALUE
+008200            'RUN DATE . '.
+008300     05 RPT-HDG1-DATE                 PIC X(8).
+008400     05 FILLER                        PIC X(69) VALUE SPACES.
+008500
+008600 01  RPT-DETAIL-LINE.
+008700     05 RPT-DET-CC                    PIC X(1) VALUE ' '.
+008800     05 FILLER                        PIC X(4) VALUE SPACES.
+008900     05 RPT-DET-TRANSID                PIC X(4).
+009000     05 FILLER                        PIC X(3) VALUE SPACES.
+009100     05 RPT-DET-HOUR-LIT              PIC X(10) VALUE
+009200            'HOUR . . .'.
+009300     05 RPT-DET-HOUR                  PIC Z9.
+009400     05 FILLER                        PIC X(4) VALUE SPACES.
+009500     05 RPT-DET-COUNT-LIT             PIC X(11) VALUE
+009600            'COUNT . . .'.
+009700     05 RPT-DET-COUNT                 PIC ZZZ,ZZ9.
+009800     05 FILLER                        PIC X(87) VALUE SPACES.
+009900
+010000 01  RPT-SUBTOTAL-LINE.
+010100     05 RPT-SUB-CC                    PIC X(1) VALUE ' '.
+010200     05 FILLER                        PIC X(4) VALUE SPACES.
+010300     05 RPT-SUB-LIT                   PIC X(17) VALUE
+010400            'TOTAL FOR TRANID '.
+010500     05 RPT-SUB-TRANSID               PIC X(4).
+010600     05 FILLER                        PIC X(3) VALUE SPACES.
+010700     05 RPT-SUB-COUNT                 PIC ZZZ,ZZZ,ZZ9.
+010800     05 FILLER                        PIC X(93) VALUE SPACES.
+010900
+011000 01  RPT-GRANDTOTAL-LINE.
+011100     05 RPT-GRD-CC                    PIC X(1) VALUE ' '.
+011200     05 FILLER                        PIC X(4) VALUE SPACES.
+011300     05 RPT-GRD-LIT                   PIC X(23) VALUE
+011400            'GRAND TOTAL - ALL TRANS'.
+011500     05 FILLER                        PIC X(3) VALUE SPACES.
+011600     05 RPT-GRD-COUNT                 PIC ZZZ,ZZZ,ZZ9.
+011700     05 FILLER                        PIC X(91) VALUE SPACES.
+011800
+011900 01  RPT-NONE-LINE.
+012000     05 RPT-NONE-CC                   PIC X(1) VALUE ' '.
+012100     05 FILLER                        PIC X(4) VALUE SPACES.
+012200     05 RPT-NONE-TEXT                 PIC X(40) VALUE
+012300            'NO TRANSACTION ACTIVITY RECORDED TODAY'.
+012400     05 FILLER                        PIC X(88) VALUE SPACES.
+012500
+012600 PROCEDURE DIVISION.
+012700
+012800 0000-MAINLINE.
+012900
+013000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013100
+013200     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+013300         UNTIL WS-TRANCNT-EOF.
+013400
+013500     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+013600
+013700     GOBACK.
+013800
+013900 1000-INITIALIZE.
+014000
+014100     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+014200
+014300     OPEN I-O TRANCNT-FILE.
+014400     IF NOT WS-TRANCNT-OK
+014500         DISPLAY 'DCJB8BTU - TRANCNT OPEN FAILED, STATUS = '
+014600             WS-TRANCNT-STATUS
+014700         GO TO 9999-ABEND
+014800     END-IF.
+014900
+015000     OPEN OUTPUT USAGE-RPT.
+015100     IF NOT WS-USGRPT-OK
+015200         DISPLAY 'DCJB8BTU - USGRPT OPEN FAILED, STATUS = '
+015300             WS-USGRPT-STATUS
+015400         GO TO 9999-ABEND
+015500     END-IF.
+015600
+015700     MOVE WS-CURR-DATE TO RPT-HDG1-DATE.
+015900     WRITE RPT-LINE FROM RPT-HEADING-1.
+016000
+016100     PERFORM 2100-READ-NEXT-COUNTER THRU 2100-EXIT.
+016200
+016300 1000-EXIT.
+016400     EXIT.
+016500
+016600 2000-PROCESS-RECORD.
+016700
+016800     IF WS-ANY-DATA AND (TRN-TRANSID NOT = WS-PRIOR-TRANSID)
+016900         PERFORM 2500-WRITE-SUBTOTAL THRU 2500-EXIT
+017000         MOVE 0 TO WS-TRANSID-TOTAL
+017100     END-IF.
+017200
+017300     SET WS-ANY-DATA TO TRUE.
+017400     MOVE TRN-TRANSID TO WS-PRIOR-TRANSID.
+017500
+017600     MOVE TRN-TRANSID TO RPT-DET-TRANSID.
+017700     MOVE TRN-HOUR TO RPT-DET-HOUR.
+017800     MOVE TRN-COUNT TO RPT-DET-COUNT.
+017900     WRITE RPT-LINE FROM RPT-DETAIL-LINE.
+018000
+018100     ADD TRN-COUNT TO WS-TRANSID-TOTAL.
+018200     ADD TRN-COUNT TO WS-GRAND-TOTAL.
+018300
+018400*    THIS HOUR'S COUNT IS NOW ON THE REPORT - DELETE THE ROW SO
+018500*    TOMORROW'S TRANSACTIONS START FROM A CLEAN FILE RATHER THAN
+018600*    ACCUMULATING COUNTS ACROSS DAYS.
+018700     DELETE TRANCNT-FILE RECORD.
+018800
+018900     PERFORM 2100-READ-NEXT-COUNTER THRU 2100-EXIT.
+019000
+019100 2000-EXIT.
+019200     EXIT.
+019300
+019400 2100-READ-NEXT-COUNTER.
+019500
+019600     READ TRANCNT-FILE NEXT RECORD
+019700         AT END
+019800             MOVE 'Y' TO WS-TRANCNT-EOF-SW
+019900     END-READ.
+020000
+020100 2100-EXIT.
+020200     EXIT.
+020300
+020400 2500-WRITE-SUBTOTAL.
+020500
+020600     MOVE WS-PRIOR-TRANSID TO RPT-SUB-TRANSID.
+020700     MOVE WS-TRANSID-TOTAL TO RPT-SUB-COUNT.
+020800     WRITE RPT-LINE FROM RPT-SUBTOTAL-LINE.
+020900
+021000 2500-EXIT.
+021100     EXIT.
+021200
+021300 3000-TERMINATE.
+021400
+021500     IF WS-ANY-DATA
+021600         PERFORM 2500-WRITE-SUBTOTAL THRU 2500-EXIT
+021700         MOVE WS-GRAND-TOTAL TO RPT-GRD-COUNT
+021800         WRITE RPT-LINE FROM RPT-GRANDTOTAL-LINE
+021900     ELSE
+022000         WRITE RPT-LINE FROM RPT-NONE-LINE
+022100     END-IF.
+022200
+022300     CLOSE TRANCNT-FILE.
+022400     CLOSE USAGE-RPT.
+022500
+022600 3000-EXIT.
+022700     EXIT.
+022800
+022900 9999-ABEND.
+023000
+023100     MOVE 16 TO RETURN-CODE.
+023200     GOBACK.
+023300
+023400 END PROGRAM DCJB8BTU.
