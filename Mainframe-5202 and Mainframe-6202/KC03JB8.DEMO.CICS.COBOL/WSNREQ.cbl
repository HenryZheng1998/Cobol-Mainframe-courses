@@ -0,0 +1,6 @@
+      * REQUEST LAYOUT PASSED INTO DCJB8WSN BY A CALLER THAT ALREADY
+      * HAS A STUDENT NUMBER (LIKE THE PORTAL'S OWN STUNUM, ECHOED
+      * BACK BY DCJB8WSB'S stuArray) AND WANTS A DIRECT LOOKUP WITHOUT
+      * HAVING TO KNOW THE STUDENT'S NAME.
+       01 WSNSTU-REQ.
+           05 STUNUMBER-REQ           PIC X(7).
