@@ -0,0 +1,22 @@
+      * CRSFILE RECORD LAYOUT - KEYED BY CRS-CODE. THE COURSE CATALOG
+      * DCJB8PGE CHECKS EVERY STUCRxA/STUCRxB PAIR AGAINST BEFORE A
+      * STUDENT'S SCHEDULE IS ACCEPTED. CRS-CAPACITY/CRS-SEATS-USED
+      * ARE MAINTAINED BY DCJB8PGC/DCJB8PGU/DCJB8PGD AS STUDENTS ARE
+      * ADDED TO, MOVED BETWEEN, OR REMOVED FROM A COURSE'S SCHEDULE.
+       01 CRSFILE-RECORD.
+           05 CRS-KEY.
+               10 CRS-CODE            PIC X(8).
+           05 CRS-TITLE               PIC X(20).
+           05 CRS-TERM                PIC X(6).
+           05 CRS-CAPACITY            PIC 9(3).
+           05 CRS-SEATS-USED          PIC 9(3).
+      * WAITLIST - WHEN THE COURSE IS FULL, DCJB8PGC ADDS THE STUDENT'S
+      * NUMBER HERE INSTEAD OF REJECTING THE REQUEST OUTRIGHT. ENTRIES
+      * ARE KEPT IN FIFO ORDER BY TABLE POSITION. DCJB8PGU PROMOTES
+      * CRS-WAIT-TABLE(1) INTO THE FREED SEAT WHENEVER A REWRITE DROPS
+      * A STUDENT FROM A COURSE, SHIFTING THE REMAINING ENTRIES UP ONE.
+           05 CRS-WAIT-COUNT          PIC 9(2).
+           05 CRS-WAIT-TABLE OCCURS 10 TIMES
+                                      PIC X(7).
+
+       01 CRSFILE-LENGTH              PIC S9(4) COMP VALUE 112.
