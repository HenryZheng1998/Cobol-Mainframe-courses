@@ -0,0 +1,307 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DCJB8PGD.
+       AUTHOR. HENRY ZHENG.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * COPY DELETE CONFIRMATION MAP LAYOUT
+       COPY 'DCJB8MD'.
+
+      * COPY ACCTFILE RECORD LAYOUT
+       COPY 'STUREC'.
+
+      * COURSE MASTER FILE - A SEAT IS FREED FOR EVERY COURSE THE
+      * DELETED STUDENT WAS ENROLLED IN.
+       COPY 'CRSREC'.
+       01 WS-CAP-IDX             PIC 9(2).
+
+       01 WS-MSG           PIC X(40)
+           VALUE SPACE.
+
+      * CARRIES THE SIGNED-ON OPERATOR ID (SET BY DCJB8PGM) SO EVERY
+      * DELETE FROM STUFILE CAN BE TRACED BACK TO WHO DID IT.
+       01 WS-OPERID PIC X(8) VALUE SPACES.
+       01 WS-OPERID-LEN PIC S9(4) COMP VALUE 8.
+
+      * DCJB8PGM TELLS A GENUINE MENU CONTINUATION APART FROM AN XCTL
+      * RETURN LIKE THIS ONE BY COMMAREA LENGTH ALONE, SINCE XCTL
+      * DOES NOT START A NEW TASK AND EIBAID WOULD OTHERWISE STILL
+      * HOLD WHATEVER KEY OUR OWN LAST SCREEN SAW - SEE DCJB8PGM'S
+      * 000-START-LOGIC.
+       01 WS-MENU-XCTL-DATA.
+           05 WS-MENU-XCTL-OPERID PIC X(8).
+           05 FILLER              PIC X VALUE 'X'.
+       01 WS-MENU-XCTL-LEN         PIC S9(4) COMP VALUE 9.
+
+      * UNIFIED WRITE/REWRITE/DELETE JOURNAL FOR STUFILE - SEE
+      * 950-WRITE-JOURNAL.
+       COPY 'STUJRNL'.
+
+      * CARRIES THE RECORD ABOUT TO BE DELETED ACROSS THE CONFIRMATION
+      * SCREEN'S PSEUDO-CONVERSATIONAL TURN SO 900-CONFIRM-DELETE CAN
+      * COMMIT IT WITHOUT THE OPERATOR RE-KEYING THE STUDENT NUMBER.
+       01 WS-DELETE-DATA.
+           05 WS-DELETE-RECORD  PIC X(199).
+           05 WS-DELETE-OPERID  PIC X(8).
+       01 WS-DELETE-LEN         PIC S9(4) COMP VALUE 207.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA PIC X(207).
+
+       PROCEDURE DIVISION.
+
+       000-START-LOGIC.
+
+      * THIS IS THE CONFIRMATION SCREEN'S RESPONSE - THE CONFIRMATION
+      * SCREEN IS ALL DISPLAY-ONLY FIELDS, SO PRESSING ENTER TO CONFIRM
+      * RAISES MAPFAIL RATHER THAN COMING BACK WITH ANY NEW DATA.
+           IF (EIBCALEN = WS-DELETE-LEN) THEN
+                MOVE DFHCOMMAREA TO WS-DELETE-DATA
+      * A SECOND TERMINAL MAY HAVE DELETED THIS SAME RECORD WHILE THIS
+      * ONE SAT ON THE CONFIRMATION SCREEN - ARM NOTFND HERE SINCE THE
+      * HANDLE CONDITION FROM THE READ-FOR-UPDATE TURN DOESN'T SURVIVE
+      * THE RETURN/REATTACH BOUNDARY.
+                EXEC CICS HANDLE CONDITION
+                     MAPFAIL(900-CONFIRM-DELETE)
+                     NOTFND(300-NOTFND)
+                END-EXEC
+                EXEC CICS HANDLE AID
+                     PF4(100-FIRST-TIME)
+                     PF9(999-EXIT)
+                END-EXEC
+                EXEC CICS RECEIVE
+                     MAP('MAP1')
+                     MAPSET('DCJB8MD')
+                END-EXEC
+                GO TO 100-FIRST-TIME
+           END-IF.
+
+      * UPON UNSUCCESSFUL MAP RECEIVE, ASSUME THIS IS THE INITIAL RUN
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(100-FIRST-TIME)
+                NOTFND(300-NOTFND)
+           END-EXEC.
+
+           EXEC CICS HANDLE AID
+                PF4(100-FIRST-TIME)
+                PF9(999-EXIT)
+           END-EXEC.
+
+      * CAPTURE THE OPERATOR ID PASSED FORWARD BY DCJB8PGM (OR BY OUR
+      * OWN PRIOR TURN BELOW) SO STUFILE DELETES CAN BE TRACED TO IT.
+           IF (EIBCALEN = 8) THEN
+                MOVE DFHCOMMAREA TO WS-OPERID
+           END-IF.
+
+      * ATTEMPT TO RECEIVE MAP FROM TERMINAL
+           EXEC CICS RECEIVE
+                MAP('MAP1')
+                MAPSET('DCJB8MD')
+           END-EXEC.
+
+           GO TO 200-MAIN-LOGIC.
+
+       100-FIRST-TIME.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE "D E L E T E   S T U D E N T" TO TITLEO.
+
+           MOVE 'PF4=RESET  PF9=EXIT' TO FOOTERO.
+           EXEC CICS SEND
+               MAP('MAP1')
+               MAPSET('DCJB8MD')
+               ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+               TRANSID('JB86')
+               COMMAREA(WS-OPERID)
+               LENGTH(WS-OPERID-LEN)
+           END-EXEC.
+
+       200-MAIN-LOGIC.
+
+           IF STUNUML = 0
+                MOVE 'PLEASE ENTER STUDENT NUMBER' TO WS-MSG
+                GO TO 500-ERROR-RETURN
+           END-IF.
+
+           IF STUNUML < 7
+                MOVE 'STUDENT NUMBER MUST BE 7 CHARACTERS' TO WS-MSG
+                GO TO 500-ERROR-RETURN
+           ELSE IF STUNUMI IS NOT NUMERIC
+                MOVE 'STUDENT NUMBER MUST BE NUMERIC' TO WS-MSG
+                GO TO 500-ERROR-RETURN
+           END-IF
+           END-IF.
+
+           MOVE STUNUMI TO STU-NUMBER.
+
+           EXEC CICS READ
+                FILE('STUFILE')
+                INTO(STUFILE-RECORD)
+                RIDFLD(STU-KEY)
+           END-EXEC.
+
+      *    SHOW WHO THIS STUDENT NUMBER BELONGS TO BEFORE COMMITTING TO
+      *    THE DELETE - THE RECORD IS CARRIED IN THE COMMAREA SO
+      *    900-CONFIRM-DELETE CAN COMMIT IT ON THE NEXT TURN WITHOUT
+      *    THE OPERATOR RE-KEYING THE STUDENT NUMBER.
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE "D E L E T E   S T U D E N T" TO TITLEO.
+
+           MOVE STU-NUMBER TO STUNUMO.
+           MOVE STU-NAME TO STUNAMEO.
+           MOVE STU-STATUS TO STUSTATO.
+
+           MOVE 'PRESS ENTER TO CONFIRM DELETE, PF4 TO CANCEL'
+                TO MSGO.
+
+           MOVE 'PF4=RESET  PF9=EXIT' TO FOOTERO.
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCJB8MD')
+                ERASE
+           END-EXEC.
+
+           MOVE STUFILE-RECORD TO WS-DELETE-RECORD.
+           MOVE WS-OPERID TO WS-DELETE-OPERID.
+
+           EXEC CICS RETURN
+                TRANSID('JB86')
+                COMMAREA(WS-DELETE-DATA)
+                LENGTH(WS-DELETE-LEN)
+           END-EXEC.
+
+       900-CONFIRM-DELETE.
+
+      *    THE OPERATOR PRESSED ENTER ON THE CONFIRMATION SCREEN (WHICH
+      *    IS ALL DISPLAY-ONLY FIELDS, SO ENTER RAISES MAPFAIL) -
+      *    REMOVE THE RECORD CARRIED FORWARD FROM 200-MAIN-LOGIC.
+           MOVE WS-DELETE-RECORD TO STUFILE-RECORD.
+           MOVE WS-DELETE-OPERID TO WS-OPERID.
+
+           EXEC CICS DELETE
+                FILE('STUFILE')
+                RIDFLD(STU-KEY)
+           END-EXEC.
+
+      * APPEND THIS DELETE TO THE UNIFIED STUFILE JOURNAL - STUFILE-
+      * RECORD STILL HOLDS THE RECORD JUST REMOVED FROM THE DATASET.
+           PERFORM 950-WRITE-JOURNAL.
+
+      * FREE UP A SEAT FOR EVERY COURSE THIS STUDENT WAS ENROLLED IN.
+           PERFORM 910-FREE-SEAT THRU 910-FREE-SEAT-EXIT
+                VARYING WS-CAP-IDX FROM 1 BY 1
+                UNTIL WS-CAP-IDX > 10.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE "D E L E T E   S T U D E N T" TO TITLEO.
+           MOVE 'RECORD DELETED. PLEASE ENTER STUDENT NUMBER' TO MSGO.
+
+           MOVE 'PF4=RESET  PF9=EXIT' TO FOOTERO.
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCJB8MD')
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('JB86')
+                COMMAREA(WS-OPERID)
+                LENGTH(WS-OPERID-LEN)
+           END-EXEC.
+
+       910-FREE-SEAT.
+
+           IF (STU-COURSE-TABLE(WS-CAP-IDX) = SPACES)
+                GO TO 910-FREE-SEAT-EXIT
+           END-IF.
+
+           EXEC CICS READ
+                FILE('CRSFILE')
+                INTO(CRSFILE-RECORD)
+                LENGTH(CRSFILE-LENGTH)
+                RIDFLD(STU-COURSE-TABLE(WS-CAP-IDX))
+                UPDATE
+           END-EXEC.
+
+           IF (CRS-SEATS-USED > 0)
+                SUBTRACT 1 FROM CRS-SEATS-USED
+           END-IF.
+
+           EXEC CICS REWRITE
+                FILE('CRSFILE')
+                FROM(CRSFILE-RECORD)
+                LENGTH(CRSFILE-LENGTH)
+           END-EXEC.
+
+       910-FREE-SEAT-EXIT.
+           EXIT.
+
+      * APPENDS AN ENTRY TO THE UNIFIED STUFILE WRITE/REWRITE/DELETE
+      * JOURNAL SO A COMPLIANCE REQUEST FOR THIS STUDENT DOESN'T MEAN
+      * CORRELATING STUAUDIT/STUXTRCT WITH A SEPARATE DELETE LOG.
+       950-WRITE-JOURNAL.
+
+           MOVE STU-NUMBER TO JRN-STU-NUMBER.
+           SET JRN-DELETE  TO TRUE.
+           MOVE EIBTRNID   TO JRN-TRANSID.
+           MOVE WS-OPERID  TO JRN-OPERID.
+           MOVE EIBDATE    TO JRN-DATE.
+           MOVE EIBTIME    TO JRN-TIME.
+           MOVE STUFILE-RECORD TO JRN-RECORD-IMAGE.
+
+           EXEC CICS WRITE
+                FILE('STUJRNL')
+                FROM(STUJRNL-RECORD)
+                LENGTH(STUJRNL-LENGTH)
+           END-EXEC.
+
+       950-EXIT.
+           EXIT.
+
+       300-NOTFND.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE "D E L E T E   S T U D E N T" TO TITLEO.
+           MOVE 'STUDENT NOT FOUND. PLEASE ENTER STUDENT NUMBER'
+                TO WS-MSG.
+
+           GO TO 500-ERROR-RETURN.
+
+       500-ERROR-RETURN.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE "D E L E T E   S T U D E N T" TO TITLEO.
+           MOVE WS-MSG TO MSGO.
+           MOVE -1 TO STUNUML.
+
+           MOVE 'PF4=RESET  PF9=EXIT' TO FOOTERO.
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCJB8MD')
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('JB86')
+                COMMAREA(WS-OPERID)
+                LENGTH(WS-OPERID-LEN)
+           END-EXEC.
+
+       999-EXIT.
+
+           MOVE WS-OPERID TO WS-MENU-XCTL-OPERID.
+
+           EXEC CICS XCTL
+                PROGRAM('DCJB8PGM')
+                COMMAREA(WS-MENU-XCTL-DATA)
+                LENGTH(WS-MENU-XCTL-LEN)
+           END-EXEC.
+
+       END PROGRAM DCJB8PGD.
