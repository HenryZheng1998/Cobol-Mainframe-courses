@@ -0,0 +1,9 @@
+      * RESPONSE LAYOUT RETURNED BY DCJB8WSW.
+      * WSW-STATUS-CODE: 0 SUCCESS, 1 VALIDATION ERROR (SEE WSW-MSG),
+      * 2 STUDENT NOT FOUND (UPDATE ONLY), 3 DUPLICATE STUDENT NAME
+      * (CREATE ONLY), 4 A REQUESTED COURSE IS FULL, 5 DUPLICATE
+      * STUDENT NUMBER (CREATE ONLY).
+       01 WSW-RESP.
+           05 WSW-STATUS-CODE         PIC X.
+           05 WSW-MSG                 PIC X(60).
+           05 WSW-STUNUMBER-RESP      PIC X(7).
