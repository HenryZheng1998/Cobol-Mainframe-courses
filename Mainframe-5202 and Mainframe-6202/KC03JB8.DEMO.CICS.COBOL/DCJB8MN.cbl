@@ -0,0 +1,86 @@
+       01  MAP1I.
+           02  FILLER PIC X(12).
+           02  TITLEL    COMP  PIC  S9(4).
+           02  TITLEF    PICTURE X.
+           02  FILLER REDEFINES TITLEF.
+             03 TITLEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  TITLEI  PIC X(28).
+           02  CRSCODL    COMP  PIC  S9(4).
+           02  CRSCODF    PICTURE X.
+           02  FILLER REDEFINES CRSCODF.
+             03 CRSCODA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CRSCODI  PIC X(8).
+           02  CRSTITL    COMP  PIC  S9(4).
+           02  CRSTITF    PICTURE X.
+           02  FILLER REDEFINES CRSTITF.
+             03 CRSTITA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CRSTITI  PIC X(20).
+           02  CRSTRML    COMP  PIC  S9(4).
+           02  CRSTRMF    PICTURE X.
+           02  FILLER REDEFINES CRSTRMF.
+             03 CRSTRMA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CRSTRMI  PIC X(6).
+           02  CRSCAPL    COMP  PIC  S9(4).
+           02  CRSCAPF    PICTURE X.
+           02  FILLER REDEFINES CRSCAPF.
+             03 CRSCAPA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CRSCAPI  PIC X(3).
+           02  CRSUSEL    COMP  PIC  S9(4).
+           02  CRSUSEF    PICTURE X.
+           02  FILLER REDEFINES CRSUSEF.
+             03 CRSUSEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CRSUSEI  PIC X(3).
+           02  MSGL    COMP  PIC  S9(4).
+           02  MSGF    PICTURE X.
+           02  FILLER REDEFINES MSGF.
+             03 MSGA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MSGI  PIC X(60).
+      * PF-KEY LEGEND SHOWN ACROSS THE BOTTOM OF EVERY SCREEN SO NEW
+      * OPERATORS DON'T HAVE TO MEMORIZE WHICH KEYS EACH SCREEN USES.
+           02  FOOTERL    COMP  PIC  S9(4).
+           02  FOOTERF    PICTURE X.
+           02  FILLER REDEFINES FOOTERF.
+             03 FOOTERA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  FOOTERI  PIC X(79).
+       01  MAP1O REDEFINES MAP1I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TITLEC    PICTURE X.
+           02  TITLEH    PICTURE X.
+           02  TITLEO  PIC X(28).
+           02  FILLER PICTURE X(3).
+           02  CRSCODC    PICTURE X.
+           02  CRSCODH    PICTURE X.
+           02  CRSCODO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  CRSTITC    PICTURE X.
+           02  CRSTITH    PICTURE X.
+           02  CRSTITO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  CRSTRMC    PICTURE X.
+           02  CRSTRMH    PICTURE X.
+           02  CRSTRMO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  CRSCAPC    PICTURE X.
+           02  CRSCAPH    PICTURE X.
+           02  CRSCAPO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  CRSUSEC    PICTURE X.
+           02  CRSUSEH    PICTURE X.
+           02  CRSUSEO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  MSGC    PICTURE X.
+           02  MSGH    PICTURE X.
+           02  MSGO  PIC X(60).
+           02  FILLER PICTURE X(3).
+           02  FOOTERC    PICTURE X.
+           02  FOOTERH    PICTURE X.
+           02  FOOTERO  PIC X(79).
