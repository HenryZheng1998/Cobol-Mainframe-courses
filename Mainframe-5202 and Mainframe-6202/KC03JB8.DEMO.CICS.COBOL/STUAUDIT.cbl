@@ -0,0 +1,47 @@
+      * STUAUDIT RECORD LAYOUT - ONE ENTRY PER SUCCESSFUL STUFILE
+      * UPDATE, APPENDED (WRITE, NO RIDFLD) TO THE ESDS STUAUDIT FILE
+      * SO "WHO CHANGED THIS STUDENT'S ADDRESS AND WHEN" CAN BE
+      * ANSWERED LATER WITHOUT HAVING TO TRUST STUFILE'S CURRENT IMAGE.
+       01 STUAUDIT-RECORD.
+           05 AUD-STU-NUMBER          PIC X(7).
+           05 AUD-OPERID              PIC X(8).
+           05 AUD-DATE                PIC S9(7) COMP-3.
+           05 AUD-TIME                PIC S9(7) COMP-3.
+           05 AUD-OLD-IMAGE.
+               10 AUD-OLD-NAME        PIC X(20).
+               10 AUD-OLD-COURSE-1    PIC X(8).
+               10 AUD-OLD-COURSE-2    PIC X(8).
+               10 AUD-OLD-COURSE-3    PIC X(8).
+               10 AUD-OLD-COURSE-4    PIC X(8).
+               10 AUD-OLD-COURSE-5    PIC X(8).
+               10 AUD-OLD-COURSE-6    PIC X(8).
+               10 AUD-OLD-COURSE-7    PIC X(8).
+               10 AUD-OLD-COURSE-8    PIC X(8).
+               10 AUD-OLD-COURSE-9    PIC X(8).
+               10 AUD-OLD-COURSE-10   PIC X(8).
+               10 AUD-OLD-ADDRESS-1   PIC X(20).
+               10 AUD-OLD-ADDRESS-2   PIC X(20).
+               10 AUD-OLD-ADDRESS-3   PIC X(20).
+               10 AUD-OLD-PHONE-1     PIC X(3).
+               10 AUD-OLD-PHONE-2     PIC X(3).
+               10 AUD-OLD-PHONE-3     PIC X(4).
+           05 AUD-NEW-IMAGE.
+               10 AUD-NEW-NAME        PIC X(20).
+               10 AUD-NEW-COURSE-1    PIC X(8).
+               10 AUD-NEW-COURSE-2    PIC X(8).
+               10 AUD-NEW-COURSE-3    PIC X(8).
+               10 AUD-NEW-COURSE-4    PIC X(8).
+               10 AUD-NEW-COURSE-5    PIC X(8).
+               10 AUD-NEW-COURSE-6    PIC X(8).
+               10 AUD-NEW-COURSE-7    PIC X(8).
+               10 AUD-NEW-COURSE-8    PIC X(8).
+               10 AUD-NEW-COURSE-9    PIC X(8).
+               10 AUD-NEW-COURSE-10   PIC X(8).
+               10 AUD-NEW-ADDRESS-1   PIC X(20).
+               10 AUD-NEW-ADDRESS-2   PIC X(20).
+               10 AUD-NEW-ADDRESS-3   PIC X(20).
+               10 AUD-NEW-PHONE-1     PIC X(3).
+               10 AUD-NEW-PHONE-2     PIC X(3).
+               10 AUD-NEW-PHONE-3     PIC X(4).
+
+       01 STUAUDIT-LENGTH             PIC S9(4) COMP VALUE 363.
