@@ -3,8 +3,17 @@
             10 STATUS-CODE      PIC X.
             10 MSG              PIC X(60).
             10 stuArray2-num    PIC S9(9) COMP-5 SYNC.
+      * PAGING - STU-NEXT-KEY IS THE NAME TO ECHO BACK AS STUSTART-REQ
+      * TO FETCH THE NEXT 10 MATCHES; STU-MORE-FLAG ('Y'/'N') SAYS
+      * WHETHER THERE IS IN FACT A NEXT PAGE TO ASK FOR.
+            10 STU-NEXT-KEY     PIC X(20).
+            10 STU-MORE-FLAG    PIC X.
             10 stuArray OCCURS 10.
                 15 stuData.
                     20 STUNUM       PIC X(7).
                     20 STUNAME      PIC X(20).
-                    20 PHONENUM     PIC X(10).
\ No newline at end of file
+                    20 PHONENUM     PIC X(10).
+      * COURSE CODES THE STUDENT IS ENROLLED IN, SO CALLERS OF DCJB8WSB
+      * DON'T NEED A SEPARATE ROUND TRIP THROUGH DCJB8PGR-EQUIVALENT
+      * LOGIC JUST TO SHOW ENROLLMENT - MIRRORS STU-COURSE-TABLE.
+                    20 STUCOURSES   PIC X(8) OCCURS 10.
\ No newline at end of file
