@@ -0,0 +1,374 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DCJB8BDR.
+000300 AUTHOR. HENRY ZHENG.
+000400 INSTALLATION. REGISTRAR SYSTEMS - BATCH REPORTS.
+000500 DATE-WRITTEN. 08/09/26.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/26  HZ   INITIAL VERSION - ALPHABETICAL STUDENT DIRECTORY
+001100*                READS STUFILE VIA THE STUNAME ALTERNATE INDEX
+001200*                PATH AND PRINTS NAME/NUMBER/PHONE FOR EVERY
+001300*                ACTIVE OR WITHDRAWN RECORD ON FILE.
+001310* 08/09/26  HZ   ADDED CHECKPOINT/RESTART - A RESTART CONTROL
+001320*                RECORD IS WRITTEN EVERY WS-CHECKPOINT-INTERVAL
+001330*                STUDENTS; A RESTART RUN (SYSIN = 'R') REPOSITIONS
+001340*                STUFILE AND CONTINUES THE REPORT INSTEAD OF
+001350*                STARTING OVER FROM THE FIRST NAME.
+001400*----------------------------------------------------------------
+001500
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER. IBM-370.
+001900 OBJECT-COMPUTER. IBM-370.
+002000
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300
+002400*    STUFILE IS READ HERE IN STUNAME (ALTERNATE KEY) ORDER SO THE
+002500*    DIRECTORY COMES OUT ALPHABETICAL WITHOUT A SEPARATE SORT
+002600*    STEP - THE SAME ALTERNATE INDEX DCJB8PGB BROWSES ONLINE.
+002700     SELECT STUFILE ASSIGN TO STUFILE
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS SEQUENTIAL
+003000         RECORD KEY IS STU-NUMBER
+003100         ALTERNATE RECORD KEY IS STU-NAME WITH DUPLICATES
+003200         FILE STATUS IS WS-STUFILE-STATUS.
+003300
+003400     SELECT DIRECTORY-RPT ASSIGN TO DIRRPT
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS WS-DIRRPT-STATUS.
+003700
+003710*    RESTART CONTROL FILE - ONE RECORD APPENDED EVERY
+003720*    WS-CHECKPOINT-INTERVAL STUDENTS, READ BACK ON A RESTART RUN
+003730*    TO FIND WHERE THE LAST RUN LEFT OFF.
+003740     SELECT CHKPT-FILE ASSIGN TO CHKPT01
+003750         ORGANIZATION IS SEQUENTIAL
+003760         FILE STATUS IS WS-CHKPT-STATUS.
+003770
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000
+004100 FD  STUFILE
+004200     LABEL RECORDS ARE STANDARD
+004300     RECORD CONTAINS 199 CHARACTERS
+004400     DATA RECORD IS STUFILE-RECORD.
+004500
+004600*    STUFILE RECORD LAYOUT - SHARED WITH THE CICS PROGRAMS.
+004700     COPY 'STUREC'.
+004800
+004900 FD  DIRECTORY-RPT
+005000     LABEL RECORDS ARE STANDARD
+005100     RECORD CONTAINS 133 CHARACTERS
+005200     DATA RECORD IS RPT-LINE.
+005300 01  RPT-LINE                        PIC X(133).
+005400
+005410 FD  CHKPT-FILE
+005420     LABEL RECORDS ARE STANDARD
+005430     RECORD CONTAINS 40 CHARACTERS
+005440     DATA RECORD IS CHKPT-RECORD.
+005450 01  CHKPT-RECORD.
+005460     05 CHKPT-NAME                   PIC X(20).
+005470     05 CHKPT-NUMBER                 PIC X(7).
+005480     05 CHKPT-STUDENT-COUNT          PIC 9(7).
+005490     05 CHKPT-PAGE-COUNT             PIC 9(3).
+005491     05 CHKPT-LINE-COUNT             PIC 9(3).
+005495
+005500 WORKING-STORAGE SECTION.
+005600
+005700 01  WS-STUFILE-STATUS               PIC X(2) VALUE SPACES.
+005800     88 WS-STUFILE-OK                    VALUE '00'.
+005900     88 WS-STUFILE-EOF                   VALUE '10'.
+006000
+006100 01  WS-DIRRPT-STATUS                 PIC X(2) VALUE SPACES.
+006200     88 WS-DIRRPT-OK                     VALUE '00'.
+006250
+006260 01  WS-CHKPT-STATUS                  PIC X(2) VALUE SPACES.
+006270     88 WS-CHKPT-OK                       VALUE '00'.
+006280
+006300 01  WS-SWITCHES.
+006400     05 WS-EOF-SW                    PIC X(1) VALUE 'N'.
+006500         88 WS-EOF                       VALUE 'Y'.
+006600         88 WS-NOT-EOF                   VALUE 'N'.
+006610     05 WS-RESTART-IND               PIC X(1) VALUE SPACE.
+006620         88 WS-RESTART-RUN               VALUE 'R'.
+006630     05 WS-PRIOR-CKPT-SW             PIC X(1) VALUE 'N'.
+006640         88 WS-PRIOR-CKPT-FOUND          VALUE 'Y'.
+006650     05 WS-SKIP-DONE-SW              PIC X(1) VALUE 'Y'.
+006660         88 WS-SKIP-DONE                  VALUE 'Y'.
+006670     05 WS-CHKPT-EOF-SW              PIC X(1) VALUE 'N'.
+006680         88 WS-CHKPT-EOF                  VALUE 'Y'.
+006800
+006900 77  WS-LINE-COUNT                   PIC S9(3) COMP VALUE 0.
+007000 77  WS-MAX-LINES                    PIC S9(3) COMP VALUE 55.
+007100 77  WS-PAGE-COUNT                   PIC S9(3) COMP VALUE 0.
+007200 77  WS-STUDENT-COUNT                PIC S9(5) COMP VALUE 0.
+007210 77  WS-CHECKPOINT-INTERVAL          PIC S9(5) COMP VALUE 100.
+007220 77  WS-SINCE-CHECKPOINT             PIC S9(5) COMP VALUE 0.
+007230
+007240 01  WS-CKPT-NAME                    PIC X(20) VALUE SPACES.
+007250 01  WS-CKPT-NUMBER                  PIC X(7) VALUE SPACES.
+007300
+007400 01  WS-PHONE-AREA.
+007500     05 WS-PHONE-1                   PIC X(3).
+007600     05 WS-PHONE-DASH1               PIC X(1) VALUE '-'.
+007700     05 WS-PHONE-2                   PIC X(3).
+007800     05 WS-PHONE-DASH2               PIC X(1) VALUE '-'.
+007900     05 WS-PHONE-3                   PIC X(4).
+008000
+008100 01  RPT-HEADING-1.
+008200     05 RPT-HDG1-CC                  PIC X(1) VALUE '1'.
+008300     05 FILLER                       PIC X(4) VALUE SPACES.
+008400     05 RPT-HDG1-TITLE               PIC X(41)
+008500            VALUE 'STUDENT DIRECTORY - ALPHABETICAL LISTING'.
+008600     05 FILLER                       PIC X(10) VALUE SPACES.
+008700     05 RPT-HDG1-LIT                 PIC X(5) VALUE 'PAGE '.
+008800     05 RPT-HDG1-PAGE                PIC ZZ9.
+008900     05 FILLER                       PIC X(69) VALUE SPACES.
+009000
+009100 01  RPT-HEADING-2.
+009200     05 RPT-HDG2-CC                  PIC X(1) VALUE ' '.
+009300     05 FILLER                       PIC X(4) VALUE SPACES.
+009400     05 RPT-HDG2-NAME                PIC X(20) VALUE
+009500            'STUDENT NAME'.
+009600     05 FILLER                       PIC X(5) VALUE SPACES.
+009700     05 RPT-HDG2-NUMBER              PIC X(7) VALUE
+009800            'STU NO.'.
+009900     05 FILLER                       PIC X(5) VALUE SPACES.
+010000     05 RPT-HDG2-PHONE               PIC X(12) VALUE
+010100            'PHONE'.
+010200     05 FILLER                       PIC X(79) VALUE SPACES.
+010300
+010400 01  RPT-DETAIL-LINE.
+010500     05 RPT-DTL-CC                   PIC X(1) VALUE ' '.
+010600     05 FILLER                       PIC X(4) VALUE SPACES.
+010700     05 RPT-DTL-NAME                 PIC X(20).
+010800     05 FILLER                       PIC X(5) VALUE SPACES.
+010900     05 RPT-DTL-NUMBER               PIC X(7).
+011000     05 FILLER                       PIC X(5) VALUE SPACES.
+011100     05 RPT-DTL-PHONE                PIC X(12).
+011200     05 FILLER                       PIC X(79) VALUE SPACES.
+011300
+011400 01  RPT-SUMMARY-LINE.
+011500     05 RPT-SUM-CC                   PIC X(1) VALUE ' '.
+011600     05 FILLER                       PIC X(4) VALUE SPACES.
+011700     05 RPT-SUM-TEXT                 PIC X(30) VALUE
+011800            'TOTAL STUDENTS LISTED . . . .'.
+011900     05 RPT-SUM-COUNT                PIC ZZ,ZZ9.
+012000     05 FILLER                       PIC X(93) VALUE SPACES.
+012100
+012200 PROCEDURE DIVISION.
+012300
+012400 0000-MAINLINE.
+012500
+012600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012700
+012800     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+012900         UNTIL WS-EOF.
+013000
+013100     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+013200
+013300     GOBACK.
+013400
+013500 1000-INITIALIZE.
+013510
+013520     ACCEPT WS-RESTART-IND FROM SYSIN.
+013600
+013700     OPEN INPUT STUFILE.
+013800     IF NOT WS-STUFILE-OK
+013900         DISPLAY 'DCJB8BDR - STUFILE OPEN FAILED, STATUS = '
+014000             WS-STUFILE-STATUS
+014100         GO TO 9999-ABEND
+014200     END-IF.
+014300
+014310     IF WS-RESTART-RUN
+014320         OPEN EXTEND DIRECTORY-RPT
+014330     ELSE
+014400         OPEN OUTPUT DIRECTORY-RPT
+014340     END-IF.
+014500     IF NOT WS-DIRRPT-OK
+014600         DISPLAY 'DCJB8BDR - DIRRPT OPEN FAILED, STATUS = '
+014700             WS-DIRRPT-STATUS
+014800         GO TO 9999-ABEND
+014900     END-IF.
+014910
+014920     IF WS-RESTART-RUN
+014930         PERFORM 1050-LOAD-CHECKPOINT THRU 1050-EXIT
+014940     END-IF.
+014950
+014960     IF WS-RESTART-RUN AND WS-PRIOR-CKPT-FOUND
+014970         OPEN EXTEND CHKPT-FILE
+014980     ELSE
+014990         OPEN OUTPUT CHKPT-FILE
+014995     END-IF.
+014996     IF NOT WS-CHKPT-OK
+014997         DISPLAY 'DCJB8BDR - CHKPT01 OPEN FAILED, STATUS = '
+014998             WS-CHKPT-STATUS
+014999         GO TO 9999-ABEND
+015000     END-IF.
+015010*    POSITION AT THE START OF THE STUNAME ALTERNATE INDEX PATH SO
+015200*    EVERY READ NEXT FROM HERE ON RETURNS RECORDS IN NAME ORDER -
+015210*    OR, ON A RESTART RUN, AT THE LAST NAME CHECKPOINTED.
+015220     IF WS-RESTART-RUN AND WS-PRIOR-CKPT-FOUND
+015230         MOVE WS-CKPT-NAME TO STU-NAME
+015240     ELSE
+015300         MOVE LOW-VALUES TO STU-NAME
+015250     END-IF.
+015400     START STUFILE KEY IS NOT LESS THAN STU-NAME
+015500         INVALID KEY
+015600             MOVE 'Y' TO WS-EOF-SW
+015700     END-START.
+015800
+015900     IF WS-NOT-EOF
+016000         PERFORM 2100-READ-NEXT THRU 2100-EXIT
+016100     END-IF.
+016110
+016120     IF WS-RESTART-RUN AND WS-PRIOR-CKPT-FOUND
+016130         PERFORM 1060-SKIP-PROCESSED THRU 1060-EXIT
+016140             UNTIL WS-SKIP-DONE OR WS-EOF
+016150     END-IF.
+016200
+016300 1000-EXIT.
+016400     EXIT.
+016410
+016420 1050-LOAD-CHECKPOINT.
+016430
+016440     MOVE 'N' TO WS-PRIOR-CKPT-SW.
+016450     OPEN INPUT CHKPT-FILE.
+016460     IF WS-CHKPT-OK
+016470         READ CHKPT-FILE
+016480             AT END
+016490                 MOVE 'Y' TO WS-CHKPT-EOF-SW
+016491         END-READ
+016492         PERFORM 1055-READ-CHKPT THRU 1055-EXIT
+016493             UNTIL WS-CHKPT-EOF
+016494         CLOSE CHKPT-FILE
+016495     END-IF.
+016496
+016497 1050-EXIT.
+016498     EXIT.
+016499
+016500 1055-READ-CHKPT.
+016510
+016520     MOVE CHKPT-NAME TO WS-CKPT-NAME.
+016530     MOVE CHKPT-NUMBER TO WS-CKPT-NUMBER.
+016540     MOVE CHKPT-STUDENT-COUNT TO WS-STUDENT-COUNT.
+016550     MOVE CHKPT-PAGE-COUNT TO WS-PAGE-COUNT.
+016560     MOVE CHKPT-LINE-COUNT TO WS-LINE-COUNT.
+016570     MOVE 'Y' TO WS-PRIOR-CKPT-SW.
+016580
+016590     READ CHKPT-FILE
+016600         AT END
+016610             MOVE 'Y' TO WS-CHKPT-EOF-SW
+016620     END-READ.
+016630
+016640 1055-EXIT.
+016650     EXIT.
+016660
+016670 1060-SKIP-PROCESSED.
+016680
+016690     IF STU-NAME = WS-CKPT-NAME
+016695         AND STU-NUMBER NOT > WS-CKPT-NUMBER
+016700         PERFORM 2100-READ-NEXT THRU 2100-EXIT
+016710     ELSE
+016720         MOVE 'Y' TO WS-SKIP-DONE-SW
+016730     END-IF.
+016740
+016750 1060-EXIT.
+016760     EXIT.
+016770
+016780 2000-PROCESS-RECORD.
+016790
+016800     IF WS-LINE-COUNT = 0 OR WS-LINE-COUNT > WS-MAX-LINES
+016900         PERFORM 5000-PRINT-HEADINGS THRU 5000-EXIT
+017000     END-IF.
+017100
+017200     PERFORM 5100-PRINT-DETAIL THRU 5100-EXIT.
+017300     ADD 1 TO WS-STUDENT-COUNT.
+017350
+017360     ADD 1 TO WS-SINCE-CHECKPOINT.
+017370     IF WS-SINCE-CHECKPOINT NOT LESS THAN WS-CHECKPOINT-INTERVAL
+017380         PERFORM 2200-TAKE-CHECKPOINT THRU 2200-EXIT
+017390     END-IF.
+017400
+017500     PERFORM 2100-READ-NEXT THRU 2100-EXIT.
+017600
+017700 2000-EXIT.
+017800     EXIT.
+017900
+018000 2100-READ-NEXT.
+018100
+018200     READ STUFILE NEXT RECORD
+018300         AT END
+018400             MOVE 'Y' TO WS-EOF-SW
+018500     END-READ.
+018600
+018700 2100-EXIT.
+018800     EXIT.
+018900
+018910 2200-TAKE-CHECKPOINT.
+018920
+018930     MOVE STU-NAME TO CHKPT-NAME.
+018940     MOVE STU-NUMBER TO CHKPT-NUMBER.
+018950     MOVE WS-STUDENT-COUNT TO CHKPT-STUDENT-COUNT.
+018960     MOVE WS-PAGE-COUNT TO CHKPT-PAGE-COUNT.
+018970     MOVE WS-LINE-COUNT TO CHKPT-LINE-COUNT.
+018980     WRITE CHKPT-RECORD.
+018990     MOVE 0 TO WS-SINCE-CHECKPOINT.
+018995
+018996 2200-EXIT.
+018997     EXIT.
+018998
+019000 3000-TERMINATE.
+019100
+019200     PERFORM 5200-PRINT-SUMMARY THRU 5200-EXIT.
+019300
+019400     CLOSE STUFILE.
+019500     CLOSE DIRECTORY-RPT.
+019550     CLOSE CHKPT-FILE.
+019600
+019700 3000-EXIT.
+019800     EXIT.
+019900
+020000 5000-PRINT-HEADINGS.
+020100
+020200     ADD 1 TO WS-PAGE-COUNT.
+020300     MOVE WS-PAGE-COUNT TO RPT-HDG1-PAGE.
+020400     WRITE RPT-LINE FROM RPT-HEADING-1.
+020500     WRITE RPT-LINE FROM RPT-HEADING-2.
+020600     MOVE 1 TO WS-LINE-COUNT.
+020700
+020800 5000-EXIT.
+020900     EXIT.
+021000
+021100 5100-PRINT-DETAIL.
+021200
+021300     MOVE STU-NAME TO RPT-DTL-NAME.
+021400     MOVE STU-NUMBER TO RPT-DTL-NUMBER.
+021500
+021600     MOVE STU-PHONE-1 TO WS-PHONE-1.
+021700     MOVE STU-PHONE-2 TO WS-PHONE-2.
+021800     MOVE STU-PHONE-3 TO WS-PHONE-3.
+021900     MOVE WS-PHONE-AREA TO RPT-DTL-PHONE.
+022000
+022100     WRITE RPT-LINE FROM RPT-DETAIL-LINE.
+022200     ADD 1 TO WS-LINE-COUNT.
+022300
+022400 5100-EXIT.
+022500     EXIT.
+022600
+022700 5200-PRINT-SUMMARY.
+022800
+022900     MOVE WS-STUDENT-COUNT TO RPT-SUM-COUNT.
+023000     WRITE RPT-LINE FROM RPT-SUMMARY-LINE.
+023100
+023200 5200-EXIT.
+023300     EXIT.
+023400
+023500 9999-ABEND.
+023600
+023700     MOVE 16 TO RETURN-CODE.
+023800     GOBACK.
+023900
+024000 END PROGRAM DCJB8BDR.
