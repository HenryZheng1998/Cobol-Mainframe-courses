@@ -0,0 +1,338 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DCJB8PGN.
+       AUTHOR. HENRY ZHENG.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * COPY COURSE MAINTENANCE MAP LAYOUT
+       COPY 'DCJB8MN'.
+
+      * COPY CRSFILE RECORD LAYOUT
+       COPY 'CRSREC'.
+
+      * CARRIES THE SIGNED-ON OPERATOR ID (SET BY DCJB8PGM) SO THIS
+      * SCREEN CAN XCTL BACK TO THE MENU WITHOUT LOSING IT.
+       01 WS-OPERID PIC X(8) VALUE SPACES.
+       01 WS-OPERID-LEN PIC S9(4) COMP VALUE 8.
+
+      * DCJB8PGM TELLS A GENUINE MENU CONTINUATION APART FROM AN XCTL
+      * RETURN LIKE THIS ONE BY COMMAREA LENGTH ALONE, SINCE XCTL
+      * DOES NOT START A NEW TASK AND EIBAID WOULD OTHERWISE STILL
+      * HOLD WHATEVER KEY OUR OWN LAST SCREEN SAW - SEE DCJB8PGM'S
+      * 000-START-LOGIC.
+       01 WS-MENU-XCTL-DATA.
+           05 WS-MENU-XCTL-OPERID PIC X(8).
+           05 FILLER              PIC X VALUE 'X'.
+       01 WS-MENU-XCTL-LEN         PIC S9(4) COMP VALUE 9.
+
+       01 WS-MSG            PIC X(60)
+           VALUE SPACE.
+
+       01 WS-READ-STATUS        PIC S9(4) COMP.
+
+      * CARRIES THE COURSE CODE LOOKED UP AND WHETHER IT'S AN EXISTING
+      * COURSE BEING EDITED OR A NEW ONE BEING ADDED, PLUS THE SEATS
+      * ALREADY IN USE (NOT OPERATOR-EDITABLE) SO 200-MAIN-LOGIC CAN
+      * TELL WHICH FILE VERB TO USE AND CAN REFUSE A CAPACITY LOWER
+      * THAN THE SEATS ALREADY TAKEN.
+       01 WS-SAVE-DATA.
+           05 WS-MODE           PIC X.
+               88 WS-MODE-NEW   VALUE 'N'.
+               88 WS-MODE-EDIT  VALUE 'U'.
+           05 WS-CRS-CODE       PIC X(8).
+           05 WS-CRS-SEATS-USED PIC 9(3).
+       01 WS-SAVE-DATA-LEN      PIC S9(4) COMP VALUE 12.
+
+      * THE BELOW FILLER VARIABLE MUST BE PRESENT BETWEEN DFHBMSCA
+      * AND ALL OTHER VARIABLES
+       01 FILLER             PIC X(1024)
+           VALUE SPACES.
+
+       COPY DFHBMSCA.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA PIC X(12).
+
+       PROCEDURE DIVISION.
+
+       000-START-LOGIC.
+
+      * THIS IS THE EDIT SCREEN'S RESPONSE - EITHER CONFIRMING A NEW
+      * COURSE OR SAVING CHANGES TO AN EXISTING ONE.
+           IF (EIBCALEN = WS-SAVE-DATA-LEN) THEN
+                MOVE DFHCOMMAREA TO WS-SAVE-DATA
+      * A SECOND TERMINAL MAY HAVE DELETED THIS SAME COURSE WHILE THIS
+      * ONE SAT ON THE EDIT SCREEN - ARM NOTFND HERE SINCE THE HANDLE
+      * CONDITION FROM 150-LOOKUP-CODE'S TURN DOESN'T SURVIVE THE
+      * RETURN/REATTACH BOUNDARY, AND 200-MAIN-LOGIC'S UPDATE READ
+      * BELOW RELIES ON IT.
+                EXEC CICS HANDLE CONDITION
+                     MAPFAIL(100-FIRST-TIME)
+                     NOTFND(300-NOTFND)
+                END-EXEC
+                EXEC CICS HANDLE AID
+                     PF4(100-FIRST-TIME)
+                     PF9(999-EXIT)
+                END-EXEC
+                EXEC CICS RECEIVE
+                     MAP('MAP1')
+                     MAPSET('DCJB8MN')
+                END-EXEC
+                GO TO 200-MAIN-LOGIC
+           END-IF.
+
+      * UPON UNSUCCESSFUL MAP RECEIVE, ASSUME THIS IS THE INITIAL RUN
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(100-FIRST-TIME)
+           END-EXEC.
+
+           EXEC CICS HANDLE AID
+                PF4(100-FIRST-TIME)
+                PF9(999-EXIT)
+           END-EXEC.
+
+      * CAPTURE THE OPERATOR ID PASSED FORWARD BY DCJB8PGM (OR BY OUR
+      * OWN PRIOR TURN BELOW) SO IT CAN BE HANDED BACK TO THE MENU.
+           IF (EIBCALEN = 8) THEN
+                MOVE DFHCOMMAREA TO WS-OPERID
+           END-IF.
+
+      * ATTEMPT TO RECEIVE MAP FROM TERMINAL
+           EXEC CICS RECEIVE
+                MAP('MAP1')
+                MAPSET('DCJB8MN')
+           END-EXEC.
+
+           GO TO 150-LOOKUP-CODE.
+
+       100-FIRST-TIME.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE "C O U R S E   M A I N T E N A N C E" TO TITLEO.
+           MOVE 'ENTER A COURSE CODE TO ADD OR EDIT' TO MSGO.
+
+           MOVE 'PF4=RESET  PF9=EXIT' TO FOOTERO.
+           EXEC CICS SEND
+               MAP('MAP1')
+               MAPSET('DCJB8MN')
+               ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+               TRANSID('JB88')
+               COMMAREA(WS-OPERID)
+               LENGTH(WS-OPERID-LEN)
+           END-EXEC.
+
+       150-LOOKUP-CODE.
+
+           IF (CRSCODL = 0)
+                MOVE 'PLEASE ENTER A COURSE CODE' TO WS-MSG
+                GO TO 400-CODE-ERROR
+           END-IF.
+
+      * DCJB8PGE'S REGISTRATION-SIDE LOOKUP REQUIRES AN EXACT 8-
+      * CHARACTER COURSE CODE (TWO 4-CHARACTER HALVES) - A SHORTER
+      * CODE ACCEPTED HERE WOULD BE PERMANENTLY UNREGISTRABLE FROM
+      * THE REGISTRATION SCREEN.
+           IF (CRSCODL NOT = 8)
+                MOVE 'COURSE CODE MUST BE 8 CHARACTERS' TO WS-MSG
+                GO TO 400-CODE-ERROR
+           END-IF.
+
+           MOVE CRSCODI TO CRS-CODE.
+
+           EXEC CICS READ
+                FILE('CRSFILE')
+                INTO(CRSFILE-RECORD)
+                LENGTH(CRSFILE-LENGTH)
+                RIDFLD(CRS-CODE)
+                RESP(WS-READ-STATUS)
+           END-EXEC.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE "C O U R S E   M A I N T E N A N C E" TO TITLEO.
+           MOVE DFHBMASF TO CRSCODA.
+           MOVE DFHBMASF TO CRSUSEA.
+           MOVE CRS-CODE TO WS-CRS-CODE.
+           MOVE CRS-CODE TO CRSCODO.
+
+           IF (WS-READ-STATUS = DFHRESP(NORMAL))
+                SET WS-MODE-EDIT TO TRUE
+                MOVE CRS-SEATS-USED TO WS-CRS-SEATS-USED
+                MOVE CRS-TITLE TO CRSTITO
+                MOVE CRS-TERM TO CRSTRMO
+                MOVE CRS-CAPACITY TO CRSCAPO
+                MOVE CRS-SEATS-USED TO CRSUSEO
+                MOVE
+          'COURSE FOUND - EDIT AND PRESS ENTER TO SAVE, PF4 TO CANCEL'
+                     TO MSGO
+           ELSE
+                SET WS-MODE-NEW TO TRUE
+                MOVE 0 TO WS-CRS-SEATS-USED
+                MOVE SPACES TO CRSTITO
+                MOVE SPACES TO CRSTRMO
+                MOVE ZEROS TO CRSCAPO
+                MOVE ZEROS TO CRSUSEO
+                MOVE
+          'NEW COURSE - ENTER TITLE, TERM, CAPACITY, PRESS ENTER'
+                     TO MSGO
+           END-IF.
+
+           MOVE 'PF4=RESET  PF9=EXIT' TO FOOTERO.
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCJB8MN')
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('JB88')
+                COMMAREA(WS-SAVE-DATA)
+                LENGTH(WS-SAVE-DATA-LEN)
+           END-EXEC.
+
+       200-MAIN-LOGIC.
+
+           IF (CRSTITL = 0)
+                MOVE 'PLEASE ENTER A COURSE TITLE' TO WS-MSG
+                GO TO 500-EDIT-ERROR
+           END-IF.
+
+           IF (CRSCAPL = 0) OR (CRSCAPI IS NOT NUMERIC)
+                MOVE 'CAPACITY MUST BE NUMERIC' TO WS-MSG
+                GO TO 500-EDIT-ERROR
+           END-IF.
+
+           IF WS-MODE-EDIT
+                EXEC CICS READ
+                     FILE('CRSFILE')
+                     INTO(CRSFILE-RECORD)
+                     LENGTH(CRSFILE-LENGTH)
+                     RIDFLD(WS-CRS-CODE)
+                     UPDATE
+                END-EXEC
+
+                IF (CRSCAPI < WS-CRS-SEATS-USED)
+                     EXEC CICS UNLOCK
+                          FILE('CRSFILE')
+                     END-EXEC
+                     MOVE
+           'CAPACITY CANNOT BE LESS THAN SEATS ALREADY IN USE'
+                          TO WS-MSG
+                     GO TO 500-EDIT-ERROR
+                END-IF
+
+                MOVE CRSTITI TO CRS-TITLE
+                MOVE CRSTRMI TO CRS-TERM
+                MOVE CRSCAPI TO CRS-CAPACITY
+
+                EXEC CICS REWRITE
+                     FILE('CRSFILE')
+                     FROM(CRSFILE-RECORD)
+                     LENGTH(CRSFILE-LENGTH)
+                END-EXEC
+
+                MOVE 'COURSE UPDATED. ENTER A COURSE CODE' TO WS-MSG
+           ELSE
+                MOVE WS-CRS-CODE TO CRS-CODE
+                MOVE CRSTITI TO CRS-TITLE
+                MOVE CRSTRMI TO CRS-TERM
+                MOVE CRSCAPI TO CRS-CAPACITY
+                MOVE 0 TO CRS-SEATS-USED
+
+                EXEC CICS WRITE
+                     FILE('CRSFILE')
+                     FROM(CRSFILE-RECORD)
+                     RIDFLD(CRS-CODE)
+                END-EXEC
+
+                MOVE 'COURSE ADDED. ENTER A COURSE CODE' TO WS-MSG
+           END-IF.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE "C O U R S E   M A I N T E N A N C E" TO TITLEO.
+           MOVE WS-MSG TO MSGO.
+
+           MOVE 'PF4=RESET  PF9=EXIT' TO FOOTERO.
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCJB8MN')
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('JB88')
+                COMMAREA(WS-OPERID)
+                LENGTH(WS-OPERID-LEN)
+           END-EXEC.
+
+       300-NOTFND.
+
+           MOVE 'COURSE NOT FOUND. ANOTHER TERMINAL MAY HAVE DELETED IT'
+                TO WS-MSG.
+
+           GO TO 500-EDIT-ERROR.
+
+       400-CODE-ERROR.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE "C O U R S E   M A I N T E N A N C E" TO TITLEO.
+           MOVE WS-MSG TO MSGO.
+           MOVE -1 TO CRSCODL.
+
+           MOVE 'PF4=RESET  PF9=EXIT' TO FOOTERO.
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCJB8MN')
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('JB88')
+                COMMAREA(WS-OPERID)
+                LENGTH(WS-OPERID-LEN)
+           END-EXEC.
+
+       500-EDIT-ERROR.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE "C O U R S E   M A I N T E N A N C E" TO TITLEO.
+           MOVE DFHBMASF TO CRSCODA.
+           MOVE DFHBMASF TO CRSUSEA.
+           MOVE WS-CRS-CODE TO CRSCODO.
+           MOVE CRSTITI TO CRSTITO.
+           MOVE CRSTRMI TO CRSTRMO.
+           MOVE CRSCAPI TO CRSCAPO.
+           MOVE WS-CRS-SEATS-USED TO CRSUSEO.
+           MOVE WS-MSG TO MSGO.
+           MOVE -1 TO CRSTITL.
+
+           MOVE 'PF4=RESET  PF9=EXIT' TO FOOTERO.
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCJB8MN')
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('JB88')
+                COMMAREA(WS-SAVE-DATA)
+                LENGTH(WS-SAVE-DATA-LEN)
+           END-EXEC.
+
+       999-EXIT.
+
+           MOVE WS-OPERID TO WS-MENU-XCTL-OPERID.
+
+           EXEC CICS XCTL
+                PROGRAM('DCJB8PGM')
+                COMMAREA(WS-MENU-XCTL-DATA)
+                LENGTH(WS-MENU-XCTL-LEN)
+           END-EXEC.
+
+       END PROGRAM DCJB8PGN.
