@@ -0,0 +1,12 @@
+      * BROWXTRT RECORD LAYOUT - ONE ENTRY PER NON-BLANK LINE SHOWING
+      * ON THE STUDENT BROWSE SCREEN WHEN AN OPERATOR USES PF5 TO
+      * EXPORT THE CURRENT WINDOW, APPENDED (WRITE, NO RIDFLD) TO THE
+      * ESDS BROWXTRT FILE SO THE WINDOW CONTENTS CAN BE DOWNLOADED AND
+      * REVIEWED OFFLINE WITHOUT RE-BROWSING THE SAME RANGE.
+       01 BROWXTRT-RECORD.
+           05 BXT-OPERID              PIC X(8).
+           05 BXT-DATE                PIC S9(7) COMP-3.
+           05 BXT-TIME                PIC S9(7) COMP-3.
+           05 BXT-LINE-TEXT           PIC X(53).
+
+       01 BROWXTRT-LENGTH             PIC S9(4) COMP VALUE 69.
