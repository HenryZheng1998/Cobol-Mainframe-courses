@@ -11,9 +11,6 @@
       * COPY BROWSE MAP LAYOUT
        COPY 'DCJB8MB'.
 
-       01 WS-COMMAREA PIC X(20) VALUE SPACES.
-       01 WS-COMMAREA-LEN PIC S9(4) COMP VALUE 1.
-
       * COPY ACCTFILE RECORD LAYOUT
        COPY 'STUREC'.
 
@@ -41,20 +38,78 @@
            05 WS-INPUT-FLAG      PIC X    VALUE "X".
            05 WS-FORWARD-FLAG    PIC X    VALUE "F".
            05 WS-BACKWARD-FLAG   PIC X    VALUE "B".
-
+      * CARRIES THE SIGNED-ON OPERATOR ID FORWARD ACROSS OUR OWN
+      * PSEUDO-CONVERSATIONAL TURNS SO IT CAN BE HANDED ON TO PGU.
+           05 WS-OPERID          PIC X(8) VALUE SPACES.
+      * TOTAL RECORDS MATCHING THE SEARCH NAME/PREFIX AND THE POSITION
+      * OF THE FIRST LINE OF THE CURRENT 10-LINE WINDOW WITHIN THAT
+      * TOTAL - CARRIED FORWARD SO 999-BROWSE-RETURN CAN SHOW
+      * "SHOWING n-n OF n" ON EVERY PAGE, NOT JUST THE FIRST.
+           05 WS-MATCH-COUNT     PIC 9(4) VALUE 0.
+           05 WS-WINDOW-START    PIC 9(4) VALUE 1.
+
+       01 WS-OPERID-LEN          PIC S9(4) COMP VALUE 8.
+
+      * DCJB8PGM TELLS A GENUINE MENU CONTINUATION APART FROM AN XCTL
+      * RETURN LIKE THIS ONE BY COMMAREA LENGTH ALONE, SINCE XCTL
+      * DOES NOT START A NEW TASK AND EIBAID WOULD OTHERWISE STILL
+      * HOLD WHATEVER KEY OUR OWN LAST SCREEN SAW - SEE DCJB8PGM'S
+      * 000-START-LOGIC.
+       01 WS-MENU-XCTL-DATA.
+           05 WS-MENU-XCTL-OPERID PIC X(8).
+           05 FILLER              PIC X VALUE 'X'.
+       01 WS-MENU-XCTL-LEN         PIC S9(4) COMP VALUE 9.
+
+      * UP TO 5 STUDENTS CAN BE MARKED FOR TRANSFER AT ONCE - PGU READS
+      * THIS SAME SHAPE AS WS-PGB-DATA AND WORKS THROUGH THE LIST ONE
+      * STUDENT AT A TIME BEFORE COMING BACK TO A BLANK INQUIRY SCREEN.
        01 WS-TRANSFER-DATA.
-           05 WS-STU-NUMT        PIC X(7).
-       01 TRANSFER-LENGTH        PIC S9(4) COMP VALUE 7.
+           05 WS-XFER-COUNT      PIC 9.
+           05 WS-XFER-STU-LIST OCCURS 5 TIMES PIC X(7).
+           05 WS-XFER-OPERID     PIC X(8).
+       01 TRANSFER-LENGTH        PIC S9(4) COMP VALUE 44.
 
       * Use this to supress leading 0's when putting it into LINESO
        01 WS-XFER-INPUT          PIC Z9.
-       01 WS-XFER-REVERSE        PIC XX.
+       01 WS-XFER-REVERSE        PIC XXX.
        01 WS-XFER-REMOVESPACE    PIC XX.
        01 WS-TALLY               PIC 9.
-       01 WS-SAVE-DATA-LEN       PIC S9(4) COMP VALUE 7.
+       01 WS-SAVE-DATA-LEN       PIC S9(4) COMP VALUE 22.
        01 WS-DATA-LENGTH         PIC Z9.
        01 WS-XFER-NUMONLY        PIC 99.
 
+      * SCRATCH FIELDS USED ONLY WHILE SPLITTING THE COMMA-SEPARATED
+      * XFERI LIST INTO INDIVIDUAL LINE NUMBERS - NOT CARRIED ACROSS
+      * TURNS.
+       01 WS-XFER-TOKEN OCCURS 5 TIMES PIC X(3) VALUE SPACES.
+       01 WS-XFER-LIST-COUNT     PIC 9 VALUE 0.
+       01 WS-XFER-ENTRY-IX       PIC 9 VALUE 0.
+       01 WS-XFER-SEL-COUNT      PIC 9 VALUE 0.
+
+      * SCRATCH FIELDS USED ONLY WHILE COUNTING HOW MANY STUNAME
+      * RECORDS MATCH THE SEARCH PREFIX - NOT CARRIED ACROSS TURNS.
+       01 WS-SEARCH-KEY          PIC X(20).
+       01 WS-COUNT-KEY           PIC X(20).
+       01 WS-COUNT-DONE          PIC X VALUE 'N'.
+       01 WS-SHOW-START          PIC 9(4).
+       01 WS-SHOW-END            PIC 9(4).
+       01 WS-SHOW-TOTAL          PIC 9(4).
+
+      * DRIVES THE "KEEP READING UNTIL AN ACTIVE STUDENT (OR EOF) TURNS
+      * UP" LOOPS IN 210-FORWARD/310-BACKWARD SO A WITHDRAWN STUDENT
+      * DOESN'T CONSUME ONE OF THE 10 DISPLAY LINES.
+       01 WS-ACTIVE-FOUND        PIC X VALUE 'N'.
+
+      * HOUR-OF-DAY BUCKET FOR THE TRANSACTION USAGE COUNTER - TAKEN
+      * FROM THE LEADING TWO DIGITS OF EIBTIME (HHMMSSH).
+       01 WS-TRN-HOUR            PIC 9(2).
+
+      * TRANCNT RECORD LAYOUT - HOURLY TRANSACTION VOLUME COUNTERS
+       COPY 'TRANCNT'.
+
+      * BROWXTRT RECORD LAYOUT - DOWNLOADABLE EXPORT OF A BROWSE WINDOW
+       COPY 'BROWXTRT'.
+
        COPY DFHBMSCA.
 
        LINKAGE SECTION.
@@ -65,7 +120,14 @@
 
        000-START-LOGIC.
 
-           IF (EIBCALEN = 1) THEN
+      * COUNT THIS TASK TOWARD JB84'S HOURLY USAGE TOTAL - SEE
+      * DCJB8BTU FOR THE END-OF-DAY REPORT THAT READS THESE COUNTS.
+           PERFORM 910-LOG-USAGE THRU 910-EXIT.
+
+      * FRESH ENTRY FROM DCJB8PGM'S MENU CARRIES ONLY THE SIGNED-ON
+      * OPERATOR ID - CAPTURE IT BEFORE SHOWING THE BLANK SCREEN.
+           IF (EIBCALEN = 8) THEN
+                MOVE DFHCOMMAREA(1:8) TO WS-OPERID
                 GO TO 999-SEARCH-RETURN
            END-IF.
 
@@ -78,6 +140,7 @@
            EXEC CICS HANDLE AID
                 PF2(700-TRANSFER-LOGIC)
                 PF4(999-SEARCH-RETURN)
+                PF5(800-EXPORT-WINDOW)
                 PF7(300-BROWSE-BACK)
                 PF8(205-BROWSE-FORWARD)
                 PF9(999-EXIT-RETURN)
@@ -102,6 +165,8 @@
            PERFORM 600-BLOCK-INSERT-XFER.
            MOVE -1 TO STUNAMEL.
 
+           MOVE 'PF2=XFER PF4=RST PF5=EXPRT PF7=BACK PF8=FWD PF9=EXIT'
+                TO FOOTERO.
            EXEC CICS SEND
                 MAP('MAP1')
                 MAPSET('DCJB8MB')
@@ -116,9 +181,11 @@
 
        200-MAIN-LOGIC.
            MOVE DFHCOMMAREA TO WS-SAVE-DATA.
-      * validation for student name length is being weird
-      * it gets filled with spaces to 20 and then bypassing it
-      * TODO: implement browse logic
+      * ONLY THE CHARACTERS ACTUALLY KEYED IN (STUNAMEL BYTES) ARE
+      * VALIDATED AND USED TO BUILD THE GENERIC BROWSE KEY BELOW - THE
+      * UNUSED TAIL OF STUNAMEI STILL HOLDS LOW-VALUES FROM THE ERASED
+      * MAP, WHICH USED TO FAIL THE ALPHABETIC TEST ON ANYTHING SHORTER
+      * THAN THE FULL 20-BYTE FIELD.
            IF (STUNAMEL = 0)
                 MOVE LOW-VALUES TO MAP1O
                 PERFORM 500-CLEAR-MAP
@@ -132,7 +199,7 @@
 
            END-IF.
 
-           IF (STUNAMEI IS NOT ALPHABETIC)
+           IF (STUNAMEI(1:STUNAMEL) IS NOT ALPHABETIC)
                 MOVE LOW-VALUES TO MAP1O
                 PERFORM 500-CLEAR-MAP
                      VARYING WS-LINE-COUNT
@@ -157,11 +224,22 @@
                 GO TO 400-ERROR-RETURN
            END-IF.
 
-      * PASSES VALIDATION
-           MOVE STUNAMEI TO STU-NAME.
+      * PASSES VALIDATION - BUILD A SPACE-PADDED GENERIC KEY FROM JUST
+      * THE LETTERS KEYED IN SO STARTBR POSITIONS AT THE NEAREST NAME
+      * ON OR AFTER THAT PREFIX (E.G. "SMI" FINDS "SMITH") INSTEAD OF
+      * REQUIRING THE FULL STORED NAME.
+           MOVE SPACES TO STU-NAME.
+           MOVE STUNAMEI(1:STUNAMEL) TO STU-NAME(1:STUNAMEL).
            MOVE LOW-VALUES TO MAP1O.
            MOVE "P" TO WS-INPUT-FLAG.
 
+      * COUNT HOW MANY STUNAME RECORDS MATCH THIS SEARCH PREFIX SO
+      * 999-BROWSE-RETURN CAN SHOW "SHOWING n-n OF n" ON EVERY PAGE.
+           MOVE STU-NAME TO WS-SEARCH-KEY.
+           PERFORM 220-COUNT-MATCHES.
+           MOVE WS-SEARCH-KEY TO STU-NAME.
+           MOVE 1 TO WS-WINDOW-START.
+
       *    Clears map in case of previous input
            MOVE 00 TO WS-LINE-COUNT.
            MOVE LOW-VALUES TO MAP1O.
@@ -224,6 +302,31 @@
                 RIDFLD(STU-NAME)
            END-EXEC.
 
+      *    STARTBR POSITIONS AT THE LAST NAME ALREADY ON SCREEN, SO
+      *    THE FIRST READNEXT WOULD JUST RE-DELIVER THAT SAME RECORD.
+      *    DISCARD IT HERE SO EACH PF8 SHOWS 10 NEW ROWS INSTEAD OF
+      *    RESHOWING ROW 10 OF THE PRIOR PAGE AND EATING INTO THE
+      *    REMAINING RECORDS UNTIL THE REAL END OF FILE IS REACHED.
+           EXEC CICS READNEXT
+                FILE('STUNAME')
+                INTO(STUFILE-RECORD)
+                LENGTH(STUFILE-LENGTH)
+                RIDFLD(STU-NAME)
+                RESP(WS-STATUS)
+           END-EXEC.
+
+           IF (WS-STATUS = DFHRESP(ENDFILE))
+                MOVE LOW-VALUES TO MAP1O
+                MOVE
+       'END OF FILE - ENTER NEW NAME, BROWSE BACK OR DO XFER UPDATE'
+                    TO MSGO
+                MOVE "X" TO WS-FORWARD-FLAG
+                EXEC CICS ENDBR
+                     FILE('STUNAME')
+                END-EXEC
+                GO TO 400-ERROR-RETURN
+           END-IF.
+
            PERFORM 210-FORWARD
                 VARYING WS-LINE-COUNT
                 FROM 1 BY 1
@@ -233,17 +336,15 @@
                 FILE('STUNAME')
            END-EXEC.
 
+           ADD 10 TO WS-WINDOW-START.
+
            GO TO 999-BROWSE-RETURN.
 
        210-FORWARD.
-
-           EXEC CICS READNEXT
-                FILE('STUNAME')
-                INTO(STUFILE-RECORD)
-                LENGTH(STUFILE-LENGTH)
-                RIDFLD(STU-NAME)
-                RESP(WS-STATUS)
-           END-EXEC.
+      *    SKIPS PAST ANY WITHDRAWN STUDENTS SO THEY DON'T TAKE UP ONE
+      *    OF THE 10 DISPLAY LINES.
+           MOVE 'N' TO WS-ACTIVE-FOUND.
+           PERFORM 211-FORWARD-READ-ACTIVE UNTIL WS-ACTIVE-FOUND = 'Y'.
 
            IF (WS-STATUS = DFHRESP(ENDFILE))
                 MOVE "*** END OF FILE ***" TO LINESO(WS-LINE-COUNT)
@@ -264,6 +365,62 @@
                 MOVE WS-STU-DETAIL TO LINESO(WS-LINE-COUNT)
            END-IF.
 
+       211-FORWARD-READ-ACTIVE.
+
+           EXEC CICS READNEXT
+                FILE('STUNAME')
+                INTO(STUFILE-RECORD)
+                LENGTH(STUFILE-LENGTH)
+                RIDFLD(STU-NAME)
+                RESP(WS-STATUS)
+           END-EXEC.
+
+           IF (WS-STATUS = DFHRESP(ENDFILE)) OR (STU-ACTIVE)
+                MOVE 'Y' TO WS-ACTIVE-FOUND
+           END-IF.
+
+       220-COUNT-MATCHES.
+      *    WALKS STUNAME FROM THE SEARCH PREFIX, COUNTING RECORDS
+      *    THAT SHARE IT, USING ITS OWN BROWSE CURSOR SO THE REAL
+      *    DISPLAY BROWSE ABOVE IS LEFT UNDISTURBED.
+           MOVE 0 TO WS-MATCH-COUNT.
+           MOVE 'N' TO WS-COUNT-DONE.
+           MOVE WS-SEARCH-KEY TO WS-COUNT-KEY.
+
+           EXEC CICS STARTBR
+                FILE('STUNAME')
+                RIDFLD(WS-COUNT-KEY)
+           END-EXEC.
+
+           PERFORM 225-COUNT-NEXT
+                UNTIL WS-COUNT-DONE = 'Y'.
+
+           EXEC CICS ENDBR
+                FILE('STUNAME')
+           END-EXEC.
+
+       225-COUNT-NEXT.
+
+           EXEC CICS READNEXT
+                FILE('STUNAME')
+                INTO(STUFILE-RECORD)
+                LENGTH(STUFILE-LENGTH)
+                RIDFLD(WS-COUNT-KEY)
+                RESP(WS-STATUS)
+           END-EXEC.
+
+           IF (WS-STATUS = DFHRESP(ENDFILE))
+                MOVE 'Y' TO WS-COUNT-DONE
+           ELSE
+                IF (STU-NAME(1:STUNAMEL) = WS-SEARCH-KEY(1:STUNAMEL))
+                     IF (STU-ACTIVE)
+                          ADD 1 TO WS-MATCH-COUNT
+                     END-IF
+                ELSE
+                     MOVE 'Y' TO WS-COUNT-DONE
+                END-IF
+           END-IF.
+
        300-BROWSE-BACK.
            MOVE DFHCOMMAREA TO WS-SAVE-DATA.
            IF (WS-INPUT-FLAG = "X")
@@ -311,17 +468,19 @@
                 FILE('STUNAME')
            END-EXEC.
 
+           IF (WS-WINDOW-START > 10)
+                SUBTRACT 10 FROM WS-WINDOW-START
+           ELSE
+                MOVE 1 TO WS-WINDOW-START
+           END-IF.
+
            GO TO 999-BROWSE-RETURN.
 
        310-BACKWARD.
-
-           EXEC CICS READPREV
-                FILE('STUNAME')
-                INTO(STUFILE-RECORD)
-                LENGTH(STUFILE-LENGTH)
-                RIDFLD(STU-NAME)
-                RESP(WS-STATUS)
-           END-EXEC.
+      *    SKIPS PAST ANY WITHDRAWN STUDENTS SO THEY DON'T TAKE UP ONE
+      *    OF THE 10 DISPLAY LINES.
+           MOVE 'N' TO WS-ACTIVE-FOUND.
+           PERFORM 311-BACKWARD-READ-ACTIVE UNTIL WS-ACTIVE-FOUND = 'Y'.
 
            IF (WS-STATUS = DFHRESP(ENDFILE))
                 MOVE "*** END OF FILE ***" TO LINESO(WS-LINE-COUNT)
@@ -342,6 +501,20 @@
                 MOVE WS-STU-DETAIL TO LINESO(WS-LINE-COUNT)
            END-IF.
 
+       311-BACKWARD-READ-ACTIVE.
+
+           EXEC CICS READPREV
+                FILE('STUNAME')
+                INTO(STUFILE-RECORD)
+                LENGTH(STUFILE-LENGTH)
+                RIDFLD(STU-NAME)
+                RESP(WS-STATUS)
+           END-EXEC.
+
+           IF (WS-STATUS = DFHRESP(ENDFILE)) OR (STU-ACTIVE)
+                MOVE 'Y' TO WS-ACTIVE-FOUND
+           END-IF.
+
        400-NOTFND.
            MOVE LOW-VALUES TO MAP1O.
            MOVE -1 TO STUNAMEL.
@@ -353,6 +526,8 @@
            MOVE 'STUDENT NOT FOUND, PLEASE ENTER STUDENT NAME' TO MSGO.
            MOVE 'X' TO WS-INPUT-FLAG.
 
+           MOVE 'PF2=XFER PF4=RST PF5=EXPRT PF7=BACK PF8=FWD PF9=EXIT'
+                TO FOOTERO.
            EXEC CICS SEND
                 MAP('MAP1')
                 MAPSET('DCJB8MB')
@@ -370,6 +545,8 @@
            MOVE LOW-VALUES TO MAP1O.
            PERFORM 600-BLOCK-INSERT-XFER.
            MOVE "PLEASE ENTER A STUDENT NAME" TO MSGO.
+           MOVE 'PF2=XFER PF4=RST PF5=EXPRT PF7=BACK PF8=FWD PF9=EXIT'
+                TO FOOTERO.
            EXEC CICS SEND
                 MAP('MAP1')
                 MAPSET('DCJB8MB')
@@ -383,13 +560,28 @@
            END-EXEC.
 
        999-BROWSE-RETURN.
-      *    MOVE WS-XFER-REVERSE(1:WS-DATA-LENGTH) TO MSGO.
-           MOVE "BROWSE STUDENT NAME WITH PF KEYS BELOW"
-                TO MSGO.
+      *    SHOWS WHERE THE CURRENT 10-LINE WINDOW SITS WITHIN THE
+      *    TOTAL NUMBER OF STUNAME RECORDS MATCHING THE SEARCH NAME.
+           MOVE WS-WINDOW-START TO WS-SHOW-START.
+           COMPUTE WS-SHOW-END = WS-WINDOW-START + 9.
+           MOVE WS-MATCH-COUNT TO WS-SHOW-TOTAL.
+
+           MOVE SPACES TO MSGO.
+           STRING "SHOWING " DELIMITED BY SIZE
+                  WS-SHOW-START DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-SHOW-END DELIMITED BY SIZE
+                  " OF " DELIMITED BY SIZE
+                  WS-SHOW-TOTAL DELIMITED BY SIZE
+                  " - PF KEYS BELOW" DELIMITED BY SIZE
+                INTO MSGO
+           END-STRING.
 
            MOVE -1 TO XFERL.
       *    Below will clear values, need to implement logic from update
       *    mode and send values to itself for validation
+           MOVE 'PF2=XFER PF4=RST PF5=EXPRT PF7=BACK PF8=FWD PF9=EXIT'
+                TO FOOTERO.
            EXEC CICS SEND
                 MAP('MAP1')
                 MAPSET('DCJB8MB')
@@ -405,6 +597,8 @@
 
        400-ERROR-RETURN.
            MOVE -1 TO STUNAMEL.
+           MOVE 'PF2=XFER PF4=RST PF5=EXPRT PF7=BACK PF8=FWD PF9=EXIT'
+                TO FOOTERO.
            EXEC CICS SEND
                 MAP('MAP1')
                 MAPSET('DCJB8MB')
@@ -420,6 +614,8 @@
        400-XFER-ERROR-RETURN.
            MOVE -1 TO XFERL.
 
+           MOVE 'PF2=XFER PF4=RST PF5=EXPRT PF7=BACK PF8=FWD PF9=EXIT'
+                TO FOOTERO.
            EXEC CICS SEND
                 MAP('MAP1')
                 MAPSET('DCJB8MB')
@@ -451,12 +647,64 @@
            IF (XFERL = 0)
                 MOVE LOW-VALUES TO MAP1O
                 MOVE
-           "BROWSE STUDENTS WITH PF KEYS - PLEASE ENTER LINE# TO UPDATE"
+       "BROWSE STUDENTS WITH PF KEYS - PLEASE ENTER LINE#(S) TO UPDATE"
                 TO MSGO
                 GO TO 400-XFER-ERROR-RETURN
            END-IF.
 
-           IF (XFERI IS ALPHABETIC)
+      * SPLIT THE INPUT ON COMMAS SO SEVERAL ROWS CAN BE MARKED AT
+      * ONCE (E.G. "1,3,5") - A SINGLE LINE# STILL WORKS EXACTLY AS
+      * IT DID BEFORE MULTI-SELECT WAS ADDED.
+           MOVE SPACES TO WS-XFER-TOKEN(1) WS-XFER-TOKEN(2)
+                WS-XFER-TOKEN(3) WS-XFER-TOKEN(4) WS-XFER-TOKEN(5).
+           MOVE 0 TO WS-XFER-LIST-COUNT.
+           MOVE 0 TO WS-XFER-SEL-COUNT.
+
+           UNSTRING XFERI DELIMITED BY ","
+                INTO WS-XFER-TOKEN(1) WS-XFER-TOKEN(2) WS-XFER-TOKEN(3)
+                     WS-XFER-TOKEN(4) WS-XFER-TOKEN(5)
+                TALLYING IN WS-XFER-LIST-COUNT
+           END-UNSTRING.
+
+           IF (WS-XFER-LIST-COUNT > 5)
+                MOVE LOW-VALUES TO MAP1O
+                MOVE
+       "BROWSE STUDENTS WITH PF KEYS - SELECT AT MOST 5 LINES AT ONCE"
+                TO MSGO
+                GO TO 400-XFER-ERROR-RETURN
+           END-IF.
+
+           PERFORM 710-VALIDATE-LINE
+                VARYING WS-XFER-ENTRY-IX
+                FROM 1 BY 1
+                UNTIL WS-XFER-ENTRY-IX > WS-XFER-LIST-COUNT.
+
+           IF (WS-XFER-SEL-COUNT = 0)
+                MOVE LOW-VALUES TO MAP1O
+                MOVE
+       "BROWSE STUDENTS WITH PF KEYS - PLEASE ENTER LINE#(S) TO UPDATE"
+                TO MSGO
+                GO TO 400-XFER-ERROR-RETURN
+           END-IF.
+
+      *    Final Validation done
+           MOVE WS-XFER-SEL-COUNT TO WS-XFER-COUNT.
+           MOVE WS-OPERID TO WS-XFER-OPERID.
+
+      *    Do the XTCL
+           EXEC CICS XCTL
+                PROGRAM('DCJB8PGU')
+                COMMAREA(WS-TRANSFER-DATA)
+                LENGTH(TRANSFER-LENGTH)
+           END-EXEC.
+
+       710-VALIDATE-LINE.
+      *    VALIDATES ONE COMMA-SEPARATED TOKEN THE SAME WAY A SINGLE
+      *    LINE# WAS VALIDATED BEFORE MULTI-SELECT WAS ADDED, THEN
+      *    ADDS THE MATCHING STUDENT NUMBER TO THE LIST HANDED OFF TO
+      *    DCJB8PGU. BAILS OUT OF THE WHOLE SELECTION ON THE FIRST BAD
+      *    ENTRY, JUST LIKE A SINGLE BAD LINE# DID BEFORE.
+           IF (WS-XFER-TOKEN(WS-XFER-ENTRY-IX) IS ALPHABETIC)
                 MOVE LOW-VALUES TO MAP1O
                 MOVE
            "BROWSE STUDENTS WITH PF KEYS - XFER INPUT MUST BE NUMERIC"
@@ -467,14 +715,24 @@
       * Deals with input of #_ <- Blank space
       * If I don't have it, it will trip the > 10 validation
       * Does not like #_ without the reverse function below
-           MOVE XFERI TO WS-XFER-REVERSE.
+           MOVE WS-XFER-TOKEN(WS-XFER-ENTRY-IX) TO WS-XFER-REVERSE.
            MOVE 0 TO WS-TALLY.
            MOVE 0 TO WS-DATA-LENGTH.
            INSPECT FUNCTION REVERSE (WS-XFER-REVERSE) TALLYING WS-TALLY
                 FOR LEADING SPACE, LEADING LOW-VALUES.
-                COMPUTE WS-DATA-LENGTH
-                    = LENGTH OF WS-XFER-REVERSE - WS-TALLY.
-                MOVE WS-XFER-REVERSE(1:WS-DATA-LENGTH) TO WS-XFER-INPUT.
+
+           COMPUTE WS-DATA-LENGTH
+               = LENGTH OF WS-XFER-REVERSE - WS-TALLY.
+
+           IF (WS-DATA-LENGTH = 0)
+                MOVE LOW-VALUES TO MAP1O
+                MOVE
+           "BROWSE STUDENTS WITH PF KEYS - XFER INPUT MUST BE NUMERIC"
+                TO MSGO
+                GO TO 400-XFER-ERROR-RETURN
+           END-IF.
+
+           MOVE WS-XFER-REVERSE(1:WS-DATA-LENGTH) TO WS-XFER-INPUT.
 
            IF (WS-XFER-INPUT > 10)
                 MOVE LOW-VALUES TO MAP1O
@@ -485,9 +743,8 @@
            END-IF.
 
       *Catches 0_
-           IF (XFERI <= 0 or XFERI = 00)
+           IF (WS-XFER-INPUT <= 0)
                 MOVE LOW-VALUES TO MAP1O
-      *         MOVE WS-XFER-INPUT TO MSGO
                 MOVE
        "BROWSE STUDENTS WITH PF KEYS - INPUT MUST BE GREATER THAN 0"
                 TO MSGO
@@ -498,30 +755,22 @@
            MOVE WS-XFER-INPUT TO WS-XFER-NUMONLY.
            MOVE LINESI(WS-XFER-NUMONLY) TO WS-STU-DETAIL.
            IF (WS-NUMBER IS NOT NUMERIC)
+                MOVE LOW-VALUES TO MAP1O
                 MOVE
        "BROWSE STUDENTS WITH PF KEYS - LINE# DOES NOT EXIST"
                 TO MSGO
-      *         MOVE WS-NUMBER TO MSGO
                 GO TO 400-XFER-ERROR-RETURN
            END-IF.
 
-      *    Final Validation done
-           MOVE WS-STUNUM-OUT TO WS-STU-NUMT.
-
-      *    MOVE WS-TRANSFER-DATA TO DFHCOMMAREA.
-      *    Do the XTCL
-
-      *    Go to 999-xfer-return.
-           EXEC CICS XCTL
-                PROGRAM('DCJB8PGU')
-                COMMAREA(WS-TRANSFER-DATA)
-                LENGTH(TRANSFER-LENGTH)
-           END-EXEC.
+           ADD 1 TO WS-XFER-SEL-COUNT.
+           MOVE WS-STUNUM-OUT TO WS-XFER-STU-LIST(WS-XFER-SEL-COUNT).
 
       * PF2 transfers only
        999-XFER-RETURN.
            MOVE -1 TO XFERL.
            MOVE "TRANSFER VALIDATION GOOD" TO MSGO.
+           MOVE 'PF2=XFER PF4=RST PF5=EXPRT PF7=BACK PF8=FWD PF9=EXIT'
+                TO FOOTERO.
            EXEC CICS SEND
                 MAP('MAP1')
                 MAPSET('DCJB8MB')
@@ -536,14 +785,109 @@
 
        999-EXIT-RETURN.
       *Lab 13: Instead of exiting program we have to go to menu now
+           MOVE WS-OPERID TO WS-MENU-XCTL-OPERID.
+
            EXEC CICS XCTL
                 PROGRAM('DCJB8PGM')
-                COMMAREA(WS-COMMAREA)
-                LENGTH(WS-COMMAREA-LEN)
+                COMMAREA(WS-MENU-XCTL-DATA)
+                LENGTH(WS-MENU-XCTL-LEN)
            END-EXEC.
       *    MOVE LOW-VALUES TO MAP1O.
       *    MOVE 'PROGRAM ENDING' TO MSGO.
       *    EXEC CICS SEND MAP('MAP1') MAPSET('DCJB8MB') END-EXEC.
       *    EXEC CICS RETURN END-EXEC.
 
+      *--------------------------------------------------------------
+      * PF5 - EXPORTS THE 10 LINES CURRENTLY SHOWING ON THE BROWSE
+      * SCREEN TO THE BROWXTRT FILE, ONE ROW PER NON-BLANK LINE, SO
+      * THE WINDOW CAN BE DOWNLOADED AND REVIEWED OFFLINE.
+      *--------------------------------------------------------------
+       800-EXPORT-WINDOW.
+           MOVE DFHCOMMAREA TO WS-SAVE-DATA.
+
+           IF (WS-INPUT-FLAG = "X")
+                MOVE LOW-VALUES TO MAP1O
+                MOVE 'INPUT STUDENT NAME TO USE BROWSE FUNCTION KEYS'
+                    TO MSGO
+                GO TO 400-ERROR-RETURN
+           END-IF.
+
+           PERFORM 810-WRITE-EXPORT-LINE
+                VARYING WS-LINE-COUNT
+                FROM 1 BY 1
+                UNTIL WS-LINE-COUNT > 10.
+
+           MOVE "WINDOW EXPORTED TO BROWXTRT" TO MSGO.
+           MOVE 'PF2=XFER PF4=RST PF5=EXPRT PF7=BACK PF8=FWD PF9=EXIT'
+                TO FOOTERO.
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCJB8MB')
+                CURSOR
+           END-EXEC.
+
+           EXEC CICS RETURN
+               TRANSID('JB84')
+               COMMAREA(WS-SAVE-DATA)
+               LENGTH(WS-SAVE-DATA-LEN)
+           END-EXEC.
+
+      *    WRITES ONE LINESO ROW TO BROWXTRT, TAGGED WITH THE SIGNED-ON
+      *    OPERATOR AND THE CURRENT DATE/TIME - BLANK ROWS (UNUSED
+      *    SLOTS IN A PARTIAL WINDOW) ARE SKIPPED.
+       810-WRITE-EXPORT-LINE.
+           IF (LINESO(WS-LINE-COUNT) NOT = SPACES)
+                MOVE WS-OPERID      TO BXT-OPERID
+                MOVE EIBDATE        TO BXT-DATE
+                MOVE EIBTIME        TO BXT-TIME
+                MOVE LINESO(WS-LINE-COUNT) TO BXT-LINE-TEXT
+
+                EXEC CICS WRITE
+                     FILE('BROWXTRT')
+                     FROM(BROWXTRT-RECORD)
+                     LENGTH(BROWXTRT-LENGTH)
+                END-EXEC
+           END-IF.
+
+      *--------------------------------------------------------------
+      * BUMPS THE HOURLY TRANSACTION COUNT FOR THIS TRANSACTION ID -
+      * FIRST TASK IN A GIVEN HOUR CREATES THE ROW, EVERY TASK AFTER
+      * THAT JUST ADDS ONE TO IT.
+      *--------------------------------------------------------------
+       910-LOG-USAGE.
+
+           COMPUTE WS-TRN-HOUR = EIBTIME / 100000.
+           MOVE 'JB84' TO TRN-TRANSID.
+           MOVE WS-TRN-HOUR TO TRN-HOUR.
+
+           EXEC CICS READ
+                FILE('TRANCNT')
+                INTO(TRANCNT-RECORD)
+                RIDFLD(TRN-KEY)
+                UPDATE
+                NOTFND(911-FIRST-USAGE)
+           END-EXEC.
+
+           ADD 1 TO TRN-COUNT.
+
+           EXEC CICS REWRITE
+                FILE('TRANCNT')
+                FROM(TRANCNT-RECORD)
+           END-EXEC.
+
+           GO TO 910-EXIT.
+
+       911-FIRST-USAGE.
+
+           MOVE 1 TO TRN-COUNT.
+
+           EXEC CICS WRITE
+                FILE('TRANCNT')
+                FROM(TRANCNT-RECORD)
+                RIDFLD(TRN-KEY)
+           END-EXEC.
+
+       910-EXIT.
+           EXIT.
+
        END PROGRAM DCJB8PGB.
