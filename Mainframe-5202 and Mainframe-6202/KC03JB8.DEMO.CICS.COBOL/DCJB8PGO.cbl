@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DCJB8PGO.
+       AUTHOR. HENRY ZHENG.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * COPY BATCH REPORTS CONFIRMATION MAP LAYOUT
+       COPY 'DCJB8MO'.
+
+      * CARRIES THE SIGNED-ON OPERATOR ID BACK TO DCJB8PGM.
+       01 WS-OPERID PIC X(8) VALUE SPACES.
+       01 WS-OPERID-LEN PIC S9(4) COMP VALUE 8.
+
+      * DCJB8PGM TELLS A GENUINE MENU CONTINUATION APART FROM AN XCTL
+      * RETURN LIKE THIS ONE BY COMMAREA LENGTH ALONE, SINCE XCTL
+      * DOES NOT START A NEW TASK AND EIBAID WOULD OTHERWISE STILL
+      * HOLD WHATEVER KEY OUR OWN LAST SCREEN SAW - SEE DCJB8PGM'S
+      * 000-START-LOGIC.
+       01 WS-MENU-XCTL-DATA.
+           05 WS-MENU-XCTL-OPERID PIC X(8).
+           05 FILLER              PIC X VALUE 'X'.
+       01 WS-MENU-XCTL-LEN         PIC S9(4) COMP VALUE 9.
+
+      * CARRIES THE OPERATOR ID FORWARD ACROSS THE CONFIRMATION
+      * SCREEN'S PSEUDO-CONVERSATIONAL TURN, THE SAME WAY
+      * DCJB8PGD'S WS-DELETE-DATA CARRIES ITS CONFIRMATION SCREEN
+      * FORWARD - A LENGTH DISTINCT FROM THE PLAIN 8-BYTE OPERATOR-ID
+      * COMMAREA DCJB8PGM HANDS IN ON A FRESH MENU ENTRY, SO THIS
+      * TURN CAN BE TOLD APART FROM THAT ONE ON EIBCALEN ALONE.
+       01 WS-PGO-ECHO-DATA.
+           05 WS-PGO-ECHO-OPERID PIC X(8).
+           05 FILLER             PIC X VALUE 'E'.
+       01 WS-PGO-ECHO-LEN        PIC S9(4) COMP VALUE 9.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA PIC X(9).
+
+       PROCEDURE DIVISION.
+
+       000-START-LOGIC.
+
+      * THIS IS THE CONFIRMATION SCREEN'S RESPONSE - THE CONFIRMATION
+      * SCREEN IS ALL DISPLAY-ONLY FIELDS, SO PRESSING ANY KEY BUT
+      * PF9 RAISES MAPFAIL RATHER THAN COMING BACK WITH ANY NEW DATA;
+      * THAT MAPFAIL IS WHAT ACTUALLY RETURNS TO THE MENU.
+           IF (EIBCALEN = WS-PGO-ECHO-LEN) THEN
+                MOVE DFHCOMMAREA TO WS-PGO-ECHO-DATA
+                MOVE WS-PGO-ECHO-OPERID TO WS-OPERID
+                EXEC CICS HANDLE CONDITION
+                     MAPFAIL(999-EXIT)
+                END-EXEC
+                EXEC CICS HANDLE AID
+                     PF9(999-EXIT)
+                END-EXEC
+                EXEC CICS RECEIVE
+                     MAP('MAP1')
+                     MAPSET('DCJB8MO')
+                END-EXEC
+                GO TO 999-EXIT
+           END-IF.
+
+      * UPON UNSUCCESSFUL MAP RECEIVE, ASSUME THIS IS THE INITIAL RUN
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(100-SUBMIT-AND-SHOW)
+           END-EXEC.
+
+           EXEC CICS HANDLE AID
+                PF9(999-EXIT)
+           END-EXEC.
+
+           IF (EIBCALEN = 8) THEN
+                MOVE DFHCOMMAREA TO WS-OPERID
+           END-IF.
+
+           EXEC CICS RECEIVE
+                MAP('MAP1')
+                MAPSET('DCJB8MO')
+           END-EXEC.
+
+           GO TO 999-EXIT.
+
+       100-SUBMIT-AND-SHOW.
+
+      * QUEUE THE REGISTRAR'S NIGHTLY REPORT SUITE TO RUN NOW INSTEAD
+      * OF WAITING FOR THE OVERNIGHT SCHEDULE. JB90 IS THE ON-DEMAND
+      * BATCH-TRIGGER TRANSACTION THAT KICKS OFF THE REPORT JOBSTREAM.
+           EXEC CICS START
+                TRANSID('JB90')
+                INTERVAL(0)
+           END-EXEC.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE "BATCH REPORTS" TO TITLEO.
+           MOVE "REPORTS QUEUED - PRESS ENTER OR PF9 TO RETURN TO MENU"
+               TO MSGO.
+
+           MOVE 'PF9=EXIT' TO FOOTERO.
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCJB8MO')
+                ERASE
+           END-EXEC.
+
+           MOVE WS-OPERID TO WS-PGO-ECHO-OPERID.
+
+           EXEC CICS RETURN
+                TRANSID('JB85')
+                COMMAREA(WS-PGO-ECHO-DATA)
+                LENGTH(WS-PGO-ECHO-LEN)
+           END-EXEC.
+
+       999-EXIT.
+
+           MOVE WS-OPERID TO WS-MENU-XCTL-OPERID.
+
+           EXEC CICS XCTL
+                PROGRAM('DCJB8PGM')
+                COMMAREA(WS-MENU-XCTL-DATA)
+                LENGTH(WS-MENU-XCTL-LEN)
+           END-EXEC.
+
+       END PROGRAM DCJB8PGO.
