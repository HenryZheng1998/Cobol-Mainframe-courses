@@ -0,0 +1,771 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DCJB8WSW.
+       AUTHOR. HENRY ZHENG.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * WEB-SERVICE WRITES HAVE NO SIGNED-ON OPERATOR BEHIND THEM -
+      * AUDIT ENTRIES AND STUFILE ITSELF JUST RECORD WHERE THEY CAME
+      * FROM INSTEAD OF AN EIBOPID.
+       01 WS-OPERID                 PIC X(8) VALUE 'WEBSVC'.
+
+       01 WS-STATUS                 PIC S9(4) COMP.
+       01 WS-DUP-STATUS             PIC S9(4) COMP.
+       01 WS-NEXTNUM-STATUS         PIC S9(4) COMP.
+       01 WS-NEXT-STUNUM            PIC 9(7) VALUE 0.
+       01 WS-NOERROR-CONST          PIC 99 VALUE 0.
+
+       01 WS-CRS-IDX                PIC 9(2).
+       01 WS-CAP-IDX                PIC 9(2).
+       01 WS-CAP-STATUS             PIC S9(4) COMP.
+       01 WS-CAP-FULL-CODE          PIC X(8).
+
+      * THE COURSE TABLE AS IT STOOD BEFORE AN UPDATE OVERWRITES IT -
+      * NEEDED SO 520-CHECK-CAPACITY/530-ADJUST-SEAT CAN TELL WHICH
+      * SLOTS ACTUALLY CHANGED, THE SAME WAY DCJB8PGU'S
+      * WS-OLD-COURSE-GROUP DOES.
+       01 WS-OLD-COURSE-GROUP.
+           05 WS-OLD-COURSE-T       PIC X(8) OCCURS 10 TIMES.
+
+      * TERM THE ONLINE SYSTEM IS CURRENTLY REGISTERING STUDENTS FOR -
+      * SAME CONSTANT AND SAME MAINTENANCE POINT AS DCJB8PGC'S
+      * WS-CURRENT-TERM.
+       01 WS-CURRENT-TERM           PIC X(5) VALUE '2026F'.
+
+      * SET BY 445-WRITE-EXTRACT/535-WRITE-EXTRACT TO SAY WHICH PARTS
+      * OF THE JUST-AUDITED UPDATE ACTUALLY CHANGED, SO THE EXTRACT
+      * RECORD ONLY FLAGS WHAT FINANCE NEEDS TO KNOW ABOUT.
+       01 WS-XTR-SWITCHES.
+           05 WS-ADDR-CHANGED-SW    PIC X(1) VALUE 'N'.
+               88 WS-ADDR-CHANGED           VALUE 'Y'.
+           05 WS-COURSE-CHANGED-SW  PIC X(1) VALUE 'N'.
+               88 WS-COURSE-CHANGED         VALUE 'Y'.
+       01 WS-XTR-IDX                PIC 9(2).
+
+       COPY 'WSWREQ'.
+       COPY 'WSWRESP'.
+       COPY 'STUREC'.
+       COPY 'STUDATA'.
+       COPY 'CRSREC'.
+       COPY 'STUAUDIT'.
+
+      * CHANGE-EXTRACT FEED FOR THE NIGHTLY FINANCE INTERFACE JOB.
+       COPY 'STUXTRCT'.
+
+      * UNIFIED WRITE/REWRITE/DELETE JOURNAL FOR STUFILE - SEE
+      * 545-WRITE-JOURNAL.
+       COPY 'STUJRNL'.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA PIC X(200).
+
+       PROCEDURE DIVISION.
+           MOVE DFHCOMMAREA TO WSWSTU-REQ.
+           MOVE LOW-VALUES TO DFHCOMMAREA.
+
+       000-START-LOGIC.
+
+      * HANDLES A MISSING STUDENT ON UPDATE, AND A DUPLICATE STUDENT
+      * NUMBER ON CREATE (WHEN THE CALLER SUPPLIED ONE INSTEAD OF
+      * LEAVING IT BLANK TO BE AUTO-NUMBERED).
+           EXEC CICS HANDLE CONDITION
+                NOTFND(300-NOTFND)
+                DUPREC(320-DUPREC)
+           END-EXEC.
+
+           EVALUATE WSW-ACTION
+                WHEN 'C'
+                     GO TO 400-CREATE
+                WHEN 'U'
+                     GO TO 500-UPDATE
+                WHEN OTHER
+                     MOVE LOW-VALUES TO WSW-RESP
+                     MOVE "WSW-ACTION MUST BE 'C' OR 'U'" TO WSW-MSG
+                     MOVE "1" TO WSW-STATUS-CODE
+                     MOVE WSW-RESP TO DFHCOMMAREA
+                     EXEC CICS RETURN END-EXEC
+           END-EVALUATE.
+
+      *===============================================================
+      * CREATE - MIRRORS DCJB8PGC'S 200-MAIN-LOGIC, MINUS THE REVIEW
+      * SCREEN AND WAITLIST OFFER - A STATELESS CALL CAN'T HOLD A
+      * MULTI-TURN CONVERSATION, SO A FULL COURSE IS A HARD REJECTION
+      * HERE INSTEAD OF A WAITLIST OFFER.
+      *===============================================================
+       400-CREATE.
+
+      * WHEN THE CALLER LEAVES WSW-STUNUMBER-REQ BLANK, DERIVE THE
+      * NEXT STUDENT NUMBER AUTOMATICALLY FROM THE HIGHEST ONE ON
+      * FILE, THE SAME WAY DCJB8PGC'S 150-NEXT-STUNUM DOES.
+           IF (WSW-STUNUMBER-REQ = SPACES)
+                MOVE HIGH-VALUES TO STU-NUMBER OF STUFILE-RECORD
+                EXEC CICS STARTBR
+                     FILE('STUFILE')
+                     RIDFLD(STU-NUMBER OF STUFILE-RECORD)
+                END-EXEC
+                EXEC CICS READPREV
+                     FILE('STUFILE')
+                     INTO(STUFILE-RECORD)
+                     LENGTH(STUFILE-LENGTH)
+                     RIDFLD(STU-NUMBER OF STUFILE-RECORD)
+                     RESP(WS-NEXTNUM-STATUS)
+                END-EXEC
+                EXEC CICS ENDBR
+                     FILE('STUFILE')
+                END-EXEC
+                IF (WS-NEXTNUM-STATUS = DFHRESP(ENDFILE))
+                     MOVE 1 TO WS-NEXT-STUNUM
+                ELSE
+                     MOVE STU-NUMBER OF STUFILE-RECORD TO WS-NEXT-STUNUM
+                     ADD 1 TO WS-NEXT-STUNUM
+                END-IF
+                MOVE WS-NEXT-STUNUM TO WSW-STUNUMBER-REQ
+           END-IF.
+
+           MOVE 4 TO STU-NUMBERL-T.
+           MOVE WSW-STUNUMBER-REQ TO STU-NUMBERI-T.
+           MOVE WSW-NAME-REQ TO STU-NAMEI-T.
+           IF (STU-NAMEI-T NOT = SPACES)
+                MOVE 20 TO STU-NAMEL-T
+           ELSE
+                MOVE 0 TO STU-NAMEL-T
+           END-IF.
+
+           IF (WSW-ADDR1-REQ NOT = SPACES)
+                MOVE 20 TO STU-ADD1L-T
+           ELSE
+                MOVE 0 TO STU-ADD1L-T
+           END-IF.
+           IF (WSW-ADDR2-REQ NOT = SPACES)
+                MOVE 20 TO STU-ADD2L-T
+           ELSE
+                MOVE 0 TO STU-ADD2L-T
+           END-IF.
+
+           MOVE WSW-POSTAL1-REQ TO STU-POST1I-T.
+           IF (WSW-POSTAL1-REQ NOT = SPACES)
+                MOVE 3 TO STU-POST1L-T
+           ELSE
+                MOVE 0 TO STU-POST1L-T
+           END-IF.
+           MOVE WSW-POSTAL2-REQ TO STU-POST2I-T.
+           IF (WSW-POSTAL2-REQ NOT = SPACES)
+                MOVE 3 TO STU-POST2L-T
+           ELSE
+                MOVE 0 TO STU-POST2L-T
+           END-IF.
+
+           MOVE WSW-PHONE1-REQ TO STU-PHN1I-T.
+           IF (WSW-PHONE1-REQ NOT = SPACES)
+                MOVE 3 TO STU-PHN1L-T
+           ELSE
+                MOVE 0 TO STU-PHN1L-T
+           END-IF.
+           MOVE WSW-PHONE2-REQ TO STU-PHN2I-T.
+           IF (WSW-PHONE2-REQ NOT = SPACES)
+                MOVE 3 TO STU-PHN2L-T
+           ELSE
+                MOVE 0 TO STU-PHN2L-T
+           END-IF.
+           MOVE WSW-PHONE3-REQ TO STU-PHN3I-T.
+           IF (WSW-PHONE3-REQ NOT = SPACES)
+                MOVE 4 TO STU-PHN3L-T
+           ELSE
+                MOVE 0 TO STU-PHN3L-T
+           END-IF.
+
+           PERFORM 410-SPLIT-ONE-COURSE
+                VARYING WS-CRS-IDX FROM 1 BY 1
+                UNTIL WS-CRS-IDX > 10.
+
+           MOVE 00 TO STU-ERRORCODE.
+
+           EXEC CICS LINK
+                PROGRAM('DCJB8PGE')
+                COMMAREA(STUDATA-RECORD)
+                LENGTH(STUDATA-LENGTH)
+           END-EXEC.
+
+           IF STU-ERRORCODE OF STUDATA-RECORD NOT = WS-NOERROR-CONST
+                MOVE LOW-VALUES TO WSW-RESP
+                MOVE STU-ERRORMSG TO WSW-MSG
+                MOVE "1" TO WSW-STATUS-CODE
+                MOVE WSW-RESP TO DFHCOMMAREA
+                EXEC CICS RETURN END-EXEC
+           END-IF.
+
+      * DUPLICATE-NAME CHECK - REJECT A NEW STUDENT WHOSE NAME MATCHES
+      * ONE ALREADY ON FILE, THE SAME WAY DCJB8PGC DOES BEFORE IT
+      * WRITES.
+           MOVE SPACES TO STU-NAME OF STUFILE-RECORD.
+           MOVE STU-NAMEI-T TO STU-NAME OF STUFILE-RECORD.
+
+           EXEC CICS STARTBR
+                FILE('STUNAME')
+                RIDFLD(STU-NAME OF STUFILE-RECORD)
+           END-EXEC.
+
+           EXEC CICS READNEXT
+                FILE('STUNAME')
+                INTO(STUFILE-RECORD)
+                LENGTH(STUFILE-LENGTH)
+                RIDFLD(STU-NAME OF STUFILE-RECORD)
+                RESP(WS-DUP-STATUS)
+           END-EXEC.
+
+           EXEC CICS ENDBR
+                FILE('STUNAME')
+           END-EXEC.
+
+           IF (WS-DUP-STATUS NOT = DFHRESP(ENDFILE)) AND
+              (STU-NAME OF STUFILE-RECORD = STU-NAMEI-T)
+                MOVE LOW-VALUES TO WSW-RESP
+                MOVE 'STUDENT NAME ALREADY EXISTS' TO WSW-MSG
+                MOVE "3" TO WSW-STATUS-CODE
+                MOVE WSW-RESP TO DFHCOMMAREA
+                EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           MOVE WSW-STUNUMBER-REQ TO STU-NUMBER OF STUFILE-RECORD.
+           MOVE STU-NAMEI-T TO STU-NAME OF STUFILE-RECORD.
+           MOVE WSW-ADDR1-REQ TO STU-ADDRESS-1 OF STUFILE-RECORD.
+           MOVE WSW-ADDR2-REQ TO STU-ADDRESS-2 OF STUFILE-RECORD.
+           MOVE WSW-ADDR3-REQ TO STU-ADDRESS-3 OF STUFILE-RECORD.
+           MOVE WSW-POSTAL1-REQ TO STU-POSTAL-1 OF STUFILE-RECORD.
+           MOVE WSW-POSTAL2-REQ TO STU-POSTAL-2 OF STUFILE-RECORD.
+           MOVE WSW-PHONE1-REQ TO STU-PHONE-1 OF STUFILE-RECORD.
+           MOVE WSW-PHONE2-REQ TO STU-PHONE-2 OF STUFILE-RECORD.
+           MOVE WSW-PHONE3-REQ TO STU-PHONE-3 OF STUFILE-RECORD.
+           SET STU-ACTIVE TO TRUE.
+
+      * COURSE SLOTS BELONG TO THE TERM THE SYSTEM IS CURRENTLY
+      * REGISTERING FOR - SAME RULE AS DCJB8PGC.
+           MOVE WS-CURRENT-TERM TO STU-TERM OF STUFILE-RECORD.
+
+      * ASSEMBLE THE COURSE TABLE AND COUNT HOW MANY SLOTS ARE
+      * ACTUALLY USED, THE SAME AS DCJB8PGC'S 210-ASSEMBLE-COURSE.
+           MOVE 0 TO STU-COURSE-COUNT.
+           PERFORM 411-ASSEMBLE-ONE-COURSE
+                VARYING WS-CRS-IDX FROM 1 BY 1
+                UNTIL WS-CRS-IDX > 10.
+
+      * REJECT THE REGISTRATION OUTRIGHT IF ANY REQUESTED COURSE IS
+      * ALREADY AT CAPACITY.
+           MOVE SPACES TO WS-CAP-FULL-CODE.
+           PERFORM 420-CHECK-CAPACITY THRU 420-CHECK-CAPACITY-EXIT
+                VARYING WS-CAP-IDX FROM 1 BY 1
+                UNTIL (WS-CAP-IDX > 10)
+                   OR (WS-CAP-FULL-CODE NOT = SPACES).
+
+           IF (WS-CAP-FULL-CODE NOT = SPACES)
+                MOVE LOW-VALUES TO WSW-RESP
+                MOVE WS-CAP-FULL-CODE TO WSW-MSG(1:8)
+                MOVE ' IS FULL' TO WSW-MSG(9:8)
+                MOVE "4" TO WSW-STATUS-CODE
+                MOVE WSW-RESP TO DFHCOMMAREA
+                EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           MOVE EIBDATE TO STU-LASTCHG-DATE.
+           MOVE EIBTIME TO STU-LASTCHG-TIME.
+
+           EXEC CICS WRITE
+                FILE('STUFILE')
+                FROM(STUFILE-RECORD)
+                RIDFLD(STU-KEY)
+           END-EXEC.
+
+      * A SEAT IS ONLY SPENT ONCE THE STUDENT IS ACTUALLY ON FILE.
+           PERFORM 430-TAKE-SEAT THRU 430-TAKE-SEAT-EXIT
+                VARYING WS-CAP-IDX FROM 1 BY 1
+                UNTIL WS-CAP-IDX > 10.
+
+      * DROP A CHANGE-EXTRACT ENTRY FOR FINANCE'S NIGHTLY INTERFACE
+      * JOB - EVERYTHING IS NEW ON A FRESH REGISTRATION.
+           MOVE STU-NUMBER OF STUFILE-RECORD TO XTR-STU-NUMBER.
+           SET XTR-NEW-REG TO TRUE.
+           SET XTR-ADDR-WAS-CHANGED TO TRUE.
+           SET XTR-COURSE-WAS-CHANGED TO TRUE.
+           MOVE WS-OPERID TO XTR-OPERID.
+           MOVE EIBDATE TO XTR-DATE.
+           MOVE EIBTIME TO XTR-TIME.
+
+           EXEC CICS WRITE
+                FILE('STUXTRCT')
+                FROM(STUXTRCT-RECORD)
+                LENGTH(STUXTRCT-LENGTH)
+           END-EXEC.
+
+      * APPEND THIS NEW REGISTRATION TO THE UNIFIED STUFILE JOURNAL.
+           MOVE STU-NUMBER OF STUFILE-RECORD TO JRN-STU-NUMBER.
+           SET JRN-WRITE TO TRUE.
+           MOVE EIBTRNID TO JRN-TRANSID.
+           MOVE WS-OPERID TO JRN-OPERID.
+           MOVE EIBDATE TO JRN-DATE.
+           MOVE EIBTIME TO JRN-TIME.
+           MOVE STUFILE-RECORD TO JRN-RECORD-IMAGE.
+
+           EXEC CICS WRITE
+                FILE('STUJRNL')
+                FROM(STUJRNL-RECORD)
+                LENGTH(STUJRNL-LENGTH)
+           END-EXEC.
+
+           MOVE LOW-VALUES TO WSW-RESP.
+           MOVE "0" TO WSW-STATUS-CODE.
+           MOVE "Success" TO WSW-MSG.
+           MOVE STU-NUMBER OF STUFILE-RECORD TO WSW-STUNUMBER-RESP.
+           MOVE WSW-RESP TO DFHCOMMAREA.
+           EXEC CICS RETURN END-EXEC.
+
+       410-SPLIT-ONE-COURSE.
+
+           IF (WSW-COURSE-REQ(WS-CRS-IDX) = SPACES)
+                MOVE 0 TO STU-CRAL-T(WS-CRS-IDX)
+                MOVE 0 TO STU-CRBL-T(WS-CRS-IDX)
+                MOVE SPACES TO STU-CRAI-T(WS-CRS-IDX)
+                MOVE SPACES TO STU-CRBI-T(WS-CRS-IDX)
+           ELSE
+                MOVE 4 TO STU-CRAL-T(WS-CRS-IDX)
+                MOVE 4 TO STU-CRBL-T(WS-CRS-IDX)
+                MOVE WSW-COURSE-REQ(WS-CRS-IDX)(1:4)
+                     TO STU-CRAI-T(WS-CRS-IDX)
+                MOVE WSW-COURSE-REQ(WS-CRS-IDX)(5:4)
+                     TO STU-CRBI-T(WS-CRS-IDX)
+           END-IF.
+
+       411-ASSEMBLE-ONE-COURSE.
+
+           MOVE WSW-COURSE-REQ(WS-CRS-IDX)
+                TO STU-COURSE-TABLE(WS-CRS-IDX).
+
+           IF (WSW-COURSE-REQ(WS-CRS-IDX) NOT = SPACES)
+                ADD 1 TO STU-COURSE-COUNT
+           END-IF.
+
+       420-CHECK-CAPACITY.
+
+           IF (STU-COURSE-TABLE(WS-CAP-IDX) = SPACES)
+                GO TO 420-CHECK-CAPACITY-EXIT
+           END-IF.
+
+           EXEC CICS READ
+                FILE('CRSFILE')
+                INTO(CRSFILE-RECORD)
+                LENGTH(CRSFILE-LENGTH)
+                RIDFLD(STU-COURSE-TABLE(WS-CAP-IDX))
+                RESP(WS-CAP-STATUS)
+           END-EXEC.
+
+           IF (WS-CAP-STATUS = DFHRESP(NORMAL)) AND
+              (CRS-SEATS-USED >= CRS-CAPACITY)
+                MOVE STU-COURSE-TABLE(WS-CAP-IDX) TO WS-CAP-FULL-CODE
+           END-IF.
+
+       420-CHECK-CAPACITY-EXIT.
+           EXIT.
+
+       430-TAKE-SEAT.
+
+           IF (STU-COURSE-TABLE(WS-CAP-IDX) = SPACES)
+                GO TO 430-TAKE-SEAT-EXIT
+           END-IF.
+
+           EXEC CICS READ
+                FILE('CRSFILE')
+                INTO(CRSFILE-RECORD)
+                LENGTH(CRSFILE-LENGTH)
+                RIDFLD(STU-COURSE-TABLE(WS-CAP-IDX))
+                UPDATE
+           END-EXEC.
+
+           ADD 1 TO CRS-SEATS-USED.
+
+           EXEC CICS REWRITE
+                FILE('CRSFILE')
+                FROM(CRSFILE-RECORD)
+                LENGTH(CRSFILE-LENGTH)
+           END-EXEC.
+
+       430-TAKE-SEAT-EXIT.
+           EXIT.
+
+      *===============================================================
+      * UPDATE - MIRRORS DCJB8PGU'S 250-UPDATE, MINUS THE OPTIMISTIC-
+      * LOCK RE-INQUIRE CHECK (A STATELESS CALLER NEVER HELD THE CICS
+      * READ-UPDATE LOCK TO BEGIN WITH) AND MINUS WAITLIST PROMOTION
+      * ON A FREED SEAT.
+      *===============================================================
+       500-UPDATE.
+
+           MOVE WSW-STUNUMBER-REQ TO STU-NUMBER OF STUFILE-RECORD.
+
+           EXEC CICS READ
+                FILE('STUFILE')
+                INTO(STUFILE-RECORD)
+                LENGTH(STUFILE-LENGTH)
+                RIDFLD(STU-NUMBER OF STUFILE-RECORD)
+                UPDATE
+           END-EXEC.
+
+           MOVE STU-COURSE-TABLE(1) TO WS-OLD-COURSE-T(1).
+           MOVE STU-COURSE-TABLE(2) TO WS-OLD-COURSE-T(2).
+           MOVE STU-COURSE-TABLE(3) TO WS-OLD-COURSE-T(3).
+           MOVE STU-COURSE-TABLE(4) TO WS-OLD-COURSE-T(4).
+           MOVE STU-COURSE-TABLE(5) TO WS-OLD-COURSE-T(5).
+           MOVE STU-COURSE-TABLE(6) TO WS-OLD-COURSE-T(6).
+           MOVE STU-COURSE-TABLE(7) TO WS-OLD-COURSE-T(7).
+           MOVE STU-COURSE-TABLE(8) TO WS-OLD-COURSE-T(8).
+           MOVE STU-COURSE-TABLE(9) TO WS-OLD-COURSE-T(9).
+           MOVE STU-COURSE-TABLE(10) TO WS-OLD-COURSE-T(10).
+
+      * CAPTURE THE "BEFORE" IMAGE FOR THE AUDIT TRAIL BEFORE ANYTHING
+      * BELOW OVERWRITES IT.
+           MOVE STU-NUMBER OF STUFILE-RECORD TO AUD-STU-NUMBER.
+           MOVE STU-NAME OF STUFILE-RECORD TO AUD-OLD-NAME.
+           MOVE STU-COURSE-TABLE(1)  TO AUD-OLD-COURSE-1.
+           MOVE STU-COURSE-TABLE(2)  TO AUD-OLD-COURSE-2.
+           MOVE STU-COURSE-TABLE(3)  TO AUD-OLD-COURSE-3.
+           MOVE STU-COURSE-TABLE(4)  TO AUD-OLD-COURSE-4.
+           MOVE STU-COURSE-TABLE(5)  TO AUD-OLD-COURSE-5.
+           MOVE STU-COURSE-TABLE(6)  TO AUD-OLD-COURSE-6.
+           MOVE STU-COURSE-TABLE(7)  TO AUD-OLD-COURSE-7.
+           MOVE STU-COURSE-TABLE(8)  TO AUD-OLD-COURSE-8.
+           MOVE STU-COURSE-TABLE(9)  TO AUD-OLD-COURSE-9.
+           MOVE STU-COURSE-TABLE(10) TO AUD-OLD-COURSE-10.
+           MOVE STU-ADDRESS-1 OF STUFILE-RECORD TO AUD-OLD-ADDRESS-1.
+           MOVE STU-ADDRESS-2 OF STUFILE-RECORD TO AUD-OLD-ADDRESS-2.
+           MOVE STU-ADDRESS-3 OF STUFILE-RECORD TO AUD-OLD-ADDRESS-3.
+           MOVE STU-PHONE-1 OF STUFILE-RECORD TO AUD-OLD-PHONE-1.
+           MOVE STU-PHONE-2 OF STUFILE-RECORD TO AUD-OLD-PHONE-2.
+           MOVE STU-PHONE-3 OF STUFILE-RECORD TO AUD-OLD-PHONE-3.
+
+           MOVE 4 TO STU-NUMBERL-T.
+           MOVE WSW-STUNUMBER-REQ TO STU-NUMBERI-T.
+           MOVE WSW-NAME-REQ TO STU-NAMEI-T.
+           IF (STU-NAMEI-T NOT = SPACES)
+                MOVE 20 TO STU-NAMEL-T
+           ELSE
+                MOVE 0 TO STU-NAMEL-T
+           END-IF.
+           IF (WSW-ADDR1-REQ NOT = SPACES)
+                MOVE 20 TO STU-ADD1L-T
+           ELSE
+                MOVE 0 TO STU-ADD1L-T
+           END-IF.
+           IF (WSW-ADDR2-REQ NOT = SPACES)
+                MOVE 20 TO STU-ADD2L-T
+           ELSE
+                MOVE 0 TO STU-ADD2L-T
+           END-IF.
+           MOVE WSW-POSTAL1-REQ TO STU-POST1I-T.
+           IF (WSW-POSTAL1-REQ NOT = SPACES)
+                MOVE 3 TO STU-POST1L-T
+           ELSE
+                MOVE 0 TO STU-POST1L-T
+           END-IF.
+           MOVE WSW-POSTAL2-REQ TO STU-POST2I-T.
+           IF (WSW-POSTAL2-REQ NOT = SPACES)
+                MOVE 3 TO STU-POST2L-T
+           ELSE
+                MOVE 0 TO STU-POST2L-T
+           END-IF.
+           MOVE WSW-PHONE1-REQ TO STU-PHN1I-T.
+           IF (WSW-PHONE1-REQ NOT = SPACES)
+                MOVE 3 TO STU-PHN1L-T
+           ELSE
+                MOVE 0 TO STU-PHN1L-T
+           END-IF.
+           MOVE WSW-PHONE2-REQ TO STU-PHN2I-T.
+           IF (WSW-PHONE2-REQ NOT = SPACES)
+                MOVE 3 TO STU-PHN2L-T
+           ELSE
+                MOVE 0 TO STU-PHN2L-T
+           END-IF.
+           MOVE WSW-PHONE3-REQ TO STU-PHN3I-T.
+           IF (WSW-PHONE3-REQ NOT = SPACES)
+                MOVE 4 TO STU-PHN3L-T
+           ELSE
+                MOVE 0 TO STU-PHN3L-T
+           END-IF.
+
+           PERFORM 410-SPLIT-ONE-COURSE
+                VARYING WS-CRS-IDX FROM 1 BY 1
+                UNTIL WS-CRS-IDX > 10.
+
+           MOVE 00 TO STU-ERRORCODE.
+
+           EXEC CICS LINK
+                PROGRAM('DCJB8PGE')
+                COMMAREA(STUDATA-RECORD)
+                LENGTH(STUDATA-LENGTH)
+           END-EXEC.
+
+           IF STU-ERRORCODE OF STUDATA-RECORD NOT = WS-NOERROR-CONST
+                EXEC CICS UNLOCK
+                     FILE('STUFILE')
+                END-EXEC
+                MOVE LOW-VALUES TO WSW-RESP
+                MOVE STU-ERRORMSG TO WSW-MSG
+                MOVE "1" TO WSW-STATUS-CODE
+                MOVE WSW-RESP TO DFHCOMMAREA
+                EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           MOVE STU-NAMEI-T TO STU-NAME OF STUFILE-RECORD.
+
+           MOVE 0 TO STU-COURSE-COUNT.
+           PERFORM 411-ASSEMBLE-ONE-COURSE
+                VARYING WS-CRS-IDX FROM 1 BY 1
+                UNTIL WS-CRS-IDX > 10.
+
+      * REJECT THE UPDATE IF ANY NEWLY-ADDED COURSE IS ALREADY AT
+      * CAPACITY - A SLOT THAT ISN'T ACTUALLY CHANGING ISN'T
+      * RECHECKED, SINCE THE STUDENT ALREADY HOLDS THAT SEAT.
+           MOVE SPACES TO WS-CAP-FULL-CODE.
+           PERFORM 520-CHECK-CAPACITY THRU 520-CHECK-CAPACITY-EXIT
+                VARYING WS-CAP-IDX FROM 1 BY 1
+                UNTIL (WS-CAP-IDX > 10)
+                   OR (WS-CAP-FULL-CODE NOT = SPACES).
+
+           IF (WS-CAP-FULL-CODE NOT = SPACES)
+                EXEC CICS UNLOCK
+                     FILE('STUFILE')
+                END-EXEC
+                MOVE LOW-VALUES TO WSW-RESP
+                MOVE WS-CAP-FULL-CODE TO WSW-MSG(1:8)
+                MOVE ' SECTION IS FULL' TO WSW-MSG(9:17)
+                MOVE "4" TO WSW-STATUS-CODE
+                MOVE WSW-RESP TO DFHCOMMAREA
+                EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           MOVE WSW-ADDR1-REQ TO STU-ADDRESS-1 OF STUFILE-RECORD.
+           MOVE WSW-ADDR2-REQ TO STU-ADDRESS-2 OF STUFILE-RECORD.
+           MOVE WSW-ADDR3-REQ TO STU-ADDRESS-3 OF STUFILE-RECORD.
+           MOVE WSW-POSTAL1-REQ TO STU-POSTAL-1 OF STUFILE-RECORD.
+           MOVE WSW-POSTAL2-REQ TO STU-POSTAL-2 OF STUFILE-RECORD.
+           MOVE WSW-PHONE1-REQ TO STU-PHONE-1 OF STUFILE-RECORD.
+           MOVE WSW-PHONE2-REQ TO STU-PHONE-2 OF STUFILE-RECORD.
+           MOVE WSW-PHONE3-REQ TO STU-PHONE-3 OF STUFILE-RECORD.
+
+           MOVE EIBDATE TO STU-LASTCHG-DATE.
+           MOVE EIBTIME TO STU-LASTCHG-TIME.
+
+           EXEC CICS REWRITE
+                FILE('STUFILE')
+                FROM(STUFILE-RECORD)
+                LENGTH(STUFILE-LENGTH)
+           END-EXEC.
+
+      * ADJUST CRS-SEATS-USED FOR EVERY COURSE SLOT THAT ACTUALLY
+      * CHANGED - FREE THE OLD COURSE'S SEAT AND TAKE ONE IN THE NEW
+      * COURSE. NO WAITLIST PROMOTION ON THE FREED SEAT HERE (SEE THE
+      * BANNER COMMENT ABOVE 500-UPDATE).
+           PERFORM 530-ADJUST-SEAT THRU 530-ADJUST-SEAT-EXIT
+                VARYING WS-CAP-IDX FROM 1 BY 1
+                UNTIL WS-CAP-IDX > 10.
+
+      * APPEND A BEFORE/AFTER IMAGE TO THE AUDIT FILE NOW THAT THE
+      * UPDATE HAS BEEN COMMITTED.
+           MOVE STU-NAME OF STUFILE-RECORD TO AUD-NEW-NAME.
+           MOVE STU-COURSE-TABLE(1)  TO AUD-NEW-COURSE-1.
+           MOVE STU-COURSE-TABLE(2)  TO AUD-NEW-COURSE-2.
+           MOVE STU-COURSE-TABLE(3)  TO AUD-NEW-COURSE-3.
+           MOVE STU-COURSE-TABLE(4)  TO AUD-NEW-COURSE-4.
+           MOVE STU-COURSE-TABLE(5)  TO AUD-NEW-COURSE-5.
+           MOVE STU-COURSE-TABLE(6)  TO AUD-NEW-COURSE-6.
+           MOVE STU-COURSE-TABLE(7)  TO AUD-NEW-COURSE-7.
+           MOVE STU-COURSE-TABLE(8)  TO AUD-NEW-COURSE-8.
+           MOVE STU-COURSE-TABLE(9)  TO AUD-NEW-COURSE-9.
+           MOVE STU-COURSE-TABLE(10) TO AUD-NEW-COURSE-10.
+           MOVE STU-ADDRESS-1 OF STUFILE-RECORD TO AUD-NEW-ADDRESS-1.
+           MOVE STU-ADDRESS-2 OF STUFILE-RECORD TO AUD-NEW-ADDRESS-2.
+           MOVE STU-ADDRESS-3 OF STUFILE-RECORD TO AUD-NEW-ADDRESS-3.
+           MOVE STU-PHONE-1 OF STUFILE-RECORD TO AUD-NEW-PHONE-1.
+           MOVE STU-PHONE-2 OF STUFILE-RECORD TO AUD-NEW-PHONE-2.
+           MOVE STU-PHONE-3 OF STUFILE-RECORD TO AUD-NEW-PHONE-3.
+           MOVE WS-OPERID TO AUD-OPERID.
+           MOVE EIBDATE TO AUD-DATE.
+           MOVE EIBTIME TO AUD-TIME.
+
+           EXEC CICS WRITE
+                FILE('STUAUDIT')
+                FROM(STUAUDIT-RECORD)
+                LENGTH(STUAUDIT-LENGTH)
+           END-EXEC.
+
+      * DROP A CHANGE-EXTRACT ENTRY FOR FINANCE'S NIGHTLY INTERFACE
+      * JOB, FLAGGING ONLY WHAT THE AUDIT IMAGE ABOVE SHOWS CHANGED.
+           PERFORM 535-WRITE-EXTRACT.
+
+      * APPEND THIS UPDATE TO THE UNIFIED STUFILE JOURNAL.
+           PERFORM 545-WRITE-JOURNAL.
+
+           MOVE LOW-VALUES TO WSW-RESP.
+           MOVE "0" TO WSW-STATUS-CODE.
+           MOVE "Success" TO WSW-MSG.
+           MOVE STU-NUMBER OF STUFILE-RECORD TO WSW-STUNUMBER-RESP.
+           MOVE WSW-RESP TO DFHCOMMAREA.
+           EXEC CICS RETURN END-EXEC.
+
+       520-CHECK-CAPACITY.
+
+           IF STU-COURSE-TABLE(WS-CAP-IDX) = WS-OLD-COURSE-T(WS-CAP-IDX)
+                GO TO 520-CHECK-CAPACITY-EXIT
+           END-IF.
+
+           IF (STU-COURSE-TABLE(WS-CAP-IDX) = SPACES)
+                GO TO 520-CHECK-CAPACITY-EXIT
+           END-IF.
+
+           EXEC CICS READ
+                FILE('CRSFILE')
+                INTO(CRSFILE-RECORD)
+                LENGTH(CRSFILE-LENGTH)
+                RIDFLD(STU-COURSE-TABLE(WS-CAP-IDX))
+                RESP(WS-CAP-STATUS)
+           END-EXEC.
+
+           IF (WS-CAP-STATUS = DFHRESP(NORMAL)) AND
+              (CRS-SEATS-USED >= CRS-CAPACITY)
+                MOVE STU-COURSE-TABLE(WS-CAP-IDX) TO WS-CAP-FULL-CODE
+           END-IF.
+
+       520-CHECK-CAPACITY-EXIT.
+           EXIT.
+
+       530-ADJUST-SEAT.
+
+           IF STU-COURSE-TABLE(WS-CAP-IDX) = WS-OLD-COURSE-T(WS-CAP-IDX)
+                GO TO 530-ADJUST-SEAT-EXIT
+           END-IF.
+
+           IF (WS-OLD-COURSE-T(WS-CAP-IDX) NOT = SPACES)
+                EXEC CICS READ
+                     FILE('CRSFILE')
+                     INTO(CRSFILE-RECORD)
+                     LENGTH(CRSFILE-LENGTH)
+                     RIDFLD(WS-OLD-COURSE-T(WS-CAP-IDX))
+                     UPDATE
+                END-EXEC
+                IF (CRS-SEATS-USED > 0)
+                     SUBTRACT 1 FROM CRS-SEATS-USED
+                END-IF
+                EXEC CICS REWRITE
+                     FILE('CRSFILE')
+                     FROM(CRSFILE-RECORD)
+                     LENGTH(CRSFILE-LENGTH)
+                END-EXEC
+           END-IF.
+
+           IF (STU-COURSE-TABLE(WS-CAP-IDX) NOT = SPACES)
+                EXEC CICS READ
+                     FILE('CRSFILE')
+                     INTO(CRSFILE-RECORD)
+                     LENGTH(CRSFILE-LENGTH)
+                     RIDFLD(STU-COURSE-TABLE(WS-CAP-IDX))
+                     UPDATE
+                END-EXEC
+                ADD 1 TO CRS-SEATS-USED
+                EXEC CICS REWRITE
+                     FILE('CRSFILE')
+                     FROM(CRSFILE-RECORD)
+                     LENGTH(CRSFILE-LENGTH)
+                END-EXEC
+           END-IF.
+
+       530-ADJUST-SEAT-EXIT.
+           EXIT.
+
+      * APPENDS A CHANGE-EXTRACT ENTRY FOR THIS UPDATE, FLAGGING ONLY
+      * THE ADDRESS AND/OR COURSE CHANGES THE AUDIT BEFORE/AFTER IMAGE
+      * ABOVE ACTUALLY SHOWS - SAME LOGIC AS DCJB8PGU'S
+      * 945-WRITE-EXTRACT.
+       535-WRITE-EXTRACT.
+
+           MOVE 'N' TO WS-ADDR-CHANGED-SW
+           MOVE 'N' TO WS-COURSE-CHANGED-SW
+
+           IF (AUD-OLD-ADDRESS-1 NOT = AUD-NEW-ADDRESS-1)
+              OR (AUD-OLD-ADDRESS-2 NOT = AUD-NEW-ADDRESS-2)
+              OR (AUD-OLD-ADDRESS-3 NOT = AUD-NEW-ADDRESS-3)
+               SET WS-ADDR-CHANGED TO TRUE
+           END-IF
+
+           PERFORM 536-CHECK-COURSE-CHANGE
+                VARYING WS-XTR-IDX FROM 1 BY 1
+                UNTIL (WS-XTR-IDX > 10) OR WS-COURSE-CHANGED
+
+           MOVE AUD-STU-NUMBER TO XTR-STU-NUMBER
+           SET XTR-CHANGE TO TRUE
+           MOVE SPACE TO XTR-ADDR-CHANGED
+           MOVE SPACE TO XTR-COURSE-CHANGED
+           IF WS-ADDR-CHANGED
+               SET XTR-ADDR-WAS-CHANGED TO TRUE
+           END-IF
+           IF WS-COURSE-CHANGED
+               SET XTR-COURSE-WAS-CHANGED TO TRUE
+           END-IF
+           MOVE AUD-OPERID TO XTR-OPERID
+           MOVE AUD-DATE   TO XTR-DATE
+           MOVE AUD-TIME   TO XTR-TIME
+
+           EXEC CICS WRITE
+                FILE('STUXTRCT')
+                FROM(STUXTRCT-RECORD)
+                LENGTH(STUXTRCT-LENGTH)
+           END-EXEC.
+
+       535-EXIT.
+           EXIT.
+
+      * COMPARES ONE COURSE SLOT'S BEFORE/AFTER IMAGE - STOPS THE
+      * VARYING LOOP IN 535-WRITE-EXTRACT AS SOON AS ANY SLOT DIFFERS.
+       536-CHECK-COURSE-CHANGE.
+
+           IF WS-OLD-COURSE-T(WS-XTR-IDX) NOT =
+              STU-COURSE-TABLE(WS-XTR-IDX)
+               SET WS-COURSE-CHANGED TO TRUE
+           END-IF.
+
+      * APPENDS AN ENTRY TO THE UNIFIED STUFILE WRITE/REWRITE/DELETE
+      * JOURNAL - SAME LOGIC AS DCJB8PGU'S 950-WRITE-JOURNAL.
+       545-WRITE-JOURNAL.
+
+           MOVE AUD-STU-NUMBER TO JRN-STU-NUMBER.
+           SET JRN-REWRITE TO TRUE.
+           MOVE EIBTRNID   TO JRN-TRANSID.
+           MOVE AUD-OPERID TO JRN-OPERID.
+           MOVE AUD-DATE   TO JRN-DATE.
+           MOVE AUD-TIME   TO JRN-TIME.
+           MOVE STUFILE-RECORD TO JRN-RECORD-IMAGE.
+
+           EXEC CICS WRITE
+                FILE('STUJRNL')
+                FROM(STUJRNL-RECORD)
+                LENGTH(STUJRNL-LENGTH)
+           END-EXEC.
+
+       545-EXIT.
+           EXIT.
+
+       300-NOTFND.
+           MOVE LOW-VALUES TO WSW-RESP.
+           MOVE 'STUDENT NOT FOUND' TO WSW-MSG.
+           MOVE "2" TO WSW-STATUS-CODE.
+           MOVE WSW-RESP TO DFHCOMMAREA.
+           EXEC CICS RETURN END-EXEC.
+
+       320-DUPREC.
+           MOVE LOW-VALUES TO WSW-RESP.
+           MOVE 'STUDENT NUMBER ALREADY EXISTS' TO WSW-MSG.
+           MOVE "5" TO WSW-STATUS-CODE.
+           MOVE WSW-RESP TO DFHCOMMAREA.
+           EXEC CICS RETURN END-EXEC.
+
+       END PROGRAM DCJB8WSW.
