@@ -0,0 +1,21 @@
+      * REQUEST LAYOUT PASSED INTO DCJB8WSW BY A SELF-SERVICE PORTAL
+      * THAT WANTS TO CREATE OR UPDATE A STUFILE RECORD WITHOUT A
+      * HUMAN RE-KEYING IT THROUGH DCJB8PGC/DCJB8PGU. WSW-ACTION
+      * PICKS WHICH: 'C' CREATES A NEW STUDENT (WSW-STUNUMBER-REQ MAY
+      * BE LEFT BLANK TO AUTO-NUMBER THE SAME WAY DCJB8PGC DOES), 'U'
+      * UPDATES THE STUDENT ALREADY ON FILE UNDER WSW-STUNUMBER-REQ.
+       01 WSWSTU-REQ.
+           05 WSW-ACTION              PIC X(1).
+           05 WSW-STUNUMBER-REQ       PIC X(7).
+           05 WSW-NAME-REQ            PIC X(20).
+           05 WSW-ADDR1-REQ           PIC X(20).
+           05 WSW-ADDR2-REQ           PIC X(20).
+           05 WSW-ADDR3-REQ           PIC X(20).
+           05 WSW-POSTAL1-REQ         PIC X(3).
+           05 WSW-POSTAL2-REQ         PIC X(3).
+           05 WSW-PHONE1-REQ          PIC X(3).
+           05 WSW-PHONE2-REQ          PIC X(3).
+           05 WSW-PHONE3-REQ          PIC X(4).
+      *    A BLANK (SPACES) ENTRY MEANS THE SLOT IS NOT USED, THE SAME
+      *    AS A BLANK PAIR OF BMS COURSE-CODE HALVES MEANS TO DCJB8PGE.
+           05 WSW-COURSE-REQ          PIC X(8) OCCURS 10 TIMES.
