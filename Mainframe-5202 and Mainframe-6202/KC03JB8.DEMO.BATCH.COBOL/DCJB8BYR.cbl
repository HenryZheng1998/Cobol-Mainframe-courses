@@ -0,0 +1,200 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DCJB8BYR.
+000300 AUTHOR. HENRY ZHENG.
+000400 INSTALLATION. REGISTRAR SYSTEMS - BATCH REPORTS.
+000500 DATE-WRITTEN. 08/09/26.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/26  HZ   INITIAL VERSION - YEAR-END TERM ROLLOVER. FOR
+001100*                EVERY STUFILE RECORD NOT ALREADY STAMPED WITH
+001200*                THE NEW TERM (SYSIN PARM), ARCHIVES THE COURSE
+001300*                TABLE IT CARRIES TO STUHIST, THEN CLEARS THE
+001400*                COURSE SLOTS AND ADVANCES STU-TERM SO DCJB8PGU
+001500*                CAN REUSE THEM FOR THE NEW TERM'S REGISTRATIONS
+001600*                WITHOUT LOSING WHAT THE STUDENT TOOK LAST TERM.
+001700*                RE-RUNNABLE - A STUDENT ALREADY STAMPED WITH THE
+001800*                NEW TERM IS SKIPPED, SO RERUNNING AFTER A FAILURE
+001900*                PARTWAY THROUGH DOES NOT DOUBLE-ARCHIVE ANYONE.
+002000*----------------------------------------------------------------
+002100
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-370.
+002500 OBJECT-COMPUTER. IBM-370.
+002600
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900
+003000     SELECT STUFILE ASSIGN TO STUFILE
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS SEQUENTIAL
+003300         RECORD KEY IS STU-NUMBER
+003400         FILE STATUS IS WS-STUFILE-STATUS.
+003500
+003600*    ARCHIVE OF EVERY STUDENT'S COURSE TABLE AS OF THE TERM JUST
+003700*    ENDED - ONE ROW APPENDED PER STUDENT ROLLED OVER.
+003800     SELECT STUHIST-FILE ASSIGN TO STUHIST
+003900         ORGANIZATION IS SEQUENTIAL
+004000         FILE STATUS IS WS-HIST-STATUS.
+004100
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400
+004500 FD  STUFILE
+004600     LABEL RECORDS ARE STANDARD
+004700     RECORD CONTAINS 199 CHARACTERS
+004800     DATA RECORD IS STUFILE-RECORD.
+004900
+005000*    STUFILE RECORD LAYOUT - SHARED WITH THE CICS PROGRAMS.
+005100     COPY 'STUREC'.
+005200
+005300 FD  STUHIST-FILE
+005400     LABEL RECORDS ARE STANDARD
+005500     RECORD CONTAINS 122 CHARACTERS
+005600     DATA RECORD IS STUHIST-RECORD.
+005700
+005800*    STUHIST RECORD LAYOUT - SHARED WITH THE CICS SIDE.
+005900     COPY 'STUHIST'.
+006000
+006100 WORKING-STORAGE SECTION.
+006200
+006300 01  WS-STUFILE-STATUS               PIC X(2) VALUE SPACES.
+006400     88 WS-STUFILE-OK                    VALUE '00'.
+006500
+006600 01  WS-HIST-STATUS                   PIC X(2) VALUE SPACES.
+006700     88 WS-HIST-OK                        VALUE '00'.
+006800
+006900 01  WS-CURR-DATE                     PIC X(8) VALUE SPACES.
+007000 01  WS-NEW-TERM                      PIC X(5) VALUE SPACES.
+007100
+007200 01  WS-SWITCHES.
+007300     05 WS-STU-EOF-SW                 PIC X(1) VALUE 'N'.
+007400         88 WS-STU-EOF                     VALUE 'Y'.
+007500
+007600 77  WS-COURSE-IDX                    PIC S9(2) COMP VALUE 0.
+007700 77  WS-ARCHIVE-COUNT                 PIC S9(7) COMP VALUE 0.
+007800 77  WS-SKIP-COUNT                    PIC S9(7) COMP VALUE 0.
+007900
+008000 PROCEDURE DIVISION.
+008100
+008200 0000-MAINLINE.
+008300
+008400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008500
+008600     PERFORM 2000-PROCESS-STUDENT THRU 2000-EXIT
+008700         UNTIL WS-STU-EOF.
+008800
+008900     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+009000
+009100     GOBACK.
+009200
+009300 1000-INITIALIZE.
+009400
+009500     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+009600     ACCEPT WS-NEW-TERM FROM SYSIN.
+009700
+009800     OPEN I-O STUFILE.
+009900     IF NOT WS-STUFILE-OK
+010000         DISPLAY 'DCJB8BYR - STUFILE OPEN FAILED, STATUS = '
+010100             WS-STUFILE-STATUS
+010200         GO TO 9999-ABEND
+010300     END-IF.
+010400
+010500     OPEN OUTPUT STUHIST-FILE.
+010600     IF NOT WS-HIST-OK
+010700         DISPLAY 'DCJB8BYR - STUHIST OPEN FAILED, STATUS = '
+010800             WS-HIST-STATUS
+010900         GO TO 9999-ABEND
+011000     END-IF.
+011100
+011200     DISPLAY 'DCJB8BYR - TERM ROLLOVER STARTING FOR '
+011300         WS-CURR-DATE ' NEW TERM = ' WS-NEW-TERM.
+011400
+011500     PERFORM 2100-READ-NEXT-STUDENT THRU 2100-EXIT.
+011600
+011700 1000-EXIT.
+011800     EXIT.
+011900
+012000 2000-PROCESS-STUDENT.
+012100
+012200     IF STU-TERM = WS-NEW-TERM
+012300         ADD 1 TO WS-SKIP-COUNT
+012400     ELSE
+012500         PERFORM 2300-ARCHIVE-STUDENT THRU 2300-EXIT
+012600     END-IF.
+012700
+012800     PERFORM 2100-READ-NEXT-STUDENT THRU 2100-EXIT.
+012900
+013000 2000-EXIT.
+013100     EXIT.
+013200
+013300 2100-READ-NEXT-STUDENT.
+013400
+013500     READ STUFILE NEXT RECORD
+013600         AT END
+013700             MOVE 'Y' TO WS-STU-EOF-SW
+013800     END-READ.
+013900
+014000 2100-EXIT.
+014100     EXIT.
+014200
+014300 2300-ARCHIVE-STUDENT.
+014400
+014500     MOVE STU-NUMBER         TO HIST-STU-NUMBER.
+014600     MOVE STU-TERM           TO HIST-TERM.
+014700     MOVE STU-NAME           TO HIST-STU-NAME.
+014800     MOVE STU-COURSE-COUNT   TO HIST-COURSE-COUNT.
+014900     MOVE WS-CURR-DATE       TO HIST-ARCHIVE-DATE.
+015000
+015100     PERFORM 2350-ARCHIVE-COURSE
+015200         VARYING WS-COURSE-IDX FROM 1 BY 1
+015300         UNTIL WS-COURSE-IDX > 10.
+015400
+015500     WRITE STUHIST-RECORD.
+015600     ADD 1 TO WS-ARCHIVE-COUNT.
+015700
+015800     MOVE 0 TO STU-COURSE-COUNT.
+015900     PERFORM 2360-CLEAR-COURSE
+016000         VARYING WS-COURSE-IDX FROM 1 BY 1
+016100         UNTIL WS-COURSE-IDX > 10.
+016200     MOVE WS-NEW-TERM TO STU-TERM.
+016300
+016400     REWRITE STUFILE-RECORD.
+016500
+016600 2300-EXIT.
+016700     EXIT.
+016800
+016900 2350-ARCHIVE-COURSE.
+017000
+017100     MOVE STU-COURSE-TABLE(WS-COURSE-IDX)
+017200         TO HIST-COURSE-TABLE(WS-COURSE-IDX).
+017300
+017400 2350-EXIT.
+017500     EXIT.
+017600
+017700 2360-CLEAR-COURSE.
+017800
+017900     MOVE SPACES TO STU-COURSE-TABLE(WS-COURSE-IDX).
+018000
+018100 2360-EXIT.
+018200     EXIT.
+018300
+018400 3000-TERMINATE.
+018500
+018600     CLOSE STUFILE.
+018700     CLOSE STUHIST-FILE.
+018800
+018900     DISPLAY 'DCJB8BYR - ROLLOVER COMPLETE, ARCHIVED = '
+019000         WS-ARCHIVE-COUNT ' ALREADY CURRENT = ' WS-SKIP-COUNT.
+019100
+019200 3000-EXIT.
+019300     EXIT.
+019400
+019500 9999-ABEND.
+019600
+019700     MOVE 16 TO RETURN-CODE.
+019800     GOBACK.
+019900
+020000 END PROGRAM DCJB8BYR.
