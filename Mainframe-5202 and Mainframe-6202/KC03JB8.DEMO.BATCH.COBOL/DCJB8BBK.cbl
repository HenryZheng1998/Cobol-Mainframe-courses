@@ -0,0 +1,251 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DCJB8BBK.
+000300 AUTHOR. HENRY ZHENG.
+000400 INSTALLATION. REGISTRAR SYSTEMS - BATCH REPORTS.
+000500 DATE-WRITTEN. 08/09/26.
+000600 DATE-COMPILED.
+000700*----------------------------------------------------------------
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/26  HZ   INITIAL VERSION - NIGHTLY STUFILE BACKUP/EXTRACT.
+001100*                UNLOADS STUFILE TO A SEQUENTIAL BACKUP DATASET
+001200*                BEFORE THE ONLINE DAY STARTS, SO A BAD ONLINE
+001300*                UPDATE OR VSAM CORRUPTION DURING THE DAY DOES
+001400*                NOT MEAN LOSING THE WHOLE FILE.
+001410* 08/09/26  HZ   ADDED CHECKPOINT/RESTART - A CHECKPOINT RECORD IS
+001420*                WRITTEN EVERY WS-CHECKPOINT-INTERVAL STUDENTS; A
+001430*                RESTART RUN (SYSIN = 'R') REPOSITIONS STUFILE
+001440*                PAST THE RECORDS ALREADY COPIED AND APPENDS TO
+001450*                THE BACKUP DATASET INSTEAD OF STARTING OVER.
+001500*----------------------------------------------------------------
+001600
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900 SOURCE-COMPUTER. IBM-370.
+002000 OBJECT-COMPUTER. IBM-370.
+002100
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400
+002500     SELECT STUFILE ASSIGN TO STUFILE
+002600         ORGANIZATION IS INDEXED
+002700         ACCESS MODE IS SEQUENTIAL
+002800         RECORD KEY IS STU-NUMBER
+002900         FILE STATUS IS WS-STUFILE-STATUS.
+003000
+003100*    STRAIGHT RECORD-FOR-RECORD UNLOAD, THE SAME JOB IDCAMS REPRO
+003200*    WOULD DO - IN STU-NUMBER (PRIMARY KEY) ORDER SO A RESTORE
+003300*    REPRO CAN RELOAD THE KSDS DIRECTLY FROM THIS DATASET.
+003400     SELECT BACKUP-FILE ASSIGN TO STUBKUP
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS WS-BACKUP-STATUS.
+003610
+003620*    RESTART CONTROL FILE - ONE RECORD APPENDED EVERY
+003630*    WS-CHECKPOINT-INTERVAL STUDENTS, READ BACK ON A RESTART RUN
+003640*    TO FIND WHERE THE LAST RUN LEFT OFF.
+003650     SELECT CHKPT-FILE ASSIGN TO CHKPT01
+003660         ORGANIZATION IS SEQUENTIAL
+003670         FILE STATUS IS WS-CHKPT-STATUS.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000
+004100 FD  STUFILE
+004200     LABEL RECORDS ARE STANDARD
+004300     RECORD CONTAINS 199 CHARACTERS
+004400     DATA RECORD IS STUFILE-RECORD.
+004500
+004600*    STUFILE RECORD LAYOUT - SHARED WITH THE CICS PROGRAMS.
+004700     COPY 'STUREC'.
+004800
+004900 FD  BACKUP-FILE
+005000     LABEL RECORDS ARE STANDARD
+005100     RECORD CONTAINS 199 CHARACTERS
+005200     DATA RECORD IS BACKUP-RECORD.
+005300 01  BACKUP-RECORD                   PIC X(199).
+005310
+005320 FD  CHKPT-FILE
+005330     LABEL RECORDS ARE STANDARD
+005340     RECORD CONTAINS 7 CHARACTERS
+005350     DATA RECORD IS CHKPT-RECORD.
+005360 01  CHKPT-RECORD.
+005370     05 CHKPT-NUMBER                 PIC X(7).
+005400
+005500 WORKING-STORAGE SECTION.
+005600
+005700 01  WS-STUFILE-STATUS               PIC X(2) VALUE SPACES.
+005800     88 WS-STUFILE-OK                    VALUE '00'.
+005900
+006000 01  WS-BACKUP-STATUS                PIC X(2) VALUE SPACES.
+006100     88 WS-BACKUP-OK                     VALUE '00'.
+006150
+006160 01  WS-CHKPT-STATUS                 PIC X(2) VALUE SPACES.
+006170     88 WS-CHKPT-OK                      VALUE '00'.
+006200
+006300 01  WS-CURR-DATE                    PIC X(8) VALUE SPACES.
+006400
+006500 01  WS-SWITCHES.
+006600     05 WS-STU-EOF-SW                PIC X(1) VALUE 'N'.
+006700         88 WS-STU-EOF                    VALUE 'Y'.
+006710     05 WS-RESTART-IND               PIC X(1) VALUE SPACE.
+006720         88 WS-RESTART-RUN               VALUE 'R'.
+006730     05 WS-PRIOR-CKPT-SW             PIC X(1) VALUE 'N'.
+006740         88 WS-PRIOR-CKPT-FOUND          VALUE 'Y'.
+006750     05 WS-CHKPT-EOF-SW              PIC X(1) VALUE 'N'.
+006760         88 WS-CHKPT-EOF                  VALUE 'Y'.
+006800
+006810 01  WS-CKPT-NUMBER                  PIC X(7) VALUE SPACES.
+006820 77  WS-CHECKPOINT-INTERVAL          PIC S9(5) COMP VALUE 100.
+006830 77  WS-SINCE-CHECKPOINT             PIC S9(5) COMP VALUE 0.
+006900 77  WS-RECORD-COUNT                 PIC S9(7) COMP VALUE 0.
+007000
+007100 PROCEDURE DIVISION.
+007200
+007300 0000-MAINLINE.
+007400
+007500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007600
+007700     PERFORM 2000-COPY-RECORD THRU 2000-EXIT
+007800         UNTIL WS-STU-EOF.
+007900
+008000     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+008100
+008200     GOBACK.
+008300
+008400 1000-INITIALIZE.
+008500
+008600     ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD.
+008610     ACCEPT WS-RESTART-IND FROM SYSIN.
+008700
+008800     OPEN INPUT STUFILE.
+008900     IF NOT WS-STUFILE-OK
+009000         DISPLAY 'DCJB8BBK - STUFILE OPEN FAILED, STATUS = '
+009100             WS-STUFILE-STATUS
+009200         GO TO 9999-ABEND
+009300     END-IF.
+009400
+009410     IF WS-RESTART-RUN
+009420         OPEN EXTEND BACKUP-FILE
+009430     ELSE
+009500         OPEN OUTPUT BACKUP-FILE
+009440     END-IF.
+009600     IF NOT WS-BACKUP-OK
+009700         DISPLAY 'DCJB8BBK - STUBKUP OPEN FAILED, STATUS = '
+009800             WS-BACKUP-STATUS
+009900         GO TO 9999-ABEND
+010000     END-IF.
+010010
+010020     IF WS-RESTART-RUN
+010030         PERFORM 1050-LOAD-CHECKPOINT THRU 1050-EXIT
+010040     END-IF.
+010050
+010060     IF WS-RESTART-RUN AND WS-PRIOR-CKPT-FOUND
+010070         OPEN EXTEND CHKPT-FILE
+010080     ELSE
+010090         OPEN OUTPUT CHKPT-FILE
+010095     END-IF.
+010096     IF NOT WS-CHKPT-OK
+010097         DISPLAY 'DCJB8BBK - CHKPT01 OPEN FAILED, STATUS = '
+010098             WS-CHKPT-STATUS
+010099         GO TO 9999-ABEND
+010100     END-IF.
+010110
+010120     IF WS-RESTART-RUN AND WS-PRIOR-CKPT-FOUND
+010130         MOVE WS-CKPT-NUMBER TO STU-NUMBER
+010140         START STUFILE KEY IS GREATER THAN STU-NUMBER
+010150             INVALID KEY
+010160                 MOVE 'Y' TO WS-STU-EOF-SW
+010170         END-START
+010180     END-IF.
+010190
+010200     DISPLAY 'DCJB8BBK - STUFILE BACKUP STARTING FOR '
+010300         WS-CURR-DATE.
+010400
+010500     PERFORM 2100-READ-NEXT-STUDENT THRU 2100-EXIT.
+010600
+010700 1000-EXIT.
+010800     EXIT.
+010810
+010820 1050-LOAD-CHECKPOINT.
+010830
+010840     MOVE 'N' TO WS-PRIOR-CKPT-SW.
+010850     OPEN INPUT CHKPT-FILE.
+010860     IF WS-CHKPT-OK
+010870         READ CHKPT-FILE
+010880             AT END
+010890                 MOVE 'Y' TO WS-CHKPT-EOF-SW
+010891         END-READ
+010892         PERFORM 1055-READ-CHKPT THRU 1055-EXIT
+010893             UNTIL WS-CHKPT-EOF
+010894         CLOSE CHKPT-FILE
+010895     END-IF.
+010896
+010897 1050-EXIT.
+010898     EXIT.
+010899
+010900 1055-READ-CHKPT.
+010910
+010920     MOVE CHKPT-NUMBER TO WS-CKPT-NUMBER.
+010930     MOVE 'Y' TO WS-PRIOR-CKPT-SW.
+010940
+010950     READ CHKPT-FILE
+010960         AT END
+010970             MOVE 'Y' TO WS-CHKPT-EOF-SW
+010980     END-READ.
+010990
+010991 1055-EXIT.
+010992     EXIT.
+010993
+011000 2000-COPY-RECORD.
+011100
+011200     MOVE STUFILE-RECORD TO BACKUP-RECORD.
+011300     WRITE BACKUP-RECORD.
+011400     ADD 1 TO WS-RECORD-COUNT.
+011410
+011420     ADD 1 TO WS-SINCE-CHECKPOINT.
+011430     IF WS-SINCE-CHECKPOINT NOT LESS THAN WS-CHECKPOINT-INTERVAL
+011440         PERFORM 2200-TAKE-CHECKPOINT THRU 2200-EXIT
+011450     END-IF.
+011460
+011600     PERFORM 2100-READ-NEXT-STUDENT THRU 2100-EXIT.
+011700
+011800 2000-EXIT.
+011900     EXIT.
+011910
+011920 2200-TAKE-CHECKPOINT.
+011930
+011940     MOVE STU-NUMBER TO CHKPT-NUMBER.
+011950     WRITE CHKPT-RECORD.
+011960     MOVE 0 TO WS-SINCE-CHECKPOINT.
+011970
+011980 2200-EXIT.
+011990     EXIT.
+012000
+012100 2100-READ-NEXT-STUDENT.
+012200
+012300     READ STUFILE NEXT RECORD
+012400         AT END
+012500             MOVE 'Y' TO WS-STU-EOF-SW
+012600     END-READ.
+012700
+012800 2100-EXIT.
+012900     EXIT.
+013000
+013100 3000-TERMINATE.
+013200
+013300     CLOSE STUFILE.
+013400     CLOSE BACKUP-FILE.
+013450     CLOSE CHKPT-FILE.
+013500
+013600     DISPLAY 'DCJB8BBK - STUFILE BACKUP COMPLETE, RECORDS = '
+013700         WS-RECORD-COUNT.
+013800
+013900 3000-EXIT.
+014000     EXIT.
+014100
+014200 9999-ABEND.
+014300
+014400     MOVE 16 TO RETURN-CODE.
+014500     GOBACK.
+014600
+014700 END PROGRAM DCJB8BBK.
