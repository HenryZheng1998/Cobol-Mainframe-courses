@@ -7,8 +7,20 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
-       01 WS-COMMAREA PIC X(20) VALUE SPACES.
-       01 WS-COMMAREA-LEN PIC S9(4) COMP VALUE 1.
+      * CARRIES THE SIGNED-ON OPERATOR ID (SET BY DCJB8PGM) SO EVERY
+      * WRITE TO STUFILE CAN BE TRACED BACK TO WHO ENTERED IT.
+       01 WS-OPERID PIC X(8) VALUE SPACES.
+       01 WS-OPERID-LEN PIC S9(4) COMP VALUE 8.
+
+      * DCJB8PGM TELLS A GENUINE MENU CONTINUATION APART FROM AN XCTL
+      * RETURN LIKE THIS ONE BY COMMAREA LENGTH ALONE, SINCE XCTL
+      * DOES NOT START A NEW TASK AND EIBAID WOULD OTHERWISE STILL
+      * HOLD WHATEVER KEY OUR OWN LAST SCREEN SAW - SEE DCJB8PGM'S
+      * 000-START-LOGIC.
+       01 WS-MENU-XCTL-DATA.
+           05 WS-MENU-XCTL-OPERID PIC X(8).
+           05 FILLER              PIC X VALUE 'X'.
+       01 WS-MENU-XCTL-LEN         PIC S9(4) COMP VALUE 9.
       *01 WS-COMMAREA           PIC X(220).
 
       *01 WS-COMMAREA-LENGTH    PIC S9(4) COMP VALUE 400.
@@ -18,25 +30,28 @@
        01 WS-CONSTANTS.
            05 WS-STU-LENGTH-CONST PIC 9 VALUE 4.
 
-       01 WS-COURSE-CODE-1.
-           05 WS-COURSE-CODE-1A  PIC X(4).
-           05 WS-COURSE-CODE-1B  PIC X(4).
-
-       01 WS-COURSE-CODE-2.
-           05 WS-COURSE-CODE-2A  PIC X(4).
-           05 WS-COURSE-CODE-2B  PIC X(4).
-
-       01 WS-COURSE-CODE-3.
-           05 WS-COURSE-CODE-3A  PIC X(4).
-           05 WS-COURSE-CODE-3B  PIC X(4).
-
-       01 WS-COURSE-CODE-4.
-           05 WS-COURSE-CODE-4A  PIC X(4).
-           05 WS-COURSE-CODE-4B  PIC X(4).
-
-       01 WS-COURSE-CODE-5.
-           05 WS-COURSE-CODE-5A  PIC X(4).
-           05 WS-COURSE-CODE-5B  PIC X(4).
+      * TERM THE ONLINE SYSTEM IS CURRENTLY REGISTERING STUDENTS FOR -
+      * CHANGED HERE BY THE REGISTRAR'S OFFICE AT THE START OF EACH NEW
+      * TERM, AFTER DCJB8BYR HAS ROLLED THE PRIOR TERM'S COURSE DATA
+      * OVER TO STUHIST.
+       01 WS-CURRENT-TERM        PIC X(5) VALUE '2026F'.
+
+      * HOLDS ALL 10 COURSE SLOTS WHILE THEY'RE BEING ASSEMBLED FROM
+      * THE MAP (OR, IN 120-BACK-TO-EDIT, BROKEN BACK OUT FOR DISPLAY).
+       01 WS-COURSE-CODE-GROUP.
+           05 WS-COURSE-CODE-T OCCURS 10 TIMES.
+               10 WS-COURSE-CODE-A  PIC X(4).
+               10 WS-COURSE-CODE-B  PIC X(4).
+
+       01 WS-COURSE-IDX          PIC 9(2).
+
+      * COURSE MASTER FILE - CAPACITY IS CHECKED BEFORE THE REVIEW
+      * SCREEN IS SHOWN, AND CRS-SEATS-USED IS INCREMENTED FOR EACH
+      * COURSE SLOT ONLY ONCE THE NEW STUDENT IS ACTUALLY WRITTEN.
+       COPY 'CRSREC'.
+       01 WS-CAP-IDX             PIC 9(2).
+       01 WS-CAP-STATUS          PIC S9(4) COMP.
+       01 WS-CAP-FULL-CODE       PIC X(8).
 
        01 WS-PHONE-LINE.
            05 FILLER        PIC XX VALUE "( ".
@@ -49,6 +64,58 @@
        01 WS-COURSE-COUNTER PIC 9 VALUE 0.
 
        01 WS-NOERROR-CONST PIC 99 VALUE 0.
+
+      * USED TO CHECK STUNAME FOR AN EXISTING STUDENT WITH THE SAME
+      * NAME BEFORE THE NEW RECORD IS WRITTEN.
+       01 WS-DUP-STATUS         PIC S9(4) COMP.
+
+      * USED TO ASSIGN THE NEW STUDENT'S NUMBER FROM THE HIGHEST ONE
+      * ALREADY ON STUFILE - STUDENT NUMBERS ARE SYSTEM-GENERATED, NOT
+      * OPERATOR-KEYED.
+       01 WS-NEXTNUM-STATUS     PIC S9(4) COMP.
+       01 WS-NEXT-STUNUM        PIC 9(7) VALUE 0.
+
+      * CARRIES THE ASSEMBLED STUFILE-RECORD (PLUS THE OPERATOR ID)
+      * ACROSS THE REVIEW SCREEN'S PSEUDO-CONVERSATIONAL TURN SO
+      * 900-CONFIRM-WRITE CAN COMMIT IT WITHOUT THE OPERATOR RE-KEYING
+      * ANYTHING.
+       01 WS-REVIEW-DATA.
+           05 WS-REVIEW-RECORD  PIC X(199).
+           05 WS-REVIEW-OPERID  PIC X(8).
+       01 WS-REVIEW-LEN         PIC S9(4) COMP VALUE 207.
+
+      * CARRIES THE ASSEMBLED RECORD FORWARD FROM 430-COURSE-FULL SO
+      * 920-CONFIRM-WAITLIST CAN WRITE IT AND WAITLIST THE ONE FULL
+      * COURSE WITHOUT THE OPERATOR RE-KEYING ANYTHING, THE SAME WAY
+      * WS-REVIEW-DATA CARRIES THE NORMAL REVIEW SCREEN FORWARD.
+       01 WS-WAITLIST-DATA.
+           05 WS-WAIT-RECORD    PIC X(199).
+           05 WS-WAIT-COURSE    PIC X(8) VALUE SPACES.
+           05 WS-WAIT-OPERID    PIC X(8).
+       01 WS-WAITLIST-LEN       PIC S9(4) COMP VALUE 215.
+
+      * CARRIES THE DUPLICATE STUDENT NUMBER FORWARD FROM 300-DUPREC SO
+      * PF5 CAN XCTL STRAIGHT INTO DCJB8PGU'S UPDATE SCREEN FOR IT,
+      * REUSING THE SAME 44-BYTE BATCH-TRANSFER COMMAREA SHAPE DCJB8PGB
+      * ALREADY HANDS DCJB8PGU (A BATCH OF ONE).
+       01 WS-DUPXFER-DATA.
+           05 WS-DUPXFER-STUNUM PIC X(7).
+           05 WS-DUPXFER-OPERID PIC X(8).
+       01 WS-DUPXFER-LEN        PIC S9(4) COMP VALUE 15.
+
+       01 WS-TRANSFER-DATA.
+           05 WS-XFER-COUNT      PIC 9.
+           05 WS-XFER-STU-LIST OCCURS 5 TIMES PIC X(7).
+           05 WS-XFER-OPERID     PIC X(8).
+       01 TRANSFER-LENGTH        PIC S9(4) COMP VALUE 44.
+
+      * CHANGE-EXTRACT FEED FOR THE NIGHTLY FINANCE INTERFACE JOB.
+       COPY 'STUXTRCT'.
+
+      * UNIFIED WRITE/REWRITE/DELETE JOURNAL FOR STUFILE - SEE
+      * 950-WRITE-JOURNAL.
+       COPY 'STUJRNL'.
+
       * COPY INQUIRY MAP LAYOUT
        COPY 'DCJB8MC'.
 
@@ -60,14 +127,96 @@
        01 WS-MSG           PIC X(40)
            VALUE SPACE.
 
+      * HOUR-OF-DAY BUCKET FOR THE TRANSACTION USAGE COUNTER - TAKEN
+      * FROM THE LEADING TWO DIGITS OF EIBTIME (HHMMSSH).
+       01 WS-TRN-HOUR      PIC 9(2).
+
+      * TRANCNT RECORD LAYOUT - HOURLY TRANSACTION VOLUME COUNTERS
+       COPY 'TRANCNT'.
+
        LINKAGE SECTION.
 
-       01 DFHCOMMAREA PIC X.
+       01 DFHCOMMAREA PIC X(215).
 
        PROCEDURE DIVISION.
 
        000-START-LOGIC.
 
+      * COUNT THIS TASK TOWARD JB82'S HOURLY USAGE TOTAL - SEE
+      * DCJB8BTU FOR THE END-OF-DAY REPORT THAT READS THESE COUNTS.
+           PERFORM 910-LOG-USAGE THRU 910-EXIT.
+
+      * THIS IS THE REVIEW SCREEN'S RESPONSE - THE REVIEW SCREEN IS
+      * ALL PROTECTED FIELDS, SO PRESSING ENTER TO CONFIRM RAISES
+      * MAPFAIL RATHER THAN COMING BACK WITH ANY NEW DATA.
+           IF (EIBCALEN = WS-REVIEW-LEN) THEN
+                MOVE DFHCOMMAREA TO WS-REVIEW-DATA
+      * A SECOND TERMINAL MAY HAVE WRITTEN THIS SAME STUDENT NUMBER
+      * WHILE THIS ONE SAT ON THE REVIEW SCREEN - ARM DUPREC HERE SINCE
+      * THE HANDLE CONDITION FROM 200-MAIN-LOGIC'S TURN DOESN'T SURVIVE
+      * THE RETURN/REATTACH BOUNDARY.
+                EXEC CICS HANDLE CONDITION
+                     MAPFAIL(900-CONFIRM-WRITE)
+                     DUPREC(300-DUPREC)
+                END-EXEC
+                EXEC CICS HANDLE AID
+                     PF4(120-BACK-TO-EDIT)
+                     PF9(999-EXIT)
+                END-EXEC
+                EXEC CICS RECEIVE
+                     MAP('MAP1')
+                     MAPSET('DCJB8MC')
+                END-EXEC
+                GO TO 900-CONFIRM-WRITE
+           END-IF.
+
+      * THIS IS THE "STUDENT ALREADY EXISTS" SCREEN'S RESPONSE - PF5
+      * THERE XCTLS STRAIGHT INTO DCJB8PGU'S UPDATE SCREEN FOR THE
+      * DUPLICATE STUDENT NUMBER INSTEAD OF MAKING THE OPERATOR GO
+      * BACK TO THE MENU AND RE-KEY IT.
+           IF (EIBCALEN = WS-DUPXFER-LEN) THEN
+                MOVE DFHCOMMAREA TO WS-DUPXFER-DATA
+                MOVE WS-DUPXFER-OPERID TO WS-OPERID
+                EXEC CICS HANDLE CONDITION
+                     MAPFAIL(100-FIRST-TIME)
+                END-EXEC
+                EXEC CICS HANDLE AID
+                     PF4(100-FIRST-TIME)
+                     PF5(410-XFER-TO-UPDATE)
+                     PF9(999-EXIT)
+                END-EXEC
+                EXEC CICS RECEIVE
+                     MAP('MAP1')
+                     MAPSET('DCJB8MC')
+                END-EXEC
+                GO TO 200-MAIN-LOGIC
+           END-IF.
+
+      * THIS IS THE "COURSE IS FULL" SCREEN'S RESPONSE - PF6 THERE
+      * CONFIRMS ADDING THE STUDENT TO THAT COURSE'S WAITLIST INSTEAD
+      * OF TAKING A SEAT FOR IT; PF4 GOES BACK TO THE ENTRY SCREEN TO
+      * EDIT, THE SAME AS PF4 DOES FOR THE NORMAL REVIEW SCREEN.
+           IF (EIBCALEN = WS-WAITLIST-LEN) THEN
+                MOVE DFHCOMMAREA TO WS-WAITLIST-DATA
+      * A SECOND TERMINAL MAY HAVE WRITTEN THIS SAME STUDENT NUMBER
+      * WHILE THIS ONE SAT ON THE "COURSE IS FULL" SCREEN - ARM DUPREC
+      * HERE THE SAME WAY THE REVIEW-SCREEN TURN ABOVE DOES.
+                EXEC CICS HANDLE CONDITION
+                     MAPFAIL(100-FIRST-TIME)
+                     DUPREC(300-DUPREC)
+                END-EXEC
+                EXEC CICS HANDLE AID
+                     PF4(120-BACK-TO-EDIT-FULL)
+                     PF6(920-CONFIRM-WAITLIST)
+                     PF9(999-EXIT)
+                END-EXEC
+                EXEC CICS RECEIVE
+                     MAP('MAP1')
+                     MAPSET('DCJB8MC')
+                END-EXEC
+                GO TO 100-FIRST-TIME
+           END-IF.
+
       * UPON UNSUCCESSFUL MAP RECEIVE, ASSUME THIS IS THE INITIAL RUN
       * TODO: ADD CONDITION FOR RECORD NOT FOUND IN STUFILE
            EXEC CICS HANDLE CONDITION
@@ -82,9 +231,12 @@
                 PF9(999-EXIT)
            END-EXEC.
 
-           IF (EIBCALEN = 1) THEN
-                GO TO 100-FIRST-TIME
+      * CAPTURE THE OPERATOR ID PASSED FORWARD BY DCJB8PGM (OR BY OUR
+      * OWN PRIOR TURN BELOW) SO STUFILE WRITES CAN BE TRACED TO IT.
+           IF (EIBCALEN = 8) THEN
+                MOVE DFHCOMMAREA TO WS-OPERID
            END-IF.
+
       * ATTEMPT TO RECEIVE MAP FROM TERMINAL
            EXEC CICS RECEIVE
                 MAP('MAP1')
@@ -98,6 +250,7 @@
 
            MOVE LOW-VALUES TO MAP1O.
 
+           MOVE 'PF4=BACK/RESET  PF9=EXIT' TO FOOTERO.
            EXEC CICS SEND
                MAP('MAP1')
                MAPSET('DCJB8MC')
@@ -106,8 +259,40 @@
 
            EXEC CICS RETURN
                TRANSID('JB82')
+               COMMAREA(WS-OPERID)
+               LENGTH(WS-OPERID-LEN)
+           END-EXEC.
+
+       150-NEXT-STUNUM.
+
+      * BROWSE STUFILE BACKWARD FROM THE TOP OF THE KEY RANGE TO FIND
+      * THE HIGHEST STUDENT NUMBER CURRENTLY ON FILE.
+           MOVE HIGH-VALUES TO STU-NUMBER.
+
+           EXEC CICS STARTBR
+                FILE('STUFILE')
+                RIDFLD(STU-NUMBER)
+           END-EXEC.
+
+           EXEC CICS READPREV
+                FILE('STUFILE')
+                INTO(STUFILE-RECORD)
+                LENGTH(STUFILE-LENGTH)
+                RIDFLD(STU-NUMBER)
+                RESP(WS-NEXTNUM-STATUS)
            END-EXEC.
 
+           EXEC CICS ENDBR
+                FILE('STUFILE')
+           END-EXEC.
+
+           IF (WS-NEXTNUM-STATUS = DFHRESP(ENDFILE))
+                MOVE 1 TO WS-NEXT-STUNUM
+           ELSE
+                MOVE STU-NUMBER TO WS-NEXT-STUNUM
+                ADD 1 TO WS-NEXT-STUNUM
+           END-IF.
+
        200-MAIN-LOGIC.
 
       * TODO: IMPLEMENT VALIDATION LOGIC
@@ -115,37 +300,69 @@
                GO TO 999-EXIT
            END-IF.
 
+      * WHEN THE OPERATOR LEAVES STUNUMI BLANK, DERIVE THE NEXT
+      * STUDENT NUMBER AUTOMATICALLY FROM THE HIGHEST ONE ON FILE
+      * INSTEAD OF REQUIRING IT TO BE KEYED IN BY HAND.
+           IF (STUNUML = 0) OR (STUNUMI = SPACES)
+                PERFORM 150-NEXT-STUNUM
+                MOVE WS-NEXT-STUNUM TO STUNUMI STUNUMO
+                MOVE 7 TO STUNUML
+           END-IF.
+
       * Moving the variables to STUDATA
            MOVE STUNUML to STU-NUMBERL-T.
            MOVE STUNUMI TO STU-NUMBERI-T.
 
 
-           MOVE STUCR1AL TO STU-CR1AL-T.
-           MOVE STUCR1BL TO STU-CR1BL-T.
-           MOVE STUCR1AI TO STU-CR1AI-T.
-           MOVE STUCR1BI TO STU-CR1BI-T.
-
-           MOVE STUCR2AL TO STU-CR2AL-T.
-           MOVE STUCR2BL TO STU-CR2BL-T.
-           MOVE STUCR2AI TO STU-CR2AI-T.
-           MOVE STUCR2BI TO STU-CR2BI-T.
-
-           MOVE STUCR3AL TO STU-CR3AL-T.
-           MOVE STUCR3BL TO STU-CR3BL-T.
-           MOVE STUCR3AI TO STU-CR3AI-T.
-           MOVE STUCR3BI TO STU-CR3BI-T.
-
-
-           MOVE STUCR4AL TO STU-CR4AL-T.
-           MOVE STUCR4BL TO STU-CR4BL-T.
-           MOVE STUCR4AI TO STU-CR4AI-T.
-           MOVE STUCR4BI TO STU-CR4BI-T.
-
-
-           MOVE STUCR5AL TO STU-CR5AL-T.
-           MOVE STUCR5BL TO STU-CR5BL-T.
-           MOVE STUCR5AI TO STU-CR5AI-T.
-           MOVE STUCR5BI TO STU-CR5BI-T.
+           MOVE STUCR1AL TO STU-CRAL-T(1).
+           MOVE STUCR1BL TO STU-CRBL-T(1).
+           MOVE STUCR1AI TO STU-CRAI-T(1).
+           MOVE STUCR1BI TO STU-CRBI-T(1).
+
+           MOVE STUCR2AL TO STU-CRAL-T(2).
+           MOVE STUCR2BL TO STU-CRBL-T(2).
+           MOVE STUCR2AI TO STU-CRAI-T(2).
+           MOVE STUCR2BI TO STU-CRBI-T(2).
+
+           MOVE STUCR3AL TO STU-CRAL-T(3).
+           MOVE STUCR3BL TO STU-CRBL-T(3).
+           MOVE STUCR3AI TO STU-CRAI-T(3).
+           MOVE STUCR3BI TO STU-CRBI-T(3).
+
+           MOVE STUCR4AL TO STU-CRAL-T(4).
+           MOVE STUCR4BL TO STU-CRBL-T(4).
+           MOVE STUCR4AI TO STU-CRAI-T(4).
+           MOVE STUCR4BI TO STU-CRBI-T(4).
+
+           MOVE STUCR5AL TO STU-CRAL-T(5).
+           MOVE STUCR5BL TO STU-CRBL-T(5).
+           MOVE STUCR5AI TO STU-CRAI-T(5).
+           MOVE STUCR5BI TO STU-CRBI-T(5).
+
+           MOVE STUCR6AL TO STU-CRAL-T(6).
+           MOVE STUCR6BL TO STU-CRBL-T(6).
+           MOVE STUCR6AI TO STU-CRAI-T(6).
+           MOVE STUCR6BI TO STU-CRBI-T(6).
+
+           MOVE STUCR7AL TO STU-CRAL-T(7).
+           MOVE STUCR7BL TO STU-CRBL-T(7).
+           MOVE STUCR7AI TO STU-CRAI-T(7).
+           MOVE STUCR7BI TO STU-CRBI-T(7).
+
+           MOVE STUCR8AL TO STU-CRAL-T(8).
+           MOVE STUCR8BL TO STU-CRBL-T(8).
+           MOVE STUCR8AI TO STU-CRAI-T(8).
+           MOVE STUCR8BI TO STU-CRBI-T(8).
+
+           MOVE STUCR9AL TO STU-CRAL-T(9).
+           MOVE STUCR9BL TO STU-CRBL-T(9).
+           MOVE STUCR9AI TO STU-CRAI-T(9).
+           MOVE STUCR9BI TO STU-CRBI-T(9).
+
+           MOVE STUCR10AL TO STU-CRAL-T(10).
+           MOVE STUCR10BL TO STU-CRBL-T(10).
+           MOVE STUCR10AI TO STU-CRAI-T(10).
+           MOVE STUCR10BI TO STU-CRBI-T(10).
 
            MOVE STUNAMEL TO STU-NAMEL-T.
            MOVE STUNAMEI TO STU-NAMEI-T.
@@ -228,30 +445,110 @@
                         MOVE -1 TO STUPHN2L
                     WHEN 19
                         MOVE -1 TO STUPHN3L
+                    WHEN 20
+                        MOVE -1 TO STUCR1AL
+                    WHEN 21
+                        MOVE -1 TO STUCR2AL
+                    WHEN 22
+                        MOVE -1 TO STUCR3AL
+                    WHEN 23
+                        MOVE -1 TO STUCR4AL
+                    WHEN 24
+                        MOVE -1 TO STUCR5AL
+                    WHEN 25
+                        MOVE -1 TO STUCR6AL
+                    WHEN 26
+                        MOVE -1 TO STUCR7AL
+                    WHEN 27
+                        MOVE -1 TO STUCR8AL
+                    WHEN 28
+                        MOVE -1 TO STUCR9AL
+                    WHEN 29
+                        MOVE -1 TO STUCR10AL
+                    WHEN 30
+                        MOVE -1 TO STUCR6BL
+                    WHEN 31
+                        MOVE -1 TO STUCR7BL
+                    WHEN 32
+                        MOVE -1 TO STUCR8BL
+                    WHEN 33
+                        MOVE -1 TO STUCR9BL
+                    WHEN 34
+                        MOVE -1 TO STUCR10BL
+                    WHEN 35
+                        MOVE -1 TO STUCR6AL
+                    WHEN 36
+                        MOVE -1 TO STUCR7AL
+                    WHEN 37
+                        MOVE -1 TO STUCR8AL
+                    WHEN 38
+                        MOVE -1 TO STUCR9AL
+                    WHEN 39
+                        MOVE -1 TO STUCR10AL
                 END-EVALUATE
                 GO TO 400-ERROR-RETURN
            END-IF.
 
+      * DUPLICATE-NAME CHECK - REJECT A NEW STUDENT WHOSE NAME MATCHES
+      * ONE ALREADY ON FILE, THE SAME WAY DUPREC ALREADY REJECTS A
+      * DUPLICATE STUDENT NUMBER.
+           MOVE SPACES TO STU-NAME.
+           MOVE STU-NAMEI-T TO STU-NAME.
+
+           EXEC CICS STARTBR
+                FILE('STUNAME')
+                RIDFLD(STU-NAME)
+           END-EXEC.
+
+           EXEC CICS READNEXT
+                FILE('STUNAME')
+                INTO(STUFILE-RECORD)
+                LENGTH(STUFILE-LENGTH)
+                RIDFLD(STU-NAME)
+                RESP(WS-DUP-STATUS)
+           END-EXEC.
+
+           EXEC CICS ENDBR
+                FILE('STUNAME')
+           END-EXEC.
+
+           IF (WS-DUP-STATUS NOT = DFHRESP(ENDFILE)) AND
+              (STU-NAME = STU-NAMEI-T)
+                GO TO 350-DUPNAME
+           END-IF.
+
       * TODO: ATTEMPT TO FIND STUDENT RECORD IN STUFILE
       *       FROM USER INPUT STUDENT NUMBER
            MOVE STUNUMI TO STU-NUMBER.
 
-           MOVE STUCR1AI TO WS-COURSE-CODE-1A.
-           MOVE STUCR1BI TO WS-COURSE-CODE-1B.
-           MOVE STUCR2AI TO WS-COURSE-CODE-2A.
-           MOVE STUCR2BI TO WS-COURSE-CODE-2B.
-           MOVE STUCR3AI TO WS-COURSE-CODE-3A.
-           MOVE STUCR3BI TO WS-COURSE-CODE-3B.
-           MOVE STUCR4AI TO WS-COURSE-CODE-4A.
-           MOVE STUCR4BI TO WS-COURSE-CODE-4B.
-           MOVE STUCR5AI TO WS-COURSE-CODE-5A.
-           MOVE STUCR5BI TO WS-COURSE-CODE-5B.
-
-           MOVE WS-COURSE-CODE-1 TO STU-COURSE-1.
-           MOVE WS-COURSE-CODE-2 TO STU-COURSE-2.
-           MOVE WS-COURSE-CODE-3 TO STU-COURSE-3.
-           MOVE WS-COURSE-CODE-4 TO STU-COURSE-4.
-           MOVE WS-COURSE-CODE-5 TO STU-COURSE-5.
+           MOVE STUCR1AI TO WS-COURSE-CODE-A(1).
+           MOVE STUCR1BI TO WS-COURSE-CODE-B(1).
+           MOVE STUCR2AI TO WS-COURSE-CODE-A(2).
+           MOVE STUCR2BI TO WS-COURSE-CODE-B(2).
+           MOVE STUCR3AI TO WS-COURSE-CODE-A(3).
+           MOVE STUCR3BI TO WS-COURSE-CODE-B(3).
+           MOVE STUCR4AI TO WS-COURSE-CODE-A(4).
+           MOVE STUCR4BI TO WS-COURSE-CODE-B(4).
+           MOVE STUCR5AI TO WS-COURSE-CODE-A(5).
+           MOVE STUCR5BI TO WS-COURSE-CODE-B(5).
+           MOVE STUCR6AI TO WS-COURSE-CODE-A(6).
+           MOVE STUCR6BI TO WS-COURSE-CODE-B(6).
+           MOVE STUCR7AI TO WS-COURSE-CODE-A(7).
+           MOVE STUCR7BI TO WS-COURSE-CODE-B(7).
+           MOVE STUCR8AI TO WS-COURSE-CODE-A(8).
+           MOVE STUCR8BI TO WS-COURSE-CODE-B(8).
+           MOVE STUCR9AI TO WS-COURSE-CODE-A(9).
+           MOVE STUCR9BI TO WS-COURSE-CODE-B(9).
+           MOVE STUCR10AI TO WS-COURSE-CODE-A(10).
+           MOVE STUCR10BI TO WS-COURSE-CODE-B(10).
+
+      * ASSEMBLE THE COURSE TABLE AND COUNT HOW MANY SLOTS ARE
+      * ACTUALLY USED SO STU-COURSE-COUNT REFLECTS IT.
+           MOVE 0 TO STU-COURSE-COUNT.
+           PERFORM 210-ASSEMBLE-COURSE
+                VARYING WS-COURSE-IDX FROM 1 BY 1
+                UNTIL WS-COURSE-IDX > 10.
+
            MOVE STUNAMEI TO STU-NAME.
            MOVE STUADD1I TO STU-ADDRESS-1.
            MOVE STUADD2I TO STU-ADDRESS-2.
@@ -262,18 +559,374 @@
            MOVE STUPHN2I TO STU-PHONE-2.
            MOVE STUPHN3I TO STU-PHONE-3.
 
+      * NEW REGISTRATIONS START OUT ACTIVE - AN OPERATOR WITHDRAWS A
+      * STUDENT LATER FROM DCJB8PGU.
+           SET STU-ACTIVE TO TRUE.
+
+      * COURSE SLOTS BELONG TO THE TERM THE SYSTEM IS CURRENTLY
+      * REGISTERING FOR - DCJB8BYR ADVANCES THIS AT YEAR-END ROLLOVER.
+           MOVE WS-CURRENT-TERM TO STU-TERM.
+
+      * REJECT THE REGISTRATION IF ANY REQUESTED COURSE IS ALREADY AT
+      * CAPACITY - DCJB8PGE ALREADY CONFIRMED EVERY USED SLOT EXISTS
+      * IN THE CATALOG, SO THE LOOKUP HERE IS EXPECTED TO SUCCEED. THE
+      * OPERATOR IS OFFERED A WAITLIST INSTEAD OF A HARD REJECTION -
+      * SEE 430-COURSE-FULL.
+           MOVE SPACES TO WS-CAP-FULL-CODE.
+           PERFORM 220-CHECK-CAPACITY THRU 220-CHECK-CAPACITY-EXIT
+                VARYING WS-CAP-IDX FROM 1 BY 1
+                UNTIL (WS-CAP-IDX > 10)
+                   OR (WS-CAP-FULL-CODE NOT = SPACES).
+
+           IF (WS-CAP-FULL-CODE NOT = SPACES)
+                GO TO 430-COURSE-FULL
+           END-IF.
+
+      * VALIDATION PASSED - SHOW A REVIEW SCREEN OF THE ASSEMBLED
+      * RECORD BEFORE IT'S WRITTEN, INSTEAD OF WRITING IT STRAIGHT
+      * AWAY. THE RECORD IS CARRIED IN THE COMMAREA SO 900-CONFIRM-
+      * WRITE CAN COMMIT IT ON THE NEXT TURN WITHOUT MAKING THE
+      * OPERATOR RE-KEY ANYTHING.
+           MOVE LOW-VALUES TO MAP1O.
+
+           MOVE STU-NUMBER TO STUNUMO.
+           MOVE STU-NAME TO STUNAMEO.
+           MOVE WS-COURSE-CODE-A(1) TO STUCR1AO.
+           MOVE WS-COURSE-CODE-B(1) TO STUCR1BO.
+           MOVE WS-COURSE-CODE-A(2) TO STUCR2AO.
+           MOVE WS-COURSE-CODE-B(2) TO STUCR2BO.
+           MOVE WS-COURSE-CODE-A(3) TO STUCR3AO.
+           MOVE WS-COURSE-CODE-B(3) TO STUCR3BO.
+           MOVE WS-COURSE-CODE-A(4) TO STUCR4AO.
+           MOVE WS-COURSE-CODE-B(4) TO STUCR4BO.
+           MOVE WS-COURSE-CODE-A(5) TO STUCR5AO.
+           MOVE WS-COURSE-CODE-B(5) TO STUCR5BO.
+           MOVE WS-COURSE-CODE-A(6) TO STUCR6AO.
+           MOVE WS-COURSE-CODE-B(6) TO STUCR6BO.
+           MOVE WS-COURSE-CODE-A(7) TO STUCR7AO.
+           MOVE WS-COURSE-CODE-B(7) TO STUCR7BO.
+           MOVE WS-COURSE-CODE-A(8) TO STUCR8AO.
+           MOVE WS-COURSE-CODE-B(8) TO STUCR8BO.
+           MOVE WS-COURSE-CODE-A(9) TO STUCR9AO.
+           MOVE WS-COURSE-CODE-B(9) TO STUCR9BO.
+           MOVE WS-COURSE-CODE-A(10) TO STUCR10AO.
+           MOVE WS-COURSE-CODE-B(10) TO STUCR10BO.
+           MOVE STU-ADDRESS-1 TO STUADD1O.
+           MOVE STU-ADDRESS-2 TO STUADD2O.
+           MOVE STU-ADDRESS-3 TO STUADD3O.
+           MOVE STU-POSTAL-1 TO STUPOS1O.
+           MOVE STU-POSTAL-2 TO STUPOS2O.
+           MOVE STU-PHONE-1 TO STUPHN1O.
+           MOVE STU-PHONE-2 TO STUPHN2O.
+           MOVE STU-PHONE-3 TO STUPHN3O.
+           MOVE STU-STATUS TO STUSTATO.
+
+           MOVE 'REVIEW ABOVE - PRESS ENTER TO CONFIRM, PF4 TO EDIT'
+                TO MSGO.
+
+           MOVE 'PF4=BACK/RESET  PF9=EXIT' TO FOOTERO.
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCJB8MC')
+                ERASE
+           END-EXEC.
+
+           MOVE STUFILE-RECORD TO WS-REVIEW-RECORD.
+           MOVE WS-OPERID TO WS-REVIEW-OPERID.
+
+           EXEC CICS RETURN
+                TRANSID('JB82')
+                COMMAREA(WS-REVIEW-DATA)
+                LENGTH(WS-REVIEW-LEN)
+           END-EXEC.
+
+       210-ASSEMBLE-COURSE.
+
+           MOVE WS-COURSE-CODE-T(WS-COURSE-IDX)
+                TO STU-COURSE-TABLE(WS-COURSE-IDX).
+
+           IF (WS-COURSE-CODE-T(WS-COURSE-IDX) NOT = SPACES)
+                ADD 1 TO STU-COURSE-COUNT
+           END-IF.
+
+       220-CHECK-CAPACITY.
+
+           IF (WS-COURSE-CODE-T(WS-CAP-IDX) = SPACES)
+                GO TO 220-CHECK-CAPACITY-EXIT
+           END-IF.
+
+           EXEC CICS READ
+                FILE('CRSFILE')
+                INTO(CRSFILE-RECORD)
+                LENGTH(CRSFILE-LENGTH)
+                RIDFLD(WS-COURSE-CODE-T(WS-CAP-IDX))
+                RESP(WS-CAP-STATUS)
+           END-EXEC.
+
+           IF (WS-CAP-STATUS = DFHRESP(NORMAL)) AND
+              (CRS-SEATS-USED >= CRS-CAPACITY)
+                MOVE WS-COURSE-CODE-T(WS-CAP-IDX) TO WS-CAP-FULL-CODE
+           END-IF.
+
+       220-CHECK-CAPACITY-EXIT.
+           EXIT.
+
+       430-COURSE-FULL.
+
+      *    THE REQUESTED COURSE IS FULL - OFFER A WAITLIST INSTEAD OF
+      *    REJECTING THE REGISTRATION OUTRIGHT. THE ASSEMBLED RECORD
+      *    IS CARRIED IN THE COMMAREA SO 920-CONFIRM-WAITLIST CAN
+      *    COMMIT IT ON THE NEXT TURN WITHOUT THE OPERATOR RE-KEYING
+      *    ANYTHING.
+           MOVE STUFILE-RECORD TO WS-WAIT-RECORD.
+           MOVE WS-CAP-FULL-CODE TO WS-WAIT-COURSE.
+           MOVE WS-OPERID TO WS-WAIT-OPERID.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE WS-CAP-FULL-CODE TO WS-MSG(1:8).
+           MOVE ' IS FULL-PF6 WAITLISTS,PF4 EDITS' TO WS-MSG(9:32).
+           MOVE WS-MSG TO MSGO.
+
+           MOVE 'PF4=BACK/RESET  PF9=EXIT' TO FOOTERO.
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCJB8MC')
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('JB82')
+                COMMAREA(WS-WAITLIST-DATA)
+                LENGTH(WS-WAITLIST-LEN)
+           END-EXEC.
+
+       120-BACK-TO-EDIT-FULL.
+
+      *    PF4 ON THE "COURSE IS FULL" SCREEN - SAME AS PF4 ON THE
+      *    NORMAL REVIEW SCREEN, JUST CARRIED FORWARD FROM THE
+      *    WAITLIST COMMAREA SHAPE INSTEAD OF THE REVIEW ONE.
+           MOVE WS-WAIT-RECORD TO WS-REVIEW-RECORD.
+           MOVE WS-WAIT-OPERID TO WS-OPERID.
+           GO TO 120-BACK-TO-EDIT.
+
+       920-CONFIRM-WAITLIST.
+
+      *    THE OPERATOR PRESSED PF6 ON THE "COURSE IS FULL" SCREEN -
+      *    COMMIT THE RECORD CARRIED FORWARD FROM 430-COURSE-FULL.
+      *    910-TAKE-SEAT SKIPS WS-WAIT-COURSE AND WAITLISTS IT INSTEAD
+      *    OF TAKING A SEAT FOR IT.
+           MOVE WS-WAIT-RECORD TO STUFILE-RECORD.
+           MOVE WS-WAIT-OPERID TO WS-OPERID.
+
            EXEC CICS WRITE
                 FILE('STUFILE')
                 FROM(STUFILE-RECORD)
                 RIDFLD(STU-KEY)
            END-EXEC.
 
+           PERFORM 910-TAKE-SEAT THRU 910-TAKE-SEAT-EXIT
+                VARYING WS-CAP-IDX FROM 1 BY 1
+                UNTIL WS-CAP-IDX > 10.
+
+           PERFORM 940-WRITE-EXTRACT.
+           PERFORM 950-WRITE-JOURNAL.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE 'RECORD WRITTEN - WAITLISTED FOR FULL COURSE' TO MSGO.
+
+           MOVE 'PF4=BACK/RESET  PF9=EXIT' TO FOOTERO.
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCJB8MC')
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('JB82')
+                COMMAREA(WS-OPERID)
+                LENGTH(WS-OPERID-LEN)
+           END-EXEC.
+
+       900-CONFIRM-WRITE.
+
+      *    THE OPERATOR PRESSED ENTER ON THE REVIEW SCREEN (WHICH IS
+      *    ALL PROTECTED FIELDS, SO ENTER RAISES MAPFAIL) - COMMIT THE
+      *    RECORD CARRIED FORWARD FROM 200-MAIN-LOGIC.
+           MOVE WS-REVIEW-RECORD TO STUFILE-RECORD.
+           MOVE WS-REVIEW-OPERID TO WS-OPERID.
+
+           EXEC CICS WRITE
+                FILE('STUFILE')
+                FROM(STUFILE-RECORD)
+                RIDFLD(STU-KEY)
+           END-EXEC.
+
+      * A SEAT IS ONLY SPENT ONCE THE STUDENT IS ACTUALLY ON FILE -
+      * INCREMENT CRS-SEATS-USED FOR EVERY COURSE SLOT THIS STUDENT
+      * JUST TOOK.
+           PERFORM 910-TAKE-SEAT THRU 910-TAKE-SEAT-EXIT
+                VARYING WS-CAP-IDX FROM 1 BY 1
+                UNTIL WS-CAP-IDX > 10.
+
+           PERFORM 940-WRITE-EXTRACT.
+           PERFORM 950-WRITE-JOURNAL.
+
       * RECORD FOUND, MOVE VALUES TO MAP OUTPUTS
            MOVE LOW-VALUES TO MAP1O.
            MOVE "RECORD SUCCESSFULLY WRITTEN!" TO MSGO.
 
-      * TODO: MOVE VALUES FROM STUREC TO O FIELDS
+           MOVE 'PF4=BACK/RESET  PF9=EXIT' TO FOOTERO.
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCJB8MC')
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('JB82')
+                COMMAREA(WS-OPERID)
+                LENGTH(WS-OPERID-LEN)
+           END-EXEC.
+
+       910-TAKE-SEAT.
+
+           IF (STU-COURSE-TABLE(WS-CAP-IDX) = SPACES)
+                GO TO 910-TAKE-SEAT-EXIT
+           END-IF.
+
+      * WS-WAIT-COURSE IS ONLY NON-BLANK WHEN 920-CONFIRM-WAITLIST IS
+      * COMMITTING A WAITLISTED REGISTRATION - WAITLIST THAT ONE SLOT
+      * INSTEAD OF TAKING A SEAT FOR IT.
+           IF (STU-COURSE-TABLE(WS-CAP-IDX) = WS-WAIT-COURSE)
+                PERFORM 930-ADD-TO-WAITLIST
+                GO TO 910-TAKE-SEAT-EXIT
+           END-IF.
+
+           EXEC CICS READ
+                FILE('CRSFILE')
+                INTO(CRSFILE-RECORD)
+                LENGTH(CRSFILE-LENGTH)
+                RIDFLD(STU-COURSE-TABLE(WS-CAP-IDX))
+                UPDATE
+           END-EXEC.
+
+           ADD 1 TO CRS-SEATS-USED.
+
+           EXEC CICS REWRITE
+                FILE('CRSFILE')
+                FROM(CRSFILE-RECORD)
+                LENGTH(CRSFILE-LENGTH)
+           END-EXEC.
+
+       910-TAKE-SEAT-EXIT.
+           EXIT.
+
+       930-ADD-TO-WAITLIST.
+
+           EXEC CICS READ
+                FILE('CRSFILE')
+                INTO(CRSFILE-RECORD)
+                LENGTH(CRSFILE-LENGTH)
+                RIDFLD(WS-WAIT-COURSE)
+                UPDATE
+           END-EXEC.
+
+           IF (CRS-WAIT-COUNT < 10)
+                ADD 1 TO CRS-WAIT-COUNT
+                MOVE STU-NUMBER TO CRS-WAIT-TABLE(CRS-WAIT-COUNT)
+           END-IF.
+
+           EXEC CICS REWRITE
+                FILE('CRSFILE')
+                FROM(CRSFILE-RECORD)
+                LENGTH(CRSFILE-LENGTH)
+           END-EXEC.
 
+       930-ADD-TO-WAITLIST-EXIT.
+           EXIT.
+
+      * APPENDS A CHANGE-EXTRACT ENTRY FOR THIS NEW REGISTRATION SO
+      * FINANCIAL AID/BILLING'S NIGHTLY INTERFACE JOB CAN PICK IT UP
+      * WITHOUT SOMEONE RE-KEYING WHAT THIS SCREEN ALREADY CAPTURED.
+       940-WRITE-EXTRACT.
+
+           MOVE STU-NUMBER  TO XTR-STU-NUMBER.
+           SET XTR-NEW-REG           TO TRUE.
+           SET XTR-ADDR-WAS-CHANGED  TO TRUE.
+           SET XTR-COURSE-WAS-CHANGED TO TRUE.
+           MOVE WS-OPERID   TO XTR-OPERID.
+           MOVE EIBDATE     TO XTR-DATE.
+           MOVE EIBTIME     TO XTR-TIME.
+
+           EXEC CICS WRITE
+                FILE('STUXTRCT')
+                FROM(STUXTRCT-RECORD)
+                LENGTH(STUXTRCT-LENGTH)
+           END-EXEC.
+
+      * APPENDS THIS NEW REGISTRATION TO THE UNIFIED STUFILE JOURNAL
+      * SO A COMPLIANCE REQUEST FOR THIS STUDENT DOESN'T REQUIRE
+      * CORRELATING STUAUDIT/STUXTRCT WITH A SEPARATE WRITE LOG.
+       950-WRITE-JOURNAL.
+
+           MOVE STU-NUMBER  TO JRN-STU-NUMBER.
+           SET JRN-WRITE    TO TRUE.
+           MOVE EIBTRNID    TO JRN-TRANSID.
+           MOVE WS-OPERID   TO JRN-OPERID.
+           MOVE EIBDATE     TO JRN-DATE.
+           MOVE EIBTIME     TO JRN-TIME.
+           MOVE STUFILE-RECORD TO JRN-RECORD-IMAGE.
+
+           EXEC CICS WRITE
+                FILE('STUJRNL')
+                FROM(STUJRNL-RECORD)
+                LENGTH(STUJRNL-LENGTH)
+           END-EXEC.
+
+       120-BACK-TO-EDIT.
+
+      *    PF4 ON THE REVIEW SCREEN - REDISPLAY THE ENTRY SCREEN
+      *    PREFILLED WITH WHAT WAS ALREADY KEYED IN SO A TYPO CAN BE
+      *    FIXED WITHOUT RETYPING THE WHOLE RECORD.
+           MOVE WS-REVIEW-RECORD TO STUFILE-RECORD.
+
+           MOVE LOW-VALUES TO MAP1O.
+
+           MOVE STU-NUMBER TO STUNUMO.
+           MOVE STU-NAME TO STUNAMEO.
+           MOVE STU-COURSE-TABLE(1)(1:4) TO STUCR1AO.
+           MOVE STU-COURSE-TABLE(1)(5:4) TO STUCR1BO.
+           MOVE STU-COURSE-TABLE(2)(1:4) TO STUCR2AO.
+           MOVE STU-COURSE-TABLE(2)(5:4) TO STUCR2BO.
+           MOVE STU-COURSE-TABLE(3)(1:4) TO STUCR3AO.
+           MOVE STU-COURSE-TABLE(3)(5:4) TO STUCR3BO.
+           MOVE STU-COURSE-TABLE(4)(1:4) TO STUCR4AO.
+           MOVE STU-COURSE-TABLE(4)(5:4) TO STUCR4BO.
+           MOVE STU-COURSE-TABLE(5)(1:4) TO STUCR5AO.
+           MOVE STU-COURSE-TABLE(5)(5:4) TO STUCR5BO.
+           MOVE STU-COURSE-TABLE(6)(1:4) TO STUCR6AO.
+           MOVE STU-COURSE-TABLE(6)(5:4) TO STUCR6BO.
+           MOVE STU-COURSE-TABLE(7)(1:4) TO STUCR7AO.
+           MOVE STU-COURSE-TABLE(7)(5:4) TO STUCR7BO.
+           MOVE STU-COURSE-TABLE(8)(1:4) TO STUCR8AO.
+           MOVE STU-COURSE-TABLE(8)(5:4) TO STUCR8BO.
+           MOVE STU-COURSE-TABLE(9)(1:4) TO STUCR9AO.
+           MOVE STU-COURSE-TABLE(9)(5:4) TO STUCR9BO.
+           MOVE STU-COURSE-TABLE(10)(1:4) TO STUCR10AO.
+           MOVE STU-COURSE-TABLE(10)(5:4) TO STUCR10BO.
+           MOVE STU-ADDRESS-1 TO STUADD1O.
+           MOVE STU-ADDRESS-2 TO STUADD2O.
+           MOVE STU-ADDRESS-3 TO STUADD3O.
+           MOVE STU-POSTAL-1 TO STUPOS1O.
+           MOVE STU-POSTAL-2 TO STUPOS2O.
+           MOVE STU-PHONE-1 TO STUPHN1O.
+           MOVE STU-PHONE-2 TO STUPHN2O.
+           MOVE STU-PHONE-3 TO STUPHN3O.
+
+           MOVE 'EDIT AS NEEDED, THEN PRESS ENTER TO RE-VALIDATE'
+                TO MSGO.
+
+           MOVE 'PF4=BACK/RESET  PF9=EXIT' TO FOOTERO.
            EXEC CICS SEND
                 MAP('MAP1')
                 MAPSET('DCJB8MC')
@@ -282,20 +935,61 @@
 
            EXEC CICS RETURN
                 TRANSID('JB82')
+                COMMAREA(WS-OPERID)
+                LENGTH(WS-OPERID-LEN)
            END-EXEC.
 
        300-DUPREC.
 
            MOVE LOW-VALUES TO MAP1O.
-           MOVE 'STUDENT ALREADY EXISTS' TO MSGO.
+           MOVE 'STUDENT ALREADY EXISTS - PF5 TO UPDATE IT' TO MSGO.
 
+           MOVE 'PF4=BACK/RESET  PF9=EXIT' TO FOOTERO.
            EXEC CICS SEND
                 MAP('MAP1')
                 MAPSET('DCJB8MC')
            END-EXEC.
 
+           MOVE STU-NUMBER TO WS-DUPXFER-STUNUM.
+           MOVE WS-OPERID TO WS-DUPXFER-OPERID.
+
            EXEC CICS RETURN
                 TRANSID('JB82')
+                COMMAREA(WS-DUPXFER-DATA)
+                LENGTH(WS-DUPXFER-LEN)
+           END-EXEC.
+
+       410-XFER-TO-UPDATE.
+
+      *    PF5 ON THE "STUDENT ALREADY EXISTS" SCREEN - JUMP STRAIGHT
+      *    INTO DCJB8PGU'S UPDATE SCREEN FOR THE DUPLICATE STUDENT
+      *    NUMBER, REUSING THE SAME BATCH-TRANSFER COMMAREA SHAPE
+      *    DCJB8PGB ALREADY HANDS DCJB8PGU (A BATCH OF ONE).
+           MOVE 1 TO WS-XFER-COUNT.
+           MOVE WS-DUPXFER-STUNUM TO WS-XFER-STU-LIST(1).
+           MOVE WS-OPERID TO WS-XFER-OPERID.
+
+           EXEC CICS XCTL
+                PROGRAM('DCJB8PGU')
+                COMMAREA(WS-TRANSFER-DATA)
+                LENGTH(TRANSFER-LENGTH)
+           END-EXEC.
+
+       350-DUPNAME.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE 'STUDENT NAME ALREADY EXISTS' TO MSGO.
+
+           MOVE 'PF4=BACK/RESET  PF9=EXIT' TO FOOTERO.
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCJB8MC')
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('JB82')
+                COMMAREA(WS-OPERID)
+                LENGTH(WS-OPERID-LEN)
            END-EXEC.
 
        400-ERROR-RETURN.
@@ -307,20 +1001,67 @@
                 MAPSET('DCJB8MC')
                 CURSOR
            END-EXEC.
-           EXEC CICS RETURN TRANSID('JB82') END-EXEC.
+           EXEC CICS RETURN
+                TRANSID('JB82')
+                COMMAREA(WS-OPERID)
+                LENGTH(WS-OPERID-LEN)
+           END-EXEC.
 
 
        999-EXIT.
 
       *Lab 13: Instead of exiting program we have to go to menu now
+           MOVE WS-OPERID TO WS-MENU-XCTL-OPERID.
+
            EXEC CICS XCTL
                 PROGRAM('DCJB8PGM')
-                COMMAREA(WS-COMMAREA)
-                LENGTH(WS-COMMAREA-LEN)
+                COMMAREA(WS-MENU-XCTL-DATA)
+                LENGTH(WS-MENU-XCTL-LEN)
            END-EXEC.
       *    MOVE LOW-VALUES TO MAP1O.
       *    MOVE 'PROGRAM ENDING' TO MSGO.
       *    EXEC CICS SEND MAP('MAP1') MAPSET('DCJB8MC') END-EXEC.
       *    EXEC CICS RETURN END-EXEC.
 
+      *--------------------------------------------------------------
+      * BUMPS THE HOURLY TRANSACTION COUNT FOR THIS TRANSACTION ID -
+      * FIRST TASK IN A GIVEN HOUR CREATES THE ROW, EVERY TASK AFTER
+      * THAT JUST ADDS ONE TO IT.
+      *--------------------------------------------------------------
+       910-LOG-USAGE.
+
+           COMPUTE WS-TRN-HOUR = EIBTIME / 100000.
+           MOVE 'JB82' TO TRN-TRANSID.
+           MOVE WS-TRN-HOUR TO TRN-HOUR.
+
+           EXEC CICS READ
+                FILE('TRANCNT')
+                INTO(TRANCNT-RECORD)
+                RIDFLD(TRN-KEY)
+                UPDATE
+                NOTFND(911-FIRST-USAGE)
+           END-EXEC.
+
+           ADD 1 TO TRN-COUNT.
+
+           EXEC CICS REWRITE
+                FILE('TRANCNT')
+                FROM(TRANCNT-RECORD)
+           END-EXEC.
+
+           GO TO 910-EXIT.
+
+       911-FIRST-USAGE.
+
+           MOVE 1 TO TRN-COUNT.
+
+           EXEC CICS WRITE
+                FILE('TRANCNT')
+                FROM(TRANCNT-RECORD)
+                RIDFLD(TRN-KEY)
+           END-EXEC.
+
+       910-EXIT.
+           EXIT.
+
        END PROGRAM DCJB8PGC.
