@@ -0,0 +1,341 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DCJB8PGQ.
+       AUTHOR. HENRY ZHENG.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      * CARRIES THE SIGNED-ON OPERATOR ID FORWARD ON EVERY RETURN/XCTL,
+      * THE SAME AS PGB/PGR/PGU.
+       01 WS-OPERID PIC X(8) VALUE SPACES.
+       01 WS-OPERID-LEN PIC S9(4) COMP VALUE 8.
+
+      * DCJB8PGM TELLS A GENUINE MENU CONTINUATION APART FROM AN XCTL
+      * RETURN LIKE THIS ONE BY COMMAREA LENGTH ALONE, SINCE XCTL
+      * DOES NOT START A NEW TASK AND EIBAID WOULD OTHERWISE STILL
+      * HOLD WHATEVER KEY OUR OWN LAST SCREEN SAW - SEE DCJB8PGM'S
+      * 000-START-LOGIC.
+       01 WS-MENU-XCTL-DATA.
+           05 WS-MENU-XCTL-OPERID PIC X(8).
+           05 FILLER              PIC X VALUE 'X'.
+       01 WS-MENU-XCTL-LEN         PIC S9(4) COMP VALUE 9.
+
+      * USED TO COUNT HOW MANY NON-SPACE CHARACTERS WERE ACTUALLY
+      * KEYED INTO SRCHI, THE SAME INSPECT/REVERSE TRICK DCJB8PGR AND
+      * DCJB8PGB USE ON THEIR OWN SEARCH FIELDS.
+       01 WS-SRCH-COUNT     PIC 9999.
+
+      * THE THREE WAYS A SEARCH TERM CAN MATCH A STUFILE RECORD -
+      * NAME PREFIX, STUDENT NUMBER (FULL OR TRAILING DIGITS), OR
+      * PHONE NUMBER (FULL OR TRAILING DIGITS). SET ONCE PER REQUEST
+      * BY 200-MAIN-LOGIC SO THE SINGLE BROWSE IN 220-SCAN-FILE DOESN'T
+      * HAVE TO RE-CLASSIFY SRCHI ON EVERY RECORD.
+       01 WS-TRY-NAME-FLAG  PIC X VALUE 'N'.
+       01 WS-TRY-DIGIT-FLAG PIC X VALUE 'N'.
+
+       01 WS-PHONE-ALL.
+           05 WS-PHONE-ALL-1 PIC XXX.
+           05 WS-PHONE-ALL-2 PIC XXX.
+           05 WS-PHONE-ALL-3 PIC X(4).
+
+       01 WS-LINE-COUNT     PIC 99 VALUE 0.
+       01 WS-MATCH-COUNT    PIC 9(4) VALUE 0.
+       01 WS-STATUS         PIC S9(4) COMP.
+
+      * SET BY 230-CHECK-NAME/240-CHECK-DIGITS FOR THE RECORD CURRENTLY
+      * POSITIONED BY THE READNEXT IN 220-SCAN-NEXT.
+       01 WS-RECORD-MATCHES PIC X VALUE 'N'.
+
+      * LINE OUTPUT LAYOUT - SAME SHAPE AS DCJB8PGB'S WS-STU-DETAIL SO
+      * THE 53-BYTE LINESO FIELD ON THE NEW MAP LINES UP THE SAME WAY.
+       01 WS-STU-DETAIL.
+           05 WS-NUMBER          PIC XX VALUE "00".
+           05 FILLER             PIC X(4) VALUE SPACES.
+           05 WS-STUNUM-OUT      PIC X(7).
+           05 FILLER             PIC X(4) VALUE SPACES.
+           05 WS-STUNAME-OUT     PIC X(20) VALUE SPACES.
+           05 FILLER             PIC X(4) VALUE SPACES.
+           05 WS-STUPHN1-OUT     PIC XXX.
+           05 WS-DASH            PIC X VALUE "-".
+           05 WS-STUPHN2-OUT     PIC XXX.
+           05 WS-DASH2           PIC X VALUE "-".
+           05 WS-STUPHN3-OUT     PIC X(4).
+
+      * COPY SEARCH MAP LAYOUT
+       COPY 'DCJB8MQ'.
+
+      * COPY ACCTFILE RECORD LAYOUT
+       COPY 'STUREC'.
+
+       LINKAGE SECTION.
+
+       01 DFHCOMMAREA PIC X(8).
+
+       PROCEDURE DIVISION.
+
+       000-START-LOGIC.
+
+      * FRESH ENTRY FROM DCJB8PGM'S MENU CARRIES ONLY THE SIGNED-ON
+      * OPERATOR ID - CAPTURE IT BEFORE SHOWING THE BLANK SCREEN.
+           IF (EIBCALEN = 8) THEN
+                MOVE DFHCOMMAREA(1:8) TO WS-OPERID
+                GO TO 100-FIRST-TIME
+           END-IF.
+
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL(100-FIRST-TIME)
+           END-EXEC.
+
+           EXEC CICS HANDLE AID
+                PF4(100-FIRST-TIME)
+                PF9(999-EXIT)
+           END-EXEC.
+
+           EXEC CICS RECEIVE
+                MAP('MAP1')
+                MAPSET('DCJB8MQ')
+           END-EXEC.
+
+           GO TO 200-MAIN-LOGIC.
+
+       100-FIRST-TIME.
+
+           MOVE LOW-VALUES TO MAP1O.
+           MOVE "ENTER A NAME, NUMBER, OR PHONE NUMBER" TO MSGO.
+
+           MOVE 'PF4=RESET  PF9=EXIT' TO FOOTERO.
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCJB8MQ')
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('JB89')
+                COMMAREA(WS-OPERID)
+                LENGTH(WS-OPERID-LEN)
+           END-EXEC.
+
+       200-MAIN-LOGIC.
+      * CHECK IF INPUT IS EMPTY
+           IF (SRCHL = 0)
+                MOVE LOW-VALUES TO MAP1O
+                MOVE "PLEASE ENTER A SEARCH VALUE" TO MSGO
+                GO TO 400-ERROR-RETURN
+           END-IF.
+
+           MOVE 0 TO WS-SRCH-COUNT.
+
+           INSPECT FUNCTION REVERSE (SRCHI)
+                TALLYING WS-SRCH-COUNT
+                FOR LEADING SPACE.
+
+           COMPUTE WS-SRCH-COUNT = LENGTH OF SRCHI - WS-SRCH-COUNT.
+
+      * CLASSIFY THE SEARCH TERM - NUMERIC INPUT IS TRIED AGAINST BOTH
+      * STUDENT NUMBER AND PHONE NUMBER AT ONCE SINCE THERE'S NO WAY
+      * TO TELL WHICH ONE THE CALLER MEANT; ALPHABETIC INPUT IS TRIED
+      * AS A NAME PREFIX, THE SAME WAY DCJB8PGB DOES.
+           MOVE 'N' TO WS-TRY-NAME-FLAG.
+           MOVE 'N' TO WS-TRY-DIGIT-FLAG.
+
+           IF (SRCHI(1:WS-SRCH-COUNT) IS NUMERIC)
+                MOVE 'Y' TO WS-TRY-DIGIT-FLAG
+           ELSE
+                IF (SRCHI(1:WS-SRCH-COUNT) IS ALPHABETIC)
+                     MOVE 'Y' TO WS-TRY-NAME-FLAG
+                ELSE
+                     MOVE LOW-VALUES TO MAP1O
+                     MOVE
+       'ENTER A NAME (LETTERS) OR A NUMBER/PHONE (DIGITS), NOT BOTH'
+                          TO MSGO
+                     GO TO 400-ERROR-RETURN
+                END-IF
+           END-IF.
+
+      * A BARE NAME PREFIX NEEDS AT LEAST 3 LETTERS, THE SAME MINIMUM
+      * DCJB8PGB ENFORCES, SO A SINGLE LETTER DOESN'T MATCH THE WHOLE
+      * FILE.
+           IF (WS-TRY-NAME-FLAG = 'Y') AND (WS-SRCH-COUNT < 3)
+                MOVE LOW-VALUES TO MAP1O
+                MOVE "NAME SEARCH NEEDS AT LEAST 3 LETTERS" TO MSGO
+                GO TO 400-ERROR-RETURN
+           END-IF.
+
+      * A BARE DIGIT SEARCH NEEDS AT LEAST 4 DIGITS, THE SAME MINIMUM
+      * DCJB8PGR ENFORCES FOR A PARTIAL STUDENT NUMBER, SO THIS DOESN'T
+      * TURN INTO A ONE- OR TWO-DIGIT FILE SCAN THAT MATCHES EVERYONE.
+           IF (WS-TRY-DIGIT-FLAG = 'Y') AND (WS-SRCH-COUNT < 4)
+                MOVE LOW-VALUES TO MAP1O
+                MOVE
+       'ENTER THE FULL NUMBER OR AT LEAST THE LAST 4 DIGITS'
+                     TO MSGO
+                GO TO 400-ERROR-RETURN
+           END-IF.
+
+      * STUFILE HAS NO ALTERNATE INDEX ON PHONE NUMBER AND A PARTIAL
+      * NAME/NUMBER SEARCH CAN'T USE ONE EITHER, SO THIS WALKS THE
+      * WHOLE FILE ONCE, CHECKING EACH ACTIVE RECORD AGAINST WHICHEVER
+      * CRITERIA APPLY.
+           MOVE 0 TO WS-MATCH-COUNT.
+           MOVE 00 TO WS-LINE-COUNT.
+           MOVE LOW-VALUES TO MAP1O.
+
+           PERFORM 500-CLEAR-MAP
+                VARYING WS-LINE-COUNT
+                FROM 1 BY 1
+                UNTIL WS-LINE-COUNT > 10.
+
+           MOVE 00 TO WS-LINE-COUNT.
+           MOVE LOW-VALUES TO STU-NUMBER.
+
+           EXEC CICS STARTBR
+                FILE('STUFILE')
+                RIDFLD(STU-KEY)
+           END-EXEC.
+
+           MOVE 0 TO WS-STATUS.
+           PERFORM 220-SCAN-NEXT
+                UNTIL (WS-STATUS = DFHRESP(ENDFILE))
+                   OR (WS-LINE-COUNT > 10).
+
+           EXEC CICS ENDBR
+                FILE('STUFILE')
+           END-EXEC.
+
+           IF (WS-MATCH-COUNT = 0)
+                MOVE LOW-VALUES TO MAP1O
+                MOVE "NO STUFILE RECORDS MATCH THAT SEARCH" TO MSGO
+                GO TO 400-ERROR-RETURN
+           END-IF.
+
+           IF (WS-MATCH-COUNT > 10)
+                MOVE
+       "MORE THAN 10 MATCHES - SHOWING FIRST 10, REFINE YOUR SEARCH"
+                     TO MSGO
+           ELSE
+                MOVE "SEARCH COMPLETE - PF9 TO EXIT, PF4 TO RESTART"
+                     TO MSGO
+           END-IF.
+
+           GO TO 999-SEARCH-RETURN.
+
+       220-SCAN-NEXT.
+      *    READS ONE STUFILE RECORD FORWARD AND, IF IT'S ACTIVE AND
+      *    MATCHES WHATEVER CRITERIA APPLY, ADDS IT TO THE RESULT LIST.
+           EXEC CICS READNEXT
+                FILE('STUFILE')
+                INTO(STUFILE-RECORD)
+                LENGTH(STUFILE-LENGTH)
+                RIDFLD(STU-KEY)
+                RESP(WS-STATUS)
+           END-EXEC.
+
+           MOVE 'N' TO WS-RECORD-MATCHES.
+
+           IF (WS-STATUS = DFHRESP(NORMAL)) AND (STU-ACTIVE)
+                PERFORM 230-CHECK-NAME
+                PERFORM 240-CHECK-DIGITS THRU 240-CHECK-DIGITS-EXIT
+                IF (WS-RECORD-MATCHES = 'Y')
+                     ADD 1 TO WS-MATCH-COUNT
+                     IF (WS-LINE-COUNT < 10)
+                          ADD 1 TO WS-LINE-COUNT
+                          PERFORM 250-FORMAT-LINE
+                     END-IF
+                END-IF
+           END-IF.
+
+       230-CHECK-NAME.
+      *    SETS WS-RECORD-MATCHES WHEN A NAME SEARCH IS IN PLAY AND
+      *    THE RECORD'S NAME STARTS WITH WHAT WAS KEYED IN.
+           IF (WS-TRY-NAME-FLAG = 'Y') AND
+              (STU-NAME(1:WS-SRCH-COUNT) = SRCHI(1:WS-SRCH-COUNT))
+                MOVE 'Y' TO WS-RECORD-MATCHES
+           END-IF.
+
+       240-CHECK-DIGITS.
+      *    SETS WS-RECORD-MATCHES WHEN A DIGIT SEARCH IS IN PLAY AND
+      *    THE RECORD'S STUDENT NUMBER OR PHONE NUMBER ENDS WITH THE
+      *    DIGITS KEYED IN - THE SAME TRAILING-DIGIT MATCH DCJB8PGR'S
+      *    SUFFIX SEARCH USES FOR STUDENT NUMBER, APPLIED TO PHONE
+      *    NUMBER AS WELL.
+           IF (WS-TRY-DIGIT-FLAG = 'N')
+                GO TO 240-CHECK-DIGITS-EXIT
+           END-IF.
+
+           MOVE STU-PHONE-1 TO WS-PHONE-ALL-1.
+           MOVE STU-PHONE-2 TO WS-PHONE-ALL-2.
+           MOVE STU-PHONE-3 TO WS-PHONE-ALL-3.
+
+           IF (WS-SRCH-COUNT <= 7) AND
+              (STU-NUMBER(8 - WS-SRCH-COUNT:WS-SRCH-COUNT) =
+               SRCHI(1:WS-SRCH-COUNT))
+                MOVE 'Y' TO WS-RECORD-MATCHES
+           END-IF.
+
+           IF (WS-SRCH-COUNT <= 10) AND
+              (WS-PHONE-ALL(11 - WS-SRCH-COUNT:WS-SRCH-COUNT) =
+               SRCHI(1:WS-SRCH-COUNT))
+                MOVE 'Y' TO WS-RECORD-MATCHES
+           END-IF.
+
+       240-CHECK-DIGITS-EXIT.
+           EXIT.
+
+       250-FORMAT-LINE.
+           MOVE WS-LINE-COUNT TO WS-NUMBER.
+           MOVE STU-NAME TO WS-STUNAME-OUT.
+           MOVE STU-NUMBER TO WS-STUNUM-OUT.
+           MOVE STU-PHONE-1 TO WS-STUPHN1-OUT.
+           MOVE STU-PHONE-2 TO WS-STUPHN2-OUT.
+           MOVE STU-PHONE-3 TO WS-STUPHN3-OUT.
+           MOVE "-" TO WS-DASH.
+           MOVE "-" TO WS-DASH2.
+           MOVE WS-STU-DETAIL TO LINESO(WS-LINE-COUNT).
+
+       400-ERROR-RETURN.
+           MOVE -1 TO SRCHL.
+
+           MOVE 'PF4=RESET  PF9=EXIT' TO FOOTERO.
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCJB8MQ')
+                CURSOR
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('JB89')
+                COMMAREA(WS-OPERID)
+                LENGTH(WS-OPERID-LEN)
+           END-EXEC.
+
+       500-CLEAR-MAP.
+           MOVE SPACES TO WS-STU-DETAIL.
+           MOVE WS-STU-DETAIL TO LINESO(WS-LINE-COUNT).
+
+       999-SEARCH-RETURN.
+           MOVE 'PF4=RESET  PF9=EXIT' TO FOOTERO.
+           EXEC CICS SEND
+                MAP('MAP1')
+                MAPSET('DCJB8MQ')
+                CURSOR
+           END-EXEC.
+
+           EXEC CICS RETURN
+                TRANSID('JB89')
+                COMMAREA(WS-OPERID)
+                LENGTH(WS-OPERID-LEN)
+           END-EXEC.
+
+       999-EXIT.
+           MOVE WS-OPERID TO WS-MENU-XCTL-OPERID.
+
+           EXEC CICS XCTL
+                PROGRAM('DCJB8PGM')
+                COMMAREA(WS-MENU-XCTL-DATA)
+                LENGTH(WS-MENU-XCTL-LEN)
+           END-EXEC.
+
+       END PROGRAM DCJB8PGQ.
