@@ -1,6 +1,6 @@
       * VALIDREC RECORD LAYOUT TO BE COPIED
 
-       01 STUDATA-LENGTH         PIC S9(4) COMP VALUE 220.
+       01 STUDATA-LENGTH         PIC S9(4) COMP VALUE 281.
       *Above was copied from sturec format and the value spaces below
        01 STUDATA-RECORD.
           05 STU-NUMBERL-T           PIC S9(4).
@@ -12,28 +12,26 @@
           05 STU-POST1L-T            PIC S9(4).
           05 STU-POST2L-T            PIC S9(4).
           05 STU-POST1I-T            PIC X(3).
+      *   LETS DCJB8PGE TEST EACH POSITION OF A CANADIAN POSTAL CODE
+      *   (LETTER-DIGIT-LETTER SPACE DIGIT-LETTER-DIGIT) ON ITS OWN.
+          05 STU-POST1-CHK REDEFINES STU-POST1I-T.
+             10 STU-POST1-C1          PIC X(1).
+             10 STU-POST1-C2          PIC X(1).
+             10 STU-POST1-C3          PIC X(1).
           05 STU-POST2I-T            PIC X(3).
+          05 STU-POST2-CHK REDEFINES STU-POST2I-T.
+             10 STU-POST2-C1          PIC X(1).
+             10 STU-POST2-C2          PIC X(1).
+             10 STU-POST2-C3          PIC X(1).
       *   05 FILLER                  PIC X(4) VALUE SPACES.
-          05 STU-CR1AL-T             PIC s9(4).
-          05 STU-CR1BL-T             PIC s9(4).
-          05 STU-CR1AI-T             PIC X(4).
-          05 STU-CR1BI-T             PIC X(4).
-          05 STU-CR2AL-T             PIC s9(4).
-          05 STU-CR2BL-T             PIC s9(4).
-          05 STU-CR2AI-T             PIC X(4).
-          05 STU-CR2BI-T             PIC X(4).
-          05 STU-CR3AL-T             PIC s9(4).
-          05 STU-CR3BL-T             PIC s9(4).
-          05 STU-CR3AI-T             PIC X(4).
-          05 STU-CR3BI-T             PIC X(4).
-          05 STU-CR4AL-T             PIC s9(4).
-          05 STU-CR4BL-T             PIC s9(4).
-          05 STU-CR4AI-T             PIC X(4).
-          05 STU-CR4BI-T             PIC X(4).
-          05 STU-CR5AL-T             PIC s9(4).
-          05 STU-CR5BL-T             PIC s9(4).
-          05 STU-CR5AI-T             PIC X(4).
-          05 STU-CR5BI-T             PIC X(4).
+      *   UP TO 10 COURSE SLOTS, TABLE-DRIVEN SO DCJB8PGE CAN VALIDATE
+      *   A VARIABLE NUMBER OF THEM WITH ONE PERFORM VARYING LOOP
+      *   INSTEAD OF A SEPARATE BLOCK PER SLOT.
+          05 STU-CR-ENTRY-T OCCURS 10 TIMES.
+             10 STU-CRAL-T           PIC s9(4).
+             10 STU-CRBL-T           PIC s9(4).
+             10 STU-CRAI-T           PIC X(4).
+             10 STU-CRBI-T           PIC X(4).
           05 STU-PHN1L-T             PIC s9(4).
           05 STU-PHN1I-T             PIC X(3).
           05 STU-PHN2L-T             PIC s9(4).
